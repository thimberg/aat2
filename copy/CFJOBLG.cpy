@@ -0,0 +1,21 @@
+      *================================================================
+      * CFJOBLG  -  suite-wide job-control audit trail record - every
+      *             batch program sharing VIJOBLOG appends one record
+      *             at start and one at end of its own run (keyed by
+      *             JOBLG-KEY so every program/run/event combination is
+      *             its own record), so operations has a queryable
+      *             history of what ran, when, how many records it
+      *             processed and whether it ended normally, instead of
+      *             relying on whoever was watching the console
+      *================================================================
+       05  JOBLG-KEY.
+           10  JOBLG-PROGID                PIC X(08).
+           10  JOBLG-RUNDATE               PIC 9(08).
+           10  JOBLG-RUNTIME               PIC 9(06).
+           10  JOBLG-EVENT                 PIC X(01).
+               88  JOBLG-EVENT-START        VALUE "S".
+               88  JOBLG-EVENT-END          VALUE "E".
+       05  JOBLG-RECCNT                    PIC 9(07).
+       05  JOBLG-STATUS                    PIC X(01).
+           88  JOBLG-STATUS-NORMAL          VALUE "0".
+           88  JOBLG-STATUS-ABEND           VALUE "1".
