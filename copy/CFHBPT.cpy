@@ -0,0 +1,6 @@
+      *================================================================
+      * CFHBPT  -  日別費目表 キー部レコード (RQHIBETU 代替キー項目)
+      *================================================================
+       05  ÇgÇaÇoÇsì˙ït                     PIC 9(08).
+       05  ÇgÇaÇoÇsîÑèÍÉRÅ_Éh                PIC X(10).
+       05  ÇgÇaÇoÇsîÃîÑàıÇhÇc                PIC X(04).
