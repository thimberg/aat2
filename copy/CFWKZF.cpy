@@ -0,0 +1,40 @@
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
