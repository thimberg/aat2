@@ -0,0 +1,41 @@
+       05 FL-STS1                                  PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
