@@ -0,0 +1,9 @@
+      *================================================================
+      * CFHSSMK  -  HBHSS020 batch-completion marker record layout
+      *             (written by HBHSS020 at normal end-of-job, read by
+      *             HBHUN370 as a prerequisite-run check)
+      *================================================================
+       05  HSSMK-STATUS                    PIC X(01).
+           88  HSSMK-STATUS-OK              VALUE "1".
+       05  HSSMK-DATE                      PIC 9(08).
+       05  HSSMK-TIME                      PIC 9(06).
