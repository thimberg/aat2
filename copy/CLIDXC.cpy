@@ -0,0 +1,28 @@
+      *================================================================
+      * CLIDXC  -  combination/index-catalog connect area
+      *            (HRATS010 <-> HBHUN370/HSAAL250 combinatorics chain)
+      *================================================================
+       05  IDXC-BUNSI                      PIC  9(02).
+       05  IDXC-BUNBO                      PIC  9(02).
+       05  IDXC-TYPE                       PIC  9(01).
+       05  IDXC-IDXCODE                    PIC  9(01).
+      *20150401追加開始
+      *    BITCODE/NUMCODE were only ever tested against a single
+      *    "on" value (1); a caller that legitimately wants the same
+      *    output but by the newer forward-index route (rather than
+      *    the original reverse-lookup route) had no recognized value
+      *    to ask for it and fell through as if the flag were off -
+      *    2 is now an equally-valid "on" value for both flags
+       05  IDXC-BITCODE                    PIC  9(01).
+           88  IDXC-BITCODE-OFF            VALUE 0.
+           88  IDXC-BITCODE-REQUESTED      VALUE 1 2.
+       05  IDXC-NUMCODE                    PIC  9(01).
+           88  IDXC-NUMCODE-OFF            VALUE 0.
+           88  IDXC-NUMCODE-REQUESTED      VALUE 1 2.
+      *20150401追加終了
+       05  IDXC-SEQ                        PIC  9(01).
+       05  IDXC-CGNUM                      PIC  X(24).
+       05  IDXC-CGIDX                      PIC  9(15)  USAGE COMP-3.
+       05  IDXC-CGBIT                      PIC  X(13).
+       05  IDXC-IDX                        PIC  9(15)  USAGE COMP-3
+                                            OCCURS  220.
