@@ -0,0 +1,41 @@
+       05 �f�l�s�x�Q�                              PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
