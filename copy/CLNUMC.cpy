@@ -0,0 +1,31 @@
+      *================================================================
+      * CLNUMC  -  win-bit decode parameter (HSAAL020 connect area)
+      *================================================================
+       05  NUMC-BUNBO                      PIC  9(02).
+       05  NUMC-CHECKNUM                   PIC  X(27).
+       05  NUMC-WINTIMES                   PIC  9(02).
+      *20150311 追加開始
+      *    widened from 12 to 24 slots so higher-payline machines that
+      *    can register more than 12 simultaneous win addresses per
+      *    check cycle no longer have their extra wins dropped
+       05  NUMC-WINADDR                    PIC  X(48).
+       05  NUMC-WINADDR-R REDEFINES NUMC-WINADDR.
+           10  NUMC-WINADDR-T              OCCURS 24.
+               15  NUMC-WINADDR-E          PIC  X(02).
+      *20150311 追加終了
+      *20260808 追加開始
+      *    decode-confirmation flag: separates a genuine zero-win
+      *    cycle from a bit-decode that never completed, something
+      *    NUMC-WINTIMES alone cannot tell the caller
+       05  NUMC-DECODE-STATUS              PIC  9(01).
+           88  NUMC-DECODE-OK              VALUE 1.
+           88  NUMC-DECODE-INCOMPLETE      VALUE 2.
+      *20260808 追加終了
+      *20150331追加開始
+      *    explicit win/no-win flag - callers previously had to infer
+      *    a no-win cycle from NUMC-WINTIMES = ZERO; this makes that
+      *    outcome an explicit condition instead of an implied one
+       05  NUMC-WINFLAG                    PIC  9(01).
+           88  NUMC-WIN                    VALUE 1.
+           88  NUMC-NOWIN                  VALUE 0.
+      *20150331追加終了
