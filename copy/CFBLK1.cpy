@@ -0,0 +1,41 @@
+       05 �a�k�j�P���R�                            PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
+       05 �x�t�j�n���ʃR�_�h                        PIC X(10).
