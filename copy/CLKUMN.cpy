@@ -0,0 +1,15 @@
+      *================================================================
+      * CLKUMN  -  è‡çáÇ¦è»éZÉpÉâÉ[É^ (HSAAL250 nCr Ç-éZèoÉpÉâÉ[É^)
+      *================================================================
+       05  ÇjÇtÇlÇmêîílÇm                  PIC  9(02).
+       05  ÇjÇtÇlÇmêîílÇq                  PIC  9(02).
+       05  ÇjÇtÇlÇmëgÇ›çáÇÌÇπêî            PIC  9(09).
+      *20150314 追加開始
+      *    integer-consistency flag: nCr is always a whole number, so
+      *    a nonzero remainder in the closing division means the
+      *    factorial product lost precision or the N/R pair was bad -
+      *    lets the caller tell a trustworthy result from a truncated one
+       05  KUMN-STATUS                     PIC  9(01).
+           88  KUMN-STATUS-OK               VALUE 1.
+           88  KUMN-STATUS-NOTINT           VALUE 2.
+      *20150314 追加終了
