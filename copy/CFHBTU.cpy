@@ -0,0 +1,8 @@
+      *================================================================
+      * CFHBTU  -  日別費目表 主レコード (RQHIBETU / VIWKHIBT 共通項目)
+      *================================================================
+       05  ÇgÇaÇsÇtì˙ït                     PIC 9(08).
+       05  ÇgÇaÇsÇtîÑèÍÉRÅ_Éh                PIC X(10).
+       05  ÇgÇaÇsÇtîÃîÑàıÇhÇc                PIC X(04).
+       05  ÇgÇaÇsÇtÉLÅ_çÄñ⁄                  PIC X(22).
+       05  ÇgÇaÇsÇtæÊèÓãÊïœ           PIC S9(09)V99 COMP-3.
