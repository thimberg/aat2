@@ -0,0 +1,16 @@
+      *================================================================
+      * CFCHKPT  -  suite-wide restart/checkpoint record layout - one
+      *             record per program (keyed by CHKPT-PROGID), kept
+      *             up to date at every COMMIT point so a program that
+      *             ends abnormally mid-run can be resumed from the
+      *             last committed key instead of being reprocessed
+      *             from the top
+      *================================================================
+       05  CHKPT-PROGID                    PIC X(08).
+       05  CHKPT-STATUS                    PIC X(01).
+           88  CHKPT-STATUS-COMPLETE        VALUE "1".
+           88  CHKPT-STATUS-INPROGRESS      VALUE "0".
+       05  CHKPT-KEY                       PIC X(30).
+       05  CHKPT-COMMITCNT                 PIC 9(07).
+       05  CHKPT-DATE                      PIC 9(08).
+       05  CHKPT-TIME                      PIC 9(06).
