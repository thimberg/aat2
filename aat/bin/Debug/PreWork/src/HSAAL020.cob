@@ -12,15 +12,20 @@
            03  WK-NUMRBITR          OCCURS  13.
              05  WK-NUMRBYTE        PIC X(01).
       *
-       01  ÇvÇjÅ|ìYéöÇP             PIC 9(02).
-       01  ÇvÇjÅ|ìYéöÇQ             PIC 9(02).
-       01  ÇvÇjÅ|ìYéöÇR             PIC 9(02).
+       01  ÇvÇjÅ_ìYéöÇP             PIC 9(02).
+       01  ÇvÇjÅ_ìYéöÇQ             PIC 9(02).
+       01  ÇvÇjÅ_ìYéöÇR             PIC 9(02).
        01  WK-COUNT                 PIC 9(03).
        01  SHIFT1                   PIC X(01).
        01  SHIFT2                   PIC X(01).
+      *20150311追加開始
+      *    widened from 12 to 24 slots to match CLNUMC's own NUMC-WINADDR
+      *    widening - higher-payline machines can register more than 12
+      *    simultaneous win addresses per check cycle
        01  WK-ADDR.
-           03 WK-ADDRMAIN           OCCURS  12.
+           03 WK-ADDRMAIN           OCCURS  24.
               05 WK-WINADDR         PIC X(02).
+      *20150311追加終了
 000000 LINKAGE SECTION.                                                         
        01  NUMC-PARAM.                                                          
            COPY CLNUMC.                                                        
@@ -36,40 +41,58 @@
       * ÉèÅ[ÉNïœêîèâä˙âª *
            INITIALIZE  WK-CHENKNUM
            MOVE ZERO TO  WK-COUNT
-           MOVE ZERO TO ÇvÇjÅ|ìYéöÇP
-           MOVE ZERO TO ÇvÇjÅ|ìYéöÇQ
-           MOVE ZERO TO ÇvÇjÅ|ìYéöÇR
+           MOVE ZERO TO ÇvÇjÅ_ìYéöÇP
+           MOVE ZERO TO ÇvÇjÅ_ìYéöÇQ
+           MOVE ZERO TO ÇvÇjÅ_ìYéöÇR
            INITIALIZE WK-ADDR.                                             
 000000 P000-RTN .
       *í«â¡äJén
-           MOVE 43 TO NUMC-BUNBO
-           MOVE ""80000000000000000000000000"" TO NUMC-CHECKNUM
+      *20150310追加開始
+      *    checksum literal/divisor are now caller-supplied (per
+      *    machine/game type) via NUMC-BUNBO/NUMC-CHECKNUM - only
+      *    default to this subroutine's original bit-layout family
+      *    when an older caller leaves them unset
+           IF NOT(NUMC-BUNBO = ZERO)GO TO CX00050.
+               MOVE 43 TO NUMC-BUNBO .
+       CX00050.
+           IF NOT(NUMC-CHECKNUM = SPACES OR LOW-VALUE)GO TO CX00051.
+               MOVE "80000000000000000000000000" TO NUMC-CHECKNUM .
+       CX00051.
+      *20150310追加終了
       *í«â¡èIóπ
            MOVE NUMC-CHECKNUM TO WK-CHENKNUM
        CX00003.
-           IF   ÇvÇjÅ|ìYéöÇP > 11 GO TO  CX00002
-              IF  ÇvÇjÅ|ìYéöÇQ > 7 GO TO  CX00003
-                  COMBINE SHIFT1 = WK-NUMRBYTE(ÇvÇjÅ|ìYéöÇQ)  AND ""80""
+           IF   ÇvÇjÅ_ìYéöÇP > 11 GO TO  CX00002
+              IF  ÇvÇjÅ_ìYéöÇQ > 7 GO TO  CX00003
+           COMBINE SHIFT1 = WK-NUMRBYTE(ÇvÇjÅ_ìYéöÇQ) AND "80"
                   IF  SHIFT1 > 0 THEN
                       COMPUTE WK-COUNT = WK-COUNT + 1
-                      COMBINE WK-NUMRBYTE(ÇvÇjÅ|ìYéöÇQ) = ""80"" SHIFTED LEFT BY 1
-                      MOVE ÇvÇjÅ|ìYéöÇP TO WK-WINADDR(ÇvÇjÅ|ìYéöÇQ)
-                  COMPUTE ÇvÇjÅ|ìYéöÇQ = ÇvÇjÅ|ìYéöÇQ + 1.
-              COMPUTE ÇvÇjÅ|ìYéöÇP = ÇvÇjÅ|ìYéöÇP + 1.
+           COMBINE WK-NUMRBYTE(ÇvÇjÅ_ìYéöÇQ) = "80" SHIFTED
+           LEFT BY 1
+           MOVE ÇvÇjÅ_ìYéöÇP TO WK-WINADDR(ÇvÇjÅ_ìYéöÇQ)
+                  COMPUTE ÇvÇjÅ_ìYéöÇQ = ÇvÇjÅ_ìYéöÇQ + 1.
+              COMPUTE ÇvÇjÅ_ìYéöÇP = ÇvÇjÅ_ìYéöÇP + 1.
               GO TO  CX00003.                                                                     
        CX00002.
            DISPLAY "CX00002" UPON CONSOLE
-           IF  ÇvÇjÅ|ìYéöÇR > 2 GO TO  CX00006
-               COMBINE SHIFT2 = WK-NUMRBYTE(13) AND ""80""
+           IF  ÇvÇjÅ_ìYéöÇR > 2 GO TO  CX00006
+               COMBINE SHIFT2 = WK-NUMRBYTE(13) AND "80"
                IF SHIFT2 > 0 THEN
                    COMPUTE WK-COUNT = WK-COUNT + 1
-                   COMBINE WK-NUMRBYTE(ÇvÇjÅ|ìYéöÇR) = ""80"" SHIFTED LEFT BY 1
-                   MOVE ÇvÇjÅ|ìYéöÇR TO WK-WINADDR(12)
+           COMBINE WK-NUMRBYTE(ÇvÇjÅ_ìYéöÇR) = "80" SHIFTED
+           LEFT BY 1
+                   MOVE ÇvÇjÅ_ìYéöÇR TO WK-WINADDR(12)
        CX00006.
        E000_RTN.
       * àÍívêîï‘ãp *
            MOVE WK-COUNT TO NUMC-WINTIMES
            MOVE WK-ADDR  TO NUMC-WINADDR
+      *20150331追加開始
+           IF   WK-COUNT = ZERO
+                MOVE ZERO TO NUMC-WINFLAG
+           ELSE
+                MOVE 1    TO NUMC-WINFLAG.
+      *20150331追加終了
       *     DISPLAY  NUMC-WINTIMES UPON CONSOLE
       *     DISPLAY  NUMC-WINADDR  UPON CONSOLE.
 000000 CX00004. EXIT.                                                                           
