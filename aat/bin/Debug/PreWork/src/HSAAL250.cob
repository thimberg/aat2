@@ -14,6 +14,9 @@
 000000   03  N-NUM                 PIC  9(18) USAGE COMP-3.                     
 000000   03  R-NUM                 USAGE  COMP-2.                               
 000000   03  WK-CNT                PIC  9(03).                                  
+      *20150314追加開始
+000000   03  WK-REM                PIC S9(18) COMP-3.
+      *20150314追加終了
 000000 LINKAGE SECTION.                                                         
 000000 01  CLKUMN-PARM.                                                         
 000000     COPY CLKUMN .                                                        
@@ -23,7 +26,8 @@
 000000 CX00001. EXIT PROGRAM.                                                   
            DISPLAY "CX00001" UPON CONSOLE
 000000 P000-RTN .                                                               
-000000     IF NOT(ÇjÇtÇlÇmêîílÇm = ÇjÇtÇlÇmêîílÇq)GO TO CX00004.                              
+000000     IF NOT(ÇjÇtÇlÇmêîílÇm = ÇjÇtÇlÇmêîílÇq)GO TO
+           CX00004.
 000000     MOVE 1 TO ÇjÇtÇlÇmëgÇ›çáÇÌÇπêî .                                               
 000000     GO TO CX00005.                                                       
 000000 CX00004. IF NOT(ÇjÇtÇlÇmêîílÇq = ZERO)GO TO CX00006.                            
@@ -37,13 +41,31 @@
 000000     MOVE ÇjÇtÇlÇmêîílÇm TO N-NUM .                                              
 000000 CX00007. IF NOT(WK-CNT > 1)GO TO CX00008.                                
            DISPLAY "CX00007" UPON CONSOLE
-000000     COMPUTE N-NUM = N-NUM * (ÇjÇtÇlÇmêîílÇm - (WK-CNT - 1) )                    
+000000     COMPUTE N-NUM = N-NUM * (ÇjÇtÇlÇmêîílÇm - (WK-CNT -
+           1) )
 000000     COMPUTE R-NUM = R-NUM * (WK-CNT - 1)                                 
 000000     COMPUTE WK-CNT = WK-CNT - 1 .                                        
 000000     GO TO CX00007.                                                       
 000000 CX00008.                                                                 
            DISPLAY "CX00008" UPON CONSOLE
-000000     COMPUTE ÇjÇtÇlÇmëgÇ›çáÇÌÇπêî = N-NUM / R-NUM .                                 
+000000     COMPUTE ÇjÇtÇlÇmëgÇ›çáÇÌÇπêî = N-NUM / R-NUM
+           .
+      *20150314追加開始
+      *    nCr is always an integer - a nonzero remainder here means the
+      *    factorial product lost precision or the caller-supplied N/R
+      *    pair was invalid, so the flag distinguishes a trustworthy
+      *    result from a silently-truncated one
+000000     COMPUTE WK-REM = N-NUM -
+           (ÇjÇtÇlÇmëgÇ›çáÇÌÇπêî * R-NUM)
+000000     IF NOT(WK-REM = 0)GO TO CX00009.
+000000     MOVE 1 TO KUMN-STATUS .
+000000     GO TO CX00010.
+000000 CX00009.
+           DISPLAY "CX00009" UPON CONSOLE
+000000     MOVE 2 TO KUMN-STATUS .
+000000 CX00010.
+           DISPLAY "CX00010" UPON CONSOLE
+      *20150314追加終了
 000000 CX00005.                                                                 
            DISPLAY "CX00005" UPON CONSOLE
 000000 CX00002. EXIT.                                                           
