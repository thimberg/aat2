@@ -6,75 +6,107 @@
 000000 CONFIGURATION SECTION.                                                   
 000000 SOURCE-COMPUTER.        ACOS.                                            
 000000 OBJECT-COMPUTER.        ACOS.                                            
-      *20141114èCê≥äJén
-000000* SPECIAL-NAMES.                                                           
-000000*     ITG005  IS  SPCOMMIT.                                                
-      *20141114èCê≥èIóπ
+      *20150305èCê≥äJén
+000000 SPECIAL-NAMES.
+000000     ITG005  IS  SPCOMMIT.
+      *20150305èCê≥èIóπ
 000000 INPUT-OUTPUT SECTION.                                                     
 000000 FILE-CONTROL.                                                            
-000000     SELECT â^ópä«óùÇe                                                         
+000000     SELECT â_ópä«óùÇe                                                         
 000000                  ASSIGN             VRUNYKAN-MSD                             
 000000                  ORGANIZATION       IS  RELATIVE                       
 000000                  ACCESS             RANDOM                               
 000000                  RELATIVE           UNK-RKEY                             
-000000*                  FILE STATUS          FL-STS1  FL-STS2.                   
-000000                  FILE STATUS          FL-STS1.                   
-000000     SELECT ê¢ë„ï â^ópä«óùÇe                                                      
+      *20150323修正開始
+000000                  FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT ê¢ë„ï â_ópä«óùÇe                                                      
 000000                  ASSIGN             VRSEUNKN-MSD                             
 000000                  ORGANIZATION       IS  RELATIVE                       
 000000                  ACCESS             RANDOM                               
 000000                  RELATIVE           SUK-RKEY                             
-000000*                  FILE STATUS          FL-STS1  FL-STS2.                   
-000000                  FILE STATUS          FL-STS1.                   
-000000     SELECT î≠îÑäJénÉQÅ[ÉÄÇeÅ|Ç`                                                    
+      *20150323修正開始
+000000                  FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT î≠îÑäJénÉQÅ_ÉÄÇeÅ_Ç_                                                    
 000000                  ASSIGN             VIKASGMA-MSD                             
 000000                  ORGANIZATION       IS INDEXED                         
 000000                  ACCESS  MODE       RANDOM                               
-000000                  RECORD  KEY        ÇjÇ`ÇfÇlÉQÅ[ÉÄÇhÇc                            
-000000*                  FILE STATUS          FL-STS1  FL-STS2.                   
-000000                  FILE STATUS          FL-STS1.                   
-000000     SELECT î≠îÑäJénÉQÅ[ÉÄÇeÅ|Ça                                                    
+000000                  RECORD  KEY        ÇjÇ_ÇfÇlÉQÅ_ÉÄÇhÇc                            
+      *20150323修正開始
+000000                  FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT î≠îÑäJénÉQÅ_ÉÄÇeÅ_Ça                                                    
 000000                  ASSIGN             VIKASGMB-MSD                             
 000000                  ORGANIZATION       IS INDEXED                         
 000000                  ACCESS  MODE       RANDOM                               
-000000                  RECORD  KEY        ÇjÇ`ÇfÇlÇaÉQÅ[ÉÄÇhÇc                           
-000000*                  FILE STATUS          FL-STS1  FL-STS2.                   
-000000                  FILE STATUS          FL-STS1.                   
+000000     RECORD KEY ÇjÇ_ÇfÇlÇaÉQÅ_ÉÄÇhÇc
+      *20150323修正開始
+000000                  FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
 000000     SELECT ì˙ï îÃîÑÇbÇgï îÑèÍîÑè„ÇvÇe                                                 
 000000                  ASSIGN             SQWHURCH-MSD                             
 000000                  ORGANIZATION       SEQUENTIAL                           
 000000                  ACCESS  MODE       SEQUENTIAL                           
-000000*                  FILE STATUS          FL-STS1  FL-STS2.                   
-000000                  FILE STATUS          FL-STS1.                   
+      *20150323修正開始
+000000                  FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
 000000     SELECT îÑèÍÇe                                                           
 000000                  ASSIGN             VIURIBA-MSD                              
 000000                  ORGANIZATION       IS INDEXED                         
 000000                  ACCESS  MODE       RANDOM                               
-000000                  RECORD  KEY        ÇtÇqÇaÇ`îÑèÍÉRÅ[Éh                            
-000000*                  FILE STATUS          FL-STS1  FL-STS2.                   
-000000                  FILE STATUS          FL-STS1.                   
+000000                  RECORD  KEY        ÇtÇqÇaÇ_îÑèÍÉRÅ_Éh                            
+      *20150323修正開始
+000000                  FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
 000000     SELECT ã∆é“Çe                                                           
 000000                  ASSIGN             VIGYOSYA-MSD                             
 000000                  ORGANIZATION       IS INDEXED                         
 000000                  ACCESS  MODE       RANDOM                               
-000000                  RECORD  KEY        ÇfÇxÇrÇ`ã∆é“ÉRÅ[ÉhÇw                            
-000000*                  FILE STATUS          FL-STS1  FL-STS2.                   
-000000                  FILE STATUS          FL-STS1.                   
+000000     RECORD KEY ÇfÇxÇrÇ_ã∆é“ÉRÅ_ÉhÇw
+      *20150323修正開始
+000000                  FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
 000000     SELECT ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇe                                                  
 000000                  ASSIGN             VIHCHNUR-MSD                             
 000000                  ORGANIZATION       IS INDEXED                         
 000000                  ACCESS  MODE       DYNAMIC                              
-000000                  RECORD  KEY        ÇgÇbÇgÇmÉåÉRÅ[ÉhÉLÅ[                           
-000000*                  FILE STATUS          FL-STS1  FL-STS2.                   
-000000                  FILE STATUS          FL-STS1.                   
-000000     SELECT îÃîÑÉ`ÉÉÉlÉãï îÑè„ó›åvÇe                                                  
+000000     RECORD KEY ÇgÇbÇgÇmÉåÉRÅ_ÉhÉLÅ_
+      *20150323修正開始
+000000                  FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT îÃîÑÉ_ÉÉÉlÉãï îÑè„ó›åvÇe                                                  
 000000                  ASSIGN             VICHNURI-MSD                             
 000000                  ORGANIZATION       IS INDEXED                         
 000000                  ACCESS  MODE       RANDOM                               
-000000                  RECORD  KEY        ÇbÇgÇtÇqÉåÉRÅ[ÉhÉLÅ[                           
-000000*                  FILE STATUS          FL-STS1  FL-STS2.                   
-000000                  FILE STATUS          FL-STS1.                   
-000000 DATA DIVISION.                                                           
+000000     RECORD KEY ÇbÇgÇtÇqÉåÉRÅ_ÉhÉLÅ_
+      *20150323修正開始
+000000                  FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+      *20150307í«â¡äJén
+000000     SELECT  GENTRREP
+                 ASSIGN             GENTRREP-MSD
+            FILE STATUS          FL-STS1.
+      *20150307í«â¡èIóπ
+      *20150324追加開始
+      *    suite-wide restart/checkpoint file - see CFCHKPT
+000000     SELECT  VICHKPT
+                 ASSIGN             VICHKPT-MSD
+                 ORGANIZATION       INDEXED
+                 ACCESS  MODE       DYNAMIC
+                 RECORD  KEY        CHKPT-PROGID
+                 FILE STATUS        FL-STS1  FL-STS2.
+      *20150324追加終了
+      *20150325追加開始
+      *    suite-wide job-control audit trail file - see CFJOBLG
+000000     SELECT  VIJOBLOG
+                 ASSIGN             VIJOBLOG-MSD
+                 ORGANIZATION       INDEXED
+                 ACCESS  MODE       DYNAMIC
+                 RECORD  KEY        JOBLG-KEY
+                 FILE STATUS        FL-STS1  FL-STS2.
+      *20150325追加終了
+000000 DATA DIVISION.
 000000 FILE SECTION.                                                            
 000000 FD  ì˙ï îÃîÑÇbÇgï îÑèÍîÑè„ÇvÇe                                                        
 000000     LABEL RECORD STANDARD                                               
@@ -83,22 +115,22 @@
       *20141114í«â¡èIóπ
 000000 01  ì˙ï îÃîÑÇbÇgï îÑèÍîÑè„ÇvÇq.                                                       
 000000     COPY CFWUBU .                                                        
-000000 FD  î≠îÑäJénÉQÅ[ÉÄÇeÅ|Ç`                                                           
+000000 FD  î≠îÑäJénÉQÅ_ÉÄÇeÅ_Ç_                                                           
 000000     LABEL RECORD STANDARD                                               
       *20141114í«â¡äJén
            VALUE  OF IDENTIFICATION IS "VIKASGMA".
       *20141114í«â¡èIóπ
-000000 01  î≠îÑäJénÉQÅ[ÉÄÇqÅ|Ç`.                                                          
+000000 01  î≠îÑäJénÉQÅ_ÉÄÇqÅ_Ç_.                                                          
 000000     COPY CFKAGM .                                                        
-000000 FD  î≠îÑäJénÉQÅ[ÉÄÇeÅ|Ça                                                           
+000000 FD  î≠îÑäJénÉQÅ_ÉÄÇeÅ_Ça                                                           
 000000     LABEL RECORD STANDARD                                               
       *20141114í«â¡äJén
            VALUE  OF IDENTIFICATION IS "VIKASGMB".
       *20141114í«â¡èIóπ
-000000 01  î≠îÑäJénÉQÅ[ÉÄÇqÅ|Ça.                                                          
+000000 01  î≠îÑäJénÉQÅ_ÉÄÇqÅ_Ça.                                                          
 000000     COPY CFKAGM REPLACING                                                
-000000                 //ÇjÇ`ÇfÇl//  BY  //ÇjÇ`ÇfÇlÇa// .                                
-000000 FD  â^ópä«óùÇe                                                                
+000000                 //ÇjÇ_ÇfÇl//  BY  //ÇjÇ_ÇfÇlÇa// .                                
+000000 FD  â_ópä«óùÇe                                                                
       *20141114èCê≥äJén                                                          
 000000*     RECORD  VARYING  IN  SIZE
            LABEL RECORD STANDARD
@@ -108,11 +140,11 @@
       *20141114í«â¡èIóπ
 000000* 01  â^ópä«óùÇqÇQ.                                                              
 000000*     COPY CFUNK2 .                                                        
-000000 01  â^ópä«óùÇqÇP.                                                              
+000000 01  â_ópä«óùÇqÇP.                                                              
 000000     COPY CFUNK1 .                                                        
 000000* 01  â^ópä«óùÇqÇR.                                                              
 000000*     COPY CFUNK3 .                                                        
-000000 FD  ê¢ë„ï â^ópä«óùÇe                                                             
+000000 FD  ê¢ë„ï â_ópä«óùÇe                                                             
       *20141114èCê≥äJén                                                          
 000000*     RECORD  VARYING  IN  SIZE
            LABEL RECORD STANDARD
@@ -120,7 +152,7 @@
       *20141114í«â¡äJén
            VALUE  OF IDENTIFICATION IS "VRSEUNKN".
       *20141114í«â¡èIóπ
-000000 01  ê¢ë„ï â^ópä«óùÇq.                                                            
+000000 01  ê¢ë„ï â_ópä«óùÇq.                                                            
 000000     COPY CFSUK1 .                                                        
 000000 FD  ã∆é“Çe                                                                  
 000000     LABEL RECORD STANDARD                                               
@@ -143,37 +175,71 @@
       *20141114í«â¡èIóπ
 000000 01  ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇq.                                                        
 000000     COPY CFHCHN .                                                        
-000000 FD  îÃîÑÉ`ÉÉÉlÉãï îÑè„ó›åvÇe                                                         
+000000 FD  îÃîÑÉ_ÉÉÉlÉãï îÑè„ó›åvÇe                                                         
 000000     LABEL RECORD STANDARD                                               
       *20141114í«â¡äJén
            VALUE  OF IDENTIFICATION IS "VICHNURI".
       *20141114í«â¡èIóπ
-000000 01  îÃîÑÉ`ÉÉÉlÉãï îÑè„ó›åvÇq.                                                        
+000000 01  îÃîÑÉ_ÉÉÉlÉãï îÑè„ó›åvÇq.                                                        
 000000     COPY CFCHUR .                                                        
+      *20150307í«â¡äJén
+000000 FD  GENTRREP
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "GENTRREP".
+000000 01  GENTRREP-REC.
+000000     05  GENTRREP-HIZUKECODE       PIC X(06).
+000000     05  GENTRREP-SEDAIKUBUN       PIC 9(01).
+000000     05  GENTRREP-KAITEIBI         PIC 9(08).
+000000     05  GENTRREP-NENDO            PIC 9(04).
+      *20150307í«â¡èIóπ
+      *20150324追加開始
+000000 FD  VICHKPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "VICHKPT".
+000000 01  CHKPT-REC.
+000000     COPY CFCHKPT .
+      *20150324追加終了
+      *20150325追加開始
+000000 FD  VIJOBLOG
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "VIJOBLOG".
+000000 01  JOBLG-REC.
+000000     COPY CFJOBLG .
+      *20150325追加終了
 000000 WORKING-STORAGE SECTION.                                                 
 000000 01  çÏã∆ÉGÉäÉA.                                                               
-000000   03  ÇvÇjÅ|îÑè„ã‡äz               PIC 9(13)  USAGE  COMP-3.                    
-000000   03  ÇvÇjÅ|ê¢ë„ãÊï™               PIC 9(01).                                   
-000000   03  ÇvÇjÅ|îNìx                   PIC 9(04).                                 
-000000   03  ÇvÇjÅ|ÉoÉbÉ`ã∆ñ±ì˙ït         PIC 9(08).                                      
-000000   03  ÇvÇjÅ|îÑèÍÉRÅ[Éh             PIC X(06).                                    
-000000   03  ÇvÇjÅ|ÉQÅ[ÉÄÇhÇc.                                                          
-000000     05  ÇvÇjÅ|ÉQÅ[ÉÄÉ^ÉCÉv         PIC 9(02).                                     
-000000     05  ÇvÇjÅ|ÉuÉçÉbÉNÉRÅ[Éh       USAGE COMP-1.                                   
-000000     05  ÇvÇjÅ|âÒçÜ                 USAGE COMP-1.                              
-000000   03  ÇvÇjÅ|îÑè„ÇsÇaÇk             USAGE COMP-1.                                 
-000000   03  ÇvÇjÅ|é¿î≠îÑäJénì˙           PIC 9(08).                                     
-000000   03  ÇvÇjÅ|é¿î≠îÑäJénì˙Çq         REDEFINES  ÇvÇjÅ|é¿î≠îÑäJénì˙.                           
-000000     05  ÇvÇjÅ|é¿î≠îÑäJénì˙Çx       PIC 9(04).                                      
-000000     05  ÇvÇjÅ|é¿î≠îÑäJénì˙Çl       PIC 9(02).                                      
-000000     05  ÇvÇjÅ|é¿î≠îÑäJénì˙Çc       PIC 9(02).                                      
-000000 01  óòópé“êßå‰ïœêîÉGÉäÉA.                                                          
-000000   03  ïœêîÇbÇnÇlÇlÇhÇsåèêî         PIC 9(05).                                      
-000000 01  ÉJÉEÉìÉ^.                                                                
-000000   03  ÇbÇmÇsÉQÅ[ÉÄèIóπèÛë‘         USAGE COMP-1.                                   
-000000   03  ÇbÇmÇsÅ|îÑè„ÇsÇaÇk           USAGE COMP-1.                                  
+000000     03 ÇvÇjÅ_îÑè„ã‡äz PIC 9(13) USAGE COMP-3.
+000000   03  ÇvÇjÅ_ê¢ë„ãÊï™               PIC 9(01).                                   
+000000   03  ÇvÇjÅ_îNìx                   PIC 9(04).                                 
+000000   03  ÇvÇjÅ_ÉoÉbÉ_ã∆ñ±ì˙ït         PIC 9(08).                                      
+000000   03  ÇvÇjÅ_îÑèÍÉRÅ_Éh             PIC X(06).                                    
+000000   03  ÇvÇjÅ_ÉQÅ_ÉÄÇhÇc.                                                          
+000000     05  ÇvÇjÅ_ÉQÅ_ÉÄÉ_ÉCÉv         PIC 9(02).                                     
+000000     05  ÇvÇjÅ_ÉuÉçÉbÉNÉRÅ_Éh       USAGE COMP-1.                                   
+000000     05  ÇvÇjÅ_âÒçÜ                 USAGE COMP-1.                              
+000000   03  ÇvÇjÅ_îÑè„ÇsÇaÇk             USAGE COMP-1.                                 
+000000   03  ÇvÇjÅ_é¿î≠îÑäJénì˙           PIC 9(08).                                     
+000000     03 ÇvÇjÅ_é¿î≠îÑäJénì˙Çq REDEFINES
+           ÇvÇjÅ_é¿î≠îÑäJénì˙.
+000000     05  ÇvÇjÅ_é¿î≠îÑäJénì˙Çx       PIC 9(04).                                      
+000000     05  ÇvÇjÅ_é¿î≠îÑäJénì˙Çl       PIC 9(02).                                      
+000000     05  ÇvÇjÅ_é¿î≠îÑäJénì˙Çc       PIC 9(02).                                      
+000000 01  óòópé“êßå‰ïœêîÉGÉäÉA.
+000000   03  ïœêîÇbÇnÇlÇlÇhÇsåèêî         PIC 9(05).
+      *20150309í«â¡äJén
+000000   03  GAME-SYURYOU-MAX             PIC 9(02) VALUE 90.
+      *20150309í«â¡èIóπ
+      *20150324追加開始
+000000 01  WK-CHKPT-STAGE                 PIC X(08).
+      *20150324追加終了
+      *20150325追加開始
+000000 01  WK-JOBLG-CNT                   PIC 9(07) VALUE ZERO.
+      *20150325追加終了
+000000 01  ÉJÉEÉìÉ_.                                                                
+000000   03  ÇbÇmÇsÉQÅ_ÉÄèIóπèÛë‘         USAGE COMP-1.                                   
+000000   03  ÇbÇmÇsÅ_îÑè„ÇsÇaÇk           USAGE COMP-1.                                  
 000000   03  CNT-COMMIT                   PIC 9(05).                            
-000000 01  ëäëŒÉLÅ[.                                                                
+000000 01  ëäëŒÉLÅ_.                                                                
       *20141114èCê≥äJén
 000000*   03  UNK-RKEY                     USAGE COMP-2.                         
 000000*   03  SUK-RKEY                     USAGE COMP-2.                         
@@ -181,26 +247,44 @@
 000000   03  SUK-RKEY                     PIC 9(08).                         
       *20141114èCê≥èIóπ
 000000 01  ÉtÉâÉO.                                                                 
-000000   03  ÉtÉ@ÉCÉãÉXÉeÅ[É^ÉX.                                                         
-000000     05  FL-STS1                    PIC X(02).                            
-000000     05  FL-STS2                    PIC 9(05).                            
-000000   03  ÉtÉ@ÉCÉãèIóπÉtÉâÉO.                                                         
-000000     05  ÇdÇmÇcÅ|îÑè„ÇvÇe           PIC 9(01).                                    
-000000   03  ÉeÅ[ÉuÉãèIóπÉtÉâÉO.                                                         
-000000     05  ÇdÇmÇcÅ|ÉQÅ[ÉÄèIóπèÛë‘     PIC 9(01).                                       
+000000   03  ÉtÉ_ÉCÉãÉXÉeÅ_É_ÉX.                                                         
+000000     05  FL-STS1                    PIC X(02).
+000000     05  FL-STS2                    PIC 9(05).
+      *20150406追加開始
+      *    LOCK-RETRY-RTN (procedure division, below) retries an OPEN
+      *    a bounded number of times when the shared master it targets
+      *    comes back locked by another job (file status "9D"),
+      *    instead of stopping the run on the first collision
+000000     05  LOCK-RETRY-CNT             PIC 9(02) VALUE ZERO.
+000000     05  LOCK-RETRY-MAX             PIC 9(02) VALUE  5.
+000000     05  LOCK-RETRY-SW              PIC X(01) VALUE "N".
+000000         88  LOCK-RETRY-GO              VALUE "Y".
+000000         88  LOCK-RETRY-STOP            VALUE "N".
+      *20150406追加終了
+      *20150409追加開始
+      *    LOCK-RETRY-WAIT-RTN (below) spins for a short, increasing
+      *    interval between retries instead of looping straight back
+      *    into the OPEN - gives the job holding the lock a chance to
+      *    finish before this one tries again
+000000     05  LOCK-RETRY-WAIT-CNT        PIC 9(08) COMP.
+000000     05  LOCK-RETRY-WAIT-MAX        PIC 9(08) COMP.
+      *20150409追加終了
+000000   03  ÉtÉ_ÉCÉãèIóπÉtÉâÉO.                                                         
+000000     05  ÇdÇmÇcÅ_îÑè„ÇvÇe           PIC 9(01).                                    
+000000   03  ÉeÅ_ÉuÉãèIóπÉtÉâÉO.                                                         
+000000     05  ÇdÇmÇcÅ_ÉQÅ_ÉÄèIóπèÛë‘     PIC 9(01).                                       
 000000 01  Çsì˙ï îÃîÑÇbÇgï îÑè„ó›åv.                                                        
-      *20141114èCê≥äJén
-000000*   02  Çsó›åvì˙ï îÃîÑÇbÇgï ó›åv    OCCURS 15000.                                      
-         02  Çsó›åvì˙ï îÃîÑÇbÇgï ó›åv    OCCURS 1500.
-      *20141114èCê≥èIóπ
-000000     03  Çsó›åvÉåÉRÅ[ÉhÉLÅ[.                                                       
+      *20150306èCê≥äJén
+           02 Çsó›åvì˙ï îÃîÑÇbÇgï ó›åv OCCURS 15000.
+      *20150306èCê≥èIóπ
+000000     03  Çsó›åvÉåÉRÅ_ÉhÉLÅ_.                                                       
 000000       05  Çsó›åvîNìx                    PIC 9(4).                             
-000000       05  Çsó›åvîÃîÑÉ`ÉÉÉlÉã            PIC 9(2).                                 
-000000       05  Çsó›åvÉQÅ[ÉÄÇhÇc.                                                      
-000000         07  Çsó›åvÉQÅ[ÉÄÉ^ÉCÉv          PIC 9(2).                                 
-000000         07  Çsó›åvÉuÉçÉbÉNÉRÅ[Éh        USAGE COMP-1.                              
+000000       05  Çsó›åvîÃîÑÉ_ÉÉÉlÉã            PIC 9(2).                                 
+000000       05  Çsó›åvÉQÅ_ÉÄÇhÇc.                                                      
+000000         07  Çsó›åvÉQÅ_ÉÄÉ_ÉCÉv          PIC 9(2).                                 
+000000     07 Çsó›åvÉuÉçÉbÉNÉRÅ_Éh USAGE COMP-1.
 000000         07  Çsó›åvâÒçÜ                  USAGE COMP-1.                         
-000000     03  Çsó›åvîÑè„ã‡äz        PIC 9(13) USAGE COMP-3.                           
+000000     03 Çsó›åvîÑè„ã‡äz PIC 9(13) USAGE COMP-3.
 000000 PROCEDURE DIVISION .                                                     
 000000 MAIN-RTN .                                                               
 000000     PERFORM S000-RTN THRU CX00002                                        
@@ -210,11 +294,10 @@
 000000 CX00001. STOP RUN.                                                       
            DISPLAY "--After --LINE:211--  CX00001" UPON CONSOLE
 000000 S000-RTN .                                                               
-      *20141114èCê≥äJén
-000000*       ACCEPT  ïœêîÇbÇnÇlÇlÇhÇsåèêî  FROM  SPCOMMIT.                                
-             MOVE ZERO TO ïœêîÇbÇnÇlÇlÇhÇsåèêî.
-      *20141114èCê≥èIóπ
-000000       OPEN INPUT â^ópä«óùÇe .                                                 
+      *20150305èCê≥äJén
+000000     ACCEPT ïœêîÇbÇnÇlÇlÇhÇsåèêî FROM SPCOMMIT.
+      *20150305èCê≥èIóπ
+000000       OPEN INPUT â_ópä«óùÇe .                                                 
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00011.                             
 000000         DISPLAY "HBHUN551-01 VRUNYKAN OPEN ERROR " ,                     
 000000                           FL-STS1 " " FL-STS2.                           
@@ -222,8 +305,12 @@
            DISPLAY "--Before --LINE:222--  CX00011" UPON CONSOLE
 000000 CX00011.                                                                 
            DISPLAY "--After --LINE:224--  CX00011" UPON CONSOLE
-000000       OPEN INPUT ê¢ë„ï â^ópä«óùÇe .                                              
-000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00012.                             
+000000       OPEN INPUT ê¢ë„ï â_ópä«óùÇe .                                              
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00012.                             
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00011.
+      *20150406追加終了
 000000         DISPLAY "HBHUN551-02 VRSEUNKN OPEN ERROR " ,                     
 000000                           FL-STS1 " " FL-STS2.                           
 000000         STOP RUN .                                                     
@@ -231,7 +318,11 @@
 000000 CX00012.                                                                 
            DISPLAY "--After --LINE:232--  CX00012" UPON CONSOLE
 000000       OPEN INPUT îÑèÍÇe .                                                   
-000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00013.                             
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00013.                             
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00012.
+      *20150406追加終了
 000000         DISPLAY "HBHUN551-03 VIURIBA OPEN ERROR " ,                      
 000000                           FL-STS1 " " FL-STS2.                           
 000000         STOP RUN .                                                     
@@ -239,15 +330,24 @@
 000000 CX00013.                                                                 
            DISPLAY "--After --LINE:240--  CX00013" UPON CONSOLE
 000000       OPEN INPUT ã∆é“Çe .                                                   
-000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00014.                             
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00014.                             
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00013.
+      *20150406追加終了
 000000         DISPLAY "HBHUN551-04 VIGYOSYA OPEN ERROR " ,                     
 000000                           FL-STS1 " " FL-STS2.                           
 000000         STOP RUN .                                                     
            DISPLAY "--Before --LINE:246--  CX00014" UPON CONSOLE
 000000 CX00014.                                                                 
            DISPLAY "--After --LINE:248--  CX00014" UPON CONSOLE
-000000       OPEN INPUT ì˙ï îÃîÑÇbÇgï îÑèÍîÑè„ÇvÇe .                                         
-000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00015.                             
+000000     OPEN INPUT ì˙ï îÃîÑÇbÇgï îÑèÍîÑè„ÇvÇe
+           .
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00015.                             
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00014.
+      *20150406追加終了
 000000         DISPLAY "HBHUN551-05 SQWHURCH OPEN ERROR " ,                     
 000000                           FL-STS1 " " FL-STS2.                           
 000000         STOP RUN .                                                     
@@ -255,15 +355,23 @@
 000000 CX00015.                                                                 
            DISPLAY "--After --LINE:256--  CX00015" UPON CONSOLE
 000000       OPEN I-O   ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇe .                                          
-000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00016.                             
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00016.                             
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00015.
+      *20150406追加終了
 000000         DISPLAY "HBHUN551-06 VIHCHNUR OPEN ERROR " ,                     
 000000                           FL-STS1 " " FL-STS2.                           
 000000         STOP RUN .                                                     
            DISPLAY "--Before --LINE:262--  CX00016" UPON CONSOLE
 000000 CX00016.                                                                 
            DISPLAY "--After --LINE:264--  CX00016" UPON CONSOLE
-000000       OPEN I-O   îÃîÑÉ`ÉÉÉlÉãï îÑè„ó›åvÇe .                                          
-000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00017.                             
+000000       OPEN I-O   îÃîÑÉ_ÉÉÉlÉãï îÑè„ó›åvÇe .                                          
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00017.                             
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00016.
+      *20150406追加終了
 000000         DISPLAY "HBHUN551-07 VICHNURI OPEN ERROR " ,                     
 000000                           FL-STS1 " " FL-STS2.                           
 000000         STOP RUN .                                                     
@@ -271,7 +379,7 @@
 000000 CX00017.                                                                 
            DISPLAY "--After --LINE:272--  CX00017" UPON CONSOLE
 000000     MOVE 1 TO UNK-RKEY                                                   
-000000       READ  â^ópä«óùÇe INVALID CONTINUE .                                     
+000000       READ  â_ópä«óùÇe INVALID CONTINUE .                                     
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00018.                             
 000000         DISPLAY "HBHUN551-08 VRUNYKAN READ ERROR ",                      
 000000                     FL-STS1 " " FL-STS2                                  
@@ -280,28 +388,37 @@
 000000 CX00018.                                                                 
            DISPLAY "--After --LINE:281--  CX00018" UPON CONSOLE
 000000     IF NOT(ÇtÇmÇjÇPã∆ñ±ì˙ït = 
-            ÇtÇmÇjÇPÉoÉbÉ`ã∆ñ±ì˙ït) GO TO CX00019.                         
-000000     MOVE ÇtÇmÇjÇPê¢ë„ãÊï™ TO ÇvÇjÅ|ê¢ë„ãÊï™ .                                           
+            ÇtÇmÇjÇPÉoÉbÉ_ã∆ñ±ì˙ït) GO TO CX00019.                         
+000000     MOVE ÇtÇmÇjÇPê¢ë„ãÊï™ TO
+           ÇvÇjÅ_ê¢ë„ãÊï™ .
 000000     GO TO CX00020.                                                       
            DISPLAY "--Before --LINE:286--  CX00019" UPON CONSOLE
 000000 CX00019.                                                                 
            DISPLAY "--After --LINE:288--  CX00019" UPON CONSOLE
 000000     IF NOT(ÇtÇmÇjÇPê¢ë„ãÊï™ = 1) GO TO CX00021.                                   
-000000     MOVE 2 TO ÇvÇjÅ|ê¢ë„ãÊï™ .                                                  
+000000     MOVE 2 TO ÇvÇjÅ_ê¢ë„ãÊï™ .                                                  
 000000     GO TO CX00022.                                                       
            DISPLAY "--Before --LINE:292--  CX00021" UPON CONSOLE
 000000 CX00021.                                                                 
            DISPLAY "--After --LINE:294--  CX00021" UPON CONSOLE
-000000     MOVE 1 TO ÇvÇjÅ|ê¢ë„ãÊï™ .                                                  
+000000     MOVE 1 TO ÇvÇjÅ_ê¢ë„ãÊï™ .                                                  
            DISPLAY "--Before --LINE:296--  CX00022" UPON CONSOLE
 000000 CX00022.                                                                 
            DISPLAY "--After --LINE:298--  CX00022" UPON CONSOLE
            DISPLAY "--Before --LINE:299--  CX00020" UPON CONSOLE
 000000 CX00020.                                                                 
            DISPLAY "--After --LINE:301--  CX00020" UPON CONSOLE
-000000     IF NOT(ÇvÇjÅ|ê¢ë„ãÊï™ = 1) GO TO CX00023.                                    
-000000         OPEN  INPUT  î≠îÑäJénÉQÅ[ÉÄÇeÅ|Ç` .                                        
-000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00024.                             
+000000     IF NOT(ÇvÇjÅ_ê¢ë„ãÊï™ = 1) GO TO CX00023.                                    
+      *20150406追加開始
+000000 CX00104.
+           DISPLAY "CX00104" UPON CONSOLE
+      *20150406追加終了
+000000         OPEN  INPUT  î≠îÑäJénÉQÅ_ÉÄÇeÅ_Ç_ .                                        
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00024.                             
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00104.
+      *20150406追加終了
 000000           DISPLAY "HBHUN551-09 VIKASGMA OPEN ERROR ",                    
 000000                     FL-STS1 " " FL-STS2                                  
 000000           STOP RUN .                                                   
@@ -312,8 +429,12 @@
            DISPLAY "--Before --LINE:312--  CX00023" UPON CONSOLE
 000000 CX00023.                                                                 
            DISPLAY "--After --LINE:314--  CX00023" UPON CONSOLE
-000000         OPEN  INPUT  î≠îÑäJénÉQÅ[ÉÄÇeÅ|Ça .                                        
-000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00026.                             
+000000         OPEN  INPUT  î≠îÑäJénÉQÅ_ÉÄÇeÅ_Ça .                                        
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00026.                             
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00023.
+      *20150406追加終了
 000000           DISPLAY "HBHUN551-10 VIKASGMB OPEN ERROR ",                    
 000000                     FL-STS1 " " FL-STS2                                  
 000000           STOP RUN .                                                   
@@ -324,6 +445,47 @@
 000000 CX00025.                                                                 
            DISPLAY "--After --LINE:325--  CX00025" UPON CONSOLE
 000000       INITIALIZE Çsì˙ï îÃîÑÇbÇgï îÑè„ó›åv .                                          
+      *20150307í«â¡äJén
+000000       OPEN OUTPUT GENTRREP .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00090.
+000000         DISPLAY "HBHUN551-40 GENTRREP OPEN ERROR",
+000000                              FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00090.
+           DISPLAY "CX00090" UPON CONSOLE
+      *20150307í«â¡èIóπ
+      *20150324追加開始
+000000       OPEN  I-O    VICHKPT .
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00093.
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00090.
+      *20150406追加終了
+000000           DISPLAY "HBHUN551-43 VICHKPT OPEN ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00093.
+           DISPLAY "CX00093" UPON CONSOLE
+000000     PERFORM CHKPT-RESTORE-RTN THRU CX00094 .
+      *20150324追加終了
+      *20150325追加開始
+      *20150406追加開始
+000000 CX00105.
+           DISPLAY "CX00105" UPON CONSOLE
+      *20150406追加終了
+000000       OPEN  I-O    VIJOBLOG .
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00102.
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00105.
+      *20150406追加終了
+000000           DISPLAY "HBHUN551-49 VIJOBLOG OPEN ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00102.
+           DISPLAY "CX00102" UPON CONSOLE
+000000     PERFORM JOBLG-START-RTN THRU CX00100 .
+      *20150325追加終了
 000000 CX00002. EXIT.                                                           
 000000 P000-RTN .                                                               
 000000     PERFORM P100-RTN THRU CX00005                                        
@@ -332,7 +494,20 @@
 000000 CX00003. EXIT.                                                           
 000000 E000-RTN .                                                               
 000000       COMMIT                                                             
-000000       CLOSE â^ópä«óùÇe .                                                      
+      *20150324追加開始
+000000     PERFORM CHKPT-COMPLETE-RTN THRU CX00096 .
+      *20150324追加終了
+      *20150325追加開始
+000000     PERFORM JOBLG-END-RTN THRU CX00101 .
+000000       CLOSE  VIJOBLOG .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00103.
+000000           DISPLAY "HBHUN551-50 VIJOBLOG CLOSE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00103.
+           DISPLAY "CX00103" UPON CONSOLE
+      *20150325追加終了
+000000       CLOSE â_ópä«óùÇe .                                                      
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00027.                             
 000000         DISPLAY "HBHUN551-11 VRUNYKAN CLOSE ERROR " ,                    
 000000                          FL-STS1 " " FL-STS2.                            
@@ -340,7 +515,7 @@
            DISPLAY "--Before --LINE:340--  CX00027" UPON CONSOLE
 000000 CX00027.                                                                 
            DISPLAY "--After --LINE:342--  CX00027" UPON CONSOLE
-000000       CLOSE ê¢ë„ï â^ópä«óùÇe .                                                   
+000000       CLOSE ê¢ë„ï â_ópä«óùÇe .                                                   
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00028.                             
 000000         DISPLAY "HBHUN551-12 VRSEUNKN CLOSE ERROR " ,                    
 000000                          FL-STS1 " " FL-STS2.                            
@@ -380,7 +555,7 @@
            DISPLAY "--Before --LINE:380--  CX00032" UPON CONSOLE
 000000 CX00032.                                                                 
            DISPLAY "--After --LINE:382--  CX00032" UPON CONSOLE
-000000       CLOSE îÃîÑÉ`ÉÉÉlÉãï îÑè„ó›åvÇe .                                               
+000000       CLOSE îÃîÑÉ_ÉÉÉlÉãï îÑè„ó›åvÇe .                                               
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00033.                             
 000000         DISPLAY "HBHUN551-17 VICHNURI CLOSE ERROR " ,                    
 000000                          FL-STS1 " " FL-STS2.                            
@@ -388,8 +563,8 @@
            DISPLAY "--Before --LINE:388--  CX00033" UPON CONSOLE
 000000 CX00033.                                                                 
            DISPLAY "--After --LINE:390--  CX00033" UPON CONSOLE
-000000     IF NOT(ÇvÇjÅ|ê¢ë„ãÊï™ = 1) GO TO CX00034.                                    
-000000         CLOSE  î≠îÑäJénÉQÅ[ÉÄÇeÅ|Ç` .                                              
+000000     IF NOT(ÇvÇjÅ_ê¢ë„ãÊï™ = 1) GO TO CX00034.                                    
+000000         CLOSE  î≠îÑäJénÉQÅ_ÉÄÇeÅ_Ç_ .                                              
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00035.                             
 000000           DISPLAY "HBHUN551-18 VIKASGMA CLOSE ERROR ",                   
 000000                     FL-STS1 " " FL-STS2                                  
@@ -401,7 +576,7 @@
            DISPLAY "--Before --LINE:401--  CX00034" UPON CONSOLE
 000000 CX00034.                                                                 
            DISPLAY "--After --LINE:403--  CX00034" UPON CONSOLE
-000000         CLOSE  î≠îÑäJénÉQÅ[ÉÄÇeÅ|Ça .                                              
+000000         CLOSE  î≠îÑäJénÉQÅ_ÉÄÇeÅ_Ça .                                              
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00037.                             
 000000           DISPLAY "HBHUN551-19 VIKASGMB CLOSE ERROR ",                   
 000000                     FL-STS1 " " FL-STS2                                  
@@ -412,52 +587,75 @@
            DISPLAY "--Before --LINE:412--  CX00036" UPON CONSOLE
 000000 CX00036.                                                                 
            DISPLAY "--After --LINE:414--  CX00036" UPON CONSOLE
-      *20141114èCê≥äJén
-000000*       @ZCTMSGOT(MSGID = #BH001,                                          
-000000*                 PROGID = HBHUN551); .                                    
-      *20141114èCê≥èIóπ
+      *20150307í«â¡äJén
+000000       CLOSE GENTRREP .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00091.
+000000         DISPLAY "HBHUN551-41 GENTRREP CLOSE ERROR",
+000000                              FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00091.
+           DISPLAY "CX00091" UPON CONSOLE
+      *20150307í«â¡èIóπ
+      *20150309èCê≥äJén
+000000       @ZCTMSGOT(MSGID = #BH001,
+000000                 PROGID = HBHUN551); .
+      *20150309èCê≥èIóπ
 000000 CX00004. EXIT.                                                           
 000000 P100-RTN .                                                               
-000000     MOVE 0 TO ÇdÇmÇcÅ|îÑè„ÇvÇe                                                   
-000000     MOVE 0 TO ÇvÇjÅ|îÑè„ã‡äz                                                    
+000000     MOVE 0 TO ÇdÇmÇcÅ_îÑè„ÇvÇe                                                   
+000000     MOVE 0 TO ÇvÇjÅ_îÑè„ã‡äz                                                    
 000000     MOVE 0 TO CNT-COMMIT                                                 
-000000       READ ì˙ï îÃîÑÇbÇgï îÑèÍîÑè„ÇvÇe AT END    ,                                     
-000000                        MOVE 1 TO ÇdÇmÇcÅ|îÑè„ÇvÇe.                               
+000000     READ ì˙ï îÃîÑÇbÇgï îÑèÍîÑè„ÇvÇe AT END
+           ,
+000000                        MOVE 1 TO ÇdÇmÇcÅ_îÑè„ÇvÇe.                               
 000000     IF NOT(FL-STS1 NOT = "00" AND "10") GO TO CX00038.                    
 000000         DISPLAY "HBHUN551-20 SQWHURCH READ ERROR " ,                     
 000000                          FL-STS1 " " FL-STS2                             
 000000         STOP RUN .                                                     
            DISPLAY "--Before --LINE:430--  CX00038" UPON CONSOLE
-000000 CX00038.                                                                 
+000000 CX00038.
            DISPLAY "--After --LINE:432--  CX00038" UPON CONSOLE
-000000     MOVE ÇvÇtÇaÇtîÑèÍÉRÅ[Éh TO ÇvÇjÅ|îÑèÍÉRÅ[Éh .                                         
-000000     MOVE ÇvÇtÇaÇtÉQÅ[ÉÄÇhÇc TO ÇvÇjÅ|ÉQÅ[ÉÄÇhÇc .                                         
+      *20150325追加開始
+000000     IF NOT(ÇdÇmÇcÅ_îÑè„ÇvÇe = 1) ADD 1 TO WK-JOBLG-CNT.
+      *20150325追加終了
+000000     MOVE ÇvÇtÇaÇtîÑèÍÉRÅ_Éh TO
+           ÇvÇjÅ_îÑèÍÉRÅ_Éh .
+000000     MOVE ÇvÇtÇaÇtÉQÅ_ÉÄÇhÇc TO
+           ÇvÇjÅ_ÉQÅ_ÉÄÇhÇc .
            DISPLAY "--Before --LINE:435--  CX00039" UPON CONSOLE
-000000 CX00039. IF NOT(ÇdÇmÇcÅ|îÑè„ÇvÇe = 0) GO TO CX00040.                              
+000000 CX00039. IF NOT(ÇdÇmÇcÅ_îÑè„ÇvÇe = 0) GO TO CX00040.                              
            DISPLAY "--After --LINE:437--  CX00039" UPON CONSOLE
            DISPLAY "--Before --LINE:438--  CX00041" UPON CONSOLE
-000000 CX00041. IF NOT( (ÇdÇmÇcÅ|îÑè„ÇvÇe = 0) AND 
-            (ÇvÇjÅ|îÑèÍÉRÅ[Éh = ÇvÇtÇaÇtîÑèÍÉRÅ[Éh) AND           
-000000     (ÇvÇjÅ|ÉQÅ[ÉÄÇhÇc = ÇvÇtÇaÇtÉQÅ[ÉÄÇhÇc)) GO TO CX00042.                                
+000000 CX00041. IF NOT( (ÇdÇmÇcÅ_îÑè„ÇvÇe = 0) AND 
+           (ÇvÇjÅ_îÑèÍÉRÅ_Éh = ÇvÇtÇaÇtîÑèÍÉRÅ_Éh)
+           AND
+000000     (ÇvÇjÅ_ÉQÅ_ÉÄÇhÇc = ÇvÇtÇaÇtÉQÅ_ÉÄÇhÇc))
+           GO TO CX00042.
            DISPLAY "--After --LINE:442--  CX00041" UPON CONSOLE
-000000     COMPUTE ÇvÇjÅ|îÑè„ã‡äz = ÇvÇjÅ|îÑè„ã‡äz +                                          
+000000     COMPUTE ÇvÇjÅ_îÑè„ã‡äz =
+           ÇvÇjÅ_îÑè„ã‡äz +
 000000                             ÇvÇtÇaÇtîÑè„ã‡äz                                     
-000000           READ ì˙ï îÃîÑÇbÇgï îÑèÍîÑè„ÇvÇe AT END    ,                                 
-000000                        MOVE 1 TO ÇdÇmÇcÅ|îÑè„ÇvÇe .                              
+000000     READ ì˙ï îÃîÑÇbÇgï îÑèÍîÑè„ÇvÇe AT END
+           ,
+000000                        MOVE 1 TO ÇdÇmÇcÅ_îÑè„ÇvÇe .                              
 000000     IF NOT(FL-STS1 NOT = "00" AND "10") GO TO CX00043.                    
 000000             DISPLAY "HBHUN551-21 SQWHURCH READ ERROR " ,                 
 000000                          FL-STS1 " " FL-STS2                             
 000000             STOP RUN .                                                 
            DISPLAY "--Before --LINE:451--  CX00043" UPON CONSOLE
-000000 CX00043.                                                                 
+000000 CX00043.
            DISPLAY "--After --LINE:453--  CX00043" UPON CONSOLE
-000000     GO TO CX00041.                                                       
+      *20150325追加開始
+000000     IF NOT(ÇdÇmÇcÅ_îÑè„ÇvÇe = 1) ADD 1 TO WK-JOBLG-CNT.
+      *20150325追加終了
+000000     GO TO CX00041.                                                     
            DISPLAY "--Before --LINE:455--  CX00042" UPON CONSOLE
 000000 CX00042.                                                                 
            DISPLAY "--After --LINE:457--  CX00042" UPON CONSOLE
-000000     IF NOT(ÇvÇjÅ|ê¢ë„ãÊï™ = 1) GO TO CX00044.                                    
-000000     MOVE ÇvÇjÅ|ÉQÅ[ÉÄÇhÇc TO ÇjÇ`ÇfÇlÉQÅ[ÉÄÇhÇc                                           
-000000           READ  î≠îÑäJénÉQÅ[ÉÄÇeÅ|Ç` INVALID CONTINUE .                            
+000000     IF NOT(ÇvÇjÅ_ê¢ë„ãÊï™ = 1) GO TO CX00044.                                    
+000000     MOVE ÇvÇjÅ_ÉQÅ_ÉÄÇhÇc TO
+           ÇjÇ_ÇfÇlÉQÅ_ÉÄÇhÇc
+000000     READ î≠îÑäJénÉQÅ_ÉÄÇeÅ_Ç_ INVALID CONTINUE .
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00045.                             
 000000             DISPLAY "HBHUN551-22 VIKASGMA READ ERROR ",                  
 000000                       FL-STS1 " " FL-STS2                                
@@ -465,13 +663,15 @@
            DISPLAY "--Before --LINE:465--  CX00045" UPON CONSOLE
 000000 CX00045.                                                                 
            DISPLAY "--After --LINE:467--  CX00045" UPON CONSOLE
-000000     MOVE ÇjÇ`ÇfÇlé¿î≠îÑäJénì˙ TO ÇvÇjÅ|é¿î≠îÑäJénì˙ .                                       
+000000     MOVE ÇjÇ_ÇfÇlé¿î≠îÑäJénì˙ TO
+           ÇvÇjÅ_é¿î≠îÑäJénì˙ .
 000000     GO TO CX00046.                                                       
            DISPLAY "--Before --LINE:470--  CX00044" UPON CONSOLE
 000000 CX00044.                                                                 
            DISPLAY "--After --LINE:472--  CX00044" UPON CONSOLE
-000000     MOVE ÇvÇjÅ|ÉQÅ[ÉÄÇhÇc TO ÇjÇ`ÇfÇlÇaÉQÅ[ÉÄÇhÇc                                          
-000000           READ  î≠îÑäJénÉQÅ[ÉÄÇeÅ|Ça INVALID CONTINUE .                            
+000000     MOVE ÇvÇjÅ_ÉQÅ_ÉÄÇhÇc TO
+           ÇjÇ_ÇfÇlÇaÉQÅ_ÉÄÇhÇc
+000000     READ î≠îÑäJénÉQÅ_ÉÄÇeÅ_Ça INVALID CONTINUE .
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00047.                             
 000000             DISPLAY "HBHUN551-23 VIKASGMB READ ERROR ",                  
 000000                       FL-STS1 " " FL-STS2                                
@@ -479,22 +679,38 @@
            DISPLAY "--Before --LINE:479--  CX00047" UPON CONSOLE
 000000 CX00047.                                                                 
            DISPLAY "--After --LINE:481--  CX00047" UPON CONSOLE
-000000     MOVE ÇjÇ`ÇfÇlÇaé¿î≠îÑäJénì˙ TO ÇvÇjÅ|é¿î≠îÑäJénì˙ .                                      
+000000     MOVE ÇjÇ_ÇfÇlÇaé¿î≠îÑäJénì˙ TO
+           ÇvÇjÅ_é¿î≠îÑäJénì˙ .
            DISPLAY "--Before --LINE:483--  CX00046" UPON CONSOLE
 000000 CX00046.                                                                 
            DISPLAY "--After --LINE:485--  CX00046" UPON CONSOLE
-000000     IF NOT(ÇvÇjÅ|é¿î≠îÑäJénì˙Çl >= 1 AND 
-            ÇvÇjÅ|é¿î≠îÑäJénì˙Çl <= 3) GO TO CX00048.            
-000000     COMPUTE ÇvÇjÅ|îNìx = ÇvÇjÅ|é¿î≠îÑäJénì˙Çx - 1 .                                     
+000000     IF NOT(ÇvÇjÅ_é¿î≠îÑäJénì˙Çl >= 1 AND 
+            ÇvÇjÅ_é¿î≠îÑäJénì˙Çl <= 3) GO TO CX00048.            
+000000     COMPUTE ÇvÇjÅ_îNìx = ÇvÇjÅ_é¿î≠îÑäJénì˙Çx
+           - 1 .
 000000     GO TO CX00049.                                                       
            DISPLAY "--Before --LINE:490--  CX00048" UPON CONSOLE
 000000 CX00048.                                                                 
            DISPLAY "--After --LINE:492--  CX00048" UPON CONSOLE
-000000     MOVE ÇvÇjÅ|é¿î≠îÑäJénì˙Çx TO ÇvÇjÅ|îNìx .                                           
+000000     MOVE ÇvÇjÅ_é¿î≠îÑäJénì˙Çx TO ÇvÇjÅ_îNìx .                                           
            DISPLAY "--Before --LINE:494--  CX00049" UPON CONSOLE
 000000 CX00049.                                                                 
            DISPLAY "--After --LINE:496--  CX00049" UPON CONSOLE
-000000     MOVE ÇvÇjÅ|îÑèÍÉRÅ[Éh TO ÇtÇqÇaÇ`îÑèÍÉRÅ[Éh                                           
+      *20150307í«â¡äJén
+000000     MOVE ÇvÇjÅ_îÑèÍÉRÅ_Éh TO GENTRREP-HIZUKECODE
+000000     MOVE ÇvÇjÅ_ê¢ë„ãÊï™ TO GENTRREP-SEDAIKUBUN
+000000     MOVE ÇvÇjÅ_é¿î≠îÑäJénì˙ TO GENTRREP-KAITEIBI
+000000     MOVE ÇvÇjÅ_îNìx TO GENTRREP-NENDO
+000000     WRITE GENTRREP-REC .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00092.
+000000         DISPLAY "HBHUN551-42 GENTRREP WRITE ERROR",
+000000                              FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00092.
+           DISPLAY "CX00092" UPON CONSOLE
+      *20150307í«â¡èIóπ
+000000     MOVE ÇvÇjÅ_îÑèÍÉRÅ_Éh TO
+           ÇtÇqÇaÇ_îÑèÍÉRÅ_Éh
 000000         READ  îÑèÍÇe INVALID CONTINUE .                                     
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00050.                             
 000000           DISPLAY "HBHUN551-24 VIURIBA READ ERROR ",                     
@@ -503,7 +719,8 @@
            DISPLAY "--Before --LINE:503--  CX00050" UPON CONSOLE
 000000 CX00050.                                                                 
            DISPLAY "--After --LINE:505--  CX00050" UPON CONSOLE
-000000     MOVE ÇtÇqÇaÇ`ã∆é“ÉRÅ[Éh TO ÇfÇxÇrÇ`ã∆é“ÉRÅ[Éh                                          
+000000     MOVE ÇtÇqÇaÇ_ã∆é“ÉRÅ_Éh TO
+           ÇfÇxÇrÇ_ã∆é“ÉRÅ_Éh
 000000         READ  ã∆é“Çe INVALID CONTINUE .                                     
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00051.                             
 000000           DISPLAY "HBHUN551-25 VIGYOSYA READ ERROR ",                    
@@ -512,14 +729,17 @@
            DISPLAY "--Before --LINE:512--  CX00051" UPON CONSOLE
 000000 CX00051.                                                                 
            DISPLAY "--After --LINE:514--  CX00051" UPON CONSOLE
-000000     MOVE ÇvÇjÅ|îNìx TO ÇgÇbÇgÇmîNìx                                                 
-000000     MOVE ÇfÇxÇrÇ`îÃîÑÉ`ÉÉÉlÉãÉRÅ[Éh TO ÇgÇbÇgÇmîÃîÑÉ`ÉÉÉlÉã                                     
-000000     MOVE ÇvÇjÅ|ÉQÅ[ÉÄÇhÇc TO ÇgÇbÇgÇmÉQÅ[ÉÄÇhÇc                                           
+000000     MOVE ÇvÇjÅ_îNìx TO ÇgÇbÇgÇmîNìx                                                 
+000000     MOVE ÇfÇxÇrÇ_îÃîÑÉ_ÉÉÉlÉãÉRÅ_Éh TO
+           ÇgÇbÇgÇmîÃîÑÉ_ÉÉÉlÉã
+000000     MOVE ÇvÇjÅ_ÉQÅ_ÉÄÇhÇc TO
+           ÇgÇbÇgÇmÉQÅ_ÉÄÇhÇc
 000000         READ  ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇe ,                                             
 000000                                  INVALID CONTINUE .                      
 000000     IF NOT(FL-STS1 = "00") GO TO CX00052.                                 
-000000     COMPUTE ÇgÇbÇgÇmîÑè„ã‡äz = ÇgÇbÇgÇmîÑè„ã‡äz + ÇvÇjÅ|îÑè„ã‡äz                                
-000000           REWRITE ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇq ,                                         
+000000     COMPUTE ÇgÇbÇgÇmîÑè„ã‡äz =
+           ÇgÇbÇgÇmîÑè„ã‡äz + ÇvÇjÅ_îÑè„ã‡äz
+000000     REWRITE ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇq ,
 000000                                    INVALID CONTINUE .                    
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00053.                             
 000000             DISPLAY "HBHUN551-26 VIHCHNUR REWRITE ERROR ",               
@@ -532,11 +752,14 @@
            DISPLAY "--Before --LINE:532--  CX00052" UPON CONSOLE
 000000 CX00052. IF NOT(FL-STS1 = "23") GO TO CX00055.                            
            DISPLAY "--After --LINE:534--  CX00052" UPON CONSOLE
-000000     MOVE ÇvÇjÅ|îNìx TO ÇgÇbÇgÇmîNìx                                                 
-000000     MOVE ÇfÇxÇrÇ`îÃîÑÉ`ÉÉÉlÉãÉRÅ[Éh TO ÇgÇbÇgÇmîÃîÑÉ`ÉÉÉlÉã                                     
-000000     MOVE ÇvÇjÅ|ÉQÅ[ÉÄÇhÇc TO ÇgÇbÇgÇmÉQÅ[ÉÄÇhÇc                                           
-000000     MOVE ÇvÇjÅ|îÑè„ã‡äz TO ÇgÇbÇgÇmîÑè„ã‡äz                                             
-000000     MOVE SPACE TO ÇgÇbÇgÇmó\îı                                                 
+000000     MOVE ÇvÇjÅ_îNìx TO ÇgÇbÇgÇmîNìx                                                 
+000000     MOVE ÇfÇxÇrÇ_îÃîÑÉ_ÉÉÉlÉãÉRÅ_Éh TO
+           ÇgÇbÇgÇmîÃîÑÉ_ÉÉÉlÉã
+000000     MOVE ÇvÇjÅ_ÉQÅ_ÉÄÇhÇc TO
+           ÇgÇbÇgÇmÉQÅ_ÉÄÇhÇc
+000000     MOVE ÇvÇjÅ_îÑè„ã‡äz TO
+           ÇgÇbÇgÇmîÑè„ã‡äz
+000000     MOVE SPACE TO ÇgÇbÇgÇmó_îı                                                 
 000000           WRITE ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇq ,                                           
 000000                                    INVALID CONTINUE .                    
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00056.                             
@@ -557,22 +780,34 @@
 000000 CX00054.                                                                 
            DISPLAY "--After --LINE:558--  CX00054" UPON CONSOLE
 000000     COMPUTE CNT-COMMIT = CNT-COMMIT + 1 .                                
-000000     IF NOT(ïœêîÇbÇnÇlÇlÇhÇsåèêî < CNT-COMMIT) GO TO CX00057.                        
+000000     IF NOT(ïœêîÇbÇnÇlÇlÇhÇsåèêî < CNT-COMMIT) GO TO
+           CX00057.
 000000           COMMIT                                                         
+      *20150324追加開始
+000000           MOVE "P200-A" TO WK-CHKPT-STAGE
+000000           PERFORM CHKPT-WRITE-RTN THRU CX00095 .
+      *20150324追加終了
 000000     MOVE 0 TO CNT-COMMIT .                                               
            DISPLAY "--Before --LINE:563--  CX00057" UPON CONSOLE
 000000 CX00057.                                                                 
            DISPLAY "--After --LINE:565--  CX00057" UPON CONSOLE
 000000     COMPUTE CNT-COMMIT = CNT-COMMIT + 1 .                                
-000000     IF NOT(ïœêîÇbÇnÇlÇlÇhÇsåèêî < CNT-COMMIT) GO TO CX00058.                        
+000000     IF NOT(ïœêîÇbÇnÇlÇlÇhÇsåèêî < CNT-COMMIT) GO TO
+           CX00058.
 000000           COMMIT                                                         
+      *20150324追加開始
+000000           MOVE "P200-B" TO WK-CHKPT-STAGE
+000000           PERFORM CHKPT-WRITE-RTN THRU CX00095 .
+      *20150324追加終了
 000000     MOVE 0 TO CNT-COMMIT .                                               
            DISPLAY "--Before --LINE:570--  CX00058" UPON CONSOLE
 000000 CX00058.                                                                 
            DISPLAY "--After --LINE:572--  CX00058" UPON CONSOLE
-000000     MOVE ÇvÇtÇaÇtîÑèÍÉRÅ[Éh TO ÇvÇjÅ|îÑèÍÉRÅ[Éh                                           
-000000     MOVE ÇvÇtÇaÇtÉQÅ[ÉÄÇhÇc TO ÇvÇjÅ|ÉQÅ[ÉÄÇhÇc                                           
-000000     MOVE 0 TO ÇvÇjÅ|îÑè„ã‡äz .                                                  
+000000     MOVE ÇvÇtÇaÇtîÑèÍÉRÅ_Éh TO
+           ÇvÇjÅ_îÑèÍÉRÅ_Éh
+000000     MOVE ÇvÇtÇaÇtÉQÅ_ÉÄÇhÇc TO
+           ÇvÇjÅ_ÉQÅ_ÉÄÇhÇc
+000000     MOVE 0 TO ÇvÇjÅ_îÑè„ã‡äz .                                                  
 000000     GO TO CX00039.                                                       
            DISPLAY "--Before --LINE:577--  CX00040" UPON CONSOLE
 000000 CX00040.                                                                 
@@ -580,7 +815,7 @@
 000000 CX00005. EXIT.                                                           
 000000 P200-RTN .                                                               
 000000     PERFORM P210-RTN THRU CX00007 .                                      
-000000     IF NOT(ÇvÇjÅ|ê¢ë„ãÊï™ = 1) GO TO CX00059.                                    
+000000     IF NOT(ÇvÇjÅ_ê¢ë„ãÊï™ = 1) GO TO CX00059.                                    
 000000     MOVE 1 TO SUK-RKEY .                                                 
 000000     GO TO CX00060.                                                       
            DISPLAY "--Before --LINE:586--  CX00059" UPON CONSOLE
@@ -590,7 +825,7 @@
            DISPLAY "--Before --LINE:590--  CX00060" UPON CONSOLE
 000000 CX00060.                                                                 
            DISPLAY "--After --LINE:592--  CX00060" UPON CONSOLE
-000000       READ  ê¢ë„ï â^ópä«óùÇe INVALID CONTINUE .                                  
+000000       READ  ê¢ë„ï â_ópä«óùÇe INVALID CONTINUE .                                  
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00061.                             
 000000         DISPLAY "HBHUN551-29 VRSEUNKN READ ERROR ",                      
 000000                     FL-STS1 " " FL-STS2                                  
@@ -598,24 +833,27 @@
            DISPLAY "--Before --LINE:598--  CX00061" UPON CONSOLE
 000000 CX00061.                                                                 
            DISPLAY "--After --LINE:600--  CX00061" UPON CONSOLE
-000000     MOVE 0 TO ÇdÇmÇcÅ|ÉQÅ[ÉÄèIóπèÛë‘ .                                              
-000000     MOVE 1 TO ÇbÇmÇsÉQÅ[ÉÄèIóπèÛë‘ .                                               
+000000     MOVE 0 TO ÇdÇmÇcÅ_ÉQÅ_ÉÄèIóπèÛë‘ .                                              
+000000     MOVE 1 TO ÇbÇmÇsÉQÅ_ÉÄèIóπèÛë‘ .                                               
            DISPLAY "--Before --LINE:603--  CX00062" UPON CONSOLE
-000000 CX00062. IF NOT( (ÇdÇmÇcÅ|ÉQÅ[ÉÄèIóπèÛë‘ = 0) AND 
-            (ÇbÇmÇsÉQÅ[ÉÄèIóπèÛë‘ <= 90)                
+000000 CX00062. IF NOT( (ÇdÇmÇcÅ_ÉQÅ_ÉÄèIóπèÛë‘ = 0) AND
+            (ÇbÇmÇsÉQÅ_ÉÄèIóπèÛë‘ <= GAME-SYURYOU-MAX)
 000000     ) GO TO CX00063.                                                      
            DISPLAY "--After --LINE:607--  CX00062" UPON CONSOLE
-000000     IF NOT( (ÇrÇtÇjÇPÉQÅ[ÉÄÉ^ÉCÉv (ÇbÇmÇsÉQÅ[ÉÄèIóπèÛë‘) = 0) 
-         AND (ÇrÇtÇjÇPÉuÉçÉbÉNÉRÅ[Éh (             
-000000     ÇbÇmÇsÉQÅ[ÉÄèIóπèÛë‘) = 0) AND 
-           (ÇrÇtÇjÇPâÒçÜ (ÇbÇmÇsÉQÅ[ÉÄèIóπèÛë‘) = 0)                       
+000000     IF NOT( (ÇrÇtÇjÇPÉQÅ_ÉÄÉ_ÉCÉv
+           (ÇbÇmÇsÉQÅ_ÉÄèIóπèÛë‘) = 0)
+         AND (ÇrÇtÇjÇPÉuÉçÉbÉNÉRÅ_Éh (             
+000000     ÇbÇmÇsÉQÅ_ÉÄèIóπèÛë‘) = 0) AND 
+           (ÇrÇtÇjÇPâÒçÜ (ÇbÇmÇsÉQÅ_ÉÄèIóπèÛë‘) =
+           0)
 000000     ) GO TO CX00064.                                                      
-000000     MOVE 1 TO ÇdÇmÇcÅ|ÉQÅ[ÉÄèIóπèÛë‘ .                                              
+000000     MOVE 1 TO ÇdÇmÇcÅ_ÉQÅ_ÉÄèIóπèÛë‘ .                                              
 000000     GO TO CX00065.                                                       
            DISPLAY "--Before --LINE:615--  CX00064" UPON CONSOLE
 000000 CX00064.                                                                 
            DISPLAY "--After --LINE:617--  CX00064" UPON CONSOLE
-000000     IF NOT(ÇrÇtÇjÇPÇfï íäÇπÇÒëŒè€Çr (ÇbÇmÇsÉQÅ[ÉÄèIóπèÛë‘) = 
+000000     IF NOT(ÇrÇtÇjÇPÇfï íäÇπÇÒëŒè€Çr
+           (ÇbÇmÇsÉQÅ_ÉÄèIóπèÛë‘) =
            1) GO TO CX00066.                  
 000000     PERFORM P220-RTN THRU CX00008 .                                      
            DISPLAY "--Before --LINE:621--  CX00066" UPON CONSOLE
@@ -624,18 +862,19 @@
            DISPLAY "--Before --LINE:624--  CX00065" UPON CONSOLE
 000000 CX00065.                                                                 
            DISPLAY "--After --LINE:626--  CX00065" UPON CONSOLE
-000000     COMPUTE ÇbÇmÇsÉQÅ[ÉÄèIóπèÛë‘ = ÇbÇmÇsÉQÅ[ÉÄèIóπèÛë‘ + 1 .                                
+000000     COMPUTE ÇbÇmÇsÉQÅ_ÉÄèIóπèÛë‘ =
+           ÇbÇmÇsÉQÅ_ÉÄèIóπèÛë‘ + 1 .
 000000     GO TO CX00062.                                                       
            DISPLAY "--Before --LINE:629--  CX00063" UPON CONSOLE
 000000 CX00063.                                                                 
            DISPLAY "--After --LINE:631--  CX00063" UPON CONSOLE
 000000 CX00006. EXIT.                                                           
 000000 P210-RTN .                                                               
-000000     MOVE 0 TO ÇdÇmÇcÅ|îÑè„ÇvÇe .                                                 
-000000     MOVE 0 TO ÇbÇmÇsÅ|îÑè„ÇsÇaÇk .                                                
-000000     MOVE LOW-VALUE TO ÇgÇbÇgÇmÉåÉRÅ[ÉhÉLÅ[ .                                       
-000000       START ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇe KEY > ,                                         
-000000                                      ÇgÇbÇgÇmÉåÉRÅ[ÉhÉLÅ[                          
+000000     MOVE 0 TO ÇdÇmÇcÅ_îÑè„ÇvÇe .                                                 
+000000     MOVE 0 TO ÇbÇmÇsÅ_îÑè„ÇsÇaÇk .                                                
+000000     MOVE LOW-VALUE TO ÇgÇbÇgÇmÉåÉRÅ_ÉhÉLÅ_ .                                       
+000000     START ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇe KEY > ,
+000000     ÇgÇbÇgÇmÉåÉRÅ_ÉhÉLÅ_
 000000             INVALID CONTINUE.                                            
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00067.                             
 000000           DISPLAY "HBHUN551-30 VIHCHNUR START ERROR " ,                  
@@ -645,10 +884,10 @@
 000000 CX00067.                                                                 
            DISPLAY "--After --LINE:646--  CX00067" UPON CONSOLE
            DISPLAY "--Before --LINE:647--  CX00068" UPON CONSOLE
-000000 CX00068. IF NOT(ÇdÇmÇcÅ|îÑè„ÇvÇe = 0) GO TO CX00069.                              
+000000 CX00068. IF NOT(ÇdÇmÇcÅ_îÑè„ÇvÇe = 0) GO TO CX00069.                              
            DISPLAY "--After --LINE:649--  CX00068" UPON CONSOLE
-000000         READ ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇe NEXT ,                                         
-000000                          AT END MOVE 1 TO ÇdÇmÇcÅ|îÑè„ÇvÇe .                     
+000000     READ ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇe NEXT ,
+000000     AT END MOVE 1 TO ÇdÇmÇcÅ_îÑè„ÇvÇe .
 000000     IF NOT(FL-STS1 NOT = "00" AND "10") GO TO CX00070.                    
 000000           DISPLAY "HBHUN551-31 VIHCHNUR READ ERROR " ,                   
 000000                            FL-STS1 " " FL-STS2.                          
@@ -656,26 +895,42 @@
            DISPLAY "--Before --LINE:656--  CX00070" UPON CONSOLE
 000000 CX00070.                                                                 
            DISPLAY "--After --LINE:658--  CX00070" UPON CONSOLE
-000000     IF NOT(ÇdÇmÇcÅ|îÑè„ÇvÇe = 0) GO TO CX00071.                                   
-000000     COMPUTE ÇbÇmÇsÅ|îÑè„ÇsÇaÇk = ÇbÇmÇsÅ|îÑè„ÇsÇaÇk + 1                                    
-000000     MOVE ÇgÇbÇgÇmîNìx TO Çsó›åvîNìx (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk)                                     
-000000     MOVE ÇgÇbÇgÇmîÃîÑÉ`ÉÉÉlÉã TO 
-           Çsó›åvîÃîÑÉ`ÉÉÉlÉã (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk)                             
-000000     MOVE ÇgÇbÇgÇmÉQÅ[ÉÄÉ^ÉCÉv TO 
-           Çsó›åvÉQÅ[ÉÄÉ^ÉCÉv (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk)                             
-000000     MOVE ÇgÇbÇgÇmÉuÉçÉbÉNÉRÅ[Éh TO 
-           Çsó›åvÉuÉçÉbÉNÉRÅ[Éh (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk)                           
-000000     MOVE ÇgÇbÇgÇmâÒçÜ TO 
-           Çsó›åvâÒçÜ (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk)                                     
-000000     MOVE ÇgÇbÇgÇmîÑè„ã‡äz TO Çsó›åvîÑè„ã‡äz (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) .                               
+000000     IF NOT(ÇdÇmÇcÅ_îÑè„ÇvÇe = 0) GO TO CX00071.                                   
+000000     COMPUTE ÇbÇmÇsÅ_îÑè„ÇsÇaÇk =
+           ÇbÇmÇsÅ_îÑè„ÇsÇaÇk + 1 .
+      *20150306í«â¡äJén
+000000     IF NOT(ÇbÇmÇsÅ_îÑè„ÇsÇaÇk > 15000) GO TO CX00089.
+000000         DISPLAY "HBHUN551-39 TABLE OVERFLOW SKIP" UPON CONSOLE
+000000         MOVE 15000 TO ÇbÇmÇsÅ_îÑè„ÇsÇaÇk
+000000         GO TO CX00071.
+000000 CX00089.
+           DISPLAY "CX00089" UPON CONSOLE
+      *20150306í«â¡èIóπ
+000000     MOVE ÇgÇbÇgÇmîNìx TO Çsó›åvîNìx
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk)
+000000     MOVE ÇgÇbÇgÇmîÃîÑÉ_ÉÉÉlÉã TO
+           Çsó›åvîÃîÑÉ_ÉÉÉlÉã
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk)
+000000     MOVE ÇgÇbÇgÇmÉQÅ_ÉÄÉ_ÉCÉv TO
+           Çsó›åvÉQÅ_ÉÄÉ_ÉCÉv
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk)
+000000     MOVE ÇgÇbÇgÇmÉuÉçÉbÉNÉRÅ_Éh TO
+           Çsó›åvÉuÉçÉbÉNÉRÅ_Éh
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk)
+000000     MOVE ÇgÇbÇgÇmâÒçÜ TO
+           Çsó›åvâÒçÜ (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk)
+000000     MOVE ÇgÇbÇgÇmîÑè„ã‡äz TO
+           Çsó›åvîÑè„ã‡äz (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk)
+           .
            DISPLAY "--Before --LINE:671--  CX00071" UPON CONSOLE
-000000 CX00071.                                                                 
+000000 CX00071.
            DISPLAY "--After --LINE:673--  CX00071" UPON CONSOLE
 000000     GO TO CX00068.                                                       
            DISPLAY "--Before --LINE:675--  CX00069" UPON CONSOLE
 000000 CX00069.                                                                 
            DISPLAY "--After --LINE:677--  CX00069" UPON CONSOLE
-000000     MOVE ÇbÇmÇsÅ|îÑè„ÇsÇaÇk TO ÇvÇjÅ|îÑè„ÇsÇaÇk .                                         
+000000     MOVE ÇbÇmÇsÅ_îÑè„ÇsÇaÇk TO
+           ÇvÇjÅ_îÑè„ÇsÇaÇk .
 000000       COMMIT                                                             
 000000       CLOSE ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇe.                                                
       *********
@@ -690,23 +945,28 @@
            DISPLAY "--After --LINE:690--  CX00072" UPON CONSOLE
 000000 CX00007. EXIT.                                                           
 000000 P220-RTN .                                                               
-000000     MOVE 1 TO ÇbÇmÇsÅ|îÑè„ÇsÇaÇk                                                  
+000000     MOVE 1 TO ÇbÇmÇsÅ_îÑè„ÇsÇaÇk                                                  
 000000     MOVE ZERO TO CNT-COMMIT .                                            
            DISPLAY "--Before --LINE:695--  CX00073" UPON CONSOLE
-000000 CX00073. IF NOT(ÇbÇmÇsÅ|îÑè„ÇsÇaÇk <= 
-           ÇvÇjÅ|îÑè„ÇsÇaÇk) GO TO CX00074.                     
+000000 CX00073. IF NOT(ÇbÇmÇsÅ_îÑè„ÇsÇaÇk <= 
+           ÇvÇjÅ_îÑè„ÇsÇaÇk) GO TO CX00074.                     
            DISPLAY "--After --LINE:698--  CX00073" UPON CONSOLE
-000000     IF NOT(ÇrÇtÇjÇPÉQÅ[ÉÄÇhÇc (ÇbÇmÇsÉQÅ[ÉÄèIóπèÛë‘) = 
-            Çsó›åvÉQÅ[ÉÄÇhÇc (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk)                 
+000000     IF NOT(ÇrÇtÇjÇPÉQÅ_ÉÄÇhÇc
+           (ÇbÇmÇsÉQÅ_ÉÄèIóπèÛë‘) =
+            Çsó›åvÉQÅ_ÉÄÇhÇc (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk)                 
 000000     ) GO TO CX00075.                                                      
-000000     MOVE Çsó›åvîNìx (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) TO ÇbÇgÇtÇqîNìx                                     
-000000     MOVE Çsó›åvîÃîÑÉ`ÉÉÉlÉã (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) TO 
-            ÇbÇgÇtÇqîÃîÑÉ`ÉÉÉlÉãÉRÅ[Éh                          
-000000             READ îÃîÑÉ`ÉÉÉlÉãï îÑè„ó›åvÇe INVALID CONTINUE.                          
+000000     MOVE Çsó›åvîNìx (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) TO
+           ÇbÇgÇtÇqîNìx
+000000     MOVE Çsó›åvîÃîÑÉ_ÉÉÉlÉã
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) TO
+            ÇbÇgÇtÇqîÃîÑÉ_ÉÉÉlÉãÉRÅ_Éh                          
+000000     READ îÃîÑÉ_ÉÉÉlÉãï îÑè„ó›åvÇe INVALID
+           CONTINUE.
 000000     IF NOT(FL-STS1 = "00") GO TO CX00076.                                 
-000000     COMPUTE ÇbÇgÇtÇqîÑè„ã‡äz = ÇbÇgÇtÇqîÑè„ã‡äz + 
-           Çsó›åvîÑè„ã‡äz (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk)                    
-000000                 REWRITE îÃîÑÉ`ÉÉÉlÉãï îÑè„ó›åvÇq ,                                   
+000000     COMPUTE ÇbÇgÇtÇqîÑè„ã‡äz =
+           ÇbÇgÇtÇqîÑè„ã‡äz +
+           Çsó›åvîÑè„ã‡äz (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk)                    
+000000     REWRITE îÃîÑÉ_ÉÉÉlÉãï îÑè„ó›åvÇq ,
 000000                                     INVALID CONTINUE .                   
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00077.                             
 000000                   DISPLAY "HBHUN551-33 VICHNURI REWRITE ERROR " ,        
@@ -719,11 +979,16 @@
            DISPLAY "--Before --LINE:719--  CX00076" UPON CONSOLE
 000000 CX00076. IF NOT(FL-STS1 = "23") GO TO CX00079.                            
            DISPLAY "--After --LINE:721--  CX00076" UPON CONSOLE
-000000     MOVE Çsó›åvîNìx (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) TO ÇbÇgÇtÇqîNìx                                     
-000000     MOVE Çsó›åvîÃîÑÉ`ÉÉÉlÉã (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) TO 
-           ÇbÇgÇtÇqîÃîÑÉ`ÉÉÉlÉãÉRÅ[Éh                          
-000000     MOVE Çsó›åvîÑè„ã‡äz (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) TO ÇbÇgÇtÇqîÑè„ã‡äz                                 
-000000                 WRITE îÃîÑÉ`ÉÉÉlÉãï îÑè„ó›åvÇq INVALID CONTINUE.                     
+000000     MOVE Çsó›åvîNìx (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) TO
+           ÇbÇgÇtÇqîNìx
+000000     MOVE Çsó›åvîÃîÑÉ_ÉÉÉlÉã
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) TO
+           ÇbÇgÇtÇqîÃîÑÉ_ÉÉÉlÉãÉRÅ_Éh                          
+000000     MOVE Çsó›åvîÑè„ã‡äz
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) TO
+           ÇbÇgÇtÇqîÑè„ã‡äz
+000000     WRITE îÃîÑÉ_ÉÉÉlÉãï îÑè„ó›åvÇq INVALID
+           CONTINUE.
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00080.                             
 000000                   DISPLAY "HBHUN551-34 VICHNURI WRITE ERROR " ,          
 000000                        FL-STS1 " " FL-STS2 UPON CONSOLE.                  
@@ -742,26 +1007,38 @@
 000000 CX00078.                                                                 
            DISPLAY "--After --LINE:743--  CX00078" UPON CONSOLE
 000000     COMPUTE CNT-COMMIT = CNT-COMMIT + 1 .                                
-000000     IF NOT(ïœêîÇbÇnÇlÇlÇhÇsåèêî < CNT-COMMIT) GO TO CX00081.                        
+000000     IF NOT(ïœêîÇbÇnÇlÇlÇhÇsåèêî < CNT-COMMIT) GO TO
+           CX00081.
 000000               COMMIT                                                     
+      *20150324追加開始
+000000           MOVE "P220" TO WK-CHKPT-STAGE
+000000           PERFORM CHKPT-WRITE-RTN THRU CX00095 .
+      *20150324追加終了
 000000     MOVE ZERO TO CNT-COMMIT .                                            
            DISPLAY "--Before --LINE:748--  CX00081" UPON CONSOLE
 000000 CX00081.                                                                 
            DISPLAY "--After --LINE:750--  CX00081" UPON CONSOLE
-000000     MOVE 0 TO Çsó›åvîNìx (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk)                                          
-000000     MOVE 0 TO Çsó›åvîÃîÑÉ`ÉÉÉlÉã (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk)                                      
-000000     MOVE 0 TO Çsó›åvÉQÅ[ÉÄÉ^ÉCÉv (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk)                                      
-000000     MOVE 0 TO Çsó›åvÉuÉçÉbÉNÉRÅ[Éh (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk)                                     
-000000     MOVE 0 TO Çsó›åvâÒçÜ (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk)                                          
-000000     MOVE 0 TO Çsó›åvîÑè„ã‡äz (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) .                                      
+000000     MOVE 0 TO Çsó›åvîNìx (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk)                                          
+000000     MOVE 0 TO Çsó›åvîÃîÑÉ_ÉÉÉlÉã
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk)
+000000     MOVE 0 TO Çsó›åvÉQÅ_ÉÄÉ_ÉCÉv
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk)
+000000     MOVE 0 TO Çsó›åvÉuÉçÉbÉNÉRÅ_Éh
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk)
+000000     MOVE 0 TO Çsó›åvâÒçÜ
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk)
+000000     MOVE 0 TO Çsó›åvîÑè„ã‡äz
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) .
            DISPLAY "--Before --LINE:757--  CX00075" UPON CONSOLE
 000000 CX00075.                                                                 
            DISPLAY "--After --LINE:759--  CX00075" UPON CONSOLE
-000000     COMPUTE ÇbÇmÇsÅ|îÑè„ÇsÇaÇk = ÇbÇmÇsÅ|îÑè„ÇsÇaÇk + 1 .                                  
+000000     COMPUTE ÇbÇmÇsÅ_îÑè„ÇsÇaÇk =
+           ÇbÇmÇsÅ_îÑè„ÇsÇaÇk + 1 .
       *20141114í«â¡äJén
-           IF ÇbÇmÇsÅ|îÑè„ÇsÇaÇk > 1500
-               MOVE 1 TO ÇbÇmÇsÅ|îÑè„ÇsÇaÇk
-               INITIALIZE Çsì˙ï îÃîÑÇbÇgï îÑè„ó›åv.
+           IF ÇbÇmÇsÅ_îÑè„ÇsÇaÇk > 15000
+               DISPLAY "HBHUN551-38 TABLE OVERFLOW WRAP" UPON CONSOLE
+               MOVE 1 TO ÇbÇmÇsÅ_îÑè„ÇsÇaÇk
+           INITIALIZE Çsì˙ï îÃîÑÇbÇgï îÑè„ó›åv.
       *20141114í«â¡èIóπ
 000000     GO TO CX00073.                                                       
            DISPLAY "--Before --LINE:767--  CX00074" UPON CONSOLE
@@ -769,7 +1046,7 @@
            DISPLAY "--After --LINE:769--  CX00074" UPON CONSOLE
 000000 CX00008. EXIT.                                                           
 000000 P300-RTN .                                                               
-000000       OPEN OUTPUT ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇe .                                         
+000000     OPEN OUTPUT ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇe .
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00082.                             
 000000         DISPLAY "HBHUN551-36 VIHCHNUR OPEN ERROR " ,                     
 000000                      FL-STS1 " " FL-STS2 UPON CONSOLE.                    
@@ -777,33 +1054,47 @@
            DISPLAY "--Before --LINE:777--  CX00082" UPON CONSOLE
 000000 CX00082.                                                                 
            DISPLAY "--After --LINE:779--  CX00082" UPON CONSOLE
-000000     MOVE 1 TO ÇbÇmÇsÅ|îÑè„ÇsÇaÇk                                                  
+000000     MOVE 1 TO ÇbÇmÇsÅ_îÑè„ÇsÇaÇk                                                  
 000000     MOVE 0 TO CNT-COMMIT .                                               
            DISPLAY "--Before --LINE:782--  CX00083" UPON CONSOLE
-000000 CX00083. IF NOT( (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk <= 
-           ÇvÇjÅ|îÑè„ÇsÇaÇk)) GO TO CX00084.                  
+000000 CX00083. IF NOT( (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk <= 
+           ÇvÇjÅ_îÑè„ÇsÇaÇk)) GO TO CX00084.                  
            DISPLAY "--After --LINE:785--  CX00083" UPON CONSOLE
-000000     IF NOT(Çsó›åvîNìx (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) = 0 AND 
-           Çsó›åvîÃîÑÉ`ÉÉÉlÉã (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) = 0           
-000000     AND Çsó›åvÉQÅ[ÉÄÉ^ÉCÉv (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) = 0 AND 
-           Çsó›åvÉuÉçÉbÉNÉRÅ[Éh (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) =           
-000000     0 AND Çsó›åvâÒçÜ (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) = 0 AND 
-           Çsó›åvîÑè„ã‡äz (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) = 0              
+000000     IF NOT(Çsó›åvîNìx (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) = 0
+           AND
+           Çsó›åvîÃîÑÉ_ÉÉÉlÉã
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) = 0
+000000     AND Çsó›åvÉQÅ_ÉÄÉ_ÉCÉv
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) = 0 AND
+           Çsó›åvÉuÉçÉbÉNÉRÅ_Éh
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) =
+000000     0 AND Çsó›åvâÒçÜ (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) =
+           0 AND
+           Çsó›åvîÑè„ã‡äz (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk)
+           = 0
 000000     ) GO TO CX00085.                                                      
 000000     GO TO CX00086.                                                       
            DISPLAY "--Before --LINE:794--  CX00085" UPON CONSOLE
 000000 CX00085.                                                                 
            DISPLAY "--After --LINE:796--  CX00085" UPON CONSOLE
-000000     MOVE Çsó›åvîNìx (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) TO ÇgÇbÇgÇmîNìx                                     
-000000     MOVE Çsó›åvîÃîÑÉ`ÉÉÉlÉã (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) TO 
-           ÇgÇbÇgÇmîÃîÑÉ`ÉÉÉlÉã                             
-000000     MOVE Çsó›åvÉQÅ[ÉÄÉ^ÉCÉv (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) TO 
-           ÇgÇbÇgÇmÉQÅ[ÉÄÉ^ÉCÉv                             
-000000     MOVE Çsó›åvÉuÉçÉbÉNÉRÅ[Éh (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) TO 
-           ÇgÇbÇgÇmÉuÉçÉbÉNÉRÅ[Éh                           
-000000     MOVE Çsó›åvâÒçÜ (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) TO ÇgÇbÇgÇmâÒçÜ                                     
-000000     MOVE Çsó›åvîÑè„ã‡äz (ÇbÇmÇsÅ|îÑè„ÇsÇaÇk) TO ÇgÇbÇgÇmîÑè„ã‡äz                                 
-000000           WRITE ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇq INVALID CONTINUE.                           
+000000     MOVE Çsó›åvîNìx (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) TO
+           ÇgÇbÇgÇmîNìx
+000000     MOVE Çsó›åvîÃîÑÉ_ÉÉÉlÉã
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) TO
+           ÇgÇbÇgÇmîÃîÑÉ_ÉÉÉlÉã                             
+000000     MOVE Çsó›åvÉQÅ_ÉÄÉ_ÉCÉv
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) TO
+           ÇgÇbÇgÇmÉQÅ_ÉÄÉ_ÉCÉv                             
+000000     MOVE Çsó›åvÉuÉçÉbÉNÉRÅ_Éh
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) TO
+           ÇgÇbÇgÇmÉuÉçÉbÉNÉRÅ_Éh                           
+000000     MOVE Çsó›åvâÒçÜ (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) TO
+           ÇgÇbÇgÇmâÒçÜ
+000000     MOVE Çsó›åvîÑè„ã‡äz
+           (ÇbÇmÇsÅ_îÑè„ÇsÇaÇk) TO
+           ÇgÇbÇgÇmîÑè„ã‡äz
+000000     WRITE ì˙ï îÃîÑÇbÇgï îÑè„ó›åvÇq INVALID
+           CONTINUE.
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00087.                             
 000000             DISPLAY "HBHUN551-37 VIHCHNUR WRITE ERROR " ,                
 000000                          FL-STS1 " " FL-STS2 UPON CONSOLE.                
@@ -812,8 +1103,13 @@
 000000 CX00087.                                                                 
            DISPLAY "--After --LINE:813--  CX00087" UPON CONSOLE
 000000     COMPUTE CNT-COMMIT = CNT-COMMIT + 1 .                                
-000000     IF NOT(ïœêîÇbÇnÇlÇlÇhÇsåèêî < CNT-COMMIT) GO TO CX00088.                        
+000000     IF NOT(ïœêîÇbÇnÇlÇlÇhÇsåèêî < CNT-COMMIT) GO TO
+           CX00088.
 000000             COMMIT                                                       
+      *20150324追加開始
+000000           MOVE "P300" TO WK-CHKPT-STAGE
+000000           PERFORM CHKPT-WRITE-RTN THRU CX00095 .
+      *20150324追加終了
 000000     MOVE 0 TO CNT-COMMIT .                                               
            DISPLAY "--Before --LINE:818--  CX00088" UPON CONSOLE
 000000 CX00088.                                                                 
@@ -821,14 +1117,154 @@
            DISPLAY "--Before --LINE:821--  CX00086" UPON CONSOLE
 000000 CX00086.                                                                 
            DISPLAY "--After --LINE:823--  CX00086" UPON CONSOLE
-000000     COMPUTE ÇbÇmÇsÅ|îÑè„ÇsÇaÇk = ÇbÇmÇsÅ|îÑè„ÇsÇaÇk + 1 .                                  
+000000     COMPUTE ÇbÇmÇsÅ_îÑè„ÇsÇaÇk =
+           ÇbÇmÇsÅ_îÑè„ÇsÇaÇk + 1 .
       *20141114í«â¡äJén
-           IF ÇbÇmÇsÅ|îÑè„ÇsÇaÇk > 1500
-               MOVE 1 TO ÇbÇmÇsÅ|îÑè„ÇsÇaÇk
-               INITIALIZE Çsì˙ï îÃîÑÇbÇgï îÑè„ó›åv.
+           IF ÇbÇmÇsÅ_îÑè„ÇsÇaÇk > 15000
+               DISPLAY "HBHUN551-38 TABLE OVERFLOW WRAP" UPON CONSOLE
+               MOVE 1 TO ÇbÇmÇsÅ_îÑè„ÇsÇaÇk
+           INITIALIZE Çsì˙ï îÃîÑÇbÇgï îÑè„ó›åv.
       *20141114í«â¡èIóπ
 000000     GO TO CX00083.                                                       
            DISPLAY "--Before --LINE:831--  CX00084" UPON CONSOLE
 000000 CX00084.                                                                 
            DISPLAY "--After --LINE:833--  CX00084" UPON CONSOLE
 000000 CX00009. EXIT.                                                           
+      *20150324追加開始
+      *    CHKPT-RESTORE-RTN  -  reads this program's own checkpoint
+      *    record (if any) at start-up; a record found with STATUS
+      *    still "in progress" means the previous run ended abnormally
+      *    mid-commit-cycle - this program processes three independent
+      *    loops against three different target files, so unlike
+      *    HBHUN400 there is no single driving key to reposition from;
+      *    the prior stage is reported for the operator and the run is
+      *    otherwise reprocessed from the top
+000000 CHKPT-RESTORE-RTN .
+           DISPLAY "CHKPT-RESTORE-RTN" UPON CONSOLE
+000000     MOVE "HBHUN551" TO CHKPT-PROGID .
+000000     READ VICHKPT INVALID KEY GO TO CX00097 .
+000000     IF NOT(CHKPT-STATUS-INPROGRESS) GO TO CX00098.
+000000         DISPLAY "HBHUN551-44 PREVIOUS RUN DID NOT COMPLETE - ",
+000000                    "LAST STAGE ", CHKPT-KEY " " CHKPT-COMMITCNT
+000000 CX00098.
+           DISPLAY "CX00098" UPON CONSOLE
+000000     GO TO CX00094.
+000000 CX00097.
+           DISPLAY "CX00097" UPON CONSOLE
+000000     MOVE "0" TO CHKPT-STATUS
+000000     MOVE SPACE TO CHKPT-KEY
+000000     MOVE ZERO TO CHKPT-COMMITCNT
+000000     ACCEPT CHKPT-DATE FROM DATE YYYYMMDD
+000000     ACCEPT CHKPT-TIME FROM TIME
+000000     WRITE CHKPT-REC INVALID CONTINUE .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00094.
+000000           DISPLAY "HBHUN551-45 VICHKPT WRITE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00094. EXIT.
+      *
+      *    CHKPT-WRITE-RTN  -  records which of this program's commit
+      *    points was last reached, for the coordinated checkpoint log
+000000 CHKPT-WRITE-RTN .
+           DISPLAY "CHKPT-WRITE-RTN" UPON CONSOLE
+000000     MOVE "0" TO CHKPT-STATUS
+000000     MOVE WK-CHKPT-STAGE TO CHKPT-KEY
+000000     MOVE CNT-COMMIT TO CHKPT-COMMITCNT
+000000     ACCEPT CHKPT-DATE FROM DATE YYYYMMDD
+000000     ACCEPT CHKPT-TIME FROM TIME
+000000     REWRITE CHKPT-REC INVALID CONTINUE .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00095.
+000000           DISPLAY "HBHUN551-46 VICHKPT REWRITE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00095. EXIT.
+      *
+      *    CHKPT-COMPLETE-RTN  -  marks the checkpoint complete at
+      *    normal end-of-job, so the next run starts fresh
+000000 CHKPT-COMPLETE-RTN .
+           DISPLAY "CHKPT-COMPLETE-RTN" UPON CONSOLE
+000000     MOVE "1" TO CHKPT-STATUS
+000000     REWRITE CHKPT-REC INVALID CONTINUE .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00099.
+000000           DISPLAY "HBHUN551-47 VICHKPT REWRITE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00099.
+           DISPLAY "CX00099" UPON CONSOLE
+000000       CLOSE  VICHKPT .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00096.
+000000           DISPLAY "HBHUN551-48 VICHKPT CLOSE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00096. EXIT.
+      *20150324追加終了
+      *20150325追加開始
+      *    JOBLG-START-RTN  -  appends the "run started" record to the
+      *    suite-wide job-control audit trail (VIJOBLOG) at S000-RTN
+      *    time, before this program has processed anything
+000000 JOBLG-START-RTN .
+           DISPLAY "JOBLG-START-RTN" UPON CONSOLE
+000000     MOVE "HBHUN551" TO JOBLG-PROGID
+000000     ACCEPT JOBLG-RUNDATE FROM DATE YYYYMMDD
+000000     ACCEPT JOBLG-RUNTIME FROM TIME
+000000     MOVE "S" TO JOBLG-EVENT
+000000     MOVE ZERO TO JOBLG-RECCNT
+000000     MOVE "0" TO JOBLG-STATUS
+000000     WRITE JOBLG-REC INVALID CONTINUE .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00100.
+000000           DISPLAY "HBHUN551-51 VIJOBLOG WRITE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00100. EXIT.
+      *    JOBLG-END-RTN  -  appends the "run ended" record, with the
+      *    total records processed and the normal/abnormal status, at
+      *    E000-RTN time
+000000 JOBLG-END-RTN .
+           DISPLAY "JOBLG-END-RTN" UPON CONSOLE
+000000     MOVE "HBHUN551" TO JOBLG-PROGID
+000000     ACCEPT JOBLG-RUNDATE FROM DATE YYYYMMDD
+000000     ACCEPT JOBLG-RUNTIME FROM TIME
+000000     MOVE "E" TO JOBLG-EVENT
+000000     MOVE WK-JOBLG-CNT TO JOBLG-RECCNT
+000000     MOVE "0" TO JOBLG-STATUS
+000000     WRITE JOBLG-REC INVALID CONTINUE .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00101.
+000000           DISPLAY "HBHUN551-52 VIJOBLOG WRITE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00101. EXIT.
+      *20150325追加終了
+
+      *20150406追加開始
+      *    LOCK-RETRY-RTN  -  called by an OPEN's own error check when
+      *    that OPEN comes back with file status "9D" (record/file
+      *    currently locked by another job); counts the attempt and
+      *    signals the caller to loop back and retry the same OPEN, up
+      *    to LOCK-RETRY-MAX times, before giving up and letting the
+      *    caller's existing STOP RUN handle it as a fatal error
+000000 LOCK-RETRY-RTN .
+           DISPLAY "LOCK-RETRY-RTN" UPON CONSOLE
+000000     IF (FL-STS1 = "9D") AND (LOCK-RETRY-CNT < LOCK-RETRY-MAX)
+000000         ADD 1 TO LOCK-RETRY-CNT
+000000         PERFORM LOCK-RETRY-WAIT-RTN THRU LOCK-RETRY-WAIT-EXIT
+000000         MOVE "Y" TO LOCK-RETRY-SW
+000000     ELSE
+000000         MOVE ZERO TO LOCK-RETRY-CNT
+000000         MOVE "N" TO LOCK-RETRY-SW .
+000000 LOCK-RETRY-EXIT. EXIT.
+      *20150406追加終了
+      *20150409追加開始
+      *    short busy-wait, longer on each successive attempt (attempt
+      *    number times a fixed unit), so back-to-back collisions don't
+      *    just hammer the lock at full speed
+000000 LOCK-RETRY-WAIT-RTN .
+           DISPLAY "LOCK-RETRY-WAIT-RTN" UPON CONSOLE
+000000     COMPUTE LOCK-RETRY-WAIT-MAX = LOCK-RETRY-CNT * 2000000 .
+000000     MOVE ZERO TO LOCK-RETRY-WAIT-CNT .
+000000 LOCK-RETRY-WAIT-LOOP.
+000000     IF NOT(LOCK-RETRY-WAIT-CNT < LOCK-RETRY-WAIT-MAX)
+000000         GO TO LOCK-RETRY-WAIT-EXIT.
+000000     ADD 1 TO LOCK-RETRY-WAIT-CNT .
+000000     GO TO LOCK-RETRY-WAIT-LOOP .
+000000 LOCK-RETRY-WAIT-EXIT. EXIT.
+      *20150409追加終了
