@@ -11,34 +11,37 @@
        WORKING-STORAGE SECTION.
       *20141028í«â¡èIóπ                                                            
 000000 01  AS-WORK.                                                             
-000000   03  Ç`ÇrÅ|éØï ÉRÅ[Éh      PIC  9(10).                                          
-000000   03  Ç`ÇrÅ|éØï ÉRÅ[ÉhÅ|Çq  REDEFINES                                              
-000000                         Ç`ÇrÅ|éØï ÉRÅ[Éh.                                        
+000000   03  Ç_ÇrÅ_éØï ÉRÅ_Éh      PIC  9(10).                                          
+000000   03  Ç_ÇrÅ_éØï ÉRÅ_ÉhÅ_Çq  REDEFINES                                              
+000000                         Ç_ÇrÅ_éØï ÉRÅ_Éh.                                        
 000000     05  FILLER              PIC  9(02).                                  
-000000     05  Ç`ÇrÅ|êºóÔâ∫àÍåÖ    PIC  9(01).                                          
-000000     05  Ç`ÇrÅ|í éZì˙        PIC  9(03).                                        
+000000     05  Ç_ÇrÅ_êºóÔâ∫àÍåÖ    PIC  9(01).                                          
+000000     05  Ç_ÇrÅ_í éZì˙        PIC  9(03).                                        
 000000     05  FILLER              PIC  9(04).                                  
-000000   03  Ç`ÇrÅ|äÓèÄì˙          PIC  9(08).                                        
-000000   03  Ç`ÇrÅ|äÓèÄì˙Å|Çq      REDEFINES                                            
-000000                         Ç`ÇrÅ|äÓèÄì˙.                                          
-000000     05  Ç`ÇrÅ|äÓèÄì˙îNÇ`    PIC  9(03).                                          
-000000     05  Ç`ÇrÅ|äÓèÄì˙îNÇa    PIC  9(01).                                          
+000000   03  Ç_ÇrÅ_äÓèÄì˙          PIC  9(08).                                        
+000000   03  Ç_ÇrÅ_äÓèÄì˙Å_Çq      REDEFINES                                            
+000000                         Ç_ÇrÅ_äÓèÄì˙.                                          
+000000     05  Ç_ÇrÅ_äÓèÄì˙îNÇ_    PIC  9(03).                                          
+000000     05  Ç_ÇrÅ_äÓèÄì˙îNÇa    PIC  9(01).                                          
 000000     05  FILLER              PIC  9(04).                                  
-000000   03  Ç`ÇrÅ|êºóÔîNåéì˙.                                                          
-000000     05  Ç`ÇrÅ|êºóÔîN        PIC  9(04).                                        
-000000     05  Ç`ÇrÅ|êºóÔåé        PIC  9(02).                                        
-000000     05  Ç`ÇrÅ|êºóÔì˙        PIC  9(02).                                        
-000000   03  â[îNÉRÅ[Éh            PIC  9(01).                                       
-000000   03  â[îNè§                PIC  9(03).                                     
-000000   03  â[îNó]                PIC  9(03).                                     
+000000   03  Ç_ÇrÅ_êºóÔîNåéì˙.                                                          
+000000     05  Ç_ÇrÅ_êºóÔîN        PIC  9(04).                                        
+000000     05  Ç_ÇrÅ_êºóÔåé        PIC  9(02).                                        
+000000     05  Ç_ÇrÅ_êºóÔì˙        PIC  9(02).                                        
+000000   03  â_îNÉRÅ_Éh            PIC  9(01).                                       
+000000   03  â_îNè§                PIC  9(03).                                     
+000000   03  â_îNó_                PIC  9(03).                                     
 000000   03  M-CNT                 PIC  9(02).                                  
+000000   03  WK-DAYSINYR           PIC  9(03).                                  
 000000 01  CNS.                                                                 
-000000   03  í éZì˙ÉfÅ[É^ÇP      VALUE  "000031059090120151181212243273"               
+000000     03 í éZì˙ÉfÅ_É_ÇP VALUE
+           "000031059090120151181212243273"
 000000-                                  "304334365999".                        
-000000     05  ïΩîNÉeÅ[ÉuÉã        PIC  9(03)  OCCURS  14.                            
-000000   03  í éZì˙ÉfÅ[É^ÇQ      VALUE  "000031060091121152182213244274"               
+000000     05  ïΩîNÉeÅ_ÉuÉã        PIC  9(03)  OCCURS  14.                            
+000000     03 í éZì˙ÉfÅ_É_ÇQ VALUE
+           "000031060091121152182213244274"
 000000-                                  "305335366999".                        
-000000     05  â[îNÉeÅ[ÉuÉã        PIC  9(03)  OCCURS  14.                            
+000000     05  â_îNÉeÅ_ÉuÉã        PIC  9(03)  OCCURS  14.                            
 000000 LINKAGE SECTION.                                                         
 000000 01  ZDTDTCMP-PARAM.                                                      
 000000   03  ZDTDTCMP-TICKETNO   COMP-2.                                        
@@ -52,49 +55,58 @@
 000000 CX00001. EXIT PROGRAM.                                                   
            DISPLAY "CX00001" UPON CONSOLE
 000000 S000-RTN .                                                               
-000000     MOVE ZDTDTCMP-TICKETNO TO Ç`ÇrÅ|éØï ÉRÅ[Éh                                   
-000000     MOVE ZDTDTCMP-BASEDATE TO Ç`ÇrÅ|äÓèÄì˙                                     
+000000     MOVE ZDTDTCMP-TICKETNO TO Ç_ÇrÅ_éØï ÉRÅ_Éh                                   
+000000     MOVE ZDTDTCMP-BASEDATE TO Ç_ÇrÅ_äÓèÄì˙                                     
 000000     MOVE 1 TO M-CNT .                                                    
 000000 CX00002. EXIT.                                                           
 000000 P000-RTN .                                                               
 000000     PERFORM P100-RTN THRU CX00005                                        
 000000     PERFORM P200-RTN THRU CX00006                                        
+      *20150312追加開始
+      *    a ticket cutoff-day value can run past the end of its
+      *    candidate year - roll the year(s) forward until the
+      *    remaining day count falls within a single year
+000000     PERFORM P250-RTN THRU CX00024                                        
+      *20150312追加終了
 000000     PERFORM P300-RTN THRU CX00007 .                                      
 000000 CX00003. EXIT.                                                           
 000000 E000-RTN .                                                               
-000000     MOVE Ç`ÇrÅ|êºóÔîNåéì˙ TO ZDTDTCMP-YYYYMMDD .                                 
+000000     MOVE Ç_ÇrÅ_êºóÔîNåéì˙ TO ZDTDTCMP-YYYYMMDD .                                 
 000000 CX00004. EXIT.                                                           
 000000 P100-RTN .                                                               
-000000     IF NOT(Ç`ÇrÅ|êºóÔâ∫àÍåÖ > Ç`ÇrÅ|äÓèÄì˙îNÇa)GO TO CX00009.                            
-000000     COMPUTE Ç`ÇrÅ|äÓèÄì˙îNÇ` = Ç`ÇrÅ|äÓèÄì˙îNÇ` - 1 .                                    
+000000     IF NOT(Ç_ÇrÅ_êºóÔâ∫àÍåÖ >
+           Ç_ÇrÅ_äÓèÄì˙îNÇa)GO TO CX00009.
+000000     COMPUTE Ç_ÇrÅ_äÓèÄì˙îNÇ_ =
+           Ç_ÇrÅ_äÓèÄì˙îNÇ_ - 1 .
 000000 CX00009.                                                                 
            DISPLAY "CX00009" UPON CONSOLE
-000000     COMPUTE Ç`ÇrÅ|êºóÔîN = Ç`ÇrÅ|äÓèÄì˙îNÇ` * 10                                       
-000000                      +  Ç`ÇrÅ|êºóÔâ∫àÍåÖ .                                       
+000000     COMPUTE Ç_ÇrÅ_êºóÔîN = Ç_ÇrÅ_äÓèÄì˙îNÇ_ *
+           10
+000000                      +  Ç_ÇrÅ_êºóÔâ∫àÍåÖ .                                       
 000000 CX00005. EXIT.                                                           
 000000 P200-RTN .                                                               
-000000       DIVIDE  Ç`ÇrÅ|êºóÔîN  BY  400  GIVING  â[îNè§                               
-000000                           REMAINDER  â[îNó] .                               
-000000     IF NOT(â[îNó] = 0)GO TO CX00010.                                        
-000000     MOVE 1 TO â[îNÉRÅ[Éh .                                                    
+000000       DIVIDE  Ç_ÇrÅ_êºóÔîN  BY  400  GIVING  â_îNè§                               
+000000                           REMAINDER  â_îNó_ .                               
+000000     IF NOT(â_îNó_ = 0)GO TO CX00010.                                        
+000000     MOVE 1 TO â_îNÉRÅ_Éh .                                                    
 000000     GO TO CX00011.                                                       
 000000 CX00010.                                                                 
            DISPLAY "CX00010" UPON CONSOLE
-000000         DIVIDE  Ç`ÇrÅ|êºóÔîN  BY  100  GIVING  â[îNè§                             
-000000                             REMAINDER  â[îNó] .                             
-000000     IF NOT(â[îNó] = 0)GO TO CX00012.                                        
-000000     MOVE 0 TO â[îNÉRÅ[Éh .                                                    
+000000         DIVIDE  Ç_ÇrÅ_êºóÔîN  BY  100  GIVING  â_îNè§                             
+000000                             REMAINDER  â_îNó_ .                             
+000000     IF NOT(â_îNó_ = 0)GO TO CX00012.                                        
+000000     MOVE 0 TO â_îNÉRÅ_Éh .                                                    
 000000     GO TO CX00013.                                                       
 000000 CX00012.                                                                 
            DISPLAY "CX00012" UPON CONSOLE
-000000            DIVIDE  Ç`ÇrÅ|êºóÔîN  BY  4  GIVING  â[îNè§                            
-000000                                REMAINDER  â[îNó] .                          
-000000     IF NOT(â[îNó] = 0)GO TO CX00014.                                        
-000000     MOVE 1 TO â[îNÉRÅ[Éh .                                                    
+000000     DIVIDE Ç_ÇrÅ_êºóÔîN BY 4 GIVING â_îNè§
+000000                                REMAINDER  â_îNó_ .                          
+000000     IF NOT(â_îNó_ = 0)GO TO CX00014.                                        
+000000     MOVE 1 TO â_îNÉRÅ_Éh .                                                    
 000000     GO TO CX00015.                                                       
 000000 CX00014.                                                                 
            DISPLAY "CX00014" UPON CONSOLE
-000000     MOVE 0 TO â[îNÉRÅ[Éh .                                                    
+000000     MOVE 0 TO â_îNÉRÅ_Éh .                                                    
 000000 CX00015.                                                                 
            DISPLAY "CX00015" UPON CONSOLE
 000000 CX00013.                                                                 
@@ -102,31 +114,57 @@
 000000 CX00011.                                                                 
            DISPLAY "CX00011" UPON CONSOLE
 000000 CX00006. EXIT.                                                           
-000000 P300-RTN .                                                               
-000000     IF NOT(Ç`ÇrÅ|í éZì˙ > 500)GO TO CX00016.                                   
-000000     COMPUTE Ç`ÇrÅ|í éZì˙ = Ç`ÇrÅ|í éZì˙ - 500 .                                      
+      *20150312追加開始
+000000 P250-RTN .                                                               
+      *    a ticket cutoff-day value can run past the end of its
+      *    candidate year - roll the year(s) forward until the
+      *    remaining day count falls within a single year
+000000 CX00023.                                                                 
+           IF NOT(â_îNÉRÅ_Éh = 0)GO TO CX00025.
+000000     MOVE ïΩîNÉeÅ_ÉuÉã(13) TO WK-DAYSINYR .
+000000     GO TO CX00026.                                                       
+000000 CX00025.                                                                 
+           DISPLAY "CX00025" UPON CONSOLE
+000000     MOVE â_îNÉeÅ_ÉuÉã(13) TO WK-DAYSINYR .
+000000 CX00026.                                                                 
+           DISPLAY "CX00026" UPON CONSOLE
+           IF NOT(Ç_ÇrÅ_í éZì˙ > WK-DAYSINYR)GO TO CX00024.
+000000     COMPUTE Ç_ÇrÅ_í éZì˙ =
+           Ç_ÇrÅ_í éZì˙ - WK-DAYSINYR .
+000000     COMPUTE Ç_ÇrÅ_êºóÔîN = Ç_ÇrÅ_êºóÔîN + 1 .
+000000     PERFORM P200-RTN THRU CX00006 .                                      
+           GO TO CX00023.
+000000 CX00024. EXIT.
+      *20150312追加終了
+000000 P300-RTN .
+000000     IF NOT(Ç_ÇrÅ_í éZì˙ > 500)GO TO CX00016.                                   
+000000     COMPUTE Ç_ÇrÅ_í éZì˙ = Ç_ÇrÅ_í éZì˙ - 500 .                                      
 000000 CX00016.                                                                 
            DISPLAY "CX00016" UPON CONSOLE
-000000     IF NOT(â[îNÉRÅ[Éh = 0)GO TO CX00017.                                      
-000000 CX00018. IF NOT(Ç`ÇrÅ|í éZì˙ > ïΩîNÉeÅ[ÉuÉã (M-CNT))GO TO CX00019.                   
+000000     IF NOT(â_îNÉRÅ_Éh = 0)GO TO CX00017.                                      
+000000     CX00018. IF NOT(Ç_ÇrÅ_í éZì˙ > ïΩîNÉeÅ_ÉuÉã
+           (M-CNT))GO TO CX00019.
            DISPLAY "CX00018" UPON CONSOLE
 000000     COMPUTE M-CNT = M-CNT + 1 .                                          
 000000     GO TO CX00018.                                                       
 000000 CX00019.                                                                 
            DISPLAY "CX00019" UPON CONSOLE
-000000     COMPUTE Ç`ÇrÅ|êºóÔåé = M-CNT - 1                                           
-000000     COMPUTE Ç`ÇrÅ|êºóÔì˙ = Ç`ÇrÅ|í éZì˙ - ïΩîNÉeÅ[ÉuÉã (Ç`ÇrÅ|êºóÔåé) .                          
+000000     COMPUTE Ç_ÇrÅ_êºóÔåé = M-CNT - 1                                           
+000000     COMPUTE Ç_ÇrÅ_êºóÔì˙ = Ç_ÇrÅ_í éZì˙ -
+           ïΩîNÉeÅ_ÉuÉã (Ç_ÇrÅ_êºóÔåé) .
 000000     GO TO CX00020.                                                       
 000000 CX00017.                                                                 
            DISPLAY "CX00017" UPON CONSOLE
-000000 CX00021. IF NOT(Ç`ÇrÅ|í éZì˙ > â[îNÉeÅ[ÉuÉã (M-CNT))GO TO CX00022.                   
+000000     CX00021. IF NOT(Ç_ÇrÅ_í éZì˙ > â_îNÉeÅ_ÉuÉã
+           (M-CNT))GO TO CX00022.
            DISPLAY "CX00021" UPON CONSOLE
 000000     COMPUTE M-CNT = M-CNT + 1 .                                          
 000000     GO TO CX00021.                                                       
 000000 CX00022.                                                                 
            DISPLAY "CX00022" UPON CONSOLE
-000000     COMPUTE Ç`ÇrÅ|êºóÔåé = M-CNT - 1                                           
-000000     COMPUTE Ç`ÇrÅ|êºóÔì˙ = Ç`ÇrÅ|í éZì˙ - â[îNÉeÅ[ÉuÉã (Ç`ÇrÅ|êºóÔåé) .                          
+000000     COMPUTE Ç_ÇrÅ_êºóÔåé = M-CNT - 1                                           
+000000     COMPUTE Ç_ÇrÅ_êºóÔì˙ = Ç_ÇrÅ_í éZì˙ -
+           â_îNÉeÅ_ÉuÉã (Ç_ÇrÅ_êºóÔåé) .
 000000 CX00020.                                                                 
            DISPLAY "CX00020" UPON CONSOLE
 000000 CX00007. EXIT.                                                           
