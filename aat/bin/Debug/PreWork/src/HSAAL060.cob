@@ -7,30 +7,52 @@
 000000 SOURCE-COMPUTER.        ACOS.                                            
 000000 OBJECT-COMPUTER.        ACOS.                                            
 000000 DATA DIVISION.
+      *20150309�C���J�n
+000000 WORKING-STORAGE SECTION.
+000000 01  BLK-CODE-TABLE-VALUES.
+000000     03  FILLER                   PIC X(04) VALUE "4001".
+000000 01  BLK-CODE-TABLE REDEFINES BLK-CODE-TABLE-VALUES.
+000000     03  BLK-CODE-ENTRY OCCURS 1 TIMES.
+000000       05  BLK-GAME-TYPE          PIC X(01).
+000000       05  BLK-BLOCK-CODE         PIC 9(03).
+000000 77  BLK-CODE-TABLE-MAX           PIC 9(02) VALUE 1.
+000000 77  BLK-IDX                      PIC 9(02).
+      *20150309�C���I��                                                   
       *20141028�C���J�n
 000000 LINKAGE SECTION.                                                         
 000000 01  SRLC-PARAM.                                                          
 000000     COPY CLSRLC .
       *20141028�C���I��                                                   
 000000 BASED SECTION.                                                           
-000000 01  �v�j�|�P�U�����ʃR�[�h  BASED  ON  �v�j�|�P�U�o�s�q.                                    
-000000    03  �v�j�|�P�U�Q�[���^�C�v      PIC X(01).                                       
-000000    03  �v�j�|�P�U����N���P��      PIC 9(01).                                       
-000000    03  �v�j�|�P�U�ʎZ��            PIC 9(03).                                    
-000000    03  �v�j�|�P�U�`�F�b�N�R�[�h    PIC 9(01).                                        
-000000    03  �v�j�|�P�U�`�F�b�N�f�W�b�g  PIC 9(01).                                         
-000000    03  �v�j�|�P�U�e�d�o�ԍ�        PIC X(01).                                      
-000000    03  �v�j�|�P�U�e�d�o����A�ԍ�  PIC 9(08).                                         
-000000 01  �v�j�|�Q�S�����ʃR�[�h  BASED  ON  �v�j�|�Q�S�o�s�q.                                    
-000000    03  �v�j�|�Q�S�Q�[���^�C�v      PIC X(02).                                       
-000000    03  �v�j�|�Q�S�u���b�N�R�[�h    PIC 9(03).                                        
-000000    03  �v�j�|�Q�S�\��              PIC X(03).                                   
-000000    03  �v�j�|�Q�S����N���P��      PIC 9(01).                                       
-000000    03  �v�j�|�Q�S�ʎZ��            PIC 9(03).                                    
-000000    03  �v�j�|�Q�S�`�F�b�N�R�[�h    PIC 9(01).                                        
-000000    03  �v�j�|�Q�S�`�F�b�N�f�W�b�g  PIC 9(01).                                         
-000000    03  �v�j�|�Q�S�e�d�o�ԍ�        PIC X(02).                                      
-000000    03  �v�j�|�Q�S�e�d�o����A�ԍ�  PIC 9(08).                                                                                                 
+000000     01 �v�j�_�P�U�����ʃR�_�h BASED ON
+           �v�j�_�P�U�o�s�q.
+000000     03 �v�j�_�P�U�Q�_���_�C�v PIC X(01).
+000000     03 �v�j�_�P�U����N���P�� PIC
+           9(01).
+000000    03  �v�j�_�P�U�ʎZ��            PIC 9(03).                                    
+000000     03 �v�j�_�P�U�_�F�b�N�R�_�h PIC
+           9(01).
+000000     03 �v�j�_�P�U�_�F�b�N�f�W�b�g PIC
+           9(01).
+000000    03  �v�j�_�P�U�e�d�o�ԍ�        PIC X(01).                                      
+000000     03 �v�j�_�P�U�e�d�o����A�ԍ� PIC
+           9(08).
+000000     01 �v�j�_�Q�S�����ʃR�_�h BASED ON
+           �v�j�_�Q�S�o�s�q.
+000000     03 �v�j�_�Q�S�Q�_���_�C�v PIC X(02).
+000000     03 �v�j�_�Q�S�u���b�N�R�_�h PIC
+           9(03).
+000000    03  �v�j�_�Q�S�_��              PIC X(03).                                   
+000000     03 �v�j�_�Q�S����N���P�� PIC
+           9(01).
+000000    03  �v�j�_�Q�S�ʎZ��            PIC 9(03).                                    
+000000     03 �v�j�_�Q�S�_�F�b�N�R�_�h PIC
+           9(01).
+000000     03 �v�j�_�Q�S�_�F�b�N�f�W�b�g PIC
+           9(01).
+000000    03  �v�j�_�Q�S�e�d�o�ԍ�        PIC X(02).                                      
+000000     03 �v�j�_�Q�S�e�d�o����A�ԍ� PIC
+           9(08).
 000000 PROCEDURE DIVISION USING SRLC-PARAM .                                    
 000000 MAIN-RTN .                                                               
 000000     PERFORM S000-RTN THRU CX00002                                        
@@ -39,16 +61,16 @@
            DISPLAY "CX00001" UPON CONSOLE
 000000 S000-RTN .                                                               
 000000     IF NOT(SRLC-MODE = "1")GO TO CX00007.                                
-000000           SET  �v�j�|�Q�S�o�s�q                                                  
+000000           SET  �v�j�_�Q�S�o�s�q                                                  
 000000                             TO  SRLC-SBCDBEF                             
-000000           SET  �v�j�|�P�U�o�s�q                                                  
+000000           SET  �v�j�_�P�U�o�s�q                                                  
 000000                             TO  SRLC-SBCDAFT .                           
 000000     GO TO CX00008.                                                       
 000000 CX00007.                                                                 
            DISPLAY "CX00007" UPON CONSOLE
-000000           SET  �v�j�|�P�U�o�s�q                                                  
+000000           SET  �v�j�_�P�U�o�s�q                                                  
 000000                             TO  SRLC-SBCDBEF                             
-000000           SET  �v�j�|�Q�S�o�s�q                                                  
+000000           SET  �v�j�_�Q�S�o�s�q                                                  
 000000                             TO  SRLC-SBCDAFT .                           
 000000 CX00008.                                                                 
            DISPLAY "CX00008" UPON CONSOLE
@@ -64,31 +86,61 @@
            DISPLAY "CX00010" UPON CONSOLE
 000000 CX00003. EXIT.                                                           
 000000 P100-RTN .                                                               
-000000     MOVE �v�j�|�Q�S�Q�[���^�C�v (2:1) TO �v�j�|�P�U�Q�[���^�C�v                                
-000000     MOVE �v�j�|�Q�S����N���P�� TO �v�j�|�P�U����N���P��                                      
-000000     MOVE �v�j�|�Q�S�ʎZ�� TO �v�j�|�P�U�ʎZ��                                            
-000000     MOVE �v�j�|�Q�S�`�F�b�N�R�[�h TO �v�j�|�P�U�`�F�b�N�R�[�h                                    
-000000     MOVE �v�j�|�Q�S�`�F�b�N�f�W�b�g TO �v�j�|�P�U�`�F�b�N�f�W�b�g                                  
-000000     MOVE �v�j�|�Q�S�e�d�o�ԍ� (2:1) TO �v�j�|�P�U�e�d�o�ԍ�                                  
-000000     MOVE �v�j�|�Q�S�e�d�o����A�ԍ� TO �v�j�|�P�U�e�d�o����A�ԍ� .                                
+000000     MOVE �v�j�_�Q�S�Q�_���_�C�v (2:1) TO
+           �v�j�_�P�U�Q�_���_�C�v
+000000     MOVE �v�j�_�Q�S����N���P�� TO
+           �v�j�_�P�U����N���P��
+000000     MOVE �v�j�_�Q�S�ʎZ�� TO
+           �v�j�_�P�U�ʎZ��
+000000     MOVE �v�j�_�Q�S�_�F�b�N�R�_�h TO
+           �v�j�_�P�U�_�F�b�N�R�_�h
+000000     MOVE �v�j�_�Q�S�_�F�b�N�f�W�b�g TO
+           �v�j�_�P�U�_�F�b�N�f�W�b�g
+000000     MOVE �v�j�_�Q�S�e�d�o�ԍ� (2:1) TO
+           �v�j�_�P�U�e�d�o�ԍ�
+000000     MOVE �v�j�_�Q�S�e�d�o����A�ԍ� TO
+           �v�j�_�P�U�e�d�o����A�ԍ� .
 000000 CX00004. EXIT.                                                           
 000000 P200-RTN .                                                               
-000000     MOVE "0" TO �v�j�|�Q�S�Q�[���^�C�v (1:1)                                        
-000000     MOVE �v�j�|�P�U�Q�[���^�C�v TO �v�j�|�Q�S�Q�[���^�C�v (2:1) .                              
-000000     IF NOT(�v�j�|�P�U�Q�[���^�C�v = 4)GO TO CX00011.                                
-000000     MOVE 001 TO �v�j�|�Q�S�u���b�N�R�[�h .                                           
-000000     GO TO CX00012.                                                       
-000000 CX00011.                                                                 
-           DISPLAY "CX00011" UPON CONSOLE
-000000     MOVE 000 TO �v�j�|�Q�S�u���b�N�R�[�h .                                           
-000000 CX00012.                                                                 
-           DISPLAY "CX00012" UPON CONSOLE
-000000     MOVE "000" TO �v�j�|�Q�S�\��                                                
-000000     MOVE �v�j�|�P�U����N���P�� TO �v�j�|�Q�S����N���P��                                      
-000000     MOVE �v�j�|�P�U�ʎZ�� TO �v�j�|�Q�S�ʎZ��                                            
-000000     MOVE �v�j�|�P�U�`�F�b�N�R�[�h TO �v�j�|�Q�S�`�F�b�N�R�[�h                                    
-000000     MOVE �v�j�|�P�U�`�F�b�N�f�W�b�g TO �v�j�|�Q�S�`�F�b�N�f�W�b�g                                  
-000000     MOVE "0" TO �v�j�|�Q�S�e�d�o�ԍ� (1:1)                                         
-000000     MOVE �v�j�|�P�U�e�d�o�ԍ� TO �v�j�|�Q�S�e�d�o�ԍ� (2:1)                                  
-000000     MOVE �v�j�|�P�U�e�d�o����A�ԍ� TO �v�j�|�Q�S�e�d�o����A�ԍ� .                                
+000000     MOVE "0" TO �v�j�_�Q�S�Q�_���_�C�v
+           (1:1)
+000000     MOVE �v�j�_�P�U�Q�_���_�C�v TO
+           �v�j�_�Q�S�Q�_���_�C�v (2:1) .
+      *20150309�C���J�n
+000000     MOVE 000 TO
+           �v�j�_�Q�S�u���b�N�R�_�h .
+000000     MOVE 1 TO BLK-IDX .
+000000     PERFORM BLK-LOOKUP-RTN THRU CX00014 .
+      *20150309�C���I��                                                   
+000000     MOVE "000" TO �v�j�_�Q�S�_��                                                
+000000     MOVE �v�j�_�P�U����N���P�� TO
+           �v�j�_�Q�S����N���P��
+000000     MOVE �v�j�_�P�U�ʎZ�� TO
+           �v�j�_�Q�S�ʎZ��
+000000     MOVE �v�j�_�P�U�_�F�b�N�R�_�h TO
+           �v�j�_�Q�S�_�F�b�N�R�_�h
+000000     MOVE �v�j�_�P�U�_�F�b�N�f�W�b�g TO
+           �v�j�_�Q�S�_�F�b�N�f�W�b�g
+000000     MOVE "0" TO �v�j�_�Q�S�e�d�o�ԍ� (1:1)                                         
+000000     MOVE �v�j�_�P�U�e�d�o�ԍ� TO
+           �v�j�_�Q�S�e�d�o�ԍ� (2:1)
+000000     MOVE �v�j�_�P�U�e�d�o����A�ԍ� TO
+           �v�j�_�Q�S�e�d�o����A�ԍ� .
 000000 CX00005. EXIT.                                                           
+      *20150309�C���J�n
+000000 BLK-LOOKUP-RTN .
+000000 CX00013. IF NOT(BLK-IDX <= BLK-CODE-TABLE-MAX) GO
+           TO CX00014.
+000000     IF NOT(�v�j�_�P�U�Q�_���_�C�v
+           = BLK-GAME-TYPE (BLK-IDX)) GO
+           TO CX00015.
+000000         MOVE BLK-BLOCK-CODE (BLK-IDX) TO
+               �v�j�_�Q�S�u���b�N�R�_�h .
+000000         GO TO CX00014.
+000000 CX00015.
+           DISPLAY "CX00015" UPON CONSOLE
+000000     COMPUTE BLK-IDX = BLK-IDX + 1 .
+000000     GO TO CX00013.
+000000 CX00014. EXIT.
+           DISPLAY "CX00014" UPON CONSOLE
+      *20150309�C���I��                                                   
