@@ -12,123 +12,145 @@
       *20141027�C���J�n
 000000 INPUT-OUTPUT SECTION.                                                     
 000000 FILE-CONTROL.                                                            
-000000     SELECT  �g�����U�N�V�����e�|�`                                                  
+000000     SELECT  �g�����U�N�V�����e�_�_                                                  
 000000*             ASSIGN               VRTRNSA                                 
                    ASSIGN               VRTRNSA-MSD
 000000*             ORGANIZATION         VSAS  RELATIVE                          
                    ORGANIZATION         IS  RELATIVE
 000000             ACCESS               DYNAMIC                                 
 000000             RELATIVE             TR-A-RKEY                               
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT  �g�����U�N�V�����e�|�a                                                  
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT  �g�����U�N�V�����e�_�a                                                  
 000000*             ASSIGN               VRTRNSB                                 
 000000*             ORGANIZATION         VSAS  RELATIVE                          
 000000             ASSIGN               VRTRNSB-MSD                                 
 000000             ORGANIZATION         IS  RELATIVE                          
 000000             ACCESS               DYNAMIC                                 
 000000             RELATIVE             TR-B-RKEY                               
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT �^�p�Ǘ��e                                                         
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT �_�p�Ǘ��e                                                         
 000000*                  ASSIGN             VRUNYKAN                             
 000000*                  ORGANIZATION       VSAS  RELATIVE                       
 000000                  ASSIGN             VRUNYKAN-MSD                             
 000000                  ORGANIZATION       IS  RELATIVE                       
 000000                  ACCESS             RANDOM                               
-000000                  RELATIVE           �q�j�|�^�p�Ǘ��e                             
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
+000000     RELATIVE �q�j�_�_�p�Ǘ��e
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
 000000     SELECT ����e                                                           
 000000*                  ASSIGN             VIURIBA                              
 000000*                  ORGANIZATION       VSAS INDEXED                         
 000000                  ASSIGN             VIURIBA-MSD                              
 000000                  ORGANIZATION       IS INDEXED                         
 000000                  ACCESS  MODE       RANDOM                               
-000000                  RECORD  KEY        �t�q�a�`����R�[�h                            
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT  �Q�[���e                                                         
+000000     RECORD KEY �t�q�a�_����R�_�h
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT  �Q�_���e                                                         
 000000*             ASSIGN               VIGAME                                  
 000000*             ORGANIZATION         VSAS  INDEXED                           
 000000             ASSIGN               VIGAME-MSD                                  
 000000             ORGANIZATION         IS  INDEXED                           
 000000             ACCESS               DYNAMIC                                 
-000000             RECORD               �f�`�l�d�Q�[���h�c                               
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT  �Q�[�����[���e                                                      
+000000     RECORD �f�_�l�d�Q�_���h�c
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT  �Q�_�����_���e                                                      
 000000*             ASSIGN               VIGMRULE                                
 000000*             ORGANIZATION         VSAS INDEXED                            
 000000             ASSIGN               VIGMRULE-MSD                                
 000000             ORGANIZATION         IS INDEXED                            
 000000             ACCESS               RANDOM                                  
-000000             RECORD               �f�l�q�Q���R�[�h�L�[                          
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT  �Q�[���󋵂e                                                       
+000000     RECORD �f�l�q�Q���R�_�h�L�_
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+      *20150226追加開始
+000000     SELECT  VIGMTYPE                                                        
+000000             ASSIGN               VIGMTYPE-MSD                               
+000000             ORGANIZATION         IS INDEXED                             
+000000             ACCESS               RANDOM                                 
+000000     RECORD KEY           GMTYPE-KEY                                         
+000000             FILE STATUS          STS-FILE1.                             
+      *20150226追加終了
+000000     SELECT  �Q�_���󋵂e                                                       
 000000*             ASSIGN               VIGAMJYO                                
 000000*             ORGANIZATION         VSAS  INDEXED                           
 000000             ASSIGN               VIGAMJYO-MSD                                
 000000             ORGANIZATION         IS  INDEXED                           
 000000             ACCESS               RANDOM                                  
-000000             RECORD               �f�l�i�x�Q�[���h�c                               
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
+000000     RECORD �f�l�i�x�Q�_���h�c
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
 000000     SELECT �Ǝ҂e                                                           
 000000*                  ASSIGN             VIGYOSYA                             
 000000*                  ORGANIZATION       VSAS INDEXED                         
 000000                  ASSIGN             VIGYOSYA-MSD                             
 000000                  ORGANIZATION       IS INDEXED                         
 000000                  ACCESS  MODE       RANDOM                               
-000000                  RECORD  KEY        �f�x�r�`�Ǝ҃R�[�h�w                            
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT ���Z�@�֎萔���ύX�f���e                                                 
+000000     RECORD KEY �f�x�r�_�Ǝ҃R�_�h�w
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT ���Z�_�֎萔���ύX�f���e                                                 
 000000*                  ASSIGN             VITSGMKY                             
 000000*                  ORGANIZATION       VSAS INDEXED                         
 000000                  ASSIGN             VITSGMKY-MSD                             
 000000                  ORGANIZATION       IS INDEXED                         
 000000                  ACCESS  MODE       DYNAMIC                              
-000000                  RECORD  KEY        �s�r�f�l���R�[�h�L�[                           
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
+000000     RECORD KEY �s�r�f�l���R�_�h�L�_
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
 000000     SELECT �̔��b�ʎ萔���ύX�f���e                                                 
 000000*                  ASSIGN             VITSGMCH                             
 000000*                  ORGANIZATION       VSAS INDEXED                         
 000000                  ASSIGN             VITSGMCH-MSD                             
 000000                  ORGANIZATION       IS INDEXED                         
 000000                  ACCESS  MODE       DYNAMIC                              
-000000                  RECORD  KEY        �g�b�g�s���R�[�h�L�[                           
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT �̔��`���l���e                                                       
+000000     RECORD KEY �g�b�g�s���R�_�h�L�_
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT �̔��_���l���e                                                       
 000000*                  ASSIGN             VICHNNEL                             
 000000*                  ORGANIZATION       VSAS INDEXED                         
 000000                  ASSIGN             VICHNNEL-MSD                             
 000000                  ORGANIZATION       IS INDEXED                         
 000000                  ACCESS  MODE       DYNAMIC                              
-000000                  RECORD  KEY        �b�g�m�k�̔��`���l���R�[�h�w                        
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
+000000     RECORD KEY
+           �b�g�m�k�̔��_���l���R�_�h�w
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
 000000     SELECT ���J�萔���e                                                        
 000000*                  ASSIGN             VIURTESU                             
 000000*                  ORGANIZATION       VSAS INDEXED                         
 000000                  ASSIGN             VIURTESU-MSD                             
 000000                  ORGANIZATION       IS INDEXED                         
 000000                  ACCESS  MODE       DYNAMIC                              
-000000                  RECORD  KEY        �t�q�s�r���R�[�h�L�[                           
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
+000000     RECORD KEY �t�q�s�r���R�_�h�L�_
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
 000000     SELECT ���J�萔���v�j�e                                                      
 000000*                  ASSIGN             VIWURTES                             
 000000*                  ORGANIZATION       VSAS INDEXED                         
 000000                  ASSIGN             VIWURTES-MSD                             
 000000                  ORGANIZATION       IS INDEXED                         
 000000                  ACCESS  MODE       RANDOM                               
-000000                  RECORD  KEY        �v�t�s�d���R�[�h�L�[                           
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
+000000     RECORD KEY �v�t�s�d���R�_�h�L�_
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
 000000     SELECT  �r�f���Ǘ��e                                                      
 000000*             ASSIGN               VRSGJYO                                 
 000000*             ORGANIZATION         VSAS  RELATIVE                          
@@ -136,135 +158,270 @@
 000000             ORGANIZATION         IS  RELATIVE                          
 000000             ACCESS               RANDOM                                  
 000000             RELATIVE             SGF-KEY                                 
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT  �O���̔��p�������e�|�`                                                 
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT  �O���̔��p�������e�_�_                                                 
 000000*             ASSIGN               VRTKSYGA                                
 000000*             ORGANIZATION         VSAS  RELATIVE                          
 000000             ASSIGN               VRTKSYGA-MSD                                
 000000             ORGANIZATION         IS  RELATIVE                          
 000000             ACCESS               DYNAMIC                                 
-000000             RELATIVE             �q�j�|�������`                                
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT  �O���̔��p�������e�|�a                                                 
+000000     RELATIVE �q�j�_�������_
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT  �O���̔��p�������e�_�a                                                 
 000000*             ASSIGN               VRTKSYGB                                
 000000*             ORGANIZATION         VSAS  RELATIVE                          
 000000             ASSIGN               VRTKSYGB-MSD                                
 000000             ORGANIZATION         IS  RELATIVE                          
 000000             ACCESS               DYNAMIC                                 
-000000             RELATIVE             �q�j�|�������a                                
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT �����Q�[���e�|�`                                                      
+000000     RELATIVE �q�j�_�������a
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT �����Q�_���e�_�_                                                      
 000000*                  ASSIGN             VIHATGMA                             
 000000*                  ORGANIZATION       VSAS INDEXED                         
 000000                  ASSIGN             VIHATGMA-MSD                             
 000000                  ORGANIZATION       IS INDEXED                         
 000000                  ACCESS  MODE       DYNAMIC                              
-000000                  RECORD  KEY        �g�s�f�`�Q�[���h�c                            
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT �����Q�[���e�|�a                                                      
+000000     RECORD KEY �g�s�f�_�Q�_���h�c
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT �����Q�_���e�_�a                                                      
 000000*                  ASSIGN             VIHATGMB                             
 000000*                  ORGANIZATION       VSAS INDEXED                         
 000000                  ASSIGN             VIHATGMB-MSD                             
 000000                  ORGANIZATION       IS INDEXED                         
 000000                  ACCESS  MODE       DYNAMIC                              
-000000                  RECORD  KEY        �g�s�f�a�Q�[���h�c                            
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT ���z�x�����v�j�e                                                     
-000000*                  ASSIGN             SQWKGKSH                             
-000000                  ASSIGN             SQWKGKSH-MSD                             
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT ����������v�j�e                                                      
+000000     RECORD KEY �g�s�f�a�Q�_���h�c
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT ���z�x�����v�j�e
+000000*                  ASSIGN             SQWKGKSH
+000000                  ASSIGN             SQWKGKSH-MSD
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+      *20150405追加開始
+      *    SQWKGKSH's own backing copybook CFKSMT is absent from this
+      *    system, so its content cannot be broken down field-by-field;
+      *    this appends every run's SQWKGKSH output onto a standing
+      *    archive file (opened EXTEND, not OUTPUT, so prior runs'
+      *    records are kept rather than overwritten) for trend analysis
+000000     SELECT  EXGKSARC
+000000                  ASSIGN             EXGKSARC-MSD
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150405追加終了
+000000     SELECT ����������v�j�e
 000000*                  ASSIGN             SQWURISE                             
 000000                  ASSIGN             SQWURISE-MSD                             
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
 000000     SELECT ����ʔ���v�j�e                                                      
 000000*                  ASSIGN             SQWURIUR                             
 000000                  ASSIGN             SQWURIUR-MSD                             
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
 000000     SELECT ���ꎞ�ԑѕʔ���v�j�e                                                   
 000000*                  ASSIGN             SQWJIKAN                             
 000000                  ASSIGN             SQWJIKAN-MSD                             
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT �w�����ʐ\���󋵂v�j�e                                                   
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT �w�����ʐ_���󋵂v�j�e                                                   
 000000*                  ASSIGN             SQWKNYJY                             
 000000                  ASSIGN             SQWKNYJY-MSD                             
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT ����ʐ��Z�\�v�j�e                                                     
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT ����ʐ��Z�_�v�j�e                                                     
 000000*                  ASSIGN             SQWURISS                             
 000000                  ASSIGN             SQWURISS-MSD                             
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT �񍆕ʐ��Z�\�v�j�e                                                     
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT �񍆕ʐ��Z�_�v�j�e                                                     
 000000*                  ASSIGN             SQWKAISS                             
 000000                  ASSIGN             SQWKAISS-MSD                             
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT �c�̕ʐ��Z�\�v�j�e                                                     
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT �c�̕ʐ��Z�_�v�j�e                                                     
 000000*                  ASSIGN             SQWDNSSN                             
 000000                  ASSIGN             SQWDNSSN-MSD                             
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
 000000     SELECT �O���̔��p������v�j�e                                                  
 000000*                  ASSIGN             SQWGURAG                             
 000000                  ASSIGN             SQWGURAG-MSD                             
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
 000000     SELECT �O�̗p��Q����s�v�j�e                                                  
 000000*                  ASSIGN             SQWGTOFK                             
 000000                  ASSIGN             SQWGTOFK-MSD                             
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
-000000     SELECT �G���[�v�j�e                                                        
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
+000000     SELECT �G���_�v�j�e                                                        
 000000*                  ASSIGN             SQWERROR                             
 000000                  ASSIGN             SQWERROR-MSD                             
-000000*             FILE STATUS          STS-FILE1  STS-FILE2.                   
-000000             FILE STATUS          STS-FILE1.                   
+      *20150323修正開始
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150323修正終了
       *20141028�ǉ��J�n
-000000     SELECT �ϐ��̔��`���l���R�[�h�e                                                        
+000000     SELECT �ϐ��̔��_���l���R�_�h�e                                                        
 000000                  ASSIGN             NEWFILE-MSD                             
 000000             FILE STATUS          STS-FILE1.                   
       *20141028�ǉ��I��
-000000 DATA DIVISION.                                                           
+      *20150224追加開始
+000000     SELECT  EXERRRPT
+000000                  ASSIGN             EXERRRPT-MSD
+000000             FILE STATUS          STS-FILE1.
+      *20150224追加終了
+      *20150227追加開始
+000000     SELECT  EXIDXRPT
+000000                  ASSIGN             EXIDXRPT-MSD
+000000             FILE STATUS          STS-FILE1.
+      *20150227追加終了
+      *20150228追加開始
+000000     SELECT  TKINQRPT
+000000                  ASSIGN             TKINQRPT-MSD
+000000             FILE STATUS          STS-FILE1.
+      *20150228追加終了
+      *20150301追加開始
+000000     SELECT  EXSFKRPT
+000000                  ASSIGN             EXSFKRPT-MSD
+000000             FILE STATUS          STS-FILE1.
+      *20150301追加終了
+      *20150302追加開始
+000000     SELECT  EXAUDRPT
+000000                  ASSIGN             EXAUDRPT-MSD
+000000             FILE STATUS          STS-FILE1.
+      *20150302追加終了
+      *20150303追加開始
+000000     SELECT  EXHSVRPT
+000000                  ASSIGN             EXHSVRPT-MSD
+000000             FILE STATUS          STS-FILE1.
+      *20150303追加終了
+      *20150313追加開始
+000000     SELECT  VICALEND
+000000             ASSIGN               VICALEND-MSD
+000000             ORGANIZATION         IS INDEXED
+000000             ACCESS               RANDOM
+000000     RECORD KEY           CALEND-KEY
+000000             FILE STATUS          STS-FILE1.
+000000     SELECT  EXCALRPT
+000000                  ASSIGN             EXCALRPT-MSD
+000000             FILE STATUS          STS-FILE1.
+      *20150313追加終了
+      *20150320追加開始
+      *    reprocessing mode for corrected SQTRONRI (SQWERROR) records:
+      *    SQWERROR's record layout comes from CFTRNS, a copybook that
+      *    is absent from this system and not referenced intact by any
+      *    other program, so its fields cannot be recovered; this uses
+      *    its own correction-status table and reprocessing export file
+000000     SELECT  VIERRCOR
+000000             ASSIGN               VIERRCOR-MSD
+000000             ORGANIZATION         IS INDEXED
+000000             ACCESS  MODE         DYNAMIC
+000000     RECORD KEY           ERRCOR-KEY
+000000             FILE STATUS          STS-FILE1.
+000000     SELECT  EXRPCRPT
+000000                  ASSIGN             EXRPCRPT-MSD
+000000             FILE STATUS          STS-FILE1.
+      *20150320追加終了
+      *20150322追加開始
+      *    prerequisite-run check: confirms HBHSS020 completed before
+      *    this job starts, via the SQHSSEND marker it writes at its
+      *    own normal end-of-job
+000000     SELECT  SQHSSEND
+000000             ASSIGN               SQHSSEND-MSD
+000000             FILE STATUS          STS-FILE1.
+      *20150322追加終了
+      *20150325追加開始
+      *    suite-wide job-control audit trail file - see CFJOBLG
+000000     SELECT  VIJOBLOG
+000000             ASSIGN               VIJOBLOG-MSD
+000000             ORGANIZATION         INDEXED
+000000             ACCESS  MODE         DYNAMIC
+000000     RECORD KEY           JOBLG-KEY
+000000             FILE STATUS          STS-FILE1  STS-FILE2.
+      *20150325追加終了
+      *20150326追加開始
+      *    cross-program reconciliation report: reads back the
+      *    VIJOBLOG audit-trail entries the three settlement programs
+      *    (HBHSS020/HBHUN370/HBHUN551) each post against VRUNYKAN (and,
+      *    for HBHUN551, VRSEUNKN) so today's throughput can be compared
+      *    across all three in one place
+000000     SELECT  EXRECRPT
+000000                  ASSIGN             EXRECRPT-MSD
+000000             FILE STATUS          STS-FILE1.
+      *20150326追加終了
+      *20150403追加開始
+      *    split-file balancing report: VRTRNSA/VRTRNSB are the two
+      *    halves of the same transaction stream (レコード種別区分
+      *    picks which half this run actually processes), so this
+      *    program is the only place both physical files are ever
+      *    seen together in one run - EXTRNBAL posts both sides'
+      *    total record counts each run so a drift between the two
+      *    halves shows up without waiting for a downstream reconcile
+000000     SELECT  EXTRNBAL
+000000                  ASSIGN             EXTRNBAL-MSD
+000000             FILE STATUS          STS-FILE1.
+      *20150403追加終了
+      *20150404追加開始
+      *    split-file balancing report for the other split pair this
+      *    program handles - VRTKSYGA/VRTKSYGB, the same "one side per
+      *    run" arrangement as VRTRNSA/VRTRNSB above, reported on
+      *    separately since it is a distinct file pair
+000000     SELECT  EXTKSBAL
+000000                  ASSIGN             EXTKSBAL-MSD
+000000             FILE STATUS          STS-FILE1.
+      *20150404追加終了
+000000 DATA DIVISION.
 000000 FILE SECTION.                                                            
-000000 FD  �g�����U�N�V�����e�|�`                                                          
+000000 FD  �g�����U�N�V�����e�_�_                                                          
 000000     LABEL  RECORD  STANDARD                                            
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "VRTRNSA".
       *20141027�ǉ��I��
-000000 01  �g�����U�N�V�����q�|�`.                                                         
-000000   03  �s�q�m�`���R�[�h�i�[����     USAGE   COMP-1.                                   
-000000   03  �s�q�m�`�e�d�o���ʎq         PIC     9(2).                                   
-000000   03  �s�q�m�`�p�X�ԍ�             PIC     9(2).                                 
-000000   03  �s�q�m�`�p�X�ʓd�����t       USAGE   COMP-2.                                  
-000000   03  �s�q�m�`�p�X�ʓd���ʔ�       USAGE   COMP-2.                                  
-000000   03  �s�q�m�`�ʏ��             OCCURS  63.                                   
+000000 01  �g�����U�N�V�����q�_�_.                                                         
+000000     03 �s�q�m�_���R�_�h�i�_����
+           USAGE COMP-1.
+000000     03 �s�q�m�_�e�d�o���ʎq PIC 9(2).
+000000   03  �s�q�m�_�p�X�ԍ�             PIC     9(2).                                 
+000000     03 �s�q�m�_�p�X�ʓd�����t USAGE
+           COMP-2.
+000000     03 �s�q�m�_�p�X�ʓd���ʔ� USAGE COMP-2.
+000000   03  �s�q�m�_�ʏ��             OCCURS  63.                                   
 000000     COPY CFTRNS REPLACING                                                
-000000              //�s�q�m�r//  BY  //�s�q�m�`// .                                    
-000000 FD  �g�����U�N�V�����e�|�a                                                          
+000000              //�s�q�m�r//  BY  //�s�q�m�_// .                                    
+000000 FD  �g�����U�N�V�����e�_�a                                                          
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "VRTRNSB".
       *20141027�ǉ��I��
-000000 01  �g�����U�N�V�����q�|�a.                                                         
-000000   03  �s�q�m�a���R�[�h�i�[����     USAGE   COMP-1.                                   
-000000   03  �s�q�m�a�e�d�o���ʎq         PIC     9(2).                                   
+000000 01  �g�����U�N�V�����q�_�a.                                                         
+000000     03 �s�q�m�a���R�_�h�i�_����
+           USAGE COMP-1.
+000000     03 �s�q�m�a�e�d�o���ʎq PIC 9(2).
 000000   03  �s�q�m�a�p�X�ԍ�             PIC     9(2).                                 
-000000   03  �s�q�m�a�p�X�ʓd�����t       USAGE   COMP-2.                                  
-000000   03  �s�q�m�a�p�X�ʓd���ʔ�       USAGE   COMP-2.                                  
+000000     03 �s�q�m�a�p�X�ʓd�����t USAGE
+           COMP-2.
+000000     03 �s�q�m�a�p�X�ʓd���ʔ� USAGE COMP-2.
 000000   03  �s�q�m�a�ʏ��             OCCURS  63.                                   
 000000     COPY CFTRNS REPLACING                                                
 000000              //�s�q�m�r//  BY  //�s�q�m�a// .                                    
-000000 FD  �^�p�Ǘ��e
+000000 FD  �_�p�Ǘ��e
       *20141027�C���J�n                                                          
 000000*     RECORD  VARYING  IN  SIZE
            LABEL RECORD STANDARD
@@ -274,7 +431,7 @@
       *20141027�ǉ��I��
 000000* 01  �^�p�Ǘ��q�Q.                                                              
 000000*     COPY CFUNK2 .                                                        
-000000 01  �^�p�Ǘ��q�P.                                                              
+000000 01  �_�p�Ǘ��q�P.                                                              
 000000     COPY CFUNK1 .                                                        
 000000* 01  �^�p�Ǘ��q�R.                                                              
 000000*     COPY CFUNK3 .                                                        
@@ -292,14 +449,14 @@
       *20141027�ǉ��I��
 000000 01  ����q.                                                                 
 000000     COPY CFURBA .                                                        
-000000 FD  �Q�[���󋵂e                                                               
+000000 FD  �Q�_���󋵂e                                                               
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "VIGAMJYO".
       *20141027�ǉ��I��
-000000 01  �Q�[���󋵂q.                                                              
+000000 01  �Q�_���󋵂q.                                                              
 000000     COPY CFGMJY .                                                        
-000000 FD  �Q�[�����[���e                                                              
+000000 FD  �Q�_�����_���e                                                              
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "VIGMRULE".
@@ -308,52 +465,69 @@
 000000* 01  �Q�[�����[���j.                                                             
 000000*     COPY CFGMR1 .
       *20141102�C���I��                                                        
-000000 01  �Q�[�����[���l.                                                             
+000000 01  �Q�_�����_���l.                                                             
 000000     COPY CFGMR2 .                                                        
-000000 FD  �Q�[���e                                                                 
+      *20150226追加開始
+000000 FD  VIGMTYPE                                                                
+000000     LABEL  RECORD  STANDARD                                             
+           VALUE  OF IDENTIFICATION IS "VIGMTYPE".                             
+000000 01  GMTYPE-REC.                                                             
+000000     05  GMTYPE-KEY              PIC 9(02).                                  
+000000     05  GMTYPE-GRPA             PIC 9(01).                                  
+000000     05  GMTYPE-GRPB             PIC 9(01).
+      *20150226追加終了
+      *20150313追加開始
+000000 FD  VICALEND
+000000     LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "VICALEND".
+000000 01  CALEND-REC.
+000000     05  CALEND-KEY              PIC 9(08).
+000000     05  CALEND-YOBI             PIC 9(01).
+      *20150313追加終了
+000000 FD  �Q�_���e                                                                 
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "VIGAME".
       *20141027�ǉ��I��
-000000 01  �Q�[���q.                                                                
+000000 01  �Q�_���q.                                                                
 000000     COPY CFGAME .                                                        
-000000 FD  �����Q�[���e�|�`                                                             
+000000 FD  �����Q�_���e�_�_                                                             
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "VIHATGMA".
       *20141027�ǉ��I��
-000000 01  �����Q�[���q�|�`.                                                            
+000000 01  �����Q�_���q�_�_.                                                            
 000000     COPY CFHTGM REPLACING                                                
-000000              //�g�s�f�l//  BY  //�g�s�f�`// .                                    
-000000 FD  �����Q�[���e�|�a                                                             
+000000              //�g�s�f�l//  BY  //�g�s�f�_// .                                    
+000000 FD  �����Q�_���e�_�a                                                             
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "VIHATGMB".
       *20141027�ǉ��I��
-000000 01  �����Q�[���q�|�a.                                                            
+000000 01  �����Q�_���q�_�a.                                                            
 000000     COPY CFHTGM REPLACING                                                
 000000              //�g�s�f�l//  BY  //�g�s�f�a// .                                    
-000000 FD  �O���̔��p�������e�|�`                                                         
+000000 FD  �O���̔��p�������e�_�_                                                         
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "VRTKSYGA".
       *20141027�ǉ��I��
-000000 01  �O���̔��p�������q�|�`.                                                        
+000000 01  �O���̔��p�������q�_�_.                                                        
 000000     COPY CFGHT2 .                                                        
-000000 FD  �O���̔��p�������e�|�a                                                         
+000000 FD  �O���̔��p�������e�_�a                                                         
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "VRTKSYGB".
       *20141027�ǉ��I��
-000000 01  �O���̔��p�������q�|�a.                                                        
+000000 01  �O���̔��p�������q�_�a.                                                        
 000000     COPY CFGHT2 REPLACING                                                
 000000              //�f�g�s�Q//  BY  //�f�g�s�Q�a// .                                   
-000000 FD  ���Z�@�֎萔���ύX�f���e                                                        
+000000 FD  ���Z�_�֎萔���ύX�f���e                                                        
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "VITSGMKY".
       *20141027�ǉ��I��
-000000 01  ���Z�@�֎萔���ύX�f���q.                                                       
+000000 01  ���Z�_�֎萔���ύX�f���q.                                                       
 000000     COPY CFTSGM .                                                        
 000000 FD  �̔��b�ʎ萔���ύX�f���e                                                        
 000000     LABEL  RECORD  STANDARD                                             
@@ -362,21 +536,30 @@
       *20141027�ǉ��I��
 000000 01  �̔��b�ʎ萔���ύX�f���q.                                                       
 000000     COPY CFHCHT .                                                        
-000000 FD  �̔��`���l���e                                                              
+000000 FD  �̔��_���l���e                                                              
 000000     LABEL RECORD STANDARD                                               
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "VICHNNEL".
       *20141027�ǉ��I��
-000000 01  �̔��`���l���q.                                                             
+000000 01  �̔��_���l���q.                                                             
 000000     COPY CFCHNL .                                                        
 000000 FD  ���z�x�����v�j�e                                                            
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "SQWKGKSH".
       *20141027�ǉ��I��
-000000 01  ���z�x�����v�j�q.                                                           
-000000     COPY CFKSMT .                                                        
-000000 FD  ����������v�j�e                                                             
+000000 01  ���z�x�����v�j�q.
+000000     COPY CFKSMT .
+      *20150405追加開始
+000000 FD  EXGKSARC
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXGKSARC".
+       01  EXGKSARC-REC.
+           05  EXGKSARC-RUNDATE            PIC 9(08).
+           05  EXGKSARC-RUNTIME            PIC 9(06).
+           05  EXGKSARC-DETAIL             PIC X(200).
+      *20150405追加終了
+000000 FD  ����������v�j�e
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "SQWURISE".
@@ -397,40 +580,40 @@
       *20141027�ǉ��I��
 000000 01  ���ꎞ�ԑѕʔ���v�j�q.                                                         
 000000     COPY CFWJIK .                                                        
-000000 FD  �w�����ʐ\���󋵂v�j�e                                                          
+000000 FD  �w�����ʐ_���󋵂v�j�e                                                          
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "SQWKNYJY".
       *20141027�ǉ��I��
-000000 01  �w�����ʐ\���󋵂v�j�q.                                                         
+000000 01  �w�����ʐ_���󋵂v�j�q.                                                         
 000000     COPY CFWKNY .                                                        
-000000 FD  ����ʐ��Z�\�v�j�e                                                            
+000000 FD  ����ʐ��Z�_�v�j�e                                                            
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "SQWURISS".
       *20141027�ǉ��I��
-000000 01  ����ʐ��Z�\�v�j�q.                                                           
+000000 01  ����ʐ��Z�_�v�j�q.                                                           
 000000     COPY CFWUBS .                                                        
-000000 FD  �񍆕ʐ��Z�\�v�j�e                                                            
+000000 FD  �񍆕ʐ��Z�_�v�j�e                                                            
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "SQWKAISS".
       *20141027�ǉ��I��
-000000 01  �񍆕ʐ��Z�\�v�j�q.                                                           
+000000 01  �񍆕ʐ��Z�_�v�j�q.                                                           
 000000     COPY CFWKAI .                                                        
-000000 FD  �c�̕ʐ��Z�\�v�j�e                                                            
+000000 FD  �c�̕ʐ��Z�_�v�j�e                                                            
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "SQWDNSSN".
       *20141027�ǉ��I��
-000000 01  �c�̕ʐ��Z�\�v�j�q.                                                           
+000000 01  �c�̕ʐ��Z�_�v�j�q.                                                           
 000000     COPY CFWDNS .                                                        
-000000 FD  �G���[�v�j�e                                                               
+000000 FD  �G���_�v�j�e                                                               
 000000     LABEL  RECORD  STANDARD                                             
       *20141027�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "SQWERROR".
       *20141027�ǉ��I��
-000000 01  �G���[�v�j�q.                                                              
+000000 01  �G���_�v�j�q.                                                              
 000000   03  �d�q�v�j�ʏ��.                                                          
 000000     COPY CFTRNS REPLACING                                                
 000000              //�s�q�m�r//  BY  //�d�q�v�j// .                                    
@@ -477,118 +660,272 @@
 000000 01  ���J�萔���v�j�q.                                                            
 000000     COPY CFWUTE .
       *20141028�ǉ��J�n
-000000 FD  �ϐ��̔��`���l���R�[�h�e
+000000 FD  �ϐ��̔��_���l���R�_�h�e
            LABEL  RECORD  STANDARD                                                        
            VALUE  OF IDENTIFICATION IS "NEWFILE".
        01  SPCHNL                            PIC X(02).
       *20141028�ǉ��I��                                                        
-000000 WORKING-STORAGE SECTION.                                                 
+      *20150224追加開始
+000000 FD  EXERRRPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXERRRPT".
+       01  EX-ERRRPT-REC.
+           05  EX-ERRRPT-DATA              PIC X(2000).
+      *20150224追加終了
+      *20150227追加開始
+000000 FD  EXIDXRPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXIDXRPT".
+       01  EXIDX-REC.
+           05  EXIDX-BUNSI                 PIC X(24).
+           05  EXIDX-BUNBO                 PIC X(24).
+           05  EXIDX-TYPE                  PIC X(24).
+           05  EXIDX-CGIDX                 PIC X(24).
+           05  EXIDX-CGNUM-1ST             PIC X(24).
+           05  EXIDX-CGNUM-2ND             PIC X(24).
+      *20150227追加終了
+      *20150228追加開始
+000000 FD  TKINQRPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "TKINQRPT".
+       01  TKINQ-REC.
+           05  TKINQ-SRCFLG                PIC X(01).
+           05  TKINQ-DATA                  PIC X(2000).
+      *20150228追加終了
+      *20150301追加開始
+000000 FD  EXSFKRPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXSFKRPT".
+       01  EXSFK-REC.
+           05  EXSFK-SRCCODE               PIC X(24).
+           05  EXSFK-CNT1                  PIC 9(05).
+           05  EXSFK-CNT2                  PIC 9(05).
+      *20150301追加終了
+      *20150302追加開始
+000000 FD  EXAUDRPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXAUDRPT".
+       01  EXAUD-REC.
+           05  EXAUD-CNT-URISE             PIC 9(07).
+           05  EXAUD-CNT-URIUR             PIC 9(07).
+           05  EXAUD-CNT-JIKAN             PIC 9(07).
+           05  EXAUD-CNT-KNYJY             PIC 9(07).
+           05  EXAUD-CNT-URISS             PIC 9(07).
+           05  EXAUD-CNT-KAISS             PIC 9(07).
+           05  EXAUD-CNT-DNSSN             PIC 9(07).
+      *20150302追加終了
+      *20150303追加開始
+000000 FD  EXHSVRPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXHSVRPT".
+       01  EXHSV-REC.
+           05  EXHSV-BEFCODE               PIC X(16).
+           05  EXHSV-CALCCODE              PIC X(24).
+           05  EXHSV-FILECODE              PIC X(24).
+      *20150303追加終了
+      *20150313追加開始
+000000 FD  EXCALRPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXCALRPT".
+       01  EXCAL-REC.
+           05  EXCAL-BASEDATE              PIC 9(08).
+           05  EXCAL-YYYYMMDD              PIC 9(08).
+      *20150313追加終了
+      *20150320追加開始
+000000 FD  VIERRCOR
+000000     LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "VIERRCOR".
+000000 01  ERRCOR-REC.
+000000     05  ERRCOR-KEY              PIC X(10).
+000000     05  ERRCOR-STATUS           PIC X(01).
+000000     05  ERRCOR-ERRCODE          PIC X(04).
+000000     05  ERRCOR-CORRECTDATE      PIC 9(08).
+000000 FD  EXRPCRPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXRPCRPT".
+       01  EXRPC-REC.
+           05  EXRPC-KEY                   PIC X(10).
+           05  EXRPC-ERRCODE               PIC X(04).
+           05  EXRPC-CORRECTDATE           PIC 9(08).
+      *20150320追加終了
+      *20150322追加開始
+000000 FD  SQHSSEND
+000000     LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "SQHSSEND".
+000000 01  SQHSSEND-REC.
+000000     COPY CFHSSMK .
+      *20150322追加終了
+      *20150325追加開始
+000000 FD  VIJOBLOG
+000000     LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "VIJOBLOG".
+000000 01  JOBLG-REC.
+000000     COPY CFJOBLG .
+      *20150325追加終了
+      *20150326追加開始
+000000 FD  EXRECRPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXRECRPT".
+       01  EXREC-REC.
+           05  EXREC-PROGID                PIC X(08).
+           05  EXREC-RUNDATE               PIC 9(08).
+           05  EXREC-RECCNT                PIC 9(07).
+           05  EXREC-VARIANCE              PIC S9(07).
+           05  EXREC-MISMATCH-FLG          PIC X(01).
+      *20150326追加終了
+      *20150403追加開始
+000000 FD  EXTRNBAL
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXTRNBAL".
+       01  EXTRNBAL-REC.
+           05  EXTRNBAL-RUNDATE            PIC 9(08).
+           05  EXTRNBAL-RUNTIME            PIC 9(06).
+           05  EXTRNBAL-CNT-A              PIC 9(07).
+           05  EXTRNBAL-CNT-B              PIC 9(07).
+           05  EXTRNBAL-VARIANCE           PIC S9(07).
+           05  EXTRNBAL-MISMATCH-FLG       PIC X(01).
+               88  EXTRNBAL-BALANCED           VALUE "N".
+               88  EXTRNBAL-OUTOFBALANCE       VALUE "Y".
+      *20150403追加終了
+      *20150404追加開始
+000000 FD  EXTKSBAL
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXTKSBAL".
+       01  EXTKSBAL-REC.
+           05  EXTKSBAL-RUNDATE            PIC 9(08).
+           05  EXTKSBAL-RUNTIME            PIC 9(06).
+           05  EXTKSBAL-CNT-A              PIC 9(07).
+           05  EXTKSBAL-CNT-B              PIC 9(07).
+           05  EXTKSBAL-VARIANCE           PIC S9(07).
+           05  EXTKSBAL-MISMATCH-FLG       PIC X(01).
+               88  EXTKSBAL-BALANCED           VALUE "N".
+               88  EXTKSBAL-OUTOFBALANCE       VALUE "Y".
+      *20150404追加終了
+000000 WORKING-STORAGE SECTION.
 000000 01  ��ƃG���A.                                                               
-000000   03  �v�j�|����                      PIC 9(02).                              
-000000   03  �v�j�|�̔��`���l���R�[�h        PIC 9(02).                                     
-000000   03  �v�j�|�Q�[���^�C�v              PIC 9(02).                                  
-000000   03  �v�j�|�u���b�N�R�[�h            COMP-1.                                      
-000000   03  �v�j�|���Ǝ�                  PIC X(03).                                
-000000   03  �v�j�|����敪                  PIC X(01).                                
-000000   03  �v�j�|�p���񍆐�                PIC 9(01).                                 
-000000   03  �v�j�|��                      PIC 9(01).                              
-000000   03  �v�j�|�\���ʂ萔                PIC 9(04).                                 
-000000   03  �v�j�|������                    PIC 9(08).                               
-000000   03  �v�j�|�x����                    PIC 9(08).                               
-000000   03  �v�j�|����                      PIC 9(03).                              
-000000   03  �v�j�|���J�萔��                PIC 9(05)V9(02) COMP-3.                    
-000000   03  �v�j�|�ύX��萔��              PIC 9(11)V9(02) COMP-3.                     
-000000   03  �v�j�|�p�l����                  PIC 9(01).                                
-000000   03  �v�j�|�\������                  PIC 9(10).                                
-000000   03  �v�j�|�\�������q                REDEFINES �v�j�|�\������.                         
-000000     05  �s�a�k�\������                PIC 9(01) OCCURS 10.                      
-000000   03  �v�j�|�����񐔎�                PIC 9(10).                                 
-000000   03  �v�j�|�����񐔎��q              REDEFINES �v�j�|�����񐔎�.                         
-000000     05  �s�a�k�����񐔎�              PIC 9(01) OCCURS 10.                       
-000000   03  �v�j�|�s�q���ʃR�[�h.                                                        
-000000     05  �v�j�|�s�q���ʃR�[�h��W��    PIC 9(08).                                      
-000000     05  �v�j�|�s�q���ʃR�[�h���W��    PIC 9(08).                                      
-000000     05  �v�j�|�s�q���ʃR�[�h���W��    PIC 9(08).                                      
-000000   03  �v�j�|�\�������ϊ�              PIC X(24).                                  
-000000   03  �v�j�|�\�������ϊ��q�m�R�R REDEFINES �v�j�|�\�������ϊ�.                                 
-000000     05  �v�j�|�\�������ϊ��m�R�R      PIC 9(03).                                     
+000000   03  �v�j�_����                      PIC 9(02).                              
+000000     03 �v�j�_�̔��_���l���R�_�h PIC
+           9(02).
+000000     03 �v�j�_�Q�_���_�C�v PIC 9(02).
+000000     03 �v�j�_�u���b�N�R�_�h COMP-1.
+000000   03  �v�j�_���Ǝ�                  PIC X(03).                                
+000000   03  �v�j�_����敪                  PIC X(01).                                
+000000   03  �v�j�_�p���񍆐�                PIC 9(01).                                 
+000000   03  �v�j�_��                      PIC 9(01).                              
+000000   03  �v�j�_�_���ʂ萔                PIC 9(04).                                 
+000000     03 �v�j�_������ PIC 9(08).
+000000   03  �v�j�_�x����                    PIC 9(08).                               
+000000   03  �v�j�_����                      PIC 9(03).                              
+000000     03 �v�j�_���J�萔�� PIC 9(05)V9(02) COMP-3.
+000000     03 �v�j�_�ύX��萔�� PIC 9(11)V9(02) COMP-3.
+000000     03 �v�j�_�p�l���� PIC 9(01).
+000000     03 �v�j�_�_������ PIC 9(10).
+000000     03 �v�j�_�_�������q REDEFINES
+           �v�j�_�_������.
+000000     05 �s�a�k�_������ PIC 9(01) OCCURS 10.
+000000     03 �v�j�_�����񐔎� PIC 9(10).
+000000     03 �v�j�_�����񐔎��q REDEFINES
+           �v�j�_�����񐔎�.
+000000     05 �s�a�k�����񐔎� PIC 9(01) OCCURS 10.
+000000   03  �v�j�_�s�q���ʃR�_�h.                                                        
+000000     05 �v�j�_�s�q���ʃR�_�h��W�� PIC
+           9(08).
+000000     05 �v�j�_�s�q���ʃR�_�h���W��
+           PIC 9(08).
+000000     05 �v�j�_�s�q���ʃR�_�h���W��
+           PIC 9(08).
+000000     03 �v�j�_�_�������ϊ� PIC X(24).
+000000     03 �v�j�_�_�������ϊ��q�m�R�R
+           REDEFINES �v�j�_�_�������ϊ�.
+000000     05 �v�j�_�_�������ϊ��m�R�R PIC
+           9(03).
 000000     05  FILLER                        PIC X(21).                         
-000000   03  �v�j�|�\�������ϊ��q�m�R�Q REDEFINES �v�j�|�\�������ϊ�.                                 
-000000     05  �v�j�|�\�������ϊ��m�R�Q      PIC 9(02).                                     
+000000     03 �v�j�_�_�������ϊ��q�m�R�Q
+           REDEFINES �v�j�_�_�������ϊ�.
+000000     05 �v�j�_�_�������ϊ��m�R�Q PIC
+           9(02).
 000000     05  FILLER                        PIC X(22).                         
-000000   03  �v�j�|�\�������ϊ��q�m�S�S REDEFINES �v�j�|�\�������ϊ�.                                 
-000000     05  �v�j�|�\�������ϊ��m�S�S      PIC 9(04).                                     
+000000     03 �v�j�_�_�������ϊ��q�m�S�S
+           REDEFINES �v�j�_�_�������ϊ�.
+000000     05 �v�j�_�_�������ϊ��m�S�S PIC
+           9(04).
 000000     05  FILLER                        PIC X(20).                         
-000000   03  �v�j�|�\�������ϊ��q�m�S�Q REDEFINES �v�j�|�\�������ϊ�.                                 
-000000     05  �v�j�|�\�������ϊ��m�S�Q      PIC 9(02).                                     
+000000     03 �v�j�_�_�������ϊ��q�m�S�Q
+           REDEFINES �v�j�_�_�������ϊ�.
+000000     05 �v�j�_�_�������ϊ��m�S�Q PIC
+           9(02).
 000000     05  FILLER                        PIC X(22).                         
-000000   03  �v�j�|�\�������ϊ��q�k�s   REDEFINES �v�j�|�\�������ϊ�.                                
-000000     05  �v�j�|�\�������ϊ��k�s        PIC X(02) OCCURS 12.                          
+000000     03 �v�j�_�_�������ϊ��q�k�s
+           REDEFINES �v�j�_�_�������ϊ�.
+000000     05 �v�j�_�_�������ϊ��k�s PIC
+           X(02) OCCURS 12.
 000000   03 ���p�Ґ���ϐ��G���A.                                                         
-000000     05  �ϐ��̔��`���l���R�[�h        PIC 9(02).                                    
-000000   03  �v�j�|���ʃR�[�h�ϊ�.                                                        
+000000     05 �ϐ��̔��_���l���R�_�h PIC
+           9(02).
+000000   03  �v�j�_���ʃR�_�h�ϊ�.                                                        
 000000     05  PTR_SBCDBEFORE                USAGE POINTER.                     
 000000     05  PTR_SBCDAFTER                 USAGE POINTER.                     
-000000     05  �v�j�|�P�U���ʃR�[�h.                                                      
-000000       07  �v�j�|�P�U���ʃR�[�h��      PIC  9(08).                                   
-000000       07  �v�j�|�P�U���ʃR�[�h��      PIC  9(08).                                   
-000000     05  �v�j�|�Q�S���ʃR�[�h.                                                      
-000000       07  �v�j�|�Q�S���ʃR�[�h��      PIC  9(08).                                   
-000000       07  �v�j�|�Q�S���ʃR�[�h��      PIC  9(08).                                   
-000000       07  �v�j�|�Q�S���ʃR�[�h��      PIC  9(08).                                   
-000000 01  �J�E���^.                                                                
-000000   03  �b�m�s�Q�[��                    PIC 9(02).                               
+000000     05  �v�j�_�P�U���ʃR�_�h.                                                      
+000000     07 �v�j�_�P�U���ʃR�_�h�� PIC 9(08).
+000000     07 �v�j�_�P�U���ʃR�_�h�� PIC 9(08).
+000000     05  �v�j�_�Q�S���ʃR�_�h.                                                      
+000000     07 �v�j�_�Q�S���ʃR�_�h�� PIC 9(08).
+000000     07 �v�j�_�Q�S���ʃR�_�h�� PIC 9(08).
+000000     07 �v�j�_�Q�S���ʃR�_�h�� PIC 9(08).
+000000 01  �J�E���_.                                                                
+000000   03  �b�m�s�Q�_��                    PIC 9(02).                               
 000000   03  �b�m�s��                      PIC 9(02).                              
 000000   03  �b�m�s���Ǝ�                  PIC 9(03).                                
-000000   03  �b�m�s�\������                  PIC 9(02).                                
+000000     03 �b�m�s�_������ PIC 9(02).
 000000   03  �b�m�s�̔��b                    PIC 9(02).                               
 000000   03  �b�m�s���z��                    PIC 9(02).                               
-000000   03  �b�m�s������                    PIC 9(02).                               
+000000     03 �b�m�s������ PIC 9(02).
 000000   03  �b�m�s�p�l��                    PIC 9(01).                               
 000000   03  �b�m�s�d���ʔԎ��              PIC 9(05).                                  
-000000   03  �b�m�s���ʃR�[�h���            PIC 9(05).                                   
-000000 01  ���΃L�[.                                                                
+000000     03 �b�m�s���ʃR�_�h��� PIC 9(05).
+000000 01  ���΃L�_.                                                                
       *20141027�C���J�n
-000000*   03  �q�j�|�^�p�Ǘ��e                COMP-2.                                    
-000000*   03  �q�j�|�������`                COMP-2.                                    
-000000*   03  �q�j�|�������a                COMP-2.                                    
+000000*   03  �q�j�_�^�p�Ǘ��e                COMP-2.                                    
+000000*   03  �q�j�_�������`                COMP-2.                                    
+000000*   03  �q�j�_�������a                COMP-2.                                    
 000000*   03  TR-A-RKEY                       COMP-2.                            
 000000*   03  TR-B-RKEY                       COMP-2.                            
 000000*   03  SGF-KEY                         COMP-2.                            
       *20141027�C���I��
       *20141027�ǉ��J�n
-000000   03  �q�j�|�^�p�Ǘ��e                PIC 9(08).                                    
-000000   03  �q�j�|�������`                PIC 9(08).                                    
-000000   03  �q�j�|�������a                PIC 9(08).                                    
+000000   03  �q�j�_�_�p�Ǘ��e                PIC 9(08).                                    
+000000     03 �q�j�_�������_ PIC 9(08).
+000000     03 �q�j�_�������a PIC 9(08).
 000000   03  TR-A-RKEY                       PIC 9(08).                            
 000000   03  TR-B-RKEY                       PIC 9(08).                            
 000000   03  SGF-KEY                         PIC 9(08).                            
       *20141027�ǉ��I��
 000000 01  �Y��.                                                                  
-000000   03  �h�c�w�i�[���R�[�h              PIC 9(02).                                  
-000000   03  �h�c�w����R�[�h                PIC X(06).                                 
-000000   03  �h�c�w����R�[�h�q              REDEFINES �h�c�w����R�[�h.                         
+000000     03 �h�c�w�i�_���R�_�h PIC 9(02).
+000000   03  �h�c�w����R�_�h                PIC X(06).                                 
+000000     03 �h�c�w����R�_�h�q REDEFINES
+           �h�c�w����R�_�h.
 000000     05  �h�c�w����                    PIC 9(05).                              
 000000     05  FILLER                        PIC X(01).                         
-000000   03  �h�c�w�Q�[��                    PIC 9(02).                               
+000000   03  �h�c�w�Q�_��                    PIC 9(02).                               
 000000   03  �h�c�w��                      PIC 9(02).                              
 000000   03  �h�c�w�񍆂Q                    PIC 9(02).                               
 000000   03  �h�c�w�̔��b                    PIC 9(02).                               
-000000   03  �h�c�w�e�[�u���ԍ�              PIC 9(02).                                  
-000000   03  �h�c�w������                    PIC 9(02).                               
+000000     03 �h�c�w�e�_�u���ԍ� PIC 9(02).
+000000     03 �h�c�w������ PIC 9(02).
 000000   03  �h�c�w���z��                    PIC 9(01).                               
 000000   03  �h�c�w�p�l��                    PIC 9(01).                               
 000000   03  �h�c�w�c��                      PIC 9(03).                              
 000000   03  �h�c�w���Ǝ�                  PIC 9(03).                                
 000000 01  �t���O.                                                                 
 000000   03  �e��t���O.                                                             
-000000     05  �e�k�f�Q�[��                  PIC 9(01).                               
+000000     05  �e�k�f�Q�_��                  PIC 9(01).                               
 000000     05  �e�k�f��                    PIC 9(01).                              
-000000     05  �e�k�f�G���[                  PIC 9(01).                               
+000000     05  �e�k�f�G���_                  PIC 9(01).                               
 000000     05  �e�k�f�̔��b                  PIC 9(01).                               
 000000     05  �e�k�f���Ǝ�                PIC 9(01).                                
-000000     05  �e�k�f��Q������            PIC 9(01).                                  
-000000   03  �t�@�C���I���t���O.                                                         
+000000     05 �e�k�f��Q������ PIC 9(01).
+000000   03  �t�_�C���I���t���O.                                                         
 000000     05  �e�k�f�s�q�m�r                PIC 9(01).                                
 000000     05  �e�k�f�g�s�f�l                PIC 9(01).                                
 000000     05  �e�k�f�b�g�m�k                PIC 9(01).                                
@@ -596,164 +933,211 @@
 000000     05  �e�k�f�s�r�f�l                PIC 9(01).                                
 000000     05  �e�k�f�f�g�s�Q                PIC 9(01).                                
 000000     05  �e�k�f�t�q�s�r                PIC 9(01).                                
-000000 01  �t�@�C���X�e�[�^�X.                                                           
-000000   03  STS-FILE1                       PIC X(02).                         
-000000   03  STS-FILE2                       PIC 9(05).                         
-000000 01  �v�j�|����.                                                               
-000000   03  �v���|�{���������z              PIC 9(11) COMP-3.                           
-000000   03  �v���|�{������������z          PIC 9(11) COMP-3.                             
-000000   03  �v���|�{����������������z      PIC 9(11) COMP-3.                               
-000000   03  �v���|�����J�E���^�I�[�o        PIC 9(01).                                     
-000000 01  �v�j�|�񍆏��e�[�u��.                                                         
-000000   03  �v��|�Q�[���u���b�N            OCCURS 30.                                   
-000000     05  �v��|�Q�[���^�C�v            PIC 9(02).                                  
-000000     05  �v��|�u���b�N�R�[�h          COMP-1.                                      
-000000     05  �v��|�񍆕ʏ��              OCCURS 21.                                 
-000000       07  �v��|��                  COMP-1.                                 
-000000       07  �v��|���J�萔���s�a�k�ԍ�  PIC 9(02).                                      
-000000       07  �v��|�P��                  PIC 9(05) COMP-3.                       
-000000 01  �v�j�|���z�x����l.                                                          
+000000 01  �t�_�C���X�e�_�_�X.
+000000   03  STS-FILE1                       PIC X(02).
+000000   03  STS-FILE2                       PIC 9(05).
+      *20150406追加開始
+      *    LOCK-RETRY-RTN (procedure division, below) retries an OPEN
+      *    a bounded number of times when the shared master it targets
+      *    comes back locked by another job (file status "9D"),
+      *    instead of stopping the run on the first collision
+000000   03  LOCK-RETRY-CNT                  PIC 9(02) VALUE ZERO.
+000000   03  LOCK-RETRY-MAX                  PIC 9(02) VALUE  5.
+000000   03  LOCK-RETRY-SW                   PIC X(01) VALUE "N".
+000000       88  LOCK-RETRY-GO                   VALUE "Y".
+000000       88  LOCK-RETRY-STOP                 VALUE "N".
+      *20150406追加終了
+      *20150409追加開始
+      *    LOCK-RETRY-WAIT-RTN (below) spins for a short, increasing
+      *    interval between retries instead of looping straight back
+      *    into the OPEN - gives the job holding the lock a chance to
+      *    finish before this one tries again
+000000   03  LOCK-RETRY-WAIT-CNT             PIC 9(08) COMP.
+000000   03  LOCK-RETRY-WAIT-MAX             PIC 9(08) COMP.
+      *20150409追加終了
+000000 01  �v�j�_����.                                                               
+000000     03 �v���_�_���������z PIC 9(11)
+           COMP-3.
+000000     03 �v���_�_������������z
+           PIC 9(11) COMP-3.
+000000     03
+           �v���_�_����������������z
+           PIC 9(11) COMP-3.
+000000     03 �v���_�����J�E���_�I�_�o
+           PIC 9(01).
+000000 01  �v�j�_�񍆏��e�_�u��.                                                         
+000000     03 �v��_�Q�_���u���b�N OCCURS 30.
+000000     05 �v��_�Q�_���_�C�v PIC 9(02).
+000000     05 �v��_�u���b�N�R�_�h COMP-1.
+000000     05  �v��_�񍆕ʏ��              OCCURS 21.                                 
+000000       07  �v��_��                  COMP-1.                                 
+000000     07 �v��_���J�萔���s�a�k�ԍ� PIC
+           9(02).
+000000     07 �v��_�P�� PIC 9(05) COMP-3.
+000000 01  �v�j�_���z�x����l.                                                          
 000000   03  �v�̂b�ʏ��                    OCCURS 10.                               
-000000     05  �v�̍��z�x����l            PIC 9(13) COMP-3.                           
+000000     05 �v�̍��z�x����l PIC 9(13) COMP-3.
       *20141027�C���J�n
 000000*01  �v��Q����s�W�J�`.                                                          
-       01  �v��Q�|�`���ʔԎ���`.
-000000   03  �v��Q�|�`���ʔԎ��          OCCURS 1000.                                  
-000000     05  �v��Q�|����R�[�h              PIC X(06).                                
-000000     05  �v��Q�|�d���ʔ�                COMP-2.                                  
-       01  �v��Q�|���ʃR�[�h����`.
-000000   03  �v��Q�|���ʃR�[�h���        OCCURS 1000.                                   
-000000     05  �v��Q�|���ʃR�[�h              PIC X(24).                                
-000000     05  �v��Q�|����敪                PIC X(01).                               
-000000 01  �v��Q�|�d���ʔԎ������          PIC 9(05).                                   
-000000 01  �v��Q�|���ʃR�[�h�������        PIC 9(05).                                    
-000000*   03  �v��Q�|�d���ʔԎ������          PIC 9(05).                                   
-000000*   03  �v��Q�|���ʃR�[�h�������        PIC 9(05).                                    
+       01  �v��Q�_�_���ʔԎ���_.
+000000     03 �v��Q�_�_���ʔԎ�� OCCURS 1000.
+000000     05 �v��Q�_����R�_�h PIC X(06).
+000000     05  �v��Q�_�d���ʔ�                COMP-2.                                  
+       01  �v��Q�_���ʃR�_�h����_.
+000000     03 �v��Q�_���ʃR�_�h��� OCCURS 1000.
+000000     05 �v��Q�_���ʃR�_�h PIC X(24).
+000000     05  �v��Q�_����敪                PIC X(01).                               
+000000     01 �v��Q�_�d���ʔԎ������ PIC
+           9(05).
+000000     01 �v��Q�_���ʃR�_�h�������
+           PIC 9(05).
+000000*    03 �v��Q�_�d���ʔԎ������ PIC
+           9(05).
+000000*    03 �v��Q�_���ʃR�[�h�������
+           PIC 9(05).
       *20141027�C���I��
-000000 01  �v�j�|�c�̕ʐ��Z�\. 
+000000 01  �v�j�_�c�̕ʐ��Z�_. 
       *20141028�C���J�n                                                          
-000000   03  �v�c���Q�[���u���b�N            OCCURS 3.                                   
-000000     05  �v�c���Q�[���^�C�v            PIC 9(02).                                  
-000000     05  �v�c���u���b�N�R�[�h          COMP-1.                                      
+000000     03 �v�c���Q�_���u���b�N OCCURS 3.
+000000     05 �v�c���Q�_���_�C�v PIC 9(02).
+000000     05 �v�c���u���b�N�R�_�h COMP-1.
 000000     05  �v�c���񍆕ʏ��              OCCURS 21.                                 
 000000       07  �v�c����                  COMP-1.                                 
 000000       07  �v�c���c�̕ʏ��            OCCURS 80.                                 
-000000         09  �v�c���c�̕ʔ���          PIC 9(11) COMP-3.                          
-000000         09  �v�c���Ǝ҃R�[�h          PIC 9(06) COMP-3.                          
-000000         09  �v�c���̔��`���l���R�[�h  PIC 9(02).                                     
+000000     09 �v�c���c�̕ʔ��� PIC 9(11) COMP-3.
+000000     09 �v�c���Ǝ҃R�_�h PIC 9(06) COMP-3.
+000000     09 �v�c���̔��_���l���R�_�h PIC
+           9(02).
       *20141028�ǉ��J�n
-       01  �v�j�|�c�̕ʐ��Z�\��            PIC 9(02).
+           01 �v�j�_�c�̕ʐ��Z�_�� PIC 9(02).
       *20141028�ǉ��I��
-000000 01  �v�j�s���R�[�h.                                                             
-000000   03  �v�j�s���R�[�h�i�[����     USAGE   COMP-1.                                    
+000000 01  �v�j�s���R�_�h.                                                             
+000000     03 �v�j�s���R�_�h�i�_���� USAGE
+           COMP-1.
 000000   03  �v�j�s�e�d�o���ʎq         PIC     9(2).                                    
 000000   03  �v�j�s�p�X�ԍ�             PIC     9(2).                                  
-000000   03  �v�j�s�p�X�ʓd�����t       USAGE   COMP-2.                                   
-000000   03  �v�j�s�p�X�ʓd���ʔ�       USAGE   COMP-2.                                   
+000000     03 �v�j�s�p�X�ʓd�����t USAGE COMP-2.
+000000     03 �v�j�s�p�X�ʓd���ʔ� USAGE COMP-2.
 000000   03  �v�j�s�ʏ��.                                                           
 000000     COPY CFTRNS REPLACING                                                
 000000                 //�s�q�m�r// BY //�v�j�s// .                                    
-000000 01  �v�j�f���R�[�h.                                                             
+000000 01  �v�j�f���R�_�h.                                                             
 000000     COPY CFHTGM REPLACING                                                
 000000                 //�g�s�f�l// BY //�v�j�f// .                                    
-000000 01  �v�j�|����ʐ��Z�\�v�j�q.                                                        
+000000 01  �v�j�_����ʐ��Z�_�v�j�q.                                                        
 000000     COPY CFWUBS REPLACING                                                
-000000                 //�v�t�a�r// BY //�v�j����// .                                   
-000000 01  �v�j�|�O�̗p������v�j�q.                                                       
+000000     //�v�t�a�r// BY //�v�j����// .
+000000 01  �v�j�_�O�̗p������v�j�q.                                                       
 000000     COPY CFWGUA REPLACING                                                
-000000                 //�v�f�t�`// BY //�v�j�O��// .                                   
-000000 01  �v�j�|���J�萔���e�[�u��.                                                        
-000000   03  �v���J�e�[�u���ԍ����          OCCURS 30.                                    
-000000     05  �v���J�̔��b���              OCCURS 10.                                 
-000000       07  �v���J���J���z�я��        OCCURS 5.                                    
-000000         09  �v���J���J�萔��          PIC 9(05)V9(02) COMP-3.                    
-000000         09  �v���J���J�萔����        PIC 9(02)V9(04) COMP-3.                     
-000000 01  �v�j�|���J�萔���v�j�s�a�k.  
+000000                 //�v�f�t�_// BY //�v�j�O��// .                                   
+000000 01  �v�j�_���J�萔���e�_�u��.                                                        
+000000     03 �v���J�e�_�u���ԍ���� OCCURS
+           30.
+000000     05 �v���J�̔��b��� OCCURS 10.
+000000     07 �v���J���J���z�я�� OCCURS 5.
+000000     09 �v���J���J�萔�� PIC 9(05)V9(02)
+           COMP-3.
+000000     09 �v���J���J�萔���� PIC 9(02)V9(04)
+           COMP-3.
+000000 01  �v�j�_���J�萔���v�j�s�a�k.  
       *20141028�C���J�n                                                     
-000000*   03  �v�����Q�[���u���b�N            OCCURS 30.
-         03  �v�����Q�[���u���b�N            OCCURS 3.                                    
+000000*    03 �v�����Q�[���u���b�N OCCURS
+           30.
+      *20150223修正開始
+           03 �v�����Q�_���u���b�N OCCURS 30.
+      *20150223修正終了
       *20141028�C���I��
-000000     05  �v�����Q�[���^�C�v            PIC 9(02).                                  
-000000     05  �v�����u���b�N�R�[�h          COMP-1.                                      
+000000     05 �v�����Q�_���_�C�v PIC 9(02).
+000000     05 �v�����u���b�N�R�_�h COMP-1.
 000000     05  �v�����񍆕ʏ��              OCCURS 21.                                 
 000000       07  �v������                  COMP-1.                                 
-000000       07  �v�����̔��b���            OCCURS 10.                                 
-000000         09  �v�����̔��`���l���R�[�h  PIC 9(02).                                     
-000000         09  �v����������z            PIC 9(13) COMP-3.                         
+000000     07 �v�����̔��b��� OCCURS 10.
+000000     09 �v�����̔��_���l���R�_�h
+           PIC 9(02).
+000000     09 �v����������z PIC 9(13) COMP-3.
 000000         09  �v�����݌v�萔��          OCCURS  5                                  
 000000                                       PIC 9(13)V9(02) COMP-3.            
-000000         09  �v�����萔���␳�z        PIC 9(13)V9(02) COMP-3.                     
+000000     09 �v�����萔���␳�z PIC 9(13)V9(02)
+           COMP-3.
       *20141028�ǉ��J�n
-       01  �v�j�|���J�萔���v�j�s�a�k��    PIC 9(02).
+           01
+           �v�j�_���J�萔���v�j�s�a�k��
+           PIC 9(02).
       *20141028�ǉ��I��
-000000 01  �v�j�|�̂b�ʎ萔���e�[�u��.                                                       
-000000   03  �v�|�̂b�ʔ̂b���              OCCURS 10.                                  
-000000     05  �v�|�̂b�ʃQ�[���u���b�N      OCCURS 30.                                     
-000000       07  �v�|�̂b�ʃQ�[���^�C�v      PIC 9(02).                                    
-000000       07  �v�|�̂b�ʃu���b�N�R�[�h    COMP-1.                                        
-000000       07  �v�|�̂b�ʉ񍆏��          OCCURS 21.                                  
-000000         09  �v�|�̂b�ʉ�            COMP-1.                                   
-000000         09  �v�|�̂b�ʋ��z�єԍ�      PIC 9(01).                                   
+000000 01  �v�j�_�̂b�ʎ萔���e�_�u��.                                                       
+000000   03  �v�_�̂b�ʔ̂b���              OCCURS 10.                                  
+000000     05 �v�_�̂b�ʃQ�_���u���b�N OCCURS
+           30.
+000000     07 �v�_�̂b�ʃQ�_���_�C�v PIC 9(02).
+000000     07 �v�_�̂b�ʃu���b�N�R�_�h COMP-1.
+000000       07  �v�_�̂b�ʉ񍆏��          OCCURS 21.                                  
+000000         09  �v�_�̂b�ʉ�            COMP-1.                                   
+000000         09  �v�_�̂b�ʋ��z�єԍ�      PIC 9(01).                                   
       *20141028�C���J�n
-000000*01  �v�|�@�֕ʎ萔���s�a�k�O�P.                                                       
-000000*  03  �v�|�@�֕ʔ̂b���O�P.                                                       
-000000*    05  �v�|�@�֕ʑ��Ǝҏ��O�P     OCCURS 999.                                    
-000000*      07  �v�|�@�֕ʑ��Ǝ҂b�c�O�P   PIC 9(03) COMP-3.                              
-000000*      07  �v�|�@�֕ʃQ�[���a�k�j�O�P   OCCURS 30.                                     
-000000*        09  �v�|�@�֕ʃQ�[���^�C�v�O�P PIC 9(02).                                     
-000000*        09  �v�|�@�֕ʃu���b�N�b�c�O�P COMP-1.                                        
-000000*        09  �v�|�@�֕ʉ񍆏��O�P     OCCURS 21.                                   
-000000*          11  �v�|�@�֕ʉ񍆂O�P       USAGE COMP-1.                              
-000000*          11  �v�|�@�֕ʋ��z�єԍ��O�P PIC 9(01).                                    
+000000*01  �v�_�@�֕ʎ萔���s�a�k�O�P.                                                       
+000000*  03  �v�_�@�֕ʔ̂b���O�P.                                                       
+000000*    05  �v�_�@�֕ʑ��Ǝҏ��O�P     OCCURS 999.                                    
+000000*    07 �v�_�@�֕ʑ��Ǝ҂b�c�O�P PIC 9(03)
+           COMP-3.
+000000*    07 �v�_�@�֕ʃQ�[���a�k�j�O�P OCCURS
+           30.
+000000*    09 �v�_�@�֕ʃQ�[���^�C�v�O�P PIC
+           9(02).
+000000*    09 �v�_�@�֕ʃu���b�N�b�c�O�P COMP-1.
+000000*        09  �v�_�@�֕ʉ񍆏��O�P     OCCURS 21.                                   
+000000*          11  �v�_�@�֕ʉ񍆂O�P       USAGE COMP-1.                              
+000000*    11 �v�_�@�֕ʋ��z�єԍ��O�P PIC 9(01).
       *20141028�C���I��
-000000 01  �v�|�@�֕ʎ萔���s�a�k�O�Q.                                                       
-000000   03  �v�|�@�֕ʔ̂b���O�Q.                                                       
+000000 01  �v�_�_�֕ʎ萔���s�a�k�O�Q.                                                       
+000000   03  �v�_�_�֕ʔ̂b���O�Q.                                                       
       *20141028�C���J�n
-000000*     05  �v�|�@�֕ʑ��Ǝҏ��O�Q     OCCURS 999.                                    
-           05  �v�|�@�֕ʑ��Ǝҏ��O�Q     OCCURS 9.
+000000*     05  �v�_�@�֕ʑ��Ǝҏ��O�Q     OCCURS 999.                                    
+           05  �v�_�_�֕ʑ��Ǝҏ��O�Q     OCCURS 9.
       *20141028�C���I��
-000000       07  �v�|�@�֕ʑ��Ǝ҂b�c�O�Q   PIC 9(03).                                     
-000000       07  �v�|�@�֕ʃQ�[���a�k�j�O�Q   OCCURS 30.                                     
-000000         09  �v�|�@�֕ʃQ�[���^�C�v�O�Q PIC 9(02).                                     
-000000         09  �v�|�@�֕ʃu���b�N�b�c�O�Q COMP-1.                                        
-000000         09  �v�|�@�֕ʉ񍆏��O�Q     OCCURS 21.                                   
-000000           11  �v�|�@�֕ʉ񍆂O�Q       USAGE COMP-1.                              
-000000           11  �v�|�@�֕ʋ��z�єԍ��O�Q PIC 9(01).                                    
-000000 01  �k�m�j�`����.                                                              
+000000       07  �v�_�_�֕ʑ��Ǝ҂b�c�O�Q   PIC 9(03).                                     
+000000     07 �v�_�_�֕ʃQ�_���a�k�j�O�Q OCCURS
+           30.
+000000     09 �v�_�_�֕ʃQ�_���_�C�v�O�Q PIC
+           9(02).
+000000     09 �v�_�_�֕ʃu���b�N�b�c�O�Q COMP-1.
+000000         09  �v�_�_�֕ʉ񍆏��O�Q     OCCURS 21.                                   
+000000           11  �v�_�_�֕ʉ񍆂O�Q       USAGE COMP-1.                              
+000000     11 �v�_�_�֕ʋ��z�єԍ��O�Q PIC 9(01).
+000000 01  �k�m�j�_����.                                                              
 000000     COPY CWLNKA .                                                        
 000000 01  �t���O�l.                                                                
 000000   03  �n�m                            PIC 9(01) VALUE 1.                   
 000000   03  �n�e�e                          PIC 9(01) VALUE 0.                    
 000000 01  ��Q������.                                                              
-000000   03  �d���ʔԎ��                    PIC 9(01) VALUE 1.                       
-000000   03  ���ʃR�[�h���                  PIC 9(01) VALUE 0.                        
-000000 01  ���R�[�h�h�c.                                                              
+000000     03 �d���ʔԎ�� PIC 9(01) VALUE 1.
+000000     03 ���ʃR�_�h��� PIC 9(01) VALUE 0.
+000000 01  ���R�_�h�h�c.                                                              
 000000   03  ����                            PIC 9(01) VALUE 1.                   
-000000   03  �������                        PIC 9(01) VALUE 2.                     
+000000     03 ������� PIC 9(01) VALUE 2.
 000000   03  �x��                            PIC 9(01) VALUE 4.                   
-000000   03  �x�����                        PIC 9(01) VALUE 5.                     
-000000   03  ������x��                      PIC 9(01) VALUE 6.                      
+000000     03 �x����� PIC 9(01) VALUE 5.
+000000     03 ������x�� PIC 9(01) VALUE 6.
 000000   03  ��֌�                          PIC 9(01) VALUE 7.                    
 000000   03  ��Q���                        PIC 9(01) VALUE 8.                     
-000000   03  �����֌�                      PIC 9(01) VALUE 9.                      
-000000 01  �Q�[���^�C�v.                                                              
-000000   03  �i���o�[�Y                      PIC 9(01) VALUE 1.                      
+000000     03 �����֌� PIC 9(01) VALUE 9.
+000000 01  �Q�_���_�C�v.                                                              
+000000     03 �i���o�_�Y PIC 9(01) VALUE 1.
 000000   03  ���g                            PIC 9(01) VALUE 2.                   
 000000 01  ���q.                                                                  
-000000   03  ���q�i���o�[�Y�R                PIC 9(01) VALUE 3.                         
-000000   03  ���q�i���o�[�Y�S                PIC 9(01) VALUE 4.                         
-000000 01  �^�C�v�敪.                                                               
-000000   03  �X�g���[�g                      PIC 9(01) VALUE 1.                      
-000000   03  �{�b�N�X                        PIC 9(01) VALUE 2.                     
-000000   03  �X�g���[�g�{�b�N�X              PIC 9(01) VALUE 3.                          
-000000   03  �t�����g�y�A                    PIC 9(01) VALUE 4.                       
-000000   03  �o�b�N�y�A                      PIC 9(01) VALUE 5.                      
-000000   03  �`�����X                        PIC 9(01) VALUE 6.                     
+000000     03 ���q�i���o�_�Y�R PIC 9(01) VALUE 3.
+000000     03 ���q�i���o�_�Y�S PIC 9(01) VALUE 4.
+000000 01  �_�C�v�敪.                                                               
+000000     03 �X�g���_�g PIC 9(01) VALUE 1.
+000000   03  �_�b�N�X                        PIC 9(01) VALUE 2.                     
+000000     03 �X�g���_�g�_�b�N�X PIC 9(01) VALUE 3.
+000000     03 �t�����g�y�A PIC 9(01) VALUE 4.
+000000     03 �o�b�N�y�A PIC 9(01) VALUE 5.
+000000     03 �_�����X PIC 9(01) VALUE 6.
 000000   03  �ʏ�                            PIC 9(01) VALUE 2.                   
-000000   03  �R���r�V                        PIC 9(01) VALUE 3.                     
-000000   03  �R���r�W                        PIC 9(01) VALUE 4.                     
-000000   03  �R���r�X                        PIC 9(01) VALUE 5.                     
-000000   03  �R���r�P�O                      PIC 9(01) VALUE 6.                      
+000000     03 �R���r�V PIC 9(01) VALUE 3.
+000000     03 �R���r�W PIC 9(01) VALUE 4.
+000000     03 �R���r�X PIC 9(01) VALUE 5.
+000000     03 �R���r�P�O PIC 9(01) VALUE 6.
       *20141028�ǉ��J�n
        01  KUMN-PARAM.
            COPY CLKUMN.
@@ -764,79 +1148,244 @@
        01  IDXC-PARAM.                                                         
            COPY CLIDXC.
       *20141028�ǉ��I��
-000000 PROCEDURE DIVISION .                                                     
+      *20150226追加開始
+ 01  GMTYPE-WORK.                                                              
+     03  GMTYPE-KEY-WK            PIC 9(02).                                   
+     03  GMTYPE-GRPA-WK           PIC 9(01).                                   
+     03  GMTYPE-GRPB-WK           PIC 9(01).
+      *20150226追加終了
+      *20150313追加開始
+ 01  CALEND-NOTFOUND-SW           PIC 9(01).
+      *20150313追加終了
+      *20150320追加開始
+ 01  ERRCOR-EOF-SW                PIC 9(01).
+      *20150320追加終了
+      *20150322追加開始
+ 01  PRCHK-EOF-SW                 PIC 9(01).
+      *20150322追加終了
+      *20150227追加開始
+ 01  IDXC-RECON-WORK.
+     03  RECON-SAMPLE-CNT         PIC 9(04) VALUE ZERO.
+     03  RECON-CGNUM-1ST          PIC X(24).
+     03  RECON-CGNUM-2ND          PIC X(24).
+      *20150227追加終了
+      *20150228追加開始
+ 01  TKINQ-WORK.
+     03  TKINQ-SRCFLG-WK          PIC X(01).
+      *20150228追加終了
+      *20150302追加開始
+ 01  AUDIT-WORK.
+     03  AUDIT-CNT-URISE          PIC 9(07) VALUE ZERO.
+     03  AUDIT-CNT-URIUR          PIC 9(07) VALUE ZERO.
+     03  AUDIT-CNT-JIKAN          PIC 9(07) VALUE ZERO.
+     03  AUDIT-CNT-KNYJY          PIC 9(07) VALUE ZERO.
+     03  AUDIT-CNT-URISS          PIC 9(07) VALUE ZERO.
+     03  AUDIT-CNT-KAISS          PIC 9(07) VALUE ZERO.
+     03  AUDIT-CNT-DNSSN          PIC 9(07) VALUE ZERO.
+      *20150302追加終了
+      *20150325追加開始
+ 01  WK-JOBLG-CNT                 PIC 9(07) VALUE ZERO.
+      *20150325追加終了
+      *20150326追加開始
+      *    cross-program reconciliation work area - HBHUN370's own
+      *    RECCNT (from the JOBLG-END-RTN record this run is about to
+      *    post) is the reference the other two programs' latest
+      *    RECCNT for today are compared against
+ 01  RECON-WORK.
+     03  RECON-BASE-RECCNT        PIC 9(07) VALUE ZERO.
+     03  RECON-RUNDATE            PIC 9(08) VALUE ZERO.
+     03  RECON-CUR-PROGID         PIC X(08).
+     03  RECON-FOUND-RECCNT       PIC 9(07) VALUE ZERO.
+     03  RECON-NOTFOUND-SW        PIC 9(01) VALUE ZERO.
+      *20150326追加終了
+      *20150403追加開始
+ 01  TRNSBAL-WORK.
+     03  TRNSBAL-CNT-A            PIC 9(07) VALUE ZERO.
+     03  TRNSBAL-CNT-B            PIC 9(07) VALUE ZERO.
+      *20150403追加終了
+      *20150404追加開始
+ 01  TKSBAL-WORK.
+     03  TKSBAL-CNT-A             PIC 9(07) VALUE ZERO.
+     03  TKSBAL-CNT-B             PIC 9(07) VALUE ZERO.
+      *20150404追加終了
+000000 PROCEDURE DIVISION .
 000000 MAIN-RTN .                                                               
+      *20150322追加開始
+000000     PERFORM PRCHK-RTN THRU CX00463
+      *20150322追加終了
 000000     PERFORM S000-RTN THRU CX00002                                        
-000000     PERFORM P000-RTN THRU CX00003                                        
-000000     PERFORM E000-RTN THRU CX00004 .                                      
+000000     PERFORM P000-RTN THRU CX00003
+      *20150320追加開始
+000000     PERFORM RPCOR-RTN THRU CX00456
+      *20150320追加終了
+      *20150326追加開始
+000000     PERFORM RECON-RPT-RTN THRU CX00468
+      *20150326追加終了
+      *20150403追加開始
+000000     PERFORM TRNSBAL-RPT-RTN THRU CX00490
+      *20150403追加終了
+      *20150404追加開始
+000000     PERFORM TKSBAL-RPT-RTN THRU CX00502
+      *20150404追加終了
+000000     PERFORM E000-RTN THRU CX00004 .
 000000 CX00001. STOP RUN.                                                       
            DISPLAY "CX00001" UPON CONSOLE
 000000 S000-RTN .                                                               
-000000       OPEN INPUT �^�p�Ǘ��e .                                                 
-000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00027.                           
+      *20150406追加開始
+000000 CX00520.
+           DISPLAY "CX00520" UPON CONSOLE
+      *20150406追加終了
+000000       OPEN INPUT �_�p�Ǘ��e .                                                 
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00027.                           
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00520.
+      *20150406追加終了
 000000         DISPLAY "HBHUN370-01 VRUNYKAN OPEN ERROR ",                      
 000000                   STS-FILE1 " " STS-FILE2                                
 000000         STOP RUN .                                                     
 000000 CX00027.                                                                 
            DISPLAY "CX00027" UPON CONSOLE
 000000       OPEN INPUT ����e .                                                   
-000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00028.                           
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00028.                           
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00027.
+      *20150406追加終了
 000000         DISPLAY "HBHUN370-02 VIURIBA  OPEN ERROR ",                      
 000000                   STS-FILE1 " " STS-FILE2                                
 000000         STOP RUN .                                                     
 000000 CX00028.                                                                 
            DISPLAY "CX00028" UPON CONSOLE
-000000       OPEN INPUT �Q�[���e .                                                  
-000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00029.                           
+000000       OPEN INPUT �Q�_���e .                                                  
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00029.                           
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00028.
+      *20150406追加終了
 000000         DISPLAY "HBHUN370-03 VIGAME   OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
 000000 CX00029.                                                                 
            DISPLAY "CX00029" UPON CONSOLE
-000000       OPEN INPUT �Q�[�����[���e .                                               
-000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00030.                           
+000000       OPEN INPUT �Q�_�����_���e .                                               
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00030.                           
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00029.
+      *20150406追加終了
 000000         DISPLAY "HBHUN370-04 VIGMRULE OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
 000000 CX00030.                                                                 
            DISPLAY "CX00030" UPON CONSOLE
-000000       OPEN INPUT �Q�[���󋵂e .                                                
-000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00031.                           
+      *20150226追加開始
+000000       OPEN INPUT VIGMTYPE .                                                 
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00399.                           
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00030.
+      *20150406追加終了
+000000         DISPLAY "HBHUN370-41 VIGMTYPE OPEN  ERROR ",                     
+000000                  STS-FILE1 " " STS-FILE2                                 
+000000         STOP RUN .                                                     
+000000 CX00399.
+           DISPLAY "CX00399" UPON CONSOLE
+      *20150226追加終了
+      *20150313追加開始
+000000       OPEN INPUT VICALEND .
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00417.
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00399.
+      *20150406追加終了
+000000         DISPLAY "HBHUN370-42 VICALEND OPEN  ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00417.
+           DISPLAY "CX00417" UPON CONSOLE
+      *20150313追加終了
+      *20150320追加開始
+000000       OPEN INPUT VIERRCOR .
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00454.
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00417.
+      *20150406追加終了
+000000         DISPLAY "HBHUN370-125 VIERRCOR OPEN ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00454.
+           DISPLAY "CX00454" UPON CONSOLE
+000000       OPEN OUTPUT EXRPCRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00455.
+000000         DISPLAY "HBHUN370-126 EXRPCRPT OPEN ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00455.
+           DISPLAY "CX00455" UPON CONSOLE
+      *20150320追加終了
+000000       OPEN INPUT �Q�_���󋵂e .                                                
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00031.                           
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00455.
+      *20150406追加終了
 000000         DISPLAY "HBHUN370-05 VIGAMJYO OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
 000000 CX00031.                                                                 
            DISPLAY "CX00031" UPON CONSOLE
 000000       OPEN INPUT �Ǝ҂e .                                                   
-000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00032.                           
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00032.                           
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00031.
+      *20150406追加終了
 000000         DISPLAY "HBHUN370-06 VIGYOSYA OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
 000000 CX00032.                                                                 
            DISPLAY "CX00032" UPON CONSOLE
-000000       OPEN INPUT ���Z�@�֎萔���ύX�f���e .                                         
-000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00033.                           
+000000     OPEN INPUT ���Z�_�֎萔���ύX�f���e .
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00033.                           
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00032.
+      *20150406追加終了
 000000         DISPLAY "HBHUN370-07 VITSGMKY OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
 000000 CX00033.                                                                 
            DISPLAY "CX00033" UPON CONSOLE
 000000       OPEN INPUT �̔��b�ʎ萔���ύX�f���e .                                         
-000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00034.                           
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00034.                           
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00033.
+      *20150406追加終了
 000000         DISPLAY "HBHUN370-08 VITSGMCH OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
 000000 CX00034.                                                                 
            DISPLAY "CX00034" UPON CONSOLE
-000000       OPEN INPUT �̔��`���l���e .                                               
-000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00035.                           
+000000       OPEN INPUT �̔��_���l���e .                                               
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00035.                           
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00034.
+      *20150406追加終了
 000000         DISPLAY "HBHUN370-09 VICHNNEL OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
 000000 CX00035.                                                                 
            DISPLAY "CX00035" UPON CONSOLE
 000000       OPEN INPUT ���J�萔���e .                                                
-000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00036.                           
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00036.                           
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00035.
+      *20150406追加終了
 000000         DISPLAY "HBHUN370-10 VIUTRESU OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
@@ -847,11 +1396,20 @@
 000000         DISPLAY "HBHUN370-11 SQWKGKSH OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
-000000 CX00037.                                                                 
+000000 CX00037.
            DISPLAY "CX00037" UPON CONSOLE
-000000       OPEN OUTPUT ����������v�j�e .                                             
-000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00038.                           
-000000         DISPLAY "HBHUN370-12 SQWURISE OPEN ERROR ",                      
+      *20150405追加開始
+000000     OPEN EXTEND EXGKSARC .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00517.
+000000         DISPLAY "HBHUN370-171 EXGKSARC OPEN ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00517.
+           DISPLAY "CX00517" UPON CONSOLE
+      *20150405追加終了
+000000       OPEN OUTPUT ����������v�j�e .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00038.
+000000         DISPLAY "HBHUN370-12 SQWURISE OPEN ERROR ",
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
 000000 CX00038.                                                                 
@@ -870,49 +1428,113 @@
 000000         STOP RUN .                                                     
 000000 CX00040.                                                                 
            DISPLAY "CX00040" UPON CONSOLE
-000000       OPEN OUTPUT �w�����ʐ\���󋵂v�j�e .                                          
+000000       OPEN OUTPUT �w�����ʐ_���󋵂v�j�e .                                          
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00041.                           
 000000         DISPLAY "HBHUN370-15 SQWKNYJY OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
 000000 CX00041.                                                                 
            DISPLAY "CX00041" UPON CONSOLE
-000000       OPEN OUTPUT ����ʐ��Z�\�v�j�e .                                            
+000000       OPEN OUTPUT ����ʐ��Z�_�v�j�e .                                            
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00042.                           
 000000         DISPLAY "HBHUN370-16 SQWURISS OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
 000000 CX00042.                                                                 
            DISPLAY "CX00042" UPON CONSOLE
-000000       OPEN OUTPUT �񍆕ʐ��Z�\�v�j�e .                                            
+000000       OPEN OUTPUT �񍆕ʐ��Z�_�v�j�e .                                            
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00043.                           
 000000         DISPLAY "HBHUN370-17 SQWKAISS OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
 000000 CX00043.                                                                 
            DISPLAY "CX00043" UPON CONSOLE
-000000       OPEN OUTPUT �c�̕ʐ��Z�\�v�j�e .                                            
+000000       OPEN OUTPUT �c�̕ʐ��Z�_�v�j�e .                                            
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00044.                           
 000000         DISPLAY "HBHUN370-18 SQWDNSSN OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
 000000 CX00044.                                                                 
            DISPLAY "CX00044" UPON CONSOLE
-000000       OPEN OUTPUT �G���[�v�j�e .                                               
+000000       OPEN OUTPUT �G���_�v�j�e .                                               
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00045.                           
 000000         DISPLAY "HBHUN370-19 SQTRONRI OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
 000000 CX00045.                                                                 
            DISPLAY "CX00045" UPON CONSOLE
-000000       OPEN OUTPUT ���J�萔���v�j�e .                                             
+      *20150224追加開始
+000000     OPEN OUTPUT EXERRRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00390.
+000000         DISPLAY "HBHUN370-99 EXERRRPT OPEN  ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00390.
+           DISPLAY "CX00390" UPON CONSOLE
+      *20150224追加終了
+      *20150227追加開始
+000000     OPEN OUTPUT EXIDXRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00402.
+000000         DISPLAY "HBHUN370-94 EXIDXRPT OPEN  ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00402.
+           DISPLAY "CX00402" UPON CONSOLE
+      *20150227追加終了
+      *20150228追加開始
+000000     OPEN OUTPUT TKINQRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00404.
+000000         DISPLAY "HBHUN370-97 TKINQRPT OPEN  ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00404.
+           DISPLAY "CX00404" UPON CONSOLE
+      *20150228追加終了
+      *20150301追加開始
+000000     OPEN OUTPUT EXSFKRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00409.
+000000         DISPLAY "HBHUN370-93 EXSFKRPT OPEN  ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00409.
+           DISPLAY "CX00409" UPON CONSOLE
+      *20150301追加終了
+      *20150302追加開始
+000000     OPEN OUTPUT EXAUDRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00411.
+000000         DISPLAY "HBHUN370-95 EXAUDRPT OPEN  ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00411.
+           DISPLAY "CX00411" UPON CONSOLE
+      *20150302追加終了
+      *20150303追加開始
+000000     OPEN OUTPUT EXHSVRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00414.
+000000         DISPLAY "HBHUN370-95 EXHSVRPT OPEN  ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00414.
+           DISPLAY "CX00414" UPON CONSOLE
+      *20150313追加開始
+000000     OPEN OUTPUT EXCALRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00418.
+000000         DISPLAY "HBHUN370-99 EXCALRPT OPEN  ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00418.
+           DISPLAY "CX00418" UPON CONSOLE
+      *20150313追加終了
+      *20150303追加終了
+000000       OPEN OUTPUT ���J�萔���v�j�e .
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00046.                           
 000000         DISPLAY "HBHUN370-20 VIWURTES OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
 000000 CX00046.                                                                 
            DISPLAY "CX00046" UPON CONSOLE
-000000       OPEN OUTPUT �O���̔��p������v�j�e .                                         
+000000     OPEN OUTPUT �O���̔��p������v�j�e
+           .
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00047.                           
 000000         DISPLAY "HBHUN370-21 SQWGURAG OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
@@ -927,53 +1549,65 @@
 000000 CX00048.                                                                 
            DISPLAY "CX00048" UPON CONSOLE
 000000       OPEN INPUT �r�f���Ǘ��e .                                               
-000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00049.                           
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00049.                           
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00048.
+      *20150406追加終了
 000000         DISPLAY "HBHUN370-23 VRSGJYO  OPEN ERROR ",                      
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
 000000 CX00049.                                                                 
            DISPLAY "CX00049" UPON CONSOLE
-000000     MOVE 1 TO �q�j�|�^�p�Ǘ��e
+000000     MOVE 1 TO �q�j�_�_�p�Ǘ��e
              DISPLAY "�^�p�Ǘ��e"  UPON CONSOLE                                            
-000000       READ �^�p�Ǘ��e INVALID CONTINUE . 
+000000       READ �_�p�Ǘ��e INVALID CONTINUE . 
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00050.                  
 000000         DISPLAY "HBHUN370-24 VRUNYKAN READ ERROR ",                      
 000000                   STS-FILE1 " " STS-FILE2                                
 000000         STOP RUN .                                                     
 000000 CX00050.                                                                 
            DISPLAY "CX00050" UPON CONSOLE
-000000     IF NOT(�t�m�j�P�Ɩ����t = �t�m�j�P�o�b�`�Ɩ����t)GO TO CX00051.                         
-000000     MOVE �t�m�j�P����敪 TO �v�j�|����敪 .                                           
+000000     IF NOT(�t�m�j�P�Ɩ����t =
+           �t�m�j�P�o�b�_�Ɩ����t)GO TO CX00051.
+000000     MOVE �t�m�j�P����敪 TO
+           �v�j�_����敪 .
 000000     GO TO CX00052.                                                       
 000000 CX00051.                                                                 
            DISPLAY "CX00051" UPON CONSOLE
 000000     IF NOT(�t�m�j�P����敪 = "1")GO TO CX00053.                                 
-000000     MOVE "2" TO �v�j�|����敪 .                                                
+000000     MOVE "2" TO �v�j�_����敪 .                                                
 000000     GO TO CX00054.                                                       
 000000 CX00053.                                                                 
            DISPLAY "CX00053" UPON CONSOLE
-000000     MOVE "1" TO �v�j�|����敪 .                                                
+000000     MOVE "1" TO �v�j�_����敪 .                                                
 000000 CX00054.                                                                 
            DISPLAY "CX00054" UPON CONSOLE
 000000 CX00052.                                                                 
            DISPLAY "CX00052" UPON CONSOLE
-000000     IF NOT(�v�j�|����敪 = "1")GO TO CX00055.                                  
-000000         OPEN  INPUT  �g�����U�N�V�����e�|�` .                                       
+000000     IF NOT(�v�j�_����敪 = "1")GO TO CX00055.                                  
+000000     OPEN INPUT
+           �g�����U�N�V�����e�_�_ .
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00056.                           
 000000           DISPLAY "HBHUN370-25 VRTRNSA  OPEN ERROR ",                    
 000000                   STS-FILE1 " " STS-FILE2                                
 000000           STOP RUN .                                                   
 000000 CX00056.                                                                 
            DISPLAY "CX00056" UPON CONSOLE
-000000         OPEN  INPUT  �O���̔��p�������e�|�` .                                      
+000000     OPEN INPUT
+           �O���̔��p�������e�_�_ .
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00057.                           
 000000           DISPLAY "HBHUN370-26 VRTKSYGA OPEN ERROR ",                    
 000000                   STS-FILE1 " " STS-FILE2                                
 000000           STOP RUN .                                                   
 000000 CX00057.                                                                 
            DISPLAY "CX00057" UPON CONSOLE
-000000         OPEN  INPUT  �����Q�[���e�|�` .                                          
-000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00058.                           
+000000         OPEN  INPUT  �����Q�_���e�_�_ .                                          
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00058.                           
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00057.
+      *20150406追加終了
 000000           DISPLAY "HBHUN370-27 VIHATGMA OPEN ERROR ",                    
 000000                   STS-FILE1 " " STS-FILE2                                
 000000           STOP RUN .                                                   
@@ -982,22 +1616,28 @@
 000000     GO TO CX00059.                                                       
 000000 CX00055.                                                                 
            DISPLAY "CX00055" UPON CONSOLE
-000000         OPEN  INPUT  �g�����U�N�V�����e�|�a .                                       
+000000     OPEN INPUT
+           �g�����U�N�V�����e�_�a .
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00060.                           
 000000           DISPLAY "HBHUN370-28 VRTRNSB  OPEN ERROR ",                    
 000000                   STS-FILE1 " " STS-FILE2                                
 000000           STOP RUN .                                                   
 000000 CX00060.                                                                 
            DISPLAY "CX00060" UPON CONSOLE
-000000         OPEN  INPUT  �O���̔��p�������e�|�a .                                      
+000000     OPEN INPUT
+           �O���̔��p�������e�_�a .
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00061.                           
 000000           DISPLAY "HBHUN370-29 VRTKSYGB OPEN ERROR ",                    
 000000                   STS-FILE1 " " STS-FILE2                                
 000000           STOP RUN .                                                   
 000000 CX00061.                                                                 
            DISPLAY "CX00061" UPON CONSOLE
-000000         OPEN  INPUT  �����Q�[���e�|�a .                                          
-000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00062.                           
+000000         OPEN  INPUT  �����Q�_���e�_�a .                                          
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00062.                           
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00061.
+      *20150406追加終了
 000000           DISPLAY "HBHUN370-30 VIHATGMB OPEN  ERROR ",                   
 000000                   STS-FILE1 " " STS-FILE2                                
 000000           STOP RUN .                                                   
@@ -1006,21 +1646,28 @@
 000000 CX00059.
            DISPLAY "CX00059" UPON CONSOLE
       *20141028�C���J�n                                                                 
-000000*       ACCEPT  �ϐ��̔��`���l���R�[�h  FROM  SPCHNL                                  
-000000         OPEN  INPUT  �ϐ��̔��`���l���R�[�h�e .                                          
+000000*    ACCEPT �ϐ��̔��`���l���R�[�h FROM
+           SPCHNL
+000000     OPEN INPUT
+           �ϐ��̔��_���l���R�_�h�e .
 000000     IF STS-FILE1 NOT = ZERO                           
 000000           DISPLAY "HBHUN370-99 NEWFILE OPEN  ERROR ",                   
 000000                   STS-FILE1 " " STS-FILE2                                
 000000           STOP RUN .
-           DISPLAY "�ϐ��̔��`���l���R�[�h�e"  UPON CONSOLE 
-           READ �ϐ��̔��`���l���R�[�h�e AT END CONTINUE. 
-           MOVE SPCHNL TO �ϐ��̔��`���l���R�[�h
-000000         CLOSE �ϐ��̔��`���l���R�[�h�e .                                                 
+           DISPLAY
+           "�ϐ��̔��`���l���R�[�h�e" UPON
+           CONSOLE
+           READ �ϐ��̔��_���l���R�_�h�e AT
+           END CONTINUE.
+           MOVE SPCHNL TO
+           �ϐ��̔��_���l���R�_�h
+000000     CLOSE �ϐ��̔��_���l���R�_�h�e .
 000000     IF STS-FILE1 NOT = ZERO                           
 000000           DISPLAY "HBHUN370-99 NEWFILE CLOSE ERROR ",                   
 000000           STOP RUN . 
       *20141028�C���I��
-000000     MOVE �ϐ��̔��`���l���R�[�h TO �v�j�|�̔��`���l���R�[�h                                     
+000000     MOVE �ϐ��̔��_���l���R�_�h TO
+           �v�j�_�̔��_���l���R�_�h
 000000     MOVE 1 TO SGF-KEY
            DISPLAY "�r�f���Ǘ��e"  UPON CONSOLE                                                    
 000000       READ �r�f���Ǘ��e INVALID CONTINUE .                                    
@@ -1030,50 +1677,83 @@
 000000         STOP RUN .                                                     
 000000 CX00063.                                                                 
            DISPLAY "CX00063" UPON CONSOLE
-000000       INITIALIZE �v�j�|�O�̗p������v�j�q                                           
-000000       INITIALIZE �v�j�|����ʐ��Z�\�v�j�q                                            
+000000     INITIALIZE �v�j�_�O�̗p������v�j�q
+000000     INITIALIZE �v�j�_����ʐ��Z�_�v�j�q
 000000       INITIALIZE ���ꎞ�ԑѕʔ���v�j�q                                             
-000000       INITIALIZE �v�j�|����                                                   
-000000       SET PTR_SBCDBEFORE TO ADDRESS OF �v�j�|�P�U���ʃR�[�h.                       
-000000       SET PTR_SBCDAFTER  TO ADDRESS OF �v�j�|�Q�S���ʃR�[�h.                       
-000000 CX00002. EXIT.                                                           
+000000       INITIALIZE �v�j�_����                                                   
+000000     SET PTR_SBCDBEFORE TO ADDRESS OF
+           �v�j�_�P�U���ʃR�_�h.
+000000     SET PTR_SBCDAFTER TO ADDRESS OF
+           �v�j�_�Q�S���ʃR�_�h.
+      *20150325追加開始
+      *20150406追加開始
+000000 CX00521.
+           DISPLAY "CX00521" UPON CONSOLE
+      *20150406追加終了
+000000       OPEN  I-O    VIJOBLOG .
+000000     IF NOT(STS-FILE1 NOT = ZERO) MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00464.
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00521.
+      *20150406追加終了
+000000           DISPLAY "HBHUN370-136 VIJOBLOG OPEN ERROR ",
+000000                     STS-FILE1 " " STS-FILE2
+000000           STOP RUN .
+000000 CX00464.
+           DISPLAY "CX00464" UPON CONSOLE
+000000     PERFORM JOBLG-START-RTN THRU CX00465 .
+      *20150325追加終了
+000000 CX00002. EXIT.
 000000 P000-RTN .                                                               
 000000     PERFORM P100-RTN THRU CX00005                                        
 000000     PERFORM P200-RTN THRU CX00007 .                                      
-000000     IF NOT(�v�j�|�̔��`���l���R�[�h = 02)GO TO CX00064.                              
+000000     IF NOT(�v�j�_�̔��_���l���R�_�h =
+           02)GO TO CX00064.
 000000     PERFORM P300-RTN THRU CX00008 .                                      
 000000 CX00064.
            DISPLAY "CX00064" UPON CONSOLE
            DISPLAY "CX00064"  UPON CONSOLE                                                                 
 000000     MOVE �n�e�e TO �e�k�f�s�q�m�r                                                  
-000000     MOVE 1 TO �h�c�w�i�[���R�[�h                                                  
+000000     MOVE 1 TO �h�c�w�i�_���R�_�h                                                  
 000000     PERFORM P400-RTN THRU CX00009 .                                      
-000000 CX00065. IF NOT(�e�k�f�s�q�m�r = �n�e�e)GO TO CX00066.
+000000     CX00065. IF NOT(�e�k�f�s�q�m�r =
+           �n�e�e)GO TO CX00066.
            DISPLAY "CX00065" UPON CONSOLE
            DISPLAY "CX00065"  UPON CONSOLE                              
-000000 CX00067. IF NOT(�h�c�w�i�[���R�[�h <= �v�j�s���R�[�h�i�[����)GO TO CX00068.                  
-000000     IF NOT(�v�j�|����敪 = "1")GO TO CX00069.                                  
-000000     MOVE �s�q�m�`�ʏ�� (�h�c�w�i�[���R�[�h) TO �v�j�s�ʏ�� .                               
+000000     CX00067. IF NOT(�h�c�w�i�_���R�_�h <=
+           �v�j�s���R�_�h�i�_����)GO TO
+           CX00068.
+000000     IF NOT(�v�j�_����敪 = "1")GO TO CX00069.                                  
+000000     MOVE �s�q�m�_�ʏ��
+           (�h�c�w�i�_���R�_�h) TO
+           �v�j�s�ʏ�� .
 000000     GO TO CX00070.
            DISPLAY "CX00067"  UPON CONSOLE                                                       
 000000 CX00069.
            DISPLAY "CX00069"  UPON CONSOLE                                                                 
-000000     MOVE �s�q�m�a�ʏ�� (�h�c�w�i�[���R�[�h) TO �v�j�s�ʏ�� .                               
+000000     MOVE �s�q�m�a�ʏ��
+           (�h�c�w�i�_���R�_�h) TO
+           �v�j�s�ʏ�� .
 000000 CX00070.
            DISPLAY "CX00070" UPON CONSOLE
            DISPLAY "CX00070"  UPON CONSOLE                                                                 
-000000     IF NOT(�v�j�s���R�[�h��� = ZERO)GO TO CX00071.                               
+000000     IF NOT(�v�j�s���R�_�h��� = ZERO)GO TO
+           CX00071.
 000000     PERFORM P500-RTN THRU CX00010 .                                      
-000000     IF NOT(�v�j�|�̔��`���l���R�[�h = 01)GO TO CX00072.                              
-000000     IF NOT(�v�j�s���R�[�h�h�c = ���� OR ��֌�)GO TO CX00073.                          
+000000     IF NOT(�v�j�_�̔��_���l���R�_�h =
+           01)GO TO CX00072.
+000000     IF NOT(�v�j�s���R�_�h�h�c = ����
+           OR ��֌�)GO TO CX00073.
 000000     PERFORM P600-RTN THRU CX00011 .                                      
 000000     GO TO CX00074.                                                       
-000000 CX00073. IF NOT(�v�j�s���R�[�h�h�c = �x�� OR ������x��)GO TO CX00075.
+000000     CX00073. IF NOT(�v�j�s���R�_�h�h�c =
+           �x�� OR ������x��)GO TO CX00075.
            DISPLAY "CX00073" UPON CONSOLE
            DISPLAY "CX00073"  UPON CONSOLE                   
 000000     PERFORM P800-RTN THRU CX00013 .                                      
 000000     GO TO CX00074.                                                       
-000000 CX00075. IF NOT(�v�j�s���R�[�h�h�c = �����֌�)GO TO CX00076.
+000000     CX00075. IF NOT(�v�j�s���R�_�h�h�c =
+           �����֌�)GO TO CX00076.
            DISPLAY "CX00075" UPON CONSOLE
            DISPLAY "CX00075"  UPON CONSOLE                         
 000000                 CONTINUE .                                               
@@ -1086,18 +1766,20 @@
 000000 CX00072.
            DISPLAY "CX00072" UPON CONSOLE
            DISPLAY "CX00072"  UPON CONSOLE                                                                 
-000000     IF NOT(�v�j�s���R�[�h�h�c = ����)GO TO CX00078.                                 
+000000     IF NOT(�v�j�s���R�_�h�h�c =
+           ����)GO TO CX00078.
 000000     PERFORM P700-RTN THRU CX00012 .                                      
 000000     GO TO CX00079.                                                       
-000000 CX00078. IF NOT(�v�j�s���R�[�h�h�c = ��Q���)GO TO CX00080.                          
+000000     CX00078. IF NOT(�v�j�s���R�_�h�h�c =
+           ��Q���)GO TO CX00080.
            DISPLAY "CX00078" UPON CONSOLE
 000000                 CONTINUE .                                               
 000000     GO TO CX00079.                                                       
 000000 CX00080.
            DISPLAY "CX00080" UPON CONSOLE
            DISPLAY "CX00080"  UPON CONSOLE                                                                  
-000000     MOVE �n�m TO �e�k�f�G���[                                                    
-000000     MOVE "1" TO �v�j�s���`�F�b�N�t���O                                              
+000000     MOVE �n�m TO �e�k�f�G���_                                                    
+000000     MOVE "1" TO �v�j�s���_�F�b�N�t���O                                              
 000000     PERFORM ERWK-RTN THRU CX00024 .                                      
 000000 CX00079.                                                                 
            DISPLAY "CX00079" UPON CONSOLE
@@ -1106,13 +1788,17 @@
 000000 CX00071.
            DISPLAY "CX00071" UPON CONSOLE
            DISPLAY "CX00071"  UPON CONSOLE                                                                  
-000000     COMPUTE �h�c�w�i�[���R�[�h = �h�c�w�i�[���R�[�h + 1 .                                  
-000000     GO TO CX00067.                                                       
+000000     COMPUTE �h�c�w�i�_���R�_�h =
+           �h�c�w�i�_���R�_�h + 1 .
+      *20150325追加開始
+000000     ADD 1 TO WK-JOBLG-CNT .
+      *20150325追加終了
+000000     GO TO CX00067.
 000000 CX00068.
            DISPLAY "CX00068" UPON CONSOLE
            DISPLAY "CX00068"  UPON CONSOLE                                                                 
 000000     PERFORM P400-RTN THRU CX00009                                        
-000000     MOVE 1 TO �h�c�w�i�[���R�[�h .                                                
+000000     MOVE 1 TO �h�c�w�i�_���R�_�h .                                                
 000000     GO TO CX00065.                                                       
 000000 CX00066.
            DISPLAY "CX00066" UPON CONSOLE
@@ -1121,9 +1807,19 @@
 000000     PERFORM ERR-REC-RTN THRU CX00025 .                                   
 000000 CX00003. EXIT.                                                           
 000000 E000-RTN .
-           DISPLAY "E000-RTN"  UPON CONSOLE                                                                
-000000       COMMIT                                                             
-000000       CLOSE �^�p�Ǘ��e .                                                      
+           DISPLAY "E000-RTN"  UPON CONSOLE
+      *20150325追加開始
+000000     PERFORM JOBLG-END-RTN THRU CX00466 .
+000000       CLOSE  VIJOBLOG .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00467.
+000000           DISPLAY "HBHUN370-137 VIJOBLOG CLOSE ERROR ",
+000000                     STS-FILE1 " " STS-FILE2
+000000           STOP RUN .
+000000 CX00467.
+           DISPLAY "CX00467" UPON CONSOLE
+      *20150325追加終了
+000000       COMMIT
+000000       CLOSE �_�p�Ǘ��e .
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00081.                           
 000000         DISPLAY "HBHUN370-32 VRUNYKAN CLOSE ERROR ",                     
 000000                   STS-FILE1 " " STS-FILE2                                
@@ -1137,19 +1833,27 @@
 000000         STOP RUN .                                                     
 000000 CX00082.                                                                 
            DISPLAY "CX00082" UPON CONSOLE
-000000       CLOSE �Q�[���e .                                                       
+000000       CLOSE �Q�_���e .                                                       
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00083.                           
 000000         DISPLAY "HBHUN370-34 VIGAME   CLOSE ERROR ",                     
 000000         STOP RUN .                                                     
 000000 CX00083.                                                                 
            DISPLAY "CX00083" UPON CONSOLE
-000000       CLOSE �Q�[�����[���e .                                                    
+000000       CLOSE �Q�_�����_���e .                                                    
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00084.                           
 000000         DISPLAY "HBHUN370-35 VIGMRULE CLOSE ERROR ",                     
 000000         STOP RUN .                                                     
 000000 CX00084.                                                                 
            DISPLAY "CX00084" UPON CONSOLE
-000000       CLOSE �Q�[���󋵂e .                                                     
+      *20150226追加開始
+000000       CLOSE VIGMTYPE .                                                      
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00398.                           
+000000         DISPLAY "HBHUN370-91 VIGMTYPE CLOSE ERROR ",                     
+000000         STOP RUN .                                                     
+000000 CX00398.                                                                 
+           DISPLAY "CX00398" UPON CONSOLE
+      *20150226追加終了
+000000       CLOSE �Q�_���󋵂e .                                                     
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00085.                           
 000000         DISPLAY "HBHUN370-36 VIGAMJYO CLOSE ERROR ",                     
 000000         STOP RUN .                                                     
@@ -1161,7 +1865,7 @@
 000000         STOP RUN .                                                     
 000000 CX00086.                                                                 
            DISPLAY "CX00086" UPON CONSOLE
-000000       CLOSE ���Z�@�֎萔���ύX�f���e .                                              
+000000       CLOSE ���Z�_�֎萔���ύX�f���e .                                              
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00087.                           
 000000         DISPLAY "HBHUN370-38 VITSGMKY CLOSE ERROR ",                     
 000000         STOP RUN .                                                     
@@ -1173,7 +1877,7 @@
 000000         STOP RUN .                                                     
 000000 CX00088.                                                                 
            DISPLAY "CX00088" UPON CONSOLE
-000000       CLOSE �̔��`���l���e .                                                    
+000000       CLOSE �̔��_���l���e .                                                    
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00089.                           
 000000         DISPLAY "HBHUN370-40 VICHNNEL CLOSE ERROR ",                     
 000000         STOP RUN .                                                     
@@ -1189,11 +1893,20 @@
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00091.                           
 000000         DISPLAY "HBHUN370-42 SQWKGKSH CLOSE ERROR ",                     
 000000         STOP RUN .                                                     
-000000 CX00091.                                                                 
+000000 CX00091.
            DISPLAY "CX00091" UPON CONSOLE
-000000       CLOSE ����������v�j�e .                                                   
-000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00092.                           
-000000         DISPLAY "HBHUN370-43 SQWURISE CLOSE ERROR ",                     
+      *20150405追加開始
+000000     CLOSE EXGKSARC .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00519.
+000000         DISPLAY "HBHUN370-173 EXGKSARC CLOSE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00519.
+           DISPLAY "CX00519" UPON CONSOLE
+      *20150405追加終了
+000000       CLOSE ����������v�j�e .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00092.
+000000         DISPLAY "HBHUN370-43 SQWURISE CLOSE ERROR ",
 000000         STOP RUN .                                                     
 000000 CX00092.                                                                 
            DISPLAY "CX00092" UPON CONSOLE
@@ -1209,36 +1922,39 @@
 000000         STOP RUN .                                                     
 000000 CX00094.                                                                 
            DISPLAY "CX00094" UPON CONSOLE
-000000       CLOSE �w�����ʐ\���󋵂v�j�e .                                                
+000000       CLOSE �w�����ʐ_���󋵂v�j�e .                                                
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00095.                           
 000000         DISPLAY "HBHUN370-46 SQWKNYJY CLOSE ERROR ",                     
 000000         STOP RUN .                                                     
 000000 CX00095.                                                                 
            DISPLAY "CX00095" UPON CONSOLE
-000000       CLOSE ����ʐ��Z�\�v�j�e .                                                  
+000000       CLOSE ����ʐ��Z�_�v�j�e .                                                  
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00096.                           
 000000         DISPLAY "HBHUN370-47 SQWURISS CLOSE ERROR ",                     
 000000         STOP RUN .                                                     
 000000 CX00096.                                                                 
            DISPLAY "CX00096" UPON CONSOLE
-000000       CLOSE �񍆕ʐ��Z�\�v�j�e .                                                  
+000000       CLOSE �񍆕ʐ��Z�_�v�j�e .                                                  
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00097.                           
 000000         DISPLAY "HBHUN370-48 SQWKAISS CLOSE ERROR ",                     
 000000         STOP RUN .                                                     
 000000 CX00097.                                                                 
            DISPLAY "CX00097" UPON CONSOLE
-000000       CLOSE �c�̕ʐ��Z�\�v�j�e .                                                  
+000000       CLOSE �c�̕ʐ��Z�_�v�j�e .                                                  
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00098.                           
 000000         DISPLAY "HBHUN370-49 SQWDNSSN CLOSE ERROR ",                     
 000000         STOP RUN .                                                     
 000000 CX00098.                                                                 
            DISPLAY "CX00098" UPON CONSOLE
-000000       CLOSE �G���[�v�j�e .                                                     
+000000       CLOSE �G���_�v�j�e .                                                     
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00099.                           
 000000         DISPLAY "HBHUN370-50 SQTRONRI CLOSE ERROR ",                     
 000000         STOP RUN .                                                     
 000000 CX00099.                                                                 
            DISPLAY "CX00099" UPON CONSOLE
+      *20150224追加開始
+000000     PERFORM ERRRPT-RTN THRU CX00393 .
+      *20150224追加終了
 000000       CLOSE ���J�萔���v�j�e .                                                   
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00100.                           
 000000         DISPLAY "HBHUN370-51 VIWURTES CLOSE ERROR ",                     
@@ -1263,20 +1979,20 @@
 000000         STOP RUN .                                                     
 000000 CX00103.                                                                 
            DISPLAY "CX00103" UPON CONSOLE
-000000     IF NOT(�v�j�|����敪 = "1")GO TO CX00104.                                  
-000000         CLOSE �g�����U�N�V�����e�|�` .                                              
+000000     IF NOT(�v�j�_����敪 = "1")GO TO CX00104.                                  
+000000     CLOSE �g�����U�N�V�����e�_�_ .
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00105.                           
 000000           DISPLAY "HBHUN370-55 VRTRNSA  CLOSE ERROR ",                   
 000000           STOP RUN .                                                   
 000000 CX00105.                                                                 
            DISPLAY "CX00105" UPON CONSOLE
-000000         CLOSE �O���̔��p�������e�|�` .                                             
+000000     CLOSE �O���̔��p�������e�_�_ .
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00106.                           
 000000           DISPLAY "HBHUN370-56 VRTKSYGA CLOSE ERROR ",                   
 000000           STOP RUN .                                                   
 000000 CX00106.                                                                 
            DISPLAY "CX00106" UPON CONSOLE
-000000         CLOSE �����Q�[���e�|�` .                                                 
+000000         CLOSE �����Q�_���e�_�_ .                                                 
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00107.                           
 000000           DISPLAY "HBHUN370-57 VIHATGMA CLOSE ERROR ",                   
 000000           STOP RUN .                                                   
@@ -1285,19 +2001,19 @@
 000000     GO TO CX00108.                                                       
 000000 CX00104.                                                                 
            DISPLAY "CX00104" UPON CONSOLE
-000000         CLOSE �g�����U�N�V�����e�|�a .                                              
+000000     CLOSE �g�����U�N�V�����e�_�a .
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00109.                           
 000000           DISPLAY "HBHUN370-58 VRTRNSB  CLOSE ERROR ",                   
 000000           STOP RUN .                                                   
 000000 CX00109.                                                                 
            DISPLAY "CX00109" UPON CONSOLE
-000000         CLOSE �O���̔��p�������e�|�a .                                             
+000000     CLOSE �O���̔��p�������e�_�a .
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00110.                           
 000000           DISPLAY "HBHUN370-59 VRTKSYGB CLOSE ERROR ",                   
 000000           STOP RUN .                                                   
 000000 CX00110.                                                                 
            DISPLAY "CX00110" UPON CONSOLE
-000000         CLOSE �����Q�[���e�|�a .                                                 
+000000         CLOSE �����Q�_���e�_�a .                                                 
 000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00111.                           
 000000           DISPLAY "HBHUN370-60 VIHATGMB CLOSE ERROR ",                   
 000000           STOP RUN .                                                   
@@ -1306,41 +2022,64 @@
 000000 CX00108.                                                                 
            DISPLAY "CX00108" UPON CONSOLE
       *20141027�C���J�n
-000000*       @ZCTMSGOT(MSGID = #BH001                                           
-000000*                 PROGID = HBHUN370); .                                    
+      *20150225修正開始
+000000       @ZCTMSGOT(MSGID = #BH001
+000000                 PROGID = HBHUN370); .
+      *20150225修正終了
       *20141027�C���I��
+      *20150320追加開始
+000000       CLOSE VIERRCOR .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00457.
+000000         DISPLAY "HBHUN370-127 VIERRCOR CLOSE ERROR ",
+000000         STOP RUN .
+000000 CX00457.
+           DISPLAY "CX00457" UPON CONSOLE
+000000       CLOSE EXRPCRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00458.
+000000         DISPLAY "HBHUN370-128 EXRPCRPT CLOSE ERROR ",
+000000         STOP RUN .
+000000 CX00458.
+           DISPLAY "CX00458" UPON CONSOLE
+      *20150320追加終了
 000000 CX00004. EXIT.                                                           
 000000 P100-RTN .
              DISPLAY "P100-RTN"  UPON CONSOLE                                                               
-000000       INITIALIZE �v�j�|�񍆏��e�[�u��                                             
-000000       INITIALIZE �v�j�|�c�̕ʐ��Z�\                                               
-000000       INITIALIZE �v�j�|���J�萔���v�j�s�a�k                                           
+000000       INITIALIZE �v�j�_�񍆏��e�_�u��                                             
+000000       INITIALIZE �v�j�_�c�̕ʐ��Z�_                                               
+000000     INITIALIZE
+           �v�j�_���J�萔���v�j�s�a�k
       *20141102�ǉ��J�n
       *       INITIALIZE �t���O
       *20141102�ǉ��I��
       *20141028�ǉ��J�n
-           MOVE ZERO TO �v�j�|�c�̕ʐ��Z�\��
+           MOVE ZERO TO �v�j�_�c�̕ʐ��Z�_��
       *20141028�ǉ��I��
-000000     MOVE 1 TO �h�c�w�Q�[��                                                     
-000000     MOVE 1 TO �b�m�s�Q�[��                                                     
+000000     MOVE 1 TO �h�c�w�Q�_��                                                     
+000000     MOVE 1 TO �b�m�s�Q�_��                                                     
 000000     MOVE �n�e�e TO �e�k�f�g�s�f�l                                                  
 000000     PERFORM P110-RTN THRU CX00006 .                                      
       *20141028�C���J�n 
-000000* CX00112. IF NOT( (�b�m�s�Q�[�� < 31) AND (�e�k�f�g�s�f�l = �n�e�e)                       
-       CX00112. IF NOT( (�v�j�|�c�̕ʐ��Z�\�� < 11) AND (�e�k�f�g�s�f�l = �n�e�e)
+000000*    CX00112. IF NOT( (�b�m�s�Q�[�� < 31) AND
+           (�e�k�f�g�s�f�l = �n�e�e)
+           CX00112. IF NOT( (�v�j�_�c�̕ʐ��Z�_�� <
+           11) AND (�e�k�f�g�s�f�l = �n�e�e)
       *20141028�C���I��
 000000     )GO TO CX00113.
                   DISPLAY "CX00112"  UPON CONSOLE                                                      
-000000     IF NOT( (�v�j�f��������t���O = �n�e�e) AND (�v�j�f�������t���O = �n�m)                      
+000000     IF NOT( (�v�j�f��������t���O =
+           �n�e�e) AND
+           (�v�j�f�������t���O = �n�m)
 000000     )GO TO CX00114.                                                      
 000000     COMPUTE �v�j�f�� = �v�j�f�� + 1 .                                          
 000000 CX00114.
            DISPLAY "CX00114" UPON CONSOLE
            DISPLAY "CX00114"  UPON CONSOLE                                                                 
-000000     MOVE �v�j�f�Q�[���^�C�v TO �f�l�i�x�Q�[���^�C�v                                         
-000000     MOVE �v�j�f�u���b�N�R�[�h TO �f�l�i�x�u���b�N�R�[�h 
+000000     MOVE �v�j�f�Q�_���_�C�v TO
+           �f�l�i�x�Q�_���_�C�v
+000000     MOVE �v�j�f�u���b�N�R�_�h TO
+           �f�l�i�x�u���b�N�R�_�h
            DISPLAY "�Q�[���󋵂e"  UPON CONSOLE                                      
-000000         READ �Q�[���󋵂e  INVALID  CONTINUE .                                 
+000000         READ �Q�_���󋵂e  INVALID  CONTINUE .                                 
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00115.                  
 000000           DISPLAY "HBHUN370-61 VIGAMJYO READ ERROR ",                    
 000000                     STS-FILE1 " " STS-FILE2                              
@@ -1348,25 +2087,49 @@
 000000 CX00115.
            DISPLAY "CX00115" UPON CONSOLE
            DISPLAY "CX00115"  UPON CONSOLE                                                                 
-000000     MOVE �v�j�f�Q�[���^�C�v TO �v��|�Q�[���^�C�v (�b�m�s�Q�[��)                                 
-000000     MOVE �v�j�f�u���b�N�R�[�h TO �v��|�u���b�N�R�[�h (�b�m�s�Q�[��)                               
-000000     MOVE �v�j�f�Q�[���^�C�v TO �v�c���Q�[���^�C�v (�b�m�s�Q�[��)                                 
-000000     MOVE �v�j�f�u���b�N�R�[�h TO �v�c���u���b�N�R�[�h (�b�m�s�Q�[��)                               
-000000     MOVE �v�j�f�Q�[���^�C�v TO �v�����Q�[���^�C�v (�b�m�s�Q�[��)                                 
-000000     MOVE �v�j�f�u���b�N�R�[�h TO �v�����u���b�N�R�[�h (�b�m�s�Q�[��)                               
+000000     MOVE �v�j�f�Q�_���_�C�v TO
+           �v��_�Q�_���_�C�v
+           (�b�m�s�Q�_��)
+000000     MOVE �v�j�f�u���b�N�R�_�h TO
+           �v��_�u���b�N�R�_�h
+           (�b�m�s�Q�_��)
+000000     MOVE �v�j�f�Q�_���_�C�v TO
+           �v�c���Q�_���_�C�v
+           (�b�m�s�Q�_��)
+000000     MOVE �v�j�f�u���b�N�R�_�h TO
+           �v�c���u���b�N�R�_�h
+           (�b�m�s�Q�_��)
+000000     MOVE �v�j�f�Q�_���_�C�v TO
+           �v�����Q�_���_�C�v
+           (�b�m�s�Q�_��)
+000000     MOVE �v�j�f�u���b�N�R�_�h TO
+           �v�����u���b�N�R�_�h
+           (�b�m�s�Q�_��)
 000000     MOVE 1 TO �b�m�s�� .                                                    
-000000 CX00116. IF NOT( (�b�m�s�� - 1 <= �r�f�i�P�p���񍆐������l) AND ( (�v�j�f�� +              
-000000     �b�m�s�� - 1) <= �f�l�i�x�o�^�ςݍő��))GO TO CX00117.
+000000     CX00116. IF NOT( (�b�m�s�� - 1 <=
+           �r�f�i�P�p���񍆐������l) AND (
+           (�v�j�f�� +
+000000     �b�m�s�� - 1) <=
+           �f�l�i�x�o�_�ςݍő��))GO TO CX00117.
            DISPLAY "CX00116" UPON CONSOLE
            DISPLAY "CX00116"  UPON CONSOLE                            
-000000     COMPUTE �v��|�� (�b�m�s�Q�[�� �b�m�s��) = �v�j�f�� + �b�m�s�� - 1                     
-000000     COMPUTE �v������ (�b�m�s�Q�[�� �b�m�s��) = �v�j�f�� + �b�m�s�� - 1                     
-000000     COMPUTE �v�c���� (�b�m�s�Q�[�� �b�m�s��) = �v�j�f�� + �b�m�s�� - 1                     
-000000     MOVE �v�j�f�Q�[���^�C�v TO �f�`�l�d�Q�[���^�C�v                                         
-000000     MOVE �v�j�f�u���b�N�R�[�h TO �f�`�l�d�u���b�N�R�[�h                                       
-000000     COMPUTE �f�`�l�d�� = �v�j�f�� + �b�m�s�� - 1 
+000000     COMPUTE �v��_�� (�b�m�s�Q�_��
+           �b�m�s��) = �v�j�f�� + �b�m�s��
+           - 1
+000000     COMPUTE �v������ (�b�m�s�Q�_��
+           �b�m�s��) = �v�j�f�� + �b�m�s��
+           - 1
+000000     COMPUTE �v�c���� (�b�m�s�Q�_��
+           �b�m�s��) = �v�j�f�� + �b�m�s��
+           - 1
+000000     MOVE �v�j�f�Q�_���_�C�v TO
+           �f�_�l�d�Q�_���_�C�v
+000000     MOVE �v�j�f�u���b�N�R�_�h TO
+           �f�_�l�d�u���b�N�R�_�h
+000000     COMPUTE �f�_�l�d�� = �v�j�f�� +
+           �b�m�s�� - 1
            DISPLAY "�Q�[���e"  UPON CONSOLE                                  
-000000           READ �Q�[���e  INVALID  CONTINUE .                                 
+000000           READ �Q�_���e  INVALID  CONTINUE .                                 
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00118.                  
 000000             DISPLAY "HBHUN370-62 VIGAME READ ERROR ",                    
 000000                       STS-FILE1 " " STS-FILE2                            
@@ -1374,10 +2137,12 @@
 000000 CX00118.
            DISPLAY "CX00118" UPON CONSOLE
            DISPLAY "CX00118"  UPON CONSOLE                                                                 
-000000     MOVE �v�j�f�Q�[���^�C�v TO �f�l�q�Q�Q�[���^�C�v                                         
-000000     MOVE �f�`�l�d�Q�[�����[���ԍ� TO �f�l�q�Q�Q�[�����[���ԍ� 
+000000     MOVE �v�j�f�Q�_���_�C�v TO
+           �f�l�q�Q�Q�_���_�C�v
+000000     MOVE �f�_�l�d�Q�_�����_���ԍ�
+           TO �f�l�q�Q�Q�_�����_���ԍ�
            DISPLAY "�Q�[�����[���e"  UPON CONSOLE                                   
-000000           READ �Q�[�����[���e  INVALID  CONTINUE .                              
+000000     READ �Q�_�����_���e INVALID CONTINUE .
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00119.                  
 000000             DISPLAY "HBHUN370-63 VIGMRULE READ ERROR ",                  
 000000                       STS-FILE1 " " STS-FILE2                            
@@ -1385,19 +2150,24 @@
 000000 CX00119.
            DISPLAY "CX00119" UPON CONSOLE
            DISPLAY "CX00119"  UPON CONSOLE                                                                 
-000000     MOVE �f�l�q�Q����e�[�u���ԍ� TO �v��|���J�萔���s�a�k�ԍ� (�b�m�s�Q�[�� �b�m�s��)                    
-000000     MOVE �f�l�q�Q�P�� TO �v��|�P�� (�b�m�s�Q�[�� �b�m�s��)                                  
+000000     MOVE �f�l�q�Q����e�_�u���ԍ� TO
+           �v��_���J�萔���s�a�k�ԍ�
+           (�b�m�s�Q�_�� �b�m�s��)
+000000     MOVE �f�l�q�Q�P�� TO �v��_�P��
+           (�b�m�s�Q�_�� �b�m�s��)
 000000     COMPUTE �b�m�s�� = �b�m�s�� + 1 .                                          
 000000     GO TO CX00116.                                                       
 000000 CX00117.
            DISPLAY "CX00117" UPON CONSOLE
            DISPLAY "CX00117"  UPON CONSOLE                                                                 
-000000     COMPUTE �b�m�s�Q�[�� = �b�m�s�Q�[�� + 1                                          
+000000     COMPUTE �b�m�s�Q�_�� =
+           �b�m�s�Q�_�� + 1
       *20141028�ǉ��J�n
-           IF �b�m�s�Q�[�� > 4 
-               MOVE 1 TO �b�m�s�Q�[��
-               INITIALIZE �v�j�|�c�̕ʐ��Z�\
-               COMPUTE �v�j�|�c�̕ʐ��Z�\�� = �v�j�|�c�̕ʐ��Z�\�� + 1.
+           IF �b�m�s�Q�_�� > 4 
+               MOVE 1 TO �b�m�s�Q�_��
+               INITIALIZE �v�j�_�c�̕ʐ��Z�_
+           COMPUTE �v�j�_�c�̕ʐ��Z�_�� =
+           �v�j�_�c�̕ʐ��Z�_�� + 1.
       *20141028�ǉ��I��
 000000     PERFORM P110-RTN THRU CX00006 .                                      
 000000     GO TO CX00112.                                                       
@@ -1406,9 +2176,9 @@
 000000 CX00005. EXIT.                                                           
 000000 P110-RTN .
            DISPLAY "P110-RTN"  UPON CONSOLE                                                               
-000000     IF NOT(�v�j�|����敪 = "1")GO TO CX00120.
-               DISPLAY "�����Q�[���e�|�`"   UPON CONSOLE                                
-000000         READ �����Q�[���e�|�`   NEXT  ,                                          
+000000     IF NOT(�v�j�_����敪 = "1")GO TO CX00120.
+           DISPLAY "�����Q�[���e�|�`" UPON CONSOLE
+000000         READ �����Q�_���e�_�_   NEXT  ,                                          
 000000           AT END MOVE �n�m TO �e�k�f�g�s�f�l.                                     
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02" AND "10"                        
 000000     )GO TO CX00121.                                                      
@@ -1423,16 +2193,21 @@
 000000 CX00122.  
            DISPLAY "CX00122" UPON CONSOLE
            DISPLAY "CX00122"  UPON CONSOLE                                                               
-000000     IF NOT(�e�k�f�s�q�m�r = �n�e�e)GO TO CX00123.                                  
-000000     MOVE �����Q�[���q�|�` TO �v�j�f���R�[�h .                                           
+000000     IF NOT(�e�k�f�s�q�m�r = �n�e�e)GO TO
+           CX00123.
+000000     MOVE �����Q�_���q�_�_ TO
+           �v�j�f���R�_�h .
 000000 CX00123.  
            DISPLAY "CX00123" UPON CONSOLE
            DISPLAY "CX00123"  UPON CONSOLE                                                    
+      *20150228追加開始
+000000     MOVE "A" TO TKINQ-SRCFLG-WK .
+      *20150228追加終了
 000000     GO TO CX00124.                                                       
 000000 CX00120.
            DISPLAY "CX00120" UPON CONSOLE
-               DISPLAY "�����Q�[���e�|�a"   UPON CONSOLE                                                                 
-000000         READ �����Q�[���e�|�a   NEXT  ,                                          
+           DISPLAY "�����Q�[���e�|�a" UPON CONSOLE
+000000         READ �����Q�_���e�_�a   NEXT  ,                                          
 000000           AT END MOVE �n�m TO �e�k�f�g�s�f�l.                                     
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02" AND "10"                        
 000000     )GO TO CX00125.                                                      
@@ -1445,22 +2220,39 @@
 000000     MOVE �n�m TO �e�k�f�s�q�m�r .                                                 
 000000 CX00126.                                                                 
            DISPLAY "CX00126" UPON CONSOLE
-000000     IF NOT(�e�k�f�g�s�f�l = �n�e�e)GO TO CX00127.                                  
-000000     MOVE �����Q�[���q�|�a TO �v�j�f���R�[�h .                                           
+000000     IF NOT(�e�k�f�g�s�f�l = �n�e�e)GO TO
+           CX00127.
+000000     MOVE �����Q�_���q�_�a TO
+           �v�j�f���R�_�h .
 000000 CX00127.                                                                 
            DISPLAY "CX00127" UPON CONSOLE
+      *20150228追加開始
+000000     MOVE "B" TO TKINQ-SRCFLG-WK .
+      *20150228追加終了
 000000 CX00124.                                                                 
            DISPLAY "CX00124" UPON CONSOLE
+      *20150228追加開始
+000000     MOVE �v�j�f���R�_�h TO TKINQ-DATA .
+000000     WRITE TKINQ-REC .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00407.
+000000         DISPLAY "HBHUN370-96 TKINQRPT WRITE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00407.
+           DISPLAY "CX00407" UPON CONSOLE
+      *20150228追加終了
 000000 CX00006. EXIT.                                                           
 000000 P200-RTN .
            DISPLAY "P200-RTN"  UPON CONSOLE                                                                
 000000     MOVE �n�e�e TO �e�k�f�b�g�m�k                                                  
 000000     MOVE ZERO TO �h�c�w�̔��b .                                                
-000000 CX00128. IF NOT( (�e�k�f�b�g�m�k = �n�e�e) AND (�h�c�w�̔��b <= �r�f�i�P�̔��b�������l)             
+000000     CX00128. IF NOT( (�e�k�f�b�g�m�k =
+           �n�e�e) AND (�h�c�w�̔��b <=
+           �r�f�i�P�̔��b�������l)
 000000     )GO TO CX00129.
            DISPLAY "CX00128" UPON CONSOLE
                DISPLAY "�̔��`���l���e"   UPON CONSOLE                                                      
-000000         READ �̔��`���l���e NEXT AT END CONTINUE .                              
+000000     READ �̔��_���l���e NEXT AT END CONTINUE .
 000000     IF NOT(STS-FILE1 = ZERO OR "02")GO TO CX00130.                       
 000000     GO TO CX00131.                                                       
 000000 CX00130. IF NOT(STS-FILE1 = "10")GO TO CX00132.                          
@@ -1475,34 +2267,44 @@
 000000 CX00131.
            DISPLAY "CX00131" UPON CONSOLE
            DISPLAY "CX00131"  UPON CONSOLE                                                                 
-000000     IF NOT(�e�k�f�b�g�m�k = �n�e�e)GO TO CX00133.                                  
-000000     MOVE �b�g�m�k�̔��`���l���R�[�h TO �h�c�w�̔��b                                         
-000000     MOVE �b�g�m�k���z����l TO �v�̍��z�x����l (�h�c�w�̔��b)                                
+000000     IF NOT(�e�k�f�b�g�m�k = �n�e�e)GO TO
+           CX00133.
+000000     MOVE �b�g�m�k�̔��_���l���R�_�h
+           TO �h�c�w�̔��b
+000000     MOVE �b�g�m�k���z����l TO
+           �v�̍��z�x����l
+           (�h�c�w�̔��b)
 000000     MOVE ZERO TO �h�c�w���Ǝ�                                                 
-000000     MOVE ZERO TO �h�c�w�Q�[��                                                  
+000000     MOVE ZERO TO �h�c�w�Q�_��                                                  
 000000     MOVE ZERO TO �h�c�w��                                                   
 000000     MOVE �n�e�e TO �e�k�f�g�b�g�s                                                  
 000000     MOVE �n�e�e TO �e�k�f�s�r�f�l                                                  
-000000     MOVE ZERO TO �v�j�|�Q�[���^�C�v                                               
-000000     MOVE ZERO TO �v�j�|�u���b�N�R�[�h                                              
-000000     MOVE SPACE TO �v�j�|���Ǝ� .                                              
-000000     IF NOT(�v�j�|�̔��`���l���R�[�h = 01)GO TO CX00134.                              
-000000     MOVE �b�g�m�k�̔��`���l���R�[�h TO �g�b�g�s�̔��`���l���R�[�h                                  
-000000     MOVE LOW-VALUE TO �g�b�g�s�Q�[���h�c                                          
-000000             START �̔��b�ʎ萔���ύX�f���e KEY NOT < ,                              
-000000               �g�b�g�s���R�[�h�L�[ INVALID ,                                       
+000000     MOVE ZERO TO �v�j�_�Q�_���_�C�v                                               
+000000     MOVE ZERO TO �v�j�_�u���b�N�R�_�h                                              
+000000     MOVE SPACE TO �v�j�_���Ǝ� .                                              
+000000     IF NOT(�v�j�_�̔��_���l���R�_�h =
+           01)GO TO CX00134.
+000000     MOVE �b�g�m�k�̔��_���l���R�_�h
+           TO �g�b�g�s�̔��_���l���R�_�h
+000000     MOVE LOW-VALUE TO �g�b�g�s�Q�_���h�c                                          
+000000     START �̔��b�ʎ萔���ύX�f���e KEY NOT
+           < ,
+000000     �g�b�g�s���R�_�h�L�_ INVALID ,
 000000                 MOVE �n�m TO �e�k�f�g�b�g�s .                                     
-000000     IF NOT( (STS-FILE1 NOT = ZERO) AND (�e�k�f�g�b�g�s = �n�m AND                 
+000000     IF NOT( (STS-FILE1 NOT = ZERO) AND
+           (�e�k�f�g�b�g�s = �n�m AND
 000000     STS-FILE1 NOT = "23"))GO TO CX00135.                                 
 000000               DISPLAY "HBHUN370-67 VITSGMCH START ERROR ",               
 000000                        STS-FILE1 " " STS-FILE2                           
 000000              STOP RUN .                                                
 000000 CX00135.                                                                 
            DISPLAY "CX00135" UPON CONSOLE
-000000 CX00136. IF NOT( (�e�k�f�g�b�g�s = �n�e�e))GO TO CX00137.                          
+000000     CX00136. IF NOT( (�e�k�f�g�b�g�s =
+           �n�e�e))GO TO CX00137.
            DISPLAY "CX00136" UPON CONSOLE
-           DISPLAY "�̔��b�ʎ萔���ύX�f���e"  UPON CONSOLE 
-000000               READ  �̔��b�ʎ萔���ύX�f���e ,                                      
+           DISPLAY "�̔��b�ʎ萔���ύX�f���e" UPON
+           CONSOLE
+000000     READ �̔��b�ʎ萔���ύX�f���e ,
 000000                 NEXT AT END CONTINUE .                                   
 000000     IF NOT(STS-FILE1 = ZERO OR "02")GO TO CX00138.                       
 000000     GO TO CX00139.                                                       
@@ -1518,27 +2320,47 @@
 000000 CX00139.
            DISPLAY "CX00139" UPON CONSOLE
            DISPLAY "CX00139"  UPON CONSOLE                                                                 
-000000     IF NOT(�e�k�f�g�b�g�s = �n�e�e AND �g�b�g�s�̔��`���l���R�[�h NOT = ZERO AND                
-000000     �g�b�g�s�Q�[���h�c NOT = ZERO AND �g�b�g�s������z�єԍ� NOT = ZERO AND                  
-000000     �g�b�g�s�̔��`���l���R�[�h = �b�g�m�k�̔��`���l���R�[�h)GO TO CX00141.                         
-000000     IF NOT(�v�j�|�Q�[���^�C�v = �g�b�g�s�Q�[���^�C�v AND �v�j�|�u���b�N�R�[�h = �g�b�g�s�u���b�N�R�[�h           
+000000     IF NOT(�e�k�f�g�b�g�s = �n�e�e AND
+           �g�b�g�s�̔��_���l���R�_�h NOT
+           = ZERO AND
+000000     �g�b�g�s�Q�_���h�c NOT = ZERO AND
+           �g�b�g�s������z�єԍ� NOT = ZERO AND
+000000     �g�b�g�s�̔��_���l���R�_�h =
+           �b�g�m�k�̔��_���l���R�_�h)GO
+           TO CX00141.
+000000     IF NOT(�v�j�_�Q�_���_�C�v =
+           �g�b�g�s�Q�_���_�C�v AND
+           �v�j�_�u���b�N�R�_�h =
+           �g�b�g�s�u���b�N�R�_�h
 000000     )GO TO CX00142.                                                      
 000000     COMPUTE �h�c�w�� = �h�c�w�� + 1 .                                          
 000000     GO TO CX00143.                                                       
 000000 CX00142.
            DISPLAY "CX00142" UPON CONSOLE
            DISPLAY "CX00142"  UPON CONSOLE                                                                 
-000000     COMPUTE �h�c�w�Q�[�� = �h�c�w�Q�[�� + 1                                          
+000000     COMPUTE �h�c�w�Q�_�� =
+           �h�c�w�Q�_�� + 1
 000000     MOVE 1 TO �h�c�w�� .                                                    
 000000 CX00143.
            DISPLAY "CX00143" UPON CONSOLE
            DISPLAY "CX00143"  UPON CONSOLE                                                                 
-000000     MOVE �g�b�g�s�Q�[���^�C�v TO �v�|�̂b�ʃQ�[���^�C�v (�h�c�w�̔��b �h�c�w�Q�[��)                       
-000000     MOVE �g�b�g�s�u���b�N�R�[�h TO �v�|�̂b�ʃu���b�N�R�[�h (�h�c�w�̔��b �h�c�w�Q�[��)                     
-000000     MOVE �g�b�g�s�� TO �v�|�̂b�ʉ� (�h�c�w�̔��b �h�c�w�Q�[�� �h�c�w��)                         
-000000     MOVE �g�b�g�s������z�єԍ� TO �v�|�̂b�ʋ��z�єԍ� (�h�c�w�̔��b �h�c�w�Q�[�� �h�c�w��)                 
-000000     MOVE �g�b�g�s�Q�[���^�C�v TO �v�j�|�Q�[���^�C�v                                         
-000000     MOVE �g�b�g�s�u���b�N�R�[�h TO �v�j�|�u���b�N�R�[�h .                                     
+000000     MOVE �g�b�g�s�Q�_���_�C�v TO
+           �v�_�̂b�ʃQ�_���_�C�v
+           (�h�c�w�̔��b �h�c�w�Q�_��)
+000000     MOVE �g�b�g�s�u���b�N�R�_�h TO
+           �v�_�̂b�ʃu���b�N�R�_�h
+           (�h�c�w�̔��b �h�c�w�Q�_��)
+000000     MOVE �g�b�g�s�� TO �v�_�̂b�ʉ�
+           (�h�c�w�̔��b �h�c�w�Q�_��
+           �h�c�w��)
+000000     MOVE �g�b�g�s������z�єԍ� TO
+           �v�_�̂b�ʋ��z�єԍ�
+           (�h�c�w�̔��b �h�c�w�Q�_��
+           �h�c�w��)
+000000     MOVE �g�b�g�s�Q�_���_�C�v TO
+           �v�j�_�Q�_���_�C�v
+000000     MOVE �g�b�g�s�u���b�N�R�_�h TO
+           �v�j�_�u���b�N�R�_�h .
 000000     GO TO CX00144.                                                       
 000000 CX00141.
            DISPLAY "CX00141" UPON CONSOLE
@@ -1555,23 +2377,28 @@
 000000 CX00134.
            DISPLAY "CX00134" UPON CONSOLE
            DISPLAY "CX00134"  UPON CONSOLE                                                                 
-000000     MOVE �b�g�m�k�̔��`���l���R�[�h TO �s�r�f�l�̔��`���l���R�[�h                                  
-000000     MOVE ZERO TO �s�r�f�l���Ǝ҃R�[�h                                             
-000000     MOVE LOW-VALUE TO �s�r�f�l�Q�[���h�c                                          
-000000             START ���Z�@�֎萔���ύX�f���e KEY NOT < ,                              
-000000               �s�r�f�l���R�[�h�L�[ INVALID  ,                                      
+000000     MOVE �b�g�m�k�̔��_���l���R�_�h
+           TO �s�r�f�l�̔��_���l���R�_�h
+000000     MOVE ZERO TO �s�r�f�l���Ǝ҃R�_�h                                             
+000000     MOVE LOW-VALUE TO �s�r�f�l�Q�_���h�c                                          
+000000     START ���Z�_�֎萔���ύX�f���e KEY
+           NOT < ,
+000000     �s�r�f�l���R�_�h�L�_ INVALID ,
 000000                 MOVE �n�m TO �e�k�f�s�r�f�l .                                     
-000000     IF NOT( (STS-FILE1 NOT = ZERO) AND (�e�k�f�s�r�f�l = �n�m AND                 
+000000     IF NOT( (STS-FILE1 NOT = ZERO) AND
+           (�e�k�f�s�r�f�l = �n�m AND
 000000     STS-FILE1 NOT = "23"))GO TO CX00146.                                 
 000000               DISPLAY "HBHUN370-69 VITSGMKY START ERROR ",               
 000000                        STS-FILE1 " " STS-FILE2                           
 000000              STOP RUN .                                                
 000000 CX00146.                                                                 
            DISPLAY "CX00146" UPON CONSOLE
-000000 CX00147. IF NOT(�e�k�f�s�r�f�l = �n�e�e)GO TO CX00148. 
+000000     CX00147. IF NOT(�e�k�f�s�r�f�l =
+           �n�e�e)GO TO CX00148.
            DISPLAY "CX00147" UPON CONSOLE
-           DISPLAY "���Z�@�֎萔���ύX�f���e"  UPON CONSOLE                             
-000000               READ  ���Z�@�֎萔���ύX�f���e ,                                      
+           DISPLAY "���Z�@�֎萔���ύX�f���e"
+           UPON CONSOLE
+000000     READ ���Z�_�֎萔���ύX�f���e ,
 000000                 NEXT AT END CONTINUE .                                   
 000000     IF NOT(STS-FILE1 = ZERO OR "02")GO TO CX00149.                       
 000000     GO TO CX00150.                                                       
@@ -1587,19 +2414,29 @@
 000000 CX00150.
            DISPLAY "CX00150" UPON CONSOLE
            DISPLAY "CX00150"  UPON CONSOLE                                                                 
-000000     IF NOT(�e�k�f�s�r�f�l = �n�e�e AND �s�r�f�l�̔��`���l���R�[�h NOT = ZERO AND                
-000000     �s�r�f�l���Ǝ҃R�[�h NOT = SPACE AND �s�r�f�l�Q�[���h�c NOT = ZERO AND                 
-000000     �s�r�f�l������z�єԍ� NOT = ZERO AND �s�r�f�l�̔��`���l���R�[�h = �b�g�m�k�̔��`���l���R�[�h             
+000000     IF NOT(�e�k�f�s�r�f�l = �n�e�e AND
+           �s�r�f�l�̔��_���l���R�_�h NOT
+           = ZERO AND
+000000     �s�r�f�l���Ǝ҃R�_�h NOT = SPACE AND
+           �s�r�f�l�Q�_���h�c NOT = ZERO AND
+000000     �s�r�f�l������z�єԍ� NOT = ZERO AND
+           �s�r�f�l�̔��_���l���R�_�h =
+           �b�g�m�k�̔��_���l���R�_�h
 000000     )GO TO CX00152.                                                      
-000000     IF NOT(�v�j�|���Ǝ� = �s�r�f�l���Ǝ҃R�[�h)GO TO CX00153.                          
-000000     IF NOT(�v�j�|�Q�[���^�C�v = �s�r�f�l�Q�[���^�C�v AND �v�j�|�u���b�N�R�[�h = �s�r�f�l�u���b�N�R�[�h           
+000000     IF NOT(�v�j�_���Ǝ� =
+           �s�r�f�l���Ǝ҃R�_�h)GO TO CX00153.
+000000     IF NOT(�v�j�_�Q�_���_�C�v =
+           �s�r�f�l�Q�_���_�C�v AND
+           �v�j�_�u���b�N�R�_�h =
+           �s�r�f�l�u���b�N�R�_�h
 000000     )GO TO CX00154.                                                      
 000000     COMPUTE �h�c�w�� = �h�c�w�� + 1 .                                          
 000000     GO TO CX00155.                                                       
 000000 CX00154.
            DISPLAY "CX00154" UPON CONSOLE
            DISPLAY "CX00154"  UPON CONSOLE                                                                 
-000000     COMPUTE �h�c�w�Q�[�� = �h�c�w�Q�[�� + 1                                          
+000000     COMPUTE �h�c�w�Q�_�� =
+           �h�c�w�Q�_�� + 1
 000000     MOVE 1 TO �h�c�w�� .                                                    
 000000 CX00155.                                                                 
            DISPLAY "CX00155" UPON CONSOLE
@@ -1607,25 +2444,41 @@
 000000 CX00153.
            DISPLAY "CX00153" UPON CONSOLE
            DISPLAY "CX00153"  UPON CONSOLE                                                                 
-000000     COMPUTE �h�c�w���Ǝ� = �h�c�w���Ǝ� + 1                                        
+000000     COMPUTE �h�c�w���Ǝ� =
+           �h�c�w���Ǝ� + 1
       *20141028�ǉ��J�n
            IF �h�c�w���Ǝ� > 9
                MOVE 1 TO �h�c�w���Ǝ�
-               INITIALIZE �v�|�@�֕ʎ萔���s�a�k�O�Q.
+           INITIALIZE �v�_�_�֕ʎ萔���s�a�k�O�Q.
       *20141028�ǉ��I��
-000000     COMPUTE �h�c�w�Q�[�� = �h�c�w�Q�[�� + 1                                          
+000000     COMPUTE �h�c�w�Q�_�� =
+           �h�c�w�Q�_�� + 1
 000000     MOVE 1 TO �h�c�w�� .                                                    
 000000 CX00156.
            DISPLAY "CX00156" UPON CONSOLE
            DISPLAY "CX00156"  UPON CONSOLE                                                                 
-000000     MOVE �s�r�f�l���Ǝ҃R�[�h TO �v�|�@�֕ʑ��Ǝ҂b�c�O�Q (�h�c�w���Ǝ�)                          
-000000     MOVE �s�r�f�l�Q�[���^�C�v TO �v�|�@�֕ʃQ�[���^�C�v�O�Q (�h�c�w���Ǝ� �h�c�w�Q�[��)                    
-000000     MOVE �s�r�f�l�u���b�N�R�[�h TO �v�|�@�֕ʃu���b�N�b�c�O�Q (�h�c�w���Ǝ� �h�c�w�Q�[��)                   
-000000     MOVE �s�r�f�l�� TO �v�|�@�֕ʉ񍆂O�Q (�h�c�w���Ǝ� �h�c�w�Q�[�� �h�c�w��)                      
-000000     MOVE �s�r�f�l������z�єԍ� TO �v�|�@�֕ʋ��z�єԍ��O�Q (�h�c�w���Ǝ� �h�c�w�Q�[�� �h�c�w��)              
-000000     MOVE �s�r�f�l���Ǝ҃R�[�h TO �v�j�|���Ǝ�                                          
-000000     MOVE �s�r�f�l�Q�[���^�C�v TO �v�j�|�Q�[���^�C�v                                         
-000000     MOVE �s�r�f�l�u���b�N�R�[�h TO �v�j�|�u���b�N�R�[�h .                                     
+000000     MOVE �s�r�f�l���Ǝ҃R�_�h TO
+           �v�_�_�֕ʑ��Ǝ҂b�c�O�Q
+           (�h�c�w���Ǝ�)
+000000     MOVE �s�r�f�l�Q�_���_�C�v TO
+           �v�_�_�֕ʃQ�_���_�C�v�O�Q
+           (�h�c�w���Ǝ� �h�c�w�Q�_��)
+000000     MOVE �s�r�f�l�u���b�N�R�_�h TO
+           �v�_�_�֕ʃu���b�N�b�c�O�Q
+           (�h�c�w���Ǝ� �h�c�w�Q�_��)
+000000     MOVE �s�r�f�l�� TO �v�_�_�֕ʉ񍆂O�Q
+           (�h�c�w���Ǝ� �h�c�w�Q�_��
+           �h�c�w��)
+000000     MOVE �s�r�f�l������z�єԍ� TO
+           �v�_�_�֕ʋ��z�єԍ��O�Q
+           (�h�c�w���Ǝ� �h�c�w�Q�_��
+           �h�c�w��)
+000000     MOVE �s�r�f�l���Ǝ҃R�_�h TO
+           �v�j�_���Ǝ�
+000000     MOVE �s�r�f�l�Q�_���_�C�v TO
+           �v�j�_�Q�_���_�C�v
+000000     MOVE �s�r�f�l�u���b�N�R�_�h TO
+           �v�j�_�u���b�N�R�_�h .
 000000     GO TO CX00157.                                                       
 000000 CX00152.
            DISPLAY "CX00152" UPON CONSOLE
@@ -1645,7 +2498,7 @@
            DISPLAY "CX00129" UPON CONSOLE
            DISPLAY "CX00129"  UPON CONSOLE                                                                  
 000000     MOVE �n�e�e TO �e�k�f�t�q�s�r                                                  
-000000     MOVE ZERO TO �h�c�w�e�[�u���ԍ�                                               
+000000     MOVE ZERO TO �h�c�w�e�_�u���ԍ�                                               
 000000     MOVE ZERO TO �h�c�w�̔��b                                                  
 000000     MOVE 1 TO �h�c�w���z��
            DISPLAY "���J�萔���e"  UPON CONSOLE                                                     
@@ -1656,25 +2509,37 @@
 000000         STOP RUN .                                                     
 000000 CX00158.                                                                 
            DISPLAY "CX00158" UPON CONSOLE
-000000 CX00159. IF NOT( (�e�k�f�t�q�s�r = �n�e�e))GO TO CX00160.
+000000     CX00159. IF NOT( (�e�k�f�t�q�s�r =
+           �n�e�e))GO TO CX00160.
            DISPLAY "CX00159" UPON CONSOLE
            DISPLAY "CX00159"  UPON CONSOLE                           
-000000     MOVE �t�q�s�r�e�[�u���ԍ� TO �h�c�w�e�[�u���ԍ�                                         
-000000     MOVE �t�q�s�r�̔��`���l���R�[�h TO �h�c�w�̔��b                                         
+000000     MOVE �t�q�s�r�e�_�u���ԍ� TO
+           �h�c�w�e�_�u���ԍ�
+000000     MOVE �t�q�s�r�̔��_���l���R�_�h
+           TO �h�c�w�̔��b
 000000     MOVE 1 TO �h�c�w���z�� .                                                   
 000000 CX00161. IF NOT(�h�c�w���z�� < 6)GO TO CX00162.
            DISPLAY "CX00161" UPON CONSOLE
            DISPLAY "CX00161"  UPON CONSOLE                                 
-000000     MOVE �t�q�s�r���J�萔�� (�h�c�w���z��) TO �v���J���J�萔�� (�h�c�w�e�[�u���ԍ� �h�c�w�̔��b                
+000000     MOVE �t�q�s�r���J�萔��
+           (�h�c�w���z��) TO
+           �v���J���J�萔��
+           (�h�c�w�e�_�u���ԍ�
+           �h�c�w�̔��b
 000000     �h�c�w���z��)                                                              
-000000     MOVE �t�q�s�r���J�萔���� (�h�c�w���z��) TO �v���J���J�萔���� (�h�c�w�e�[�u���ԍ� �h�c�w�̔��b              
+000000     MOVE �t�q�s�r���J�萔����
+           (�h�c�w���z��) TO
+           �v���J���J�萔����
+           (�h�c�w�e�_�u���ԍ�
+           �h�c�w�̔��b
 000000     �h�c�w���z��)                                                              
-000000     COMPUTE �h�c�w���z�� = �h�c�w���z�� + 1 .                                        
+000000     COMPUTE �h�c�w���z�� =
+           �h�c�w���z�� + 1 .
 000000     GO TO CX00161.                                                       
 000000 CX00162. 
            DISPLAY "CX00162" UPON CONSOLE
                DISPLAY "���J�萔���e"  UPON CONSOLE                                                       
-000000         READ ���J�萔���e  NEXT  AT  END  CONTINUE .                           
+000000     READ ���J�萔���e NEXT AT END CONTINUE .
 000000     IF NOT(STS-FILE1 = ZERO OR "02")GO TO CX00163.                       
 000000     GO TO CX00164.                                                       
 000000 CX00163. IF NOT(STS-FILE1 = "10")GO TO CX00165.                          
@@ -1696,16 +2561,19 @@
            DISPLAY "P300-RTN"  UPON CONSOLE                                                               
       *20141028�C���J�n
 000000*       INITIALIZE �v��Q����s�W�J�`                                              
-             INITIALIZE �v��Q�|�`���ʔԎ���`
-             INITIALIZE �v��Q�|���ʃR�[�h����`
+             INITIALIZE �v��Q�_�_���ʔԎ���_
+             INITIALIZE �v��Q�_���ʃR�_�h����_
       *20141028�C���I��
 000000     MOVE ZERO TO �b�m�s�d���ʔԎ��                                               
-000000     MOVE ZERO TO �b�m�s���ʃR�[�h���                                              
+000000     MOVE ZERO TO �b�m�s���ʃR�_�h���                                              
 000000     MOVE �n�e�e TO �e�k�f�f�g�s�Q .                                                
-000000     IF NOT(�v�j�|����敪 = "1")GO TO CX00166.                                  
-000000     MOVE 2 TO �q�j�|�������` 
-               DISPLAY "�O���̔��p�������e�|�`"  UPON CONSOLE                                                  
-000000         READ  �O���̔��p�������e�|�` INVALID CONTINUE .                            
+000000     IF NOT(�v�j�_����敪 = "1")GO TO CX00166.                                  
+000000     MOVE 2 TO �q�j�_�������_ 
+           DISPLAY
+           "�O���̔��p�������e�|�`" UPON
+           CONSOLE
+000000     READ �O���̔��p�������e�_�_
+           INVALID CONTINUE .
 000000     IF NOT(STS-FILE1 = ZERO OR "02")GO TO CX00167.                       
 000000     GO TO CX00168.                                                       
 000000 CX00167. IF NOT(STS-FILE1 = "23")GO TO CX00169.                          
@@ -1719,36 +2587,52 @@
 000000           STOP RUN .                                                   
 000000 CX00168.                                                                 
            DISPLAY "CX00168" UPON CONSOLE
-000000 CX00170. IF NOT(�e�k�f�f�g�s�Q = �n�e�e)GO TO CX00171.                             
+000000     CX00170. IF NOT(�e�k�f�f�g�s�Q =
+           �n�e�e)GO TO CX00171.
            DISPLAY "CX00170" UPON CONSOLE
-000000     IF NOT(�f�g�s�Q��������� = 7)GO TO CX00172.                                 
-000000     IF NOT(�f�g�s�Q���ʃR�[�h (1:8) = ZERO)GO TO CX00173.
+000000     IF NOT(�f�g�s�Q��������� = 7)GO TO
+           CX00172.
+000000     IF NOT(�f�g�s�Q���ʃR�_�h (1:8) = ZERO)GO
+           TO CX00173.
            DISPLAY "CX00170"  UPON CONSOLE                         
-000000     COMPUTE �b�m�s�d���ʔԎ�� = �b�m�s�d���ʔԎ�� + 1                                    
+000000     COMPUTE �b�m�s�d���ʔԎ�� =
+           �b�m�s�d���ʔԎ�� + 1
       *20141028
            IF �b�m�s�d���ʔԎ�� > 1000
                MOVE 1 TO �b�m�s�d���ʔԎ��
-               INITIALIZE �v��Q�|�`���ʔԎ���`.
+               INITIALIZE �v��Q�_�_���ʔԎ���_.
       *20141028
-000000     MOVE �f�g�s�Q����R�[�h TO �v��Q�|����R�[�h (�b�m�s�d���ʔԎ��)                              
-000000     MOVE �f�g�s�Q�d���ʔ� TO �v��Q�|�d���ʔ� (�b�m�s�d���ʔԎ��) .                              
+000000     MOVE �f�g�s�Q����R�_�h TO
+           �v��Q�_����R�_�h
+           (�b�m�s�d���ʔԎ��)
+000000     MOVE �f�g�s�Q�d���ʔ� TO
+           �v��Q�_�d���ʔ�
+           (�b�m�s�d���ʔԎ��) .
 000000     GO TO CX00174.                                                       
 000000 CX00173.                                                                 
            DISPLAY "CX00173" UPON CONSOLE
-000000     COMPUTE �b�m�s���ʃR�[�h��� = �b�m�s���ʃR�[�h��� + 1                                  
+000000     COMPUTE �b�m�s���ʃR�_�h��� =
+           �b�m�s���ʃR�_�h��� + 1
       *20141028
-           IF �b�m�s���ʃR�[�h��� > 1000
-               MOVE 1 TO �b�m�s���ʃR�[�h���
-               INITIALIZE �v��Q�|���ʃR�[�h����`.
+           IF �b�m�s���ʃR�_�h��� > 1000
+               MOVE 1 TO �b�m�s���ʃR�_�h���
+           INITIALIZE �v��Q�_���ʃR�_�h����_.
       *20141028
-000000     MOVE �f�g�s�Q���ʃR�[�h TO �v��Q�|���ʃR�[�h (�b�m�s���ʃR�[�h���)                             
-000000     MOVE �f�g�s�Q����敪 TO �v��Q�|����敪 (�b�m�s���ʃR�[�h���) .                             
+000000     MOVE �f�g�s�Q���ʃR�_�h TO
+           �v��Q�_���ʃR�_�h
+           (�b�m�s���ʃR�_�h���)
+000000     MOVE �f�g�s�Q����敪 TO
+           �v��Q�_����敪
+           (�b�m�s���ʃR�_�h���) .
 000000 CX00174.                                                                 
            DISPLAY "CX00174" UPON CONSOLE
 000000 CX00172.  
            DISPLAY "CX00172" UPON CONSOLE
-               DISPLAY "CX00172�O���̔��p�������e�|�`"  UPON CONSOLE                                                                 
-000000           READ  �O���̔��p�������e�|�` NEXT AT END CONTINUE .                      
+           DISPLAY
+           "CX00172�O���̔��p�������e�|�`"
+           UPON CONSOLE
+000000     READ �O���̔��p�������e�_�_
+           NEXT AT END CONTINUE .
 000000     IF NOT(STS-FILE1 = ZERO OR "02")GO TO CX00175.                       
 000000     GO TO CX00176.                                                       
 000000 CX00175. IF NOT(STS-FILE1 = "10")GO TO CX00177.                          
@@ -1769,9 +2653,12 @@
 000000 CX00166.
            DISPLAY "CX00166" UPON CONSOLE
            DISPLAY "CX00166"  UPON CONSOLE                                                                 
-000000     MOVE 2 TO �q�j�|�������a
-               DISPLAY "�O���̔��p�������e�|�a"  UPON CONSOLE                                                   
-000000         READ  �O���̔��p�������e�|�a INVALID CONTINUE .                            
+000000     MOVE 2 TO �q�j�_�������a
+           DISPLAY
+           "�O���̔��p�������e�|�a" UPON
+           CONSOLE
+000000     READ �O���̔��p�������e�_�a
+           INVALID CONTINUE .
 000000     IF NOT(STS-FILE1 = ZERO OR "02")GO TO CX00179.                       
 000000     GO TO CX00180.                                                       
 000000 CX00179. IF NOT(STS-FILE1 = "23")GO TO CX00181.                          
@@ -1785,27 +2672,43 @@
 000000           STOP RUN .                                                   
 000000 CX00180.                                                                 
            DISPLAY "CX00180" UPON CONSOLE
-000000 CX00182. IF NOT(�e�k�f�f�g�s�Q = �n�e�e)GO TO CX00183.                             
+000000     CX00182. IF NOT(�e�k�f�f�g�s�Q =
+           �n�e�e)GO TO CX00183.
            DISPLAY "CX00182" UPON CONSOLE
-000000     IF NOT(�f�g�s�Q�a��������� = 7)GO TO CX00184.                                
-000000     IF NOT(�f�g�s�Q�a���ʃR�[�h (1:8) = ZERO)GO TO CX00185.
+000000     IF NOT(�f�g�s�Q�a��������� = 7)GO
+           TO CX00184.
+000000     IF NOT(�f�g�s�Q�a���ʃR�_�h (1:8) =
+           ZERO)GO TO CX00185.
            DISPLAY "CX00182"  UPON CONSOLE                        
-000000     COMPUTE �b�m�s�d���ʔԎ�� = �b�m�s�d���ʔԎ�� + 1                                    
-000000     MOVE �f�g�s�Q�a����R�[�h TO �v��Q�|����R�[�h (�b�m�s�d���ʔԎ��)                             
-000000     MOVE �f�g�s�Q�a�d���ʔ� TO �v��Q�|�d���ʔ� (�b�m�s�d���ʔԎ��) .                             
+000000     COMPUTE �b�m�s�d���ʔԎ�� =
+           �b�m�s�d���ʔԎ�� + 1
+000000     MOVE �f�g�s�Q�a����R�_�h TO
+           �v��Q�_����R�_�h
+           (�b�m�s�d���ʔԎ��)
+000000     MOVE �f�g�s�Q�a�d���ʔ� TO
+           �v��Q�_�d���ʔ�
+           (�b�m�s�d���ʔԎ��) .
 000000     GO TO CX00186.                                                       
 000000 CX00185.
            DISPLAY "CX00185" UPON CONSOLE
            DISPLAY "CX00185"  UPON CONSOLE                                                                 
-000000     COMPUTE �b�m�s���ʃR�[�h��� = �b�m�s���ʃR�[�h��� + 1                                  
-000000     MOVE �f�g�s�Q�a���ʃR�[�h TO �v��Q�|���ʃR�[�h (�b�m�s���ʃR�[�h���)                            
-000000     MOVE �f�g�s�Q�a����敪 TO �v��Q�|����敪 (�b�m�s���ʃR�[�h���) .                            
+000000     COMPUTE �b�m�s���ʃR�_�h��� =
+           �b�m�s���ʃR�_�h��� + 1
+000000     MOVE �f�g�s�Q�a���ʃR�_�h TO
+           �v��Q�_���ʃR�_�h
+           (�b�m�s���ʃR�_�h���)
+000000     MOVE �f�g�s�Q�a����敪 TO
+           �v��Q�_����敪
+           (�b�m�s���ʃR�_�h���) .
 000000 CX00186.                                                                 
            DISPLAY "CX00186" UPON CONSOLE
 000000 CX00184.  
            DISPLAY "CX00184" UPON CONSOLE
-               DISPLAY "CX00184�O���̔��p�������e�|�a"  UPON CONSOLE                                                               
-000000           READ  �O���̔��p�������e�|�a NEXT AT END CONTINUE .                      
+           DISPLAY
+           "CX00184�O���̔��p�������e�|�a"
+           UPON CONSOLE
+000000     READ �O���̔��p�������e�_�a
+           NEXT AT END CONTINUE .
 000000     IF NOT(STS-FILE1 = ZERO OR "02")GO TO CX00187.                       
 000000     GO TO CX00188.                                                       
 000000 CX00187. IF NOT(STS-FILE1 = "10")GO TO CX00189.                          
@@ -1825,13 +2728,18 @@
 000000 CX00178.
            DISPLAY "CX00178" UPON CONSOLE
            DISPLAY "CX00178"  UPON CONSOLE                                                                 
-000000     MOVE �b�m�s�d���ʔԎ�� TO �v��Q�|�d���ʔԎ������                                       
-000000     MOVE �b�m�s���ʃR�[�h��� TO �v��Q�|���ʃR�[�h������� .                                   
+000000     MOVE �b�m�s�d���ʔԎ�� TO
+           �v��Q�_�d���ʔԎ������
+000000     MOVE �b�m�s���ʃR�_�h��� TO
+           �v��Q�_���ʃR�_�h������� .
 000000 CX00008. EXIT.                                                           
 000000 P400-RTN .                                                               
-000000     IF NOT(�v�j�|����敪 = "1")GO TO CX00190. 
-               DISPLAY "�g�����U�N�V�����e�|�`"  UPON CONSOLE                                 
-000000         READ �g�����U�N�V�����e�|�`   NEXT  ,                                       
+000000     IF NOT(�v�j�_����敪 = "1")GO TO CX00190. 
+           DISPLAY
+           "�g�����U�N�V�����e�|�`" UPON
+           CONSOLE
+000000     READ �g�����U�N�V�����e�_�_
+           NEXT ,
 000000           AT END MOVE �n�m TO �e�k�f�s�q�m�r.                                     
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02" AND "10"                        
 000000     )GO TO CX00191.                                                      
@@ -1844,20 +2752,25 @@
 000000     MOVE �n�m TO �e�k�f�s�q�m�r .                                                 
 000000 CX00192.                                                                 
            DISPLAY "CX00192" UPON CONSOLE
-000000     IF NOT(�s�q�m�`���R�[�h�i�[���� = 0)GO TO CX00193.                               
+000000     IF NOT(�s�q�m�_���R�_�h�i�_����
+           = 0)GO TO CX00193.
 000000     MOVE �n�m TO �e�k�f�s�q�m�r .                                                 
 000000     GO TO CX00194.                                                       
 000000 CX00193.
            DISPLAY "CX00193" UPON CONSOLE
            DISPLAY "CX00193"  UPON CONSOLE                                                                 
-000000     MOVE �s�q�m�`���R�[�h�i�[���� TO �v�j�s���R�[�h�i�[���� .                                   
+000000     MOVE �s�q�m�_���R�_�h�i�_����
+           TO �v�j�s���R�_�h�i�_���� .
 000000 CX00194.                                                                 
            DISPLAY "CX00194" UPON CONSOLE
 000000     GO TO CX00195.                                                       
 000000 CX00190. 
            DISPLAY "CX00190" UPON CONSOLE
-               DISPLAY "�g�����U�N�V�����e�|�a"  UPON CONSOLE                                                                 
-000000         READ �g�����U�N�V�����e�|�a   NEXT  ,                                       
+           DISPLAY
+           "�g�����U�N�V�����e�|�a" UPON
+           CONSOLE
+000000     READ �g�����U�N�V�����e�_�a
+           NEXT ,
 000000           AT END MOVE �n�m TO �e�k�f�s�q�m�r.  
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02" AND "10"                        
 000000     )GO TO CX00196.                                                      
@@ -1869,16 +2782,19 @@
                DISPLAY "CX00196"  UPON CONSOLE                                                                
 000000     IF NOT(STS-FILE1 = "10")GO TO CX00197.                               
 000000     MOVE �n�m TO �e�k�f�s�q�m�r .                                                 
-               DISPLAY "�e�k�f�s�q�m�r=" �e�k�f�s�q�m�r  UPON CONSOLE
+           DISPLAY "�e�k�f�s�q�m�r="
+           �e�k�f�s�q�m�r UPON CONSOLE
 000000 CX00197.
                DISPLAY "CX00197"  UPON CONSOLE                                                                  
-000000     IF NOT(�s�q�m�a���R�[�h�i�[���� = 0)GO TO CX00198.                               
+000000     IF NOT(�s�q�m�a���R�_�h�i�_����
+           = 0)GO TO CX00198.
 000000     MOVE �n�m TO �e�k�f�s�q�m�r .                                                 
 000000     GO TO CX00199.                                                       
 000000 CX00198.
            DISPLAY "CX00198" UPON CONSOLE
            DISPLAY "CX00198"  UPON CONSOLE                                                                 
-000000     MOVE �s�q�m�a���R�[�h�i�[���� TO �v�j�s���R�[�h�i�[���� .                                   
+000000     MOVE �s�q�m�a���R�_�h�i�_����
+           TO �v�j�s���R�_�h�i�_���� .
 000000 CX00199.                                                                 
            DISPLAY "CX00199" UPON CONSOLE
 000000 CX00195.                                                                 
@@ -1886,8 +2802,10 @@
 000000 CX00009. EXIT.                                                           
 000000 P500-RTN .
            DISPLAY "P500-RTN"  UPON CONSOLE                                                               
-000000     MOVE �v�j�s����R�[�h TO �t�q�a�`����R�[�h 
-               DISPLAY "�t�q�a�`����R�[�h=" �t�q�a�`����R�[�h UPON CONSOLE
+000000     MOVE �v�j�s����R�_�h TO
+           �t�q�a�_����R�_�h
+           DISPLAY "�t�q�a�`����R�[�h="
+           �t�q�a�_����R�_�h UPON CONSOLE
                DISPLAY "����e"  UPON CONSOLE                                          
 000000       READ  ����e INVALID CONTINUE .                                       
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00200.                  
@@ -1897,7 +2815,8 @@
 000000 CX00200.
            DISPLAY "CX00200" UPON CONSOLE
            DISPLAY "CX00200"  UPON CONSOLE                                                                 
-000000     MOVE �t�q�a�`�Ǝ҃R�[�h TO �f�x�r�`�Ǝ҃R�[�h  
+000000     MOVE �t�q�a�_�Ǝ҃R�_�h TO
+           �f�x�r�_�Ǝ҃R�_�h
                DISPLAY "�Ǝ҂e"  UPON CONSOLE                                        
 000000       READ �Ǝ҂e INVALID CONTINUE .                                        
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00201.                  
@@ -1909,53 +2828,87 @@
 000000 CX00010. EXIT.                                                           
 000000 P600-RTN .
            DISPLAY "P600-RTN"  UPON CONSOLE                                                               
-000000     IF NOT(�v�j�s������ʃR�[�h�� NOT = ZERO)GO TO CX00202.                         
-000000     IF NOT(�v�j�s�x�����ʃR�[�h�� NOT = ZERO)GO TO CX00203.                         
-000000     MOVE �n�m TO �e�k�f�G���[                                                    
-000000     MOVE '1' TO �v�j�s���`�F�b�N�t���O                                              
+000000     IF NOT(�v�j�s������ʃR�_�h�� NOT =
+           ZERO)GO TO CX00202.
+000000     IF NOT(�v�j�s�x�����ʃR�_�h�� NOT =
+           ZERO)GO TO CX00203.
+000000     MOVE �n�m TO �e�k�f�G���_                                                    
+000000     MOVE '1' TO �v�j�s���_�F�b�N�t���O                                              
 000000     PERFORM ERWK-RTN THRU CX00024 .                                      
 000000     GO TO CX00204.                                                       
 000000 CX00203.
            DISPLAY "CX00203" UPON CONSOLE
            DISPLAY "CX00203"  UPON CONSOLE                                                                  
-000000     IF NOT(�v�j�s��֎��ʃR�[�h�� NOT = ZERO)GO TO CX00205.                         
-000000     MOVE �n�m TO �e�k�f�G���[                                                    
-000000     MOVE '2' TO �v�j�s���`�F�b�N�t���O                                              
+000000     IF NOT(�v�j�s��֎��ʃR�_�h�� NOT =
+           ZERO)GO TO CX00205.
+000000     MOVE �n�m TO �e�k�f�G���_                                                    
+000000     MOVE '2' TO �v�j�s���_�F�b�N�t���O                                              
 000000     PERFORM ERWK-RTN THRU CX00024 .                                      
 000000     GO TO CX00206.                                                       
 000000 CX00205.
            DISPLAY "CX00205" UPON CONSOLE
            DISPLAY "CX00205"  UPON CONSOLE                                                                 
-000000     IF NOT(�v�j�s�������ʃR�[�h�� = ZERO)GO TO CX00207.                             
+000000     IF NOT(�v�j�s�������ʃR�_�h�� =
+           ZERO)GO TO CX00207.
 000000     IF NOT(�v�j�s����敪 = ZERO)GO TO CX00208.                                 
-000000     MOVE ���� TO �v�i�h�j���R�[�h�h�c                                                
+000000     MOVE ���� TO
+           �v�i�h�j���R�_�h�h�c
 000000     PERFORM URJKWK-RTN THRU CX00014                                      
-000000     COMPUTE �v���|�{���������z = �v���|�{���������z + �v�j�s���z                                
-000000     MOVE �v�j�s����R�[�h TO �h�c�w����R�[�h                                            
-000000     MOVE �v�j�|����ʐ��Z�\�v�j�q TO ����ʐ��Z�\�v�j�q                                       
+000000     COMPUTE �v���_�_���������z =
+           �v���_�_���������z +
+           �v�j�s���z
+000000     MOVE �v�j�s����R�_�h TO
+           �h�c�w����R�_�h
+000000     MOVE �v�j�_����ʐ��Z�_�v�j�q TO
+           ����ʐ��Z�_�v�j�q
 000000     MOVE 1 TO �v�t�a�r��������                                                   
-000000     MOVE �v�j�s���z TO �v�t�a�r�������z                                               
+000000     MOVE �v�j�s���z TO
+           �v�t�a�r�������z
 000000     PERFORM IDX-GET-RTN THRU CX00021                                     
-000000     MOVE �v�j�s�̔��`���l���R�[�h TO �h�c�w�̔��b                                          
+000000     MOVE �v�j�s�̔��_���l���R�_�h TO
+           �h�c�w�̔��b
 000000     PERFORM URISABAKI-GET-RTN THRU CX00022                               
-000000     MOVE ������� TO �v�i�h�j���R�[�h�h�c                                              
+000000     MOVE ������� TO
+           �v�i�h�j���R�_�h�h�c
 000000     PERFORM URJKWK-RTN THRU CX00014                                      
-000000     COMPUTE �v���|�{������������z = �v���|�{������������z + �v�j�s���z                            
+000000     COMPUTE
+           �v���_�_������������z =
+           �v���_�_������������z +
+           �v�j�s���z
 000000     MOVE 1 TO �v�t�a�r�������                                                   
-000000     MOVE �v�j�s���z TO �v�t�a�r������z .                                             
-000000     IF NOT(�v�j�s��������J�E���^ > ZERO)GO TO CX00209.                             
-000000     COMPUTE �v���|�{������������z = �v���|�{������������z + (�v�j�s���z * �v�j�s��������J�E���^)            
-000000     COMPUTE �v���|�{����������������z = �v���|�{����������������z + (�v�j�s���z *                     
-000000     �v�j�s��������J�E���^) .                                                       
-000000     IF NOT(�v�j�s��������J�E���^ = 9)GO TO CX00210.                                
-000000     MOVE �n�m TO �v���|�����J�E���^�I�[�o .                                            
+000000     MOVE �v�j�s���z TO
+           �v�t�a�r������z .
+000000     IF NOT(�v�j�s��������J�E���_ >
+           ZERO)GO TO CX00209.
+000000     COMPUTE
+           �v���_�_������������z =
+           �v���_�_������������z +
+           (�v�j�s���z *
+           �v�j�s��������J�E���_)
+000000     COMPUTE
+           �v���_�_����������������z
+           =
+           �v���_�_����������������z
+           + (�v�j�s���z *
+000000     �v�j�s��������J�E���_) .                                                       
+000000     IF NOT(�v�j�s��������J�E���_ =
+           9)GO TO CX00210.
+000000     MOVE �n�m TO
+           �v���_�����J�E���_�I�_�o .
 000000 CX00210.
            DISPLAY "CX00210" UPON CONSOLE
            DISPLAY "CX00210"  UPON CONSOLE                                                                 
-000000     COMPUTE �v�t�a�r������� = �v�t�a�r������� + �v�j�s��������J�E���^                            
-000000     COMPUTE �v�t�a�r������z = �v�t�a�r������z + (�v�j�s���z * �v�j�s��������J�E���^)                  
-000000     MOVE �v�j�s��������J�E���^ TO �v�t�a�r�����������                                       
-000000     COMPUTE �v�t�a�r����������z = �v�j�s���z * �v�j�s��������J�E���^ .                           
+000000     COMPUTE �v�t�a�r������� =
+           �v�t�a�r������� +
+           �v�j�s��������J�E���_
+000000     COMPUTE �v�t�a�r������z =
+           �v�t�a�r������z + (�v�j�s���z
+           * �v�j�s��������J�E���_)
+000000     MOVE �v�j�s��������J�E���_ TO
+           �v�t�a�r�����������
+000000     COMPUTE �v�t�a�r����������z =
+           �v�j�s���z *
+           �v�j�s��������J�E���_ .
 000000 CX00209.
            DISPLAY "CX00209" UPON CONSOLE
            DISPLAY "CX00209"  UPON CONSOLE                                                                 
@@ -1972,47 +2925,78 @@
 000000 CX00202.
            DISPLAY "CX00202" UPON CONSOLE
            DISPLAY "CX00202"  UPON CONSOLE                                                                 
-000000     IF NOT(�v�j�s�x�����ʃR�[�h�� = ZERO)GO TO CX00212.                             
-000000     IF NOT(�v�j�s����x������R�[�h NOT = SPACE)GO TO CX00213.                       
-000000     MOVE SPACE TO �v�j�s����x������R�[�h                                           
-000000     MOVE ZERO TO �v�j�s����x���������                                             
-000000     MOVE ZERO TO �v�j�s����x���e�d�o�ԍ�                                            
-000000     MOVE ZERO TO �v�j�s����x���p�X�ʔ� .                                           
+000000     IF NOT(�v�j�s�x�����ʃR�_�h�� =
+           ZERO)GO TO CX00212.
+000000     IF NOT(�v�j�s����x������R�_�h
+           NOT = SPACE)GO TO CX00213.
+000000     MOVE SPACE TO
+           �v�j�s����x������R�_�h
+000000     MOVE ZERO TO
+           �v�j�s����x���������
+000000     MOVE ZERO TO
+           �v�j�s����x���e�d�o�ԍ�
+000000     MOVE ZERO TO �v�j�s����x���p�X�ʔ�
+           .
 000000 CX00213.
            DISPLAY "CX00213" UPON CONSOLE
            DISPLAY "CX00213"  UPON CONSOLE                                                                 
-000000     IF NOT(�v�j�s��֎��ʃR�[�h�� NOT = ZERO)GO TO CX00214.                         
-000000     MOVE �n�m TO �e�k�f�G���[                                                    
-000000     MOVE '3' TO �v�j�s���`�F�b�N�t���O                                              
+000000     IF NOT(�v�j�s��֎��ʃR�_�h�� NOT =
+           ZERO)GO TO CX00214.
+000000     MOVE �n�m TO �e�k�f�G���_                                                    
+000000     MOVE '3' TO �v�j�s���_�F�b�N�t���O                                              
 000000     PERFORM ERWK-RTN THRU CX00024 .                                      
 000000     GO TO CX00215.                                                       
 000000 CX00214.
            DISPLAY "CX00214" UPON CONSOLE
            DISPLAY "CX00214"  UPON CONSOLE                                                                  
-000000     IF NOT(�v�j�s�������ʃR�[�h�� = ZERO)GO TO CX00216.                             
-000000     MOVE ���� TO �v�i�h�j���R�[�h�h�c                                                
+000000     IF NOT(�v�j�s�������ʃR�_�h�� =
+           ZERO)GO TO CX00216.
+000000     MOVE ���� TO
+           �v�i�h�j���R�_�h�h�c
 000000     PERFORM URJKWK-RTN THRU CX00014                                      
 000000     PERFORM IDX-GET-RTN THRU CX00021                                     
-000000     MOVE �v�j�s�̔��`���l���R�[�h TO �h�c�w�̔��b                                          
+000000     MOVE �v�j�s�̔��_���l���R�_�h TO
+           �h�c�w�̔��b
 000000     PERFORM URISABAKI-GET-RTN THRU CX00022                               
 000000     PERFORM HAKKEN-RTN THRU CX00015                                      
-000000     COMPUTE �v���|�{���������z = �v���|�{���������z + �v�j�s���z                                
-000000     MOVE �v�j�|����ʐ��Z�\�v�j�q TO ����ʐ��Z�\�v�j�q                                       
+000000     COMPUTE �v���_�_���������z =
+           �v���_�_���������z +
+           �v�j�s���z
+000000     MOVE �v�j�_����ʐ��Z�_�v�j�q TO
+           ����ʐ��Z�_�v�j�q
 000000     MOVE 1 TO �v�t�a�r��������                                                   
-000000     MOVE �v�j�s���z TO �v�t�a�r�������z .                                             
-000000     IF NOT(�v�j�s��������J�E���^ > ZERO)GO TO CX00217.                             
-000000     COMPUTE �v���|�{������������z = �v���|�{������������z + (�v�j�s���z * �v�j�s��������J�E���^)            
-000000     COMPUTE �v���|�{����������������z = �v���|�{����������������z + (�v�j�s���z *                     
-000000     �v�j�s��������J�E���^) .                                                       
-000000     IF NOT(�v�j�s��������J�E���^ = 9)GO TO CX00218.                                
-000000     MOVE �n�m TO �v���|�����J�E���^�I�[�o .                                            
+000000     MOVE �v�j�s���z TO
+           �v�t�a�r�������z .
+000000     IF NOT(�v�j�s��������J�E���_ >
+           ZERO)GO TO CX00217.
+000000     COMPUTE
+           �v���_�_������������z =
+           �v���_�_������������z +
+           (�v�j�s���z *
+           �v�j�s��������J�E���_)
+000000     COMPUTE
+           �v���_�_����������������z
+           =
+           �v���_�_����������������z
+           + (�v�j�s���z *
+000000     �v�j�s��������J�E���_) .                                                       
+000000     IF NOT(�v�j�s��������J�E���_ =
+           9)GO TO CX00218.
+000000     MOVE �n�m TO
+           �v���_�����J�E���_�I�_�o .
 000000 CX00218.
            DISPLAY "CX00218" UPON CONSOLE
            DISPLAY "CX00218"  UPON CONSOLE                                                                 
-000000     MOVE �v�j�s��������J�E���^ TO �v�t�a�r�������                                         
-000000     COMPUTE �v�t�a�r������z = �v�j�s���z * �v�j�s��������J�E���^                               
-000000     MOVE �v�j�s��������J�E���^ TO �v�t�a�r�����������                                       
-000000     COMPUTE �v�t�a�r����������z = �v�j�s���z * �v�j�s��������J�E���^ .                           
+000000     MOVE �v�j�s��������J�E���_ TO
+           �v�t�a�r�������
+000000     COMPUTE �v�t�a�r������z =
+           �v�j�s���z *
+           �v�j�s��������J�E���_
+000000     MOVE �v�j�s��������J�E���_ TO
+           �v�t�a�r�����������
+000000     COMPUTE �v�t�a�r����������z =
+           �v�j�s���z *
+           �v�j�s��������J�E���_ .
 000000 CX00217.
            DISPLAY "CX00217" UPON CONSOLE
            DISPLAY "CX00217"  UPON CONSOLE                                                                  
@@ -2025,30 +3009,54 @@
 000000 CX00212.
            DISPLAY "CX00212" UPON CONSOLE
            DISPLAY "CX00212"  UPON CONSOLE                                                                 
-000000     IF NOT(�v�j�s�������ʃR�[�h�� = ZERO)GO TO CX00220.                             
-000000     MOVE ���� TO �v�i�h�j���R�[�h�h�c                                                
+000000     IF NOT(�v�j�s�������ʃR�_�h�� =
+           ZERO)GO TO CX00220.
+000000     MOVE ���� TO
+           �v�i�h�j���R�_�h�h�c
 000000     PERFORM URJKWK-RTN THRU CX00014                                      
 000000     PERFORM IDX-GET-RTN THRU CX00021                                     
-000000     MOVE �v�j�s�̔��`���l���R�[�h TO �h�c�w�̔��b                                          
+000000     MOVE �v�j�s�̔��_���l���R�_�h TO
+           �h�c�w�̔��b
 000000     PERFORM URISABAKI-GET-RTN THRU CX00022                               
 000000     PERFORM HAKKEN-RTN THRU CX00015                                      
-000000     COMPUTE �v���|�{���������z = �v���|�{���������z + �v�j�s���z                                
-000000     MOVE �v�j�|����ʐ��Z�\�v�j�q TO ����ʐ��Z�\�v�j�q                                       
+000000     COMPUTE �v���_�_���������z =
+           �v���_�_���������z +
+           �v�j�s���z
+000000     MOVE �v�j�_����ʐ��Z�_�v�j�q TO
+           ����ʐ��Z�_�v�j�q
 000000     MOVE 1 TO �v�t�a�r��������                                                   
-000000     MOVE �v�j�s���z TO �v�t�a�r�������z .                                             
-000000     IF NOT(�v�j�s��������J�E���^ > ZERO)GO TO CX00221.                             
-000000     COMPUTE �v���|�{������������z = �v���|�{������������z + (�v�j�s���z * �v�j�s��������J�E���^)            
-000000     COMPUTE �v���|�{����������������z = �v���|�{����������������z + (�v�j�s���z *                     
-000000     �v�j�s��������J�E���^) .                                                       
-000000     IF NOT(�v�j�s��������J�E���^ = 9)GO TO CX00222.                                
-000000     MOVE �n�m TO �v���|�����J�E���^�I�[�o .                                            
+000000     MOVE �v�j�s���z TO
+           �v�t�a�r�������z .
+000000     IF NOT(�v�j�s��������J�E���_ >
+           ZERO)GO TO CX00221.
+000000     COMPUTE
+           �v���_�_������������z =
+           �v���_�_������������z +
+           (�v�j�s���z *
+           �v�j�s��������J�E���_)
+000000     COMPUTE
+           �v���_�_����������������z
+           =
+           �v���_�_����������������z
+           + (�v�j�s���z *
+000000     �v�j�s��������J�E���_) .                                                       
+000000     IF NOT(�v�j�s��������J�E���_ =
+           9)GO TO CX00222.
+000000     MOVE �n�m TO
+           �v���_�����J�E���_�I�_�o .
 000000 CX00222.
            DISPLAY "CX00222" UPON CONSOLE
            DISPLAY "CX00222"  UPON CONSOLE                                                                 
-000000     MOVE �v�j�s��������J�E���^ TO �v�t�a�r�������                                         
-000000     COMPUTE �v�t�a�r������z = �v�j�s���z * �v�j�s��������J�E���^                               
-000000     MOVE �v�j�s��������J�E���^ TO �v�t�a�r�����������                                       
-000000     COMPUTE �v�t�a�r����������z = �v�j�s���z * �v�j�s��������J�E���^                             
+000000     MOVE �v�j�s��������J�E���_ TO
+           �v�t�a�r�������
+000000     COMPUTE �v�t�a�r������z =
+           �v�j�s���z *
+           �v�j�s��������J�E���_
+000000     MOVE �v�j�s��������J�E���_ TO
+           �v�t�a�r�����������
+000000     COMPUTE �v�t�a�r����������z =
+           �v�j�s���z *
+           �v�j�s��������J�E���_
 000000     PERFORM WUBSWK-RTN THRU CX00017 .                                    
 000000 CX00221.                                                                 
            DISPLAY "CX00221" UPON CONSOLE
@@ -2061,47 +3069,55 @@
 000000 CX00011. EXIT.                                                           
 000000 P700-RTN .
            DISPLAY "P700-RTN"  UPON CONSOLE                                                                
-000000     IF NOT(�v�j�s�x�����ʃR�[�h�� NOT = ZERO)GO TO CX00223.                         
-000000     MOVE �n�m TO �e�k�f�G���[                                                    
-000000     MOVE '2' TO �v�j�s���`�F�b�N�t���O                                              
+000000     IF NOT(�v�j�s�x�����ʃR�_�h�� NOT =
+           ZERO)GO TO CX00223.
+000000     MOVE �n�m TO �e�k�f�G���_                                                    
+000000     MOVE '2' TO �v�j�s���_�F�b�N�t���O                                              
 000000     PERFORM ERWK-RTN THRU CX00024 .                                      
 000000     GO TO CX00224.                                                       
 000000 CX00223.
            DISPLAY "CX00223" UPON CONSOLE
            DISPLAY "CX00223"  UPON CONSOLE                                                                 
-000000     IF NOT(�v�j�s��֎��ʃR�[�h�� NOT = ZERO)GO TO CX00225.                         
-000000     MOVE �n�m TO �e�k�f�G���[                                                    
-000000     MOVE '3' TO �v�j�s���`�F�b�N�t���O                                              
+000000     IF NOT(�v�j�s��֎��ʃR�_�h�� NOT =
+           ZERO)GO TO CX00225.
+000000     MOVE �n�m TO �e�k�f�G���_                                                    
+000000     MOVE '3' TO �v�j�s���_�F�b�N�t���O                                              
 000000     PERFORM ERWK-RTN THRU CX00024 .                                      
 000000     GO TO CX00226.                                                       
 000000 CX00225.
            DISPLAY "CX00225" UPON CONSOLE
            DISPLAY "CX00225"  UPON CONSOLE                                                                 
-000000     IF NOT(�v�j�s�������ʃR�[�h�� NOT = ZERO)GO TO CX00227.                         
-000000     MOVE �n�m TO �e�k�f�G���[                                                    
-000000     MOVE '4' TO �v�j�s���`�F�b�N�t���O                                              
+000000     IF NOT(�v�j�s�������ʃR�_�h�� NOT
+           = ZERO)GO TO CX00227.
+000000     MOVE �n�m TO �e�k�f�G���_                                                    
+000000     MOVE '4' TO �v�j�s���_�F�b�N�t���O                                              
 000000     PERFORM ERWK-RTN THRU CX00024 .                                      
 000000     GO TO CX00228.                                                       
 000000 CX00227.
            DISPLAY "CX00227" UPON CONSOLE
            DISPLAY "CX00227"  UPON CONSOLE                                                                  
-000000     IF NOT(�v�j�s������ʃR�[�h�� NOT = ZERO)GO TO CX00229.                         
+000000     IF NOT(�v�j�s������ʃR�_�h�� NOT =
+           ZERO)GO TO CX00229.
 000000     IF NOT(�v�j�s����敪 = 0)GO TO CX00230.                                    
-000000     MOVE �n�m TO �e�k�f�G���[                                                    
-000000     MOVE '5' TO �v�j�s���`�F�b�N�t���O                                              
+000000     MOVE �n�m TO �e�k�f�G���_                                                    
+000000     MOVE '5' TO �v�j�s���_�F�b�N�t���O                                              
 000000     PERFORM ERWK-RTN THRU CX00024 .                                      
 000000     GO TO CX00231.                                                       
 000000 CX00230.
            DISPLAY "CX00230" UPON CONSOLE
            DISPLAY "CX00230"  UPON CONSOLE                                                                  
-000000     MOVE �v�j�|�O�̗p������v�j�q TO �O���̔��p������v�j�q                                   
-000000     MOVE �f�x�r�`�Ǝ҃R�[�h TO �v�f�t�`�Ǝ҃R�[�h                                          
-000000     MOVE �v�j�s����R�[�h TO �v�f�t�`����R�[�h                                           
-000000     MOVE 1 TO �v�f�t�`��Q�������                                                 
-000000     MOVE �v�j�s���z TO �v�f�t�`��Q������z                                             
-000000     MOVE 0 TO �v�f�t�`��������                                                   
-000000     MOVE 0 TO �v�f�t�`�������z                                                   
-000000                 WRITE �O���̔��p������v�j�q .                                     
+000000     MOVE �v�j�_�O�̗p������v�j�q TO
+           �O���̔��p������v�j�q
+000000     MOVE �f�x�r�_�Ǝ҃R�_�h TO
+           �v�f�t�_�Ǝ҃R�_�h
+000000     MOVE �v�j�s����R�_�h TO
+           �v�f�t�_����R�_�h
+000000     MOVE 1 TO �v�f�t�_��Q�������                                                 
+000000     MOVE �v�j�s���z TO
+           �v�f�t�_��Q������z
+000000     MOVE 0 TO �v�f�t�_��������                                                   
+000000     MOVE 0 TO �v�f�t�_�������z                                                   
+000000     WRITE �O���̔��p������v�j�q .
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00232.                  
 000000                   DISPLAY "HBHUN370-81 SQWGURAG WRITE ERROR ",           
 000000                            STS-FILE1 " " STS-FILE2                       
@@ -2115,25 +3131,35 @@
            DISPLAY "CX00229" UPON CONSOLE
            DISPLAY "CX00229"  UPON CONSOLE                                                                 
 000000     PERFORM SFKEN-RTN THRU CX00019                                       
-000000     MOVE ���� TO �v�i�h�j���R�[�h�h�c                                                
+000000     MOVE ���� TO
+           �v�i�h�j���R�_�h�h�c
 000000     PERFORM URJKWK-RTN THRU CX00014                                      
 000000     PERFORM IDX-GET-RTN THRU CX00021                                     
-000000     MOVE �v�j�s�̔��`���l���R�[�h TO �h�c�w�̔��b                                          
+000000     MOVE �v�j�s�̔��_���l���R�_�h TO
+           �h�c�w�̔��b
 000000     PERFORM URISABAKI-GET-RTN THRU CX00022                               
 000000     PERFORM HAKKEN-RTN THRU CX00015                                      
-000000     COMPUTE �v���|�{���������z = �v���|�{���������z + �v�j�s���z                                
-000000     MOVE �v�j�|����ʐ��Z�\�v�j�q TO ����ʐ��Z�\�v�j�q                                       
+000000     COMPUTE �v���_�_���������z =
+           �v���_�_���������z +
+           �v�j�s���z
+000000     MOVE �v�j�_����ʐ��Z�_�v�j�q TO
+           ����ʐ��Z�_�v�j�q
 000000     MOVE 1 TO �v�t�a�r��������                                                   
-000000     MOVE �v�j�s���z TO �v�t�a�r�������z                                               
+000000     MOVE �v�j�s���z TO
+           �v�t�a�r�������z
 000000     PERFORM WUBSWK-RTN THRU CX00017                                      
-000000     MOVE �v�j�|�O�̗p������v�j�q TO �O���̔��p������v�j�q                                   
-000000     MOVE �f�x�r�`�Ǝ҃R�[�h TO �v�f�t�`�Ǝ҃R�[�h                                          
-000000     MOVE �v�j�s����R�[�h TO �v�f�t�`����R�[�h                                           
-000000     MOVE 0 TO �v�f�t�`��Q�������                                                 
-000000     MOVE 0 TO �v�f�t�`��Q������z                                                 
-000000     MOVE 1 TO �v�f�t�`��������                                                   
-000000     MOVE �v�j�s���z TO �v�f�t�`�������z                                               
-000000               WRITE �O���̔��p������v�j�q .                                       
+000000     MOVE �v�j�_�O�̗p������v�j�q TO
+           �O���̔��p������v�j�q
+000000     MOVE �f�x�r�_�Ǝ҃R�_�h TO
+           �v�f�t�_�Ǝ҃R�_�h
+000000     MOVE �v�j�s����R�_�h TO
+           �v�f�t�_����R�_�h
+000000     MOVE 0 TO �v�f�t�_��Q�������                                                 
+000000     MOVE 0 TO �v�f�t�_��Q������z                                                 
+000000     MOVE 1 TO �v�f�t�_��������                                                   
+000000     MOVE �v�j�s���z TO
+           �v�f�t�_�������z
+000000     WRITE �O���̔��p������v�j�q .
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00234.                  
 000000                 DISPLAY "HBHUN370-82 SQWGURAG WRITE ERROR ",             
 000000                          STS-FILE1 " " STS-FILE2                         
@@ -2151,45 +3177,57 @@
 000000 CX00012. EXIT.                                                           
 000000 P800-RTN .
            DISPLAY "P800-RTN"  UPON CONSOLE                                                                
-000000     IF NOT(�v�j�s�������ʃR�[�h�� = ZERO)GO TO CX00235.                             
-000000     MOVE �n�m TO �e�k�f�G���[                                                    
-000000     MOVE "4" TO �v�j�s���`�F�b�N�t���O                                              
+000000     IF NOT(�v�j�s�������ʃR�_�h�� =
+           ZERO)GO TO CX00235.
+000000     MOVE �n�m TO �e�k�f�G���_                                                    
+000000     MOVE "4" TO �v�j�s���_�F�b�N�t���O                                              
 000000     PERFORM ERWK-RTN THRU CX00024 .                                      
 000000     GO TO CX00236.                                                       
 000000 CX00235.
            DISPLAY "CX00235" UPON CONSOLE
            DISPLAY "CX00235"  UPON CONSOLE                                                                 
-000000     IF NOT(�v�j�s�x�����ʃR�[�h�� NOT = ZERO)GO TO CX00237.                         
-000000     MOVE �n�m TO �e�k�f�G���[                                                    
-000000     MOVE "5" TO �v�j�s���`�F�b�N�t���O                                              
+000000     IF NOT(�v�j�s�x�����ʃR�_�h�� NOT =
+           ZERO)GO TO CX00237.
+000000     MOVE �n�m TO �e�k�f�G���_                                                    
+000000     MOVE "5" TO �v�j�s���_�F�b�N�t���O                                              
 000000     PERFORM ERWK-RTN THRU CX00024 .                                      
 000000     GO TO CX00238.                                                       
 000000 CX00237.
            DISPLAY "CX00237" UPON CONSOLE
            DISPLAY "CX00237"  UPON CONSOLE                                                                  
-000000     MOVE �x�� TO �v�j�`�h���R�[�h�h�c                                                
+000000     MOVE �x�� TO �v�j�_�h���R�_�h�h�c                                                
 000000     PERFORM KSWK-RTN THRU CX00016 .                                      
-000000     IF NOT(�v�j�s������ʃR�[�h�� NOT = ZERO)GO TO CX00239.                         
-000000     MOVE �x����� TO �v�j�`�h���R�[�h�h�c                                              
+000000     IF NOT(�v�j�s������ʃR�_�h�� NOT =
+           ZERO)GO TO CX00239.
+000000     MOVE �x����� TO
+           �v�j�_�h���R�_�h�h�c
 000000     PERFORM KSWK-RTN THRU CX00016                                        
-000000     MOVE �v�j�|����ʐ��Z�\�v�j�q TO ����ʐ��Z�\�v�j�q                                       
+000000     MOVE �v�j�_����ʐ��Z�_�v�j�q TO
+           ����ʐ��Z�_�v�j�q
 000000     MOVE 1 TO �v�t�a�r�x������                                                   
-000000     MOVE �v�j�s���z TO �v�t�a�r�x�����z                                               
+000000     MOVE �v�j�s���z TO
+           �v�t�a�r�x�����z
 000000     MOVE 1 TO �v�t�a�r�x���������                                                 
-000000     MOVE �v�j�s���z TO �v�t�a�r�x��������z                                             
+000000     MOVE �v�j�s���z TO
+           �v�t�a�r�x��������z
 000000     PERFORM WUBSWK-RTN THRU CX00017 .                                    
 000000     GO TO CX00240.                                                       
 000000 CX00239.
            DISPLAY "CX00239" UPON CONSOLE
            DISPLAY "CX00239"  UPON CONSOLE                                                                 
-000000     MOVE �x�� TO �v�i�h�j���R�[�h�h�c                                                
+000000     MOVE �x�� TO �v�i�h�j���R�_�h�h�c                                                
 000000     PERFORM URJKWK-RTN THRU CX00014                                      
-000000     MOVE �v�j�|����ʐ��Z�\�v�j�q TO ����ʐ��Z�\�v�j�q                                       
+000000     MOVE �v�j�_����ʐ��Z�_�v�j�q TO
+           ����ʐ��Z�_�v�j�q
 000000     MOVE 1 TO �v�t�a�r�x������                                                   
-000000     MOVE �v�j�s���z TO �v�t�a�r�x�����z                                               
+000000     MOVE �v�j�s���z TO
+           �v�t�a�r�x�����z
 000000     PERFORM WUBSWK-RTN THRU CX00017                                      
-000000     MOVE �v�j�s�̔��`���l���R�[�h TO �h�c�w�̔��b .                                        
-000000     IF NOT(�v�j�s���z >= �v�̍��z�x����l (�h�c�w�̔��b))GO TO CX00241.                    
+000000     MOVE �v�j�s�̔��_���l���R�_�h TO
+           �h�c�w�̔��b .
+000000     IF NOT(�v�j�s���z >=
+           �v�̍��z�x����l
+           (�h�c�w�̔��b))GO TO CX00241.
 000000     PERFORM KOSH-RTN THRU CX00018 .                                      
 000000 CX00241.                                                                 
            DISPLAY "CX00241" UPON CONSOLE
@@ -2202,33 +3240,49 @@
 000000 CX00013. EXIT.                                                           
 000000 URJKWK-RTN .
            DISPLAY "URJKWK-RTN"  UPON CONSOLE                                                             
-000000     MOVE �v�j�s����R�[�h TO �v�i�h�j����R�[�h                                           
-000000     MOVE �v�j�s��t���� TO �v�i�h�j�������                                             
-000000     MOVE �v�j�s�Q�[���^�C�v TO �v�i�h�j�Q�[���^�C�v                                         
-000000     MOVE �v�j�s�u���b�N�R�[�h TO �v�i�h�j�u���b�N�R�[�h                                       
+000000     MOVE �v�j�s����R�_�h TO
+           �v�i�h�j����R�_�h
+000000     MOVE �v�j�s��t���� TO
+           �v�i�h�j�������
+000000     MOVE �v�j�s�Q�_���_�C�v TO
+           �v�i�h�j�Q�_���_�C�v
+000000     MOVE �v�j�s�u���b�N�R�_�h TO
+           �v�i�h�j�u���b�N�R�_�h
 000000     MOVE �v�j�s���z TO �v�i�h�j���z                                                 
-000000     MOVE �v�j�s�o�͔ԍ� TO �v�i�h�j�o�͔ԍ�                                             
+000000     MOVE �v�j�s�o�͔ԍ� TO
+           �v�i�h�j�o�͔ԍ�
 000000       WRITE ���ꎞ�ԑѕʔ���v�j�q .                                                
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00242.                  
 000000         DISPLAY "HBHUN370-83 SQWJIKAN WRITE ERROR ",                     
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
-000000 CX00242.                                                                 
+000000 CX00242.
            DISPLAY "CX00242" UPON CONSOLE
+      *20150302追加開始
+000000     COMPUTE AUDIT-CNT-JIKAN = AUDIT-CNT-JIKAN + 1 .
+      *20150302追加終了
 000000 CX00014. EXIT.                                                           
 000000 HAKKEN-RTN .
            DISPLAY "HAKKEN-RTN"  UPON CONSOLE                                                             
 000000       INITIALIZE ����ʔ���v�j�q                                                
-000000     MOVE �v�j�s����R�[�h TO �v�t�a�t����R�[�h                                           
-000000     MOVE �v�j�s�Q�[���^�C�v TO �v�t�a�t�Q�[���^�C�v                                         
-000000     MOVE �v�j�s�u���b�N�R�[�h TO �v�t�a�t�u���b�N�R�[�h                                       
-000000     COMPUTE �v�t�a�t������z = �v�j�s���z / �v�j�s�����p���񍆐�                                
-000000     MOVE �v�j�s�����p���񍆐� TO �v�j�|�p���񍆐�                                          
-000000     MOVE ZERO TO �v�j�|�� .                                                 
-000000 CX00243. IF NOT(�v�j�|�p���񍆐� > ZERO)GO TO CX00244.
+000000     MOVE �v�j�s����R�_�h TO
+           �v�t�a�t����R�_�h
+000000     MOVE �v�j�s�Q�_���_�C�v TO
+           �v�t�a�t�Q�_���_�C�v
+000000     MOVE �v�j�s�u���b�N�R�_�h TO
+           �v�t�a�t�u���b�N�R�_�h
+000000     COMPUTE �v�t�a�t������z =
+           �v�j�s���z /
+           �v�j�s�����p���񍆐�
+000000     MOVE �v�j�s�����p���񍆐� TO
+           �v�j�_�p���񍆐�
+000000     MOVE ZERO TO �v�j�_�� .                                                 
+000000     CX00243. IF NOT(�v�j�_�p���񍆐� > ZERO)GO TO
+           CX00244.
            DISPLAY "CX00243" UPON CONSOLE
            DISPLAY "CX00243"  UPON CONSOLE                           
-000000     COMPUTE �v�t�a�t�� = �v�j�s�J�n�� + �v�j�|��                                     
+000000     COMPUTE �v�t�a�t�� = �v�j�s�J�n�� +
+           �v�j�_��
 000000         WRITE ����ʔ���v�j�q .                                                 
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00245.                  
 000000           DISPLAY "HBHUN370-84 SQWURIUR WRITE ERROR ",                   
@@ -2236,192 +3290,365 @@
 000000           STOP RUN .                                                   
 000000 CX00245.
            DISPLAY "CX00245" UPON CONSOLE
-           DISPLAY "CX00245"  UPON CONSOLE                                                                 
-000000     COMPUTE �v�j�|�p���񍆐� = �v�j�|�p���񍆐� - 1                                      
-000000     COMPUTE �v�j�|�� = �v�j�|�� + 1 .                                          
+           DISPLAY "CX00245"  UPON CONSOLE
+      *20150302追加開始
+000000     COMPUTE AUDIT-CNT-URIUR = AUDIT-CNT-URIUR + 1 .
+      *20150302追加終了
+000000     COMPUTE �v�j�_�p���񍆐� =
+           �v�j�_�p���񍆐� - 1
+000000     COMPUTE �v�j�_�� = �v�j�_�� + 1 .                                          
 000000     GO TO CX00243.                                                       
 000000 CX00244.
            DISPLAY "CX00244" UPON CONSOLE
            DISPLAY "CX00244"  UPON CONSOLE                                                                 
-000000     IF NOT(�v�j�s�Q�[����� = �i���o�[�Y)GO TO CX00246.                               
-000000         INITIALIZE  �w�����ʐ\���󋵂v�j�q                                          
-000000     MOVE �v�j�s�Q�[���^�C�v TO �v�j�m�x�Q�[���^�C�v                                         
-000000     MOVE �v�j�s�u���b�N�R�[�h TO �v�j�m�x�u���b�N�R�[�h .                                     
-000000     IF NOT(�v�j�|�̔��`���l���R�[�h = 01)GO TO CX00247.                              
-000000     COMPUTE �v�j�m�x���� = �v�j�s���� * �v�j�s�����p���񍆐� .                                
+000000     IF NOT(�v�j�s�Q�_����� =
+           �i���o�_�Y)GO TO CX00246.
+000000         INITIALIZE  �w�����ʐ_���󋵂v�j�q                                          
+000000     MOVE �v�j�s�Q�_���_�C�v TO
+           �v�j�m�x�Q�_���_�C�v
+000000     MOVE �v�j�s�u���b�N�R�_�h TO
+           �v�j�m�x�u���b�N�R�_�h .
+000000     IF NOT(�v�j�_�̔��_���l���R�_�h =
+           01)GO TO CX00247.
+000000     COMPUTE �v�j�m�x���� =
+           �v�j�s���� *
+           �v�j�s�����p���񍆐� .
 000000     GO TO CX00248.                                                       
 000000 CX00247.
            DISPLAY "CX00247" UPON CONSOLE
            DISPLAY "CX00247"  UPON CONSOLE                                                                  
-000000     MOVE �v�j�s���� TO �v�j�m�x���� .                                               
+000000     MOVE �v�j�s���� TO �v�j�m�x����
+           .
 000000 CX00248.
            DISPLAY "CX00248" UPON CONSOLE
            DISPLAY "CX00248"  UPON CONSOLE                                                                  
-000000     MOVE �v�j�s�p�l���� TO �h�c�w�p�l�� .                                             
+000000     MOVE �v�j�s�p�l���� TO
+           �h�c�w�p�l�� .
 000000 CX00249. IF NOT(�h�c�w�p�l�� > ZERO)GO TO CX00250.
            DISPLAY "CX00249" UPON CONSOLE
            DISPLAY "CX00249"  UPON CONSOLE                             
-000000     MOVE �v�j�s�\������ (�h�c�w�p�l��) TO �v�j�m�x�\������                                    
-000000     MOVE �v�j�s�\���^�C�v (�h�c�w�p�l��) TO �v�j�m�x�^�C�v�敪                                  
-000000     MOVE �v�j�s�N�C�b�N�s�b�N�敪 (�h�c�w�p�l��) TO �v�j�m�x�N�C�b�N�s�b�N                            
-000000           WRITE �w�����ʐ\���󋵂v�j�q .                                            
+000000     MOVE �v�j�s�_������
+           (�h�c�w�p�l��) TO
+           �v�j�m�x�_������
+000000     MOVE �v�j�s�_���_�C�v
+           (�h�c�w�p�l��) TO
+           �v�j�m�x�_�C�v�敪
+000000     MOVE �v�j�s�N�C�b�N�s�b�N�敪
+           (�h�c�w�p�l��) TO
+           �v�j�m�x�N�C�b�N�s�b�N
+000000           WRITE �w�����ʐ_���󋵂v�j�q .                                            
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00251.                  
 000000             DISPLAY "HBHUN370-85 SQWKNYJY WRITE ERROR ",                 
 000000                      STS-FILE1 " " STS-FILE2                             
 000000             STOP RUN .                                                 
 000000 CX00251.
            DISPLAY "CX00251" UPON CONSOLE
-           DISPLAY "CX00251"  UPON CONSOLE                                                                 
-000000     COMPUTE �h�c�w�p�l�� = �h�c�w�p�l�� - 1 .                                        
+           DISPLAY "CX00251"  UPON CONSOLE
+      *20150302追加開始
+000000     COMPUTE AUDIT-CNT-KNYJY = AUDIT-CNT-KNYJY + 1 .
+      *20150302追加終了
+000000     COMPUTE �h�c�w�p�l�� =
+           �h�c�w�p�l�� - 1 .
 000000     GO TO CX00249.                                                       
 000000 CX00250.
            DISPLAY "CX00250" UPON CONSOLE
            DISPLAY "CX00250"  UPON CONSOLE                                                      
 000000 CX00246.
            DISPLAY "CX00246"  UPON CONSOLE                                                                 
-000000     IF NOT(�v�j�s�Q�[����� = ���g AND �v�j�s�\���^�C�v (1) NOT = �ʏ�                       
+000000     IF NOT(�v�j�s�Q�_����� = ���g AND
+           �v�j�s�_���_�C�v (1) NOT = �ʏ�
 000000     )GO TO CX00252.                                                      
       *20141028�C���J�n
 000000*         @ZSNCNBMP( BUNSI = �v�j�s���q ,                                       
 000000*                    BUNBO = �v�j�s���� ,                                       
-000000*                    RTYPE = �v�j�s�\���^�C�v(1) ,                                 
-000000*                    RNUMS = �v�j�|�\���ʂ萔 );                                   
+000000*    RTYPE = �v�j�s�\���^�C�v(1) ,
+000000*                    RNUMS = �v�j�_�\���ʂ萔 );                                   
        ZSNCNBMP.
       *** ������ ***                                                  
            INITIALIZE     KUMN-PARAM.                                                                       
       *** �p�����[�^�`�F�b�N ***                                   
            IF  �v�j�s���q  =  LOW-VALUE    THEN                                              
-                   DISPLAY  "���q���w�肵�ĉ�����"                               
-                   STOP RUN.                                                                                               
-           IF  �v�j�s����  =  LOW-VALUE    THEN                                              
-                   DISPLAY  "������w�肵�ĉ�����"                               
-                   STOP RUN.
-           IF  �v�j�s�\���^�C�v(1)  =  LOW-VALUE    THEN                                              
-                   DISPLAY  "�\���^�C�v���w�肵�ĉ�����"                         
-                   STOP RUN.
-           IF  �v�j�|�\���ʂ萔  =  LOW-VALUE    THEN                                              
-                   DISPLAY  "�\���ʂ萔���w�肵�ĉ�����"                         
-                   STOP RUN.
-      *** �j���[�����b�N�`�F�b�N ***                                    
-           IF �v�j�s���q  NOT  NUMERIC  OR                                
-              �v�j�s����  NOT  NUMERIC  OR                                   
-              �v�j�s�\���^�C�v(1)  NOT  NUMERIC                                        
-              STOP RUN.                                                                
+           DISPLAY "���q���w�肵�ĉ�����"
+      *20150216追加開始
+      *20150412修正開始
+000000     MOVE �n�m TO �e�k�f�G���_ .
+000000     MOVE "6" TO �v�j�s���_�F�b�N�t���O .
+000000     PERFORM ERWK-RTN THRU CX00024
+000000     GO TO CX00015.
+      *20150412修正終了
+      *20150216追加終了
+           IF  �v�j�s����  =  LOW-VALUE    THEN
+           DISPLAY "������w�肵�ĉ�����"
+      *20150216追加開始
+      *20150412修正開始
+000000     MOVE �n�m TO �e�k�f�G���_ .
+000000     MOVE "6" TO �v�j�s���_�F�b�N�t���O .
+000000     PERFORM ERWK-RTN THRU CX00024
+000000     GO TO CX00015.
+      *20150412修正終了
+      *20150216追加終了
+           IF �v�j�s�_���_�C�v(1) = LOW-VALUE THEN
+           DISPLAY
+           "�\���^�C�v���w�肵�ĉ�����"
+      *20150216追加開始
+      *20150412修正開始
+000000     MOVE �n�m TO �e�k�f�G���_ .
+000000     MOVE "6" TO �v�j�s���_�F�b�N�t���O .
+000000     PERFORM ERWK-RTN THRU CX00024
+000000     GO TO CX00015.
+      *20150412修正終了
+      *20150216追加終了
+           IF  �v�j�_�_���ʂ萔  =  LOW-VALUE    THEN
+           DISPLAY
+           "�\���ʂ萔���w�肵�ĉ�����"
+      *20150216追加開始
+      *20150412修正開始
+000000     MOVE �n�m TO �e�k�f�G���_ .
+000000     MOVE "6" TO �v�j�s���_�F�b�N�t���O .
+000000     PERFORM ERWK-RTN THRU CX00024
+000000     GO TO CX00015.
+      *20150412修正終了
+      *20150216追加終了
+      *** �j���[�����b�N�`�F�b�N ***
+           IF �v�j�s���q  NOT  NUMERIC  OR
+              �v�j�s����  NOT  NUMERIC  OR
+              �v�j�s�_���_�C�v(1)  NOT  NUMERIC
+      *20150216追加開始
+      *20150412修正開始
+000000     MOVE �n�m TO �e�k�f�G���_ .
+000000     MOVE "6" TO �v�j�s���_�F�b�N�t���O .
+000000     PERFORM ERWK-RTN THRU CX00024
+000000     GO TO CX00015.
+      *20150412修正終了
+      *20150216追加終了
       *** �\���ʂ萔�̎Z�o ***                                          
-           IF   �v�j�s�\���^�C�v(1)  =  "1"                                            
-                COMPUTE �j�t�l�m�g�ݍ��킹�� = �v�j�s���� - �v�j�s���q + 1
+           IF   �v�j�s�_���_�C�v(1)  =  "1"                                            
+           COMPUTE �j�t�l�m�g�ݍ��킹�� =
+           �v�j�s���� - �v�j�s���q + 1
            ELSE                                                               
       *** �p�����[�^�ݒ� ***                                    
-                COMPUTE �j�t�l�m���l�m = �v�j�s���q + �v�j�s�\���^�C�v(1) - 2
-                MOVE �v�j�s���q TO �j�t�l�m���l�q                                                                  
-      *** �g�ݍ��킹���Z�o���W���[���Ăяo�� ***
+           COMPUTE �j�t�l�m���l�m =
+           �v�j�s���q +
+           �v�j�s�_���_�C�v(1) - 2
+           MOVE �v�j�s���q TO �j�t�l�m���l�q
+      *    **
+           �g�ݍ��킹���Z�o���W���_���Ăяo��
+           ***
                 CALL "HSAAL250" USING KUMN-PARAM.                                                                
       *** �o�̓p�����[�^�ڑ� ***                                
-           MOVE �j�t�l�m�g�ݍ��킹�� TO �v�j�|�\���ʂ萔.
+           MOVE �j�t�l�m�g�ݍ��킹�� TO
+           �v�j�_�_���ʂ萔.
            DISPLAY  "AAAAAAAAAAAAAAAAAAAAAAAAAAAAA"  UPON CONSOLE
       *20141028�C���I��
-000000     COMPUTE �v����������z (�h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b) = �v����������z (�h�c�w�Q�[��              
-000000     �h�c�w�� �h�c�w�̔��b) + �v�j�s���z .                                              
-000000     IF NOT(�v���J���J�萔�� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b �b�m�s���z��) NOT = 0                    
+000000     COMPUTE �v����������z
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b) =
+           �v����������z
+           (�h�c�w�Q�_��
+000000     �h�c�w�� �h�c�w�̔��b) +
+           �v�j�s���z .
+000000     IF NOT(�v���J���J�萔��
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b �b�m�s���z��) NOT =
+           0
 000000     )GO TO CX00253.                                                      
-000000     MOVE �v���J���J�萔�� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b �b�m�s���z��) TO �v�j�|���J�萔�� .                
+000000     MOVE �v���J���J�萔��
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b �b�m�s���z��) TO
+           �v�j�_���J�萔�� .
 000000     GO TO CX00254.                                                       
 000000 CX00253.
            DISPLAY "CX00253" UPON CONSOLE
            DISPLAY "CX00253"  UPON CONSOLE                                                                 
-000000     COMPUTE �v�j�|���J�萔�� = �v���J���J�萔���� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b �b�m�s���z��) /             
-000000     100 * �v��|�P�� (�h�c�w�Q�[�� �h�c�w��) .                                         
+000000     COMPUTE �v�j�_���J�萔�� =
+           �v���J���J�萔����
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b �b�m�s���z��) /
+000000     100 * �v��_�P�� (�h�c�w�Q�_��
+           �h�c�w��) .
 000000 CX00254.
            DISPLAY "CX00254" UPON CONSOLE
            DISPLAY "CX00254"  UPON CONSOLE                                                                 
-000000     COMPUTE �v�����݌v�萔�� (�h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b �b�m�s���z��) = �v�����݌v�萔�� (           
-000000     �h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b �b�m�s���z��) + �v�j�|���J�萔�� * �v�j�s���� * �v�j�|�\���ʂ萔 .          
+000000     COMPUTE �v�����݌v�萔��
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b �b�m�s���z��) =
+           �v�����݌v�萔�� (
+000000     �h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b �b�m�s���z��) +
+           �v�j�_���J�萔�� * �v�j�s����
+           * �v�j�_�_���ʂ萔 .
 000000     IF NOT(�b�m�s���z�� > 1)GO TO CX00255.                                     
-000000     IF NOT(�v���J���J�萔�� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b 1) NOT = 0                         
+000000     IF NOT(�v���J���J�萔��
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b 1) NOT = 0
 000000     )GO TO CX00256.                                                      
-000000     COMPUTE �v�����萔���␳�z (�h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b) = �v�����萔���␳�z (�h�c�w�Q�[��          
-000000     �h�c�w�� �h�c�w�̔��b) + �v���J���J�萔�� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b 1) * �v�j�s���� *              
-000000     �v�j�|�\���ʂ萔 - �v�j�|���J�萔�� * �v�j�s���� * �v�j�|�\���ʂ萔 .                             
+000000     COMPUTE �v�����萔���␳�z
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b) =
+           �v�����萔���␳�z
+           (�h�c�w�Q�_��
+000000     �h�c�w�� �h�c�w�̔��b) +
+           �v���J���J�萔��
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b 1) * �v�j�s���� *
+000000     �v�j�_�_���ʂ萔 -
+           �v�j�_���J�萔�� * �v�j�s����
+           * �v�j�_�_���ʂ萔 .
 000000     GO TO CX00257.                                                       
 000000 CX00256. 
            DISPLAY "CX00256" UPON CONSOLE
            DISPLAY "CX00256"  UPON CONSOLE                                                                 
-000000     COMPUTE �v�����萔���␳�z (�h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b) = �v�����萔���␳�z (�h�c�w�Q�[��          
-000000     �h�c�w�� �h�c�w�̔��b) + �v���J���J�萔���� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b 1) / 100 *               
-000000     �v��|�P�� (�h�c�w�Q�[�� �h�c�w��) * �v�j�s���� * �v�j�|�\���ʂ萔 - �v�j�|���J�萔�� * �v�j�s����           
-000000     * �v�j�|�\���ʂ萔 .                                                         
+000000     COMPUTE �v�����萔���␳�z
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b) =
+           �v�����萔���␳�z
+           (�h�c�w�Q�_��
+000000     �h�c�w�� �h�c�w�̔��b) +
+           �v���J���J�萔����
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b 1) / 100 *
+000000     �v��_�P�� (�h�c�w�Q�_��
+           �h�c�w��) * �v�j�s���� *
+           �v�j�_�_���ʂ萔 -
+           �v�j�_���J�萔�� * �v�j�s����
+000000     * �v�j�_�_���ʂ萔 .                                                         
 000000 CX00257.                                                                 
            DISPLAY "CX00257" UPON CONSOLE
 000000 CX00255.
            DISPLAY "CX00255" UPON CONSOLE
            DISPLAY "CX00255"  UPON CONSOLE                                                                 
-000000     MOVE �v�j�s�̔��`���l���R�[�h TO �v�����̔��`���l���R�[�h (�h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b) .            
+000000     MOVE �v�j�s�̔��_���l���R�_�h TO
+           �v�����̔��_���l���R�_�h
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b) .
 000000     GO TO CX00258.                                                       
 000000 CX00252.
            DISPLAY "CX00252" UPON CONSOLE
            DISPLAY "CX00252"  UPON CONSOLE                                                                 
-000000     MOVE 1 TO �v�j�|�\���ʂ萔                                                   
-000000     MOVE �v�j�s�����p���񍆐� TO �v�j�|�p���񍆐� .                                        
-000000 CX00259. IF NOT(�v�j�|�p���񍆐� > ZERO)GO TO CX00260.
+000000     MOVE 1 TO �v�j�_�_���ʂ萔                                                   
+000000     MOVE �v�j�s�����p���񍆐� TO
+           �v�j�_�p���񍆐� .
+000000     CX00259. IF NOT(�v�j�_�p���񍆐� > ZERO)GO TO
+           CX00260.
            DISPLAY "CX00259" UPON CONSOLE
            DISPLAY "CX00259"  UPON CONSOLE                           
-000000     COMPUTE �v����������z (�h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b) = �v����������z (�h�c�w�Q�[��              
-000000     �h�c�w�� �h�c�w�̔��b) + (�v�j�s���z / �v�j�s�����p���񍆐�) .                               
-000000     IF NOT(�v���J���J�萔�� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b �b�m�s���z��) NOT = 0                    
+000000     COMPUTE �v����������z
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b) =
+           �v����������z
+           (�h�c�w�Q�_��
+000000     �h�c�w�� �h�c�w�̔��b) +
+           (�v�j�s���z /
+           �v�j�s�����p���񍆐�) .
+000000     IF NOT(�v���J���J�萔��
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b �b�m�s���z��) NOT =
+           0
 000000     )GO TO CX00261.                                                      
-000000     MOVE �v���J���J�萔�� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b �b�m�s���z��) TO �v�j�|���J�萔�� .                
+000000     MOVE �v���J���J�萔��
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b �b�m�s���z��) TO
+           �v�j�_���J�萔�� .
 000000     GO TO CX00262.                                                       
 000000 CX00261.
            DISPLAY "CX00261" UPON CONSOLE
            DISPLAY "CX00261"  UPON CONSOLE                                                                  
-000000     COMPUTE �v�j�|���J�萔�� = �v���J���J�萔���� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b �b�m�s���z��) /             
-000000     100 * �v��|�P�� (�h�c�w�Q�[�� �h�c�w��) .                                         
+000000     COMPUTE �v�j�_���J�萔�� =
+           �v���J���J�萔����
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b �b�m�s���z��) /
+000000     100 * �v��_�P�� (�h�c�w�Q�_��
+           �h�c�w��) .
 000000 CX00262.
            DISPLAY "CX00262" UPON CONSOLE
            DISPLAY "CX00262"  UPON CONSOLE                                                                  
-000000     COMPUTE �v�����݌v�萔�� (�h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b �b�m�s���z��) = �v�����݌v�萔�� (           
-000000     �h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b �b�m�s���z��) +                                        
-000000           �v�j�|���J�萔�� *  ,                                                  
-000000                            �v�j�s����    *  �v�j�s�p�l���� .                         
+000000     COMPUTE �v�����݌v�萔��
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b �b�m�s���z��) =
+           �v�����݌v�萔�� (
+000000     �h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b �b�m�s���z��) +
+000000           �v�j�_���J�萔�� *  ,                                                  
+000000     �v�j�s���� * �v�j�s�p�l���� .
 000000     IF NOT(�b�m�s���z�� > 1)GO TO CX00263.                                     
-000000     IF NOT(�v���J���J�萔�� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b 1) NOT = 0                         
+000000     IF NOT(�v���J���J�萔��
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b 1) NOT = 0
 000000     )GO TO CX00264.                                                      
-000000     COMPUTE �v�����萔���␳�z (�h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b) = �v�����萔���␳�z (�h�c�w�Q�[��          
-000000     �h�c�w�� �h�c�w�̔��b) + �v���J���J�萔�� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b 1) * �v�j�s���� *              
-000000     �v�j�s�p�l���� - �v�j�|���J�萔�� * �v�j�s���� * �v�j�s�p�l���� .                               
+000000     COMPUTE �v�����萔���␳�z
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b) =
+           �v�����萔���␳�z
+           (�h�c�w�Q�_��
+000000     �h�c�w�� �h�c�w�̔��b) +
+           �v���J���J�萔��
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b 1) * �v�j�s���� *
+000000     �v�j�s�p�l���� -
+           �v�j�_���J�萔�� * �v�j�s����
+           * �v�j�s�p�l���� .
 000000     GO TO CX00265.                                                       
 000000 CX00264.
            DISPLAY "CX00264" UPON CONSOLE
            DISPLAY "CX00264"  UPON CONSOLE                                                                 
-000000     COMPUTE �v�����萔���␳�z (�h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b) = �v�����萔���␳�z (�h�c�w�Q�[��          
-000000     �h�c�w�� �h�c�w�̔��b) + �v���J���J�萔���� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b 1) / 100 *               
-000000     �v��|�P�� (�h�c�w�Q�[�� �h�c�w��) * �v�j�s���� * �v�j�s�p�l���� - �v�j�|���J�萔�� * �v�j�s���� *          
+000000     COMPUTE �v�����萔���␳�z
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b) =
+           �v�����萔���␳�z
+           (�h�c�w�Q�_��
+000000     �h�c�w�� �h�c�w�̔��b) +
+           �v���J���J�萔����
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b 1) / 100 *
+000000     �v��_�P�� (�h�c�w�Q�_��
+           �h�c�w��) * �v�j�s���� *
+           �v�j�s�p�l���� -
+           �v�j�_���J�萔�� * �v�j�s����
+           *
 000000     �v�j�s�p�l���� .                                                            
 000000 CX00265.                                                                 
            DISPLAY "CX00265" UPON CONSOLE
 000000 CX00263.
            DISPLAY "CX00263" UPON CONSOLE
            DISPLAY "CX00263"  UPON CONSOLE                                                                 
-000000     MOVE �v�j�s�̔��`���l���R�[�h TO �v�����̔��`���l���R�[�h (�h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b)              
+000000     MOVE �v�j�s�̔��_���l���R�_�h TO
+           �v�����̔��_���l���R�_�h
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b)
 000000     COMPUTE �h�c�w�� = �h�c�w�� + 1                                            
-000000     COMPUTE �v�j�|�p���񍆐� = �v�j�|�p���񍆐� - 1 .                                    
+000000     COMPUTE �v�j�_�p���񍆐� =
+           �v�j�_�p���񍆐� - 1 .
 000000     GO TO CX00259.                                                       
 000000 CX00260.                                                                 
            DISPLAY "CX00260" UPON CONSOLE
 000000 CX00258. 
            DISPLAY "CX00258" UPON CONSOLE
            DISPLAY "CX00258"  UPON CONSOLE                                                                 
-000000     MOVE �t�q�a�`����v��c�̃R�[�h TO �h�c�w�c��                                          
+000000     MOVE �t�q�a�_����v��c�̃R�_�h TO
+           �h�c�w�c��
 000000     MOVE �h�c�w�񍆂Q TO �h�c�w��                                                 
-000000     MOVE �v�j�s�����p���񍆐� TO �v�j�|�p���񍆐� .                                        
-000000 CX00266. IF NOT(�v�j�|�p���񍆐� > ZERO)GO TO CX00267.
+000000     MOVE �v�j�s�����p���񍆐� TO
+           �v�j�_�p���񍆐� .
+000000     CX00266. IF NOT(�v�j�_�p���񍆐� > ZERO)GO TO
+           CX00267.
            DISPLAY "CX00266" UPON CONSOLE
            DISPLAY "CX00266"  UPON CONSOLE                           
-000000     COMPUTE �v�c���c�̕ʔ��� (�h�c�w�Q�[�� �h�c�w�� �h�c�w�c��) = �v�c���c�̕ʔ��� (�h�c�w�Q�[��             
-000000     �h�c�w�� �h�c�w�c��) + �v�j�s���z / �v�j�s�����p���񍆐�                                    
-000000     MOVE �f�x�r�`�Ǝ҃R�[�h TO �v�c���Ǝ҃R�[�h (�h�c�w�Q�[�� �h�c�w�� �h�c�w�c��)                      
-000000     MOVE �v�j�s�̔��`���l���R�[�h TO �v�c���̔��`���l���R�[�h (�h�c�w�Q�[�� �h�c�w�� �h�c�w�c��)               
-000000     COMPUTE �v�j�|�p���񍆐� = �v�j�|�p���񍆐� - 1                                      
+000000     COMPUTE �v�c���c�̕ʔ���
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�c��) = �v�c���c�̕ʔ���
+           (�h�c�w�Q�_��
+000000     �h�c�w�� �h�c�w�c��) +
+           �v�j�s���z /
+           �v�j�s�����p���񍆐�
+000000     MOVE �f�x�r�_�Ǝ҃R�_�h TO
+           �v�c���Ǝ҃R�_�h (�h�c�w�Q�_��
+           �h�c�w�� �h�c�w�c��)
+000000     MOVE �v�j�s�̔��_���l���R�_�h TO
+           �v�c���̔��_���l���R�_�h
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�c��)
+000000     COMPUTE �v�j�_�p���񍆐� =
+           �v�j�_�p���񍆐� - 1
 000000     COMPUTE �h�c�w�� = �h�c�w�� + 1 .                                          
 000000     GO TO CX00266.                                                       
 000000 CX00267.
@@ -2431,47 +3658,80 @@
 000000 CX00015. EXIT.                                                           
 000000 KSWK-RTN . 
            DISPLAY "KSWK-RTN"  UPON CONSOLE                                                              
-000000       INITIALIZE  �v�j�`�h�x�����                                               
-000000       INITIALIZE  �v�j�`�h�R���r�x�����                                            
-000000     MOVE �v�j�s�Q�[���^�C�v TO �v�j�`�h�Q�[���^�C�v                                         
-000000     MOVE �v�j�s�u���b�N�R�[�h TO �v�j�`�h�u���b�N�R�[�h .                                     
-000000     IF NOT( (�v�j�s�R���r��������� (1) = ZERO) AND (�v�j�s�R���r��������� (2) =              
-000000     ZERO) AND (�v�j�s�R���r��������� (3) = ZERO) AND (�v�j�s�R���r��������� (4) =            
-000000     ZERO) AND (�v�j�s�R���r��������� (5) = ZERO) AND (�v�j�s�R���r��������� (6) =            
-000000     ZERO) AND (�v�j�s�R���r��������� (7) = ZERO) AND (�v�j�s�R���r��������� (8) =            
-000000     ZERO) AND (�v�j�s�R���r��������� (9) = ZERO) AND (�v�j�s�R���r��������� (10) =           
-000000     ZERO) AND (�v�j�s�R���r��������� (11) = ZERO))GO TO CX00268.                   
-000000     MOVE �v�j�s���� TO �v�j�`�h����                                                 
+000000       INITIALIZE  �v�j�_�h�x�����                                               
+000000     INITIALIZE �v�j�_�h�R���r�x�����
+000000     MOVE �v�j�s�Q�_���_�C�v TO
+           �v�j�_�h�Q�_���_�C�v
+000000     MOVE �v�j�s�u���b�N�R�_�h TO
+           �v�j�_�h�u���b�N�R�_�h .
+000000     IF NOT(
+           (�v�j�s�R���r��������� (1) =
+           ZERO) AND
+           (�v�j�s�R���r��������� (2) =
+000000     ZERO) AND
+           (�v�j�s�R���r��������� (3) =
+           ZERO) AND
+           (�v�j�s�R���r��������� (4) =
+000000     ZERO) AND
+           (�v�j�s�R���r��������� (5) =
+           ZERO) AND
+           (�v�j�s�R���r��������� (6) =
+000000     ZERO) AND
+           (�v�j�s�R���r��������� (7) =
+           ZERO) AND
+           (�v�j�s�R���r��������� (8) =
+000000     ZERO) AND
+           (�v�j�s�R���r��������� (9) =
+           ZERO) AND
+           (�v�j�s�R���r��������� (10) =
+000000     ZERO) AND
+           (�v�j�s�R���r��������� (11) =
+           ZERO))GO TO CX00268.
+000000     MOVE �v�j�s���� TO �v�j�_�h����                                                 
 000000     MOVE 1 TO �h�c�w��                                                      
 000000     MOVE 1 TO �b�m�s��                                                      
 000000     MOVE 1 TO �h�c�w�p�l��                                                     
 000000     MOVE 1 TO �b�m�s�p�l�� .                                                   
 000000     IF NOT(�v�j�s�p�l���� > 1)GO TO CX00269.                                    
-000000 CX00270. IF NOT(�b�m�s�p�l�� < 6 AND �b�m�s�p�l�� <= �v�j�s�p�l����                         
+000000     CX00270. IF NOT(�b�m�s�p�l�� < 6 AND
+           �b�m�s�p�l�� <=
+           �v�j�s�p�l����
 000000     )GO TO CX00271.
            DISPLAY "CX00270" UPON CONSOLE
            DISPLAY "CX00270"  UPON CONSOLE                                                      
-000000     IF NOT(�v�j�s�����񓙋� (�b�m�s�p�l��) > ZERO)GO TO CX00272.                       
-000000     MOVE �v�j�s�J�n�� TO �v�j�`�h�x���� (�h�c�w�p�l��)                                    
-000000     MOVE �v�j�s�����񓙋� (�b�m�s�p�l��) TO �v�j�`�h�x������ (�h�c�w�p�l��)                          
-000000     COMPUTE �h�c�w�p�l�� = �h�c�w�p�l�� + 1 .                                        
+000000     IF NOT(�v�j�s�����񓙋�
+           (�b�m�s�p�l��) > ZERO)GO TO CX00272.
+000000     MOVE �v�j�s�J�n�� TO
+           �v�j�_�h�x���� (�h�c�w�p�l��)
+000000     MOVE �v�j�s�����񓙋�
+           (�b�m�s�p�l��) TO
+           �v�j�_�h�x������
+           (�h�c�w�p�l��)
+000000     COMPUTE �h�c�w�p�l�� =
+           �h�c�w�p�l�� + 1 .
 000000 CX00272. 
            DISPLAY "CX00272" UPON CONSOLE
            DISPLAY "CX00272"  UPON CONSOLE                                                                 
-000000     COMPUTE �b�m�s�p�l�� = �b�m�s�p�l�� + 1 .                                        
+000000     COMPUTE �b�m�s�p�l�� =
+           �b�m�s�p�l�� + 1 .
 000000     GO TO CX00270.                                                       
 000000 CX00271.                                                                 
            DISPLAY "CX00271" UPON CONSOLE
 000000     GO TO CX00273.                                                       
 000000 CX00269.                                                                 
            DISPLAY "CX00269" UPON CONSOLE
-000000 CX00274. IF NOT(�b�m�s�� < 6 AND �b�m�s�� <= �v�j�s�����p���񍆐�                        
+000000     CX00274. IF NOT(�b�m�s�� < 6 AND �b�m�s��
+           <= �v�j�s�����p���񍆐�
 000000     )GO TO CX00275.
            DISPLAY "CX00274" UPON CONSOLE
            DISPLAY "CX00274"  UPON CONSOLE                                                      
-000000     IF NOT(�v�j�s�����񓙋� (�b�m�s��) > ZERO)GO TO CX00276.                        
-000000     COMPUTE �v�j�`�h�x���� (�h�c�w��) = �v�j�s�J�n�� + �b�m�s�� - 1                       
-000000     MOVE �v�j�s�����񓙋� (�b�m�s��) TO �v�j�`�h�x������ (�h�c�w��)                            
+000000     IF NOT(�v�j�s�����񓙋�
+           (�b�m�s��) > ZERO)GO TO CX00276.
+000000     COMPUTE �v�j�_�h�x���� (�h�c�w��)
+           = �v�j�s�J�n�� + �b�m�s�� - 1
+000000     MOVE �v�j�s�����񓙋� (�b�m�s��)
+           TO �v�j�_�h�x������
+           (�h�c�w��)
 000000     COMPUTE �h�c�w�� = �h�c�w�� + 1 .                                          
 000000 CX00276. 
            DISPLAY "CX00276" UPON CONSOLE
@@ -2486,209 +3746,348 @@
 000000 CX00268.
            DISPLAY "CX00268" UPON CONSOLE
            DISPLAY "CX00268"  UPON CONSOLE                                                                  
-000000     MOVE 0 TO �v�j�`�h����                                                     
-000000     MOVE �v�j�s�J�n�� TO �v�j�`�h�R���r�x����                                          
-000000     MOVE �v�j�s�J�n�� TO �v�j�`�h�x���� (1)                                         
-000000     MOVE �v�j�s�R���r��������� (1) TO �v�j�`�h�����P                                      
-000000     MOVE �v�j�s�R���r��������� (2) TO �v�j�`�h�����Q                                      
-000000     MOVE �v�j�s�R���r��������� (3) TO �v�j�|����                                        
-000000     MOVE �v�j�|���� TO �v�j�`�h�����R                                                
-000000     MOVE �v�j�s�R���r��������� (4) TO �v�j�|����                                        
-000000     MOVE �v�j�|���� TO �v�j�`�h�����S                                                
-000000     MOVE �v�j�s�R���r��������� (5) TO �v�j�|����                                        
-000000     MOVE �v�j�|���� TO �v�j�`�h�����T                                                
-000000     MOVE �v�j�s�R���r��������� (6) TO �v�j�|����                                        
-000000     MOVE �v�j�|���� TO �v�j�`�h�����U                                                
-000000     MOVE �v�j�s�R���r��������� (7) TO �v�j�|����                                        
-000000     MOVE �v�j�|���� TO �v�j�`�h�����V                                                
-000000     MOVE �v�j�s�R���r��������� (8) TO �v�j�|����                                        
-000000     MOVE �v�j�|���� TO �v�j�`�h�����W                                                
-000000     MOVE �v�j�s�R���r��������� (9) TO �v�j�|����                                        
-000000     MOVE �v�j�|���� TO �v�j�`�h�����X                                                
-000000     MOVE �v�j�s�R���r��������� (10) TO �v�j�|����                                       
-000000     MOVE �v�j�|���� TO �v�j�`�h�����P�O                                               
-000000     MOVE �v�j�s�R���r��������� (11) TO �v�j�|����                                       
-000000     MOVE �v�j�|���� TO �v�j�`�h�����P�P .                                             
+000000     MOVE 0 TO �v�j�_�h����                                                     
+000000     MOVE �v�j�s�J�n�� TO
+           �v�j�_�h�R���r�x����
+000000     MOVE �v�j�s�J�n�� TO
+           �v�j�_�h�x���� (1)
+000000     MOVE �v�j�s�R���r���������
+           (1) TO �v�j�_�h�����P
+000000     MOVE �v�j�s�R���r���������
+           (2) TO �v�j�_�h�����Q
+000000     MOVE �v�j�s�R���r���������
+           (3) TO �v�j�_����
+000000     MOVE �v�j�_���� TO
+           �v�j�_�h�����R
+000000     MOVE �v�j�s�R���r���������
+           (4) TO �v�j�_����
+000000     MOVE �v�j�_���� TO
+           �v�j�_�h�����S
+000000     MOVE �v�j�s�R���r���������
+           (5) TO �v�j�_����
+000000     MOVE �v�j�_���� TO
+           �v�j�_�h�����T
+000000     MOVE �v�j�s�R���r���������
+           (6) TO �v�j�_����
+000000     MOVE �v�j�_���� TO
+           �v�j�_�h�����U
+000000     MOVE �v�j�s�R���r���������
+           (7) TO �v�j�_����
+000000     MOVE �v�j�_���� TO
+           �v�j�_�h�����V
+000000     MOVE �v�j�s�R���r���������
+           (8) TO �v�j�_����
+000000     MOVE �v�j�_���� TO
+           �v�j�_�h�����W
+000000     MOVE �v�j�s�R���r���������
+           (9) TO �v�j�_����
+000000     MOVE �v�j�_���� TO
+           �v�j�_�h�����X
+000000     MOVE �v�j�s�R���r���������
+           (10) TO �v�j�_����
+000000     MOVE �v�j�_���� TO
+           �v�j�_�h�����P�O
+000000     MOVE �v�j�s�R���r���������
+           (11) TO �v�j�_����
+000000     MOVE �v�j�_���� TO
+           �v�j�_�h�����P�P .
 000000 CX00277.
            DISPLAY "CX00277" UPON CONSOLE
            DISPLAY "CX00277"  UPON CONSOLE                                                                  
-000000       WRITE �񍆕ʐ��Z�\�v�j�q .                                                  
+000000       WRITE �񍆕ʐ��Z�_�v�j�q .                                                  
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00278.                  
 000000         DISPLAY "HBHUN370-86 SQWKAISS WRITE ERROR ",                     
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
-000000 CX00278.                                                                 
+000000 CX00278.
            DISPLAY "CX00278" UPON CONSOLE
+      *20150302追加開始
+000000     COMPUTE AUDIT-CNT-KAISS = AUDIT-CNT-KAISS + 1 .
+      *20150302追加終了
 000000 CX00016. EXIT.                                                           
 000000 WUBSWK-RTN .
            DISPLAY "WUBSWK-RTN"  UPON CONSOLE                                                             
-000000     MOVE �v�j�s����R�[�h TO �v�t�a�r����R�[�h                                           
-000000     MOVE �v�j�s�Q�[���^�C�v TO �v�t�a�r�Q�[���^�C�v                                         
-000000     MOVE �v�j�s�u���b�N�R�[�h TO �v�t�a�r�u���b�N�R�[�h                                       
+000000     MOVE �v�j�s����R�_�h TO
+           �v�t�a�r����R�_�h
+000000     MOVE �v�j�s�Q�_���_�C�v TO
+           �v�t�a�r�Q�_���_�C�v
+000000     MOVE �v�j�s�u���b�N�R�_�h TO
+           �v�t�a�r�u���b�N�R�_�h
 000000       INITIALIZE �v�t�a�r���z�ѕʔ�����                                            
 000000     MOVE 0 TO �v�t�a�r���J�萔�����z                                                
 000000     MOVE 0 TO �v�t�a�r�萔���␳�z .                                               
-000000     IF NOT(�v�j�s���R�[�h�h�c = ���� AND �v�j�s������ʃR�[�h�� = 0)GO TO CX00279.             
-000000     IF NOT(�v���J���J�萔�� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b �b�m�s���z��) NOT = 0                    
+000000     IF NOT(�v�j�s���R�_�h�h�c = ����
+           AND �v�j�s������ʃR�_�h�� = 0)GO TO
+           CX00279.
+000000     IF NOT(�v���J���J�萔��
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b �b�m�s���z��) NOT =
+           0
 000000     )GO TO CX00280.                                                      
-000000     MOVE �v���J���J�萔�� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b �b�m�s���z��) TO �v�j�|���J�萔�� .                
+000000     MOVE �v���J���J�萔��
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b �b�m�s���z��) TO
+           �v�j�_���J�萔�� .
 000000     GO TO CX00281.                                                       
 000000 CX00280.
            DISPLAY "CX00280" UPON CONSOLE
            DISPLAY "CX00280"  UPON CONSOLE                                                                  
-000000     COMPUTE �v�j�|���J�萔�� = �v���J���J�萔���� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b �b�m�s���z��) /             
-000000     100 * �v��|�P�� (�h�c�w�Q�[�� �h�c�w��) .                                         
+000000     COMPUTE �v�j�_���J�萔�� =
+           �v���J���J�萔����
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b �b�m�s���z��) /
+000000     100 * �v��_�P�� (�h�c�w�Q�_��
+           �h�c�w��) .
 000000 CX00281.
            DISPLAY "CX00281" UPON CONSOLE
            DISPLAY "CX00281"  UPON CONSOLE                                                                 
-000000     COMPUTE �v�t�a�r���z�ѕʔ��J�萔�� (�b�m�s���z��) = �v�j�|���J�萔�� * �v�j�s�p�l���� *                
-000000     �v�j�s�����p���񍆐� * �v�j�s���� * �v�j�|�\���ʂ萔                                        
-000000     COMPUTE �v�t�a�r���J�萔�����z = �v�j�|���J�萔�� * �v�j�s�p�l���� * �v�j�s�����p���񍆐� *              
-000000     �v�j�s���� * �v�j�|�\���ʂ萔 .                                                   
+000000     COMPUTE �v�t�a�r���z�ѕʔ��J�萔��
+           (�b�m�s���z��) =
+           �v�j�_���J�萔�� *
+           �v�j�s�p�l���� *
+000000     �v�j�s�����p���񍆐� *
+           �v�j�s���� * �v�j�_�_���ʂ萔
+000000     COMPUTE �v�t�a�r���J�萔�����z =
+           �v�j�_���J�萔�� *
+           �v�j�s�p�l���� *
+           �v�j�s�����p���񍆐� *
+000000     �v�j�s���� * �v�j�_�_���ʂ萔 .                                                   
 000000     IF NOT(�b�m�s���z�� > 1)GO TO CX00282.                                     
-000000     IF NOT(�v���J���J�萔�� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b 1) NOT = 0                         
+000000     IF NOT(�v���J���J�萔��
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b 1) NOT = 0
 000000     )GO TO CX00283.                                                      
-000000     COMPUTE �v�t�a�r�萔���␳�z = (�v���J���J�萔�� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b 1) * �v�j�s����          
-000000     * �v�j�s�p�l���� * �v�j�s�����p���񍆐� * �v�j�|�\���ʂ萔) - (�v�j�|���J�萔�� * �v�j�s���� *             
-000000     �v�j�s�p�l���� * �v�j�s�����p���񍆐� * �v�j�|�\���ʂ萔) .                                   
+000000     COMPUTE �v�t�a�r�萔���␳�z =
+           (�v���J���J�萔��
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b 1) * �v�j�s����
+000000     * �v�j�s�p�l���� *
+           �v�j�s�����p���񍆐� *
+           �v�j�_�_���ʂ萔) -
+           (�v�j�_���J�萔�� *
+           �v�j�s���� *
+000000     �v�j�s�p�l���� *
+           �v�j�s�����p���񍆐� *
+           �v�j�_�_���ʂ萔) .
 000000     GO TO CX00284.                                                       
 000000 CX00283. 
            DISPLAY "CX00283" UPON CONSOLE
            DISPLAY "CX00283"  UPON CONSOLE                                                                
-000000     COMPUTE �v�t�a�r�萔���␳�z = (�v���J���J�萔���� (�h�c�w�e�[�u���ԍ� �b�m�s�̔��b 1) / 100           
-000000     * �v��|�P�� (�h�c�w�Q�[�� �h�c�w��) * �v�j�s���� * �v�j�s�p�l���� * �v�j�s�����p���񍆐� *              
-000000     �v�j�|�\���ʂ萔) - (�v�j�|���J�萔�� * �v�j�s���� * �v�j�s�p�l���� * �v�j�s�����p���񍆐� *               
-000000     �v�j�|�\���ʂ萔) .                                                          
+000000     COMPUTE �v�t�a�r�萔���␳�z =
+           (�v���J���J�萔����
+           (�h�c�w�e�_�u���ԍ�
+           �b�m�s�̔��b 1) / 100
+000000     * �v��_�P�� (�h�c�w�Q�_��
+           �h�c�w��) * �v�j�s���� *
+           �v�j�s�p�l���� *
+           �v�j�s�����p���񍆐� *
+000000     �v�j�_�_���ʂ萔) -
+           (�v�j�_���J�萔�� *
+           �v�j�s���� * �v�j�s�p�l���� *
+           �v�j�s�����p���񍆐� *
+000000     �v�j�_�_���ʂ萔) .                                                          
 000000 CX00284.                                                                 
            DISPLAY "CX00284" UPON CONSOLE
 000000 CX00282.                                                                 
            DISPLAY "CX00282" UPON CONSOLE
 000000 CX00279.                                                                 
            DISPLAY "CX00279" UPON CONSOLE
-000000       WRITE ����ʐ��Z�\�v�j�q .                                                  
+000000       WRITE ����ʐ��Z�_�v�j�q .                                                  
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00285.                  
 000000         DISPLAY "HBHUN370-87 SQWURISS WRITE ERROR ",                     
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
-000000 CX00285.                                                                 
+000000 CX00285.
            DISPLAY "CX00285" UPON CONSOLE
+      *20150302追加開始
+000000     COMPUTE AUDIT-CNT-URISS = AUDIT-CNT-URISS + 1 .
+      *20150302追加終了
 000000 CX00017. EXIT.                                                           
 000000 KOSH-RTN .
            DISPLAY "KOSH-RTN"  UPON CONSOLE                                                                
 000000       INITIALIZE  ���z�x�����v�j�q                                              
-000000     MOVE �v�j�s�Q�[���^�C�v TO �j�r�l�s�Q�[���^�C�v                                         
-000000     MOVE �v�j�s�u���b�N�R�[�h TO �j�r�l�s�u���b�N�R�[�h .                                     
-000000     IF NOT(�v�j�s�����ʃR�[�h = LOW-VALUE)GO TO CX00286.                          
-000000     MOVE �v�j�s�������ʃR�[�h�� TO �j�r�l�s�������ʃR�[�h��                                     
-000000     MOVE �v�j�s�������ʃR�[�h�� TO �j�r�l�s�������ʃR�[�h��                                     
-000000     MOVE �v�j�s�������ʃR�[�h�� TO �j�r�l�s�������ʃR�[�h�� .                                   
+000000     MOVE �v�j�s�Q�_���_�C�v TO
+           �j�r�l�s�Q�_���_�C�v
+000000     MOVE �v�j�s�u���b�N�R�_�h TO
+           �j�r�l�s�u���b�N�R�_�h .
+000000     IF NOT(�v�j�s�����ʃR�_�h = LOW-VALUE)GO
+           TO CX00286.
+000000     MOVE �v�j�s�������ʃR�_�h�� TO
+           �j�r�l�s�������ʃR�_�h��
+000000     MOVE �v�j�s�������ʃR�_�h�� TO
+           �j�r�l�s�������ʃR�_�h��
+000000     MOVE �v�j�s�������ʃR�_�h�� TO
+           �j�r�l�s�������ʃR�_�h�� .
 000000     GO TO CX00287.                                                       
 000000 CX00286.
            DISPLAY "CX00286" UPON CONSOLE
            DISPLAY "CX00286"  UPON CONSOLE                                                                  
-000000     MOVE �v�j�s�����ʃR�[�h�� TO �j�r�l�s�������ʃR�[�h��                                      
-000000     MOVE �v�j�s�����ʃR�[�h�� TO �j�r�l�s�������ʃR�[�h��                                      
-000000     MOVE SPACE TO �j�r�l�s�������ʃR�[�h (17:8) .                                   
+000000     MOVE �v�j�s�����ʃR�_�h�� TO
+           �j�r�l�s�������ʃR�_�h��
+000000     MOVE �v�j�s�����ʃR�_�h�� TO
+           �j�r�l�s�������ʃR�_�h��
+000000     MOVE SPACE TO
+           �j�r�l�s�������ʃR�_�h (17:8) .
 000000 CX00287.
            DISPLAY "CX00287" UPON CONSOLE
            DISPLAY "CX00287"  UPON CONSOLE
       *20141028�C���J�n                                                                 
-000000*       @ZDTDTCMP( TICKETNO = �v�j�s�������ʃR�[�h��  ,                               
-000000*                  BASEDATE = �t�m�j�P�o�b�`�Ɩ����t  ,                               
-000000*                  YYYYMMDD = �v�j�|������ );                                    
+000000*    @ZDTDTCMP( TICKETNO =
+           �v�j�s�������ʃR�_�h�� ,
+000000*    BASEDATE = �t�m�j�P�o�b�`�Ɩ����t ,
+000000*                  YYYYMMDD = �v�j�_������ );                                    
       *** ������ ***                                                  
            INITIALIZE     DTCP-PARAM.                                           
       *** �p�����[�^�@�`�F�b�N ***                                    
-           IF  �v�j�s�������ʃR�[�h��  =  ZERO    THEN
-                   DISPLAY "���ʃR�[�h���w�肵�ĉ�����"                           
+           IF �v�j�s�������ʃR�_�h�� = ZERO
+           THEN
+           DISPLAY
+           "���ʃR�[�h���w�肵�ĉ�����"
                    STOP RUN.                                                         
-           IF  �t�m�j�P�o�b�`�Ɩ����t  =  LOW-VALUE    THEN                                           
-                   DISPLAY "������w�肵�ĉ�����"                             
+           IF �t�m�j�P�o�b�_�Ɩ����t = LOW-VALUE
+           THEN
+           DISPLAY "������w�肵�ĉ�����"
                    STOP RUN.                                                         
-           IF  �v�j�|������  =  LOW-VALUE    THEN                                           
-                   DISPLAY "����N�����̎�����ڂ��w�肵�ĉ�����"               
+           IF  �v�j�_������  =  LOW-VALUE    THEN                                           
+           DISPLAY
+           "����N�����̎�����ڂ��w�肵�ĉ�����"
                    STOP RUN.                                                         
       *** ���̓p�����[�^�ڑ� ***
-            MOVE �v�j�s�������ʃR�[�h�� TO  DTCP-TICKETNO
-            MOVE �t�m�j�P�o�b�`�Ɩ����t TO  DTCP-BASEDATE
-      *** ���t�Z�o�A�N�Z�X���W���[���Ăяo�� ***                        
+           MOVE �v�j�s�������ʃR�_�h�� TO
+           DTCP-TICKETNO
+           MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           DTCP-BASEDATE
+      *    **
+           ���t�Z�o�A�N�Z�X���W���_���Ăяo��
+           ***
             CALL "HSAAL040" USING DTCP-PARAM
       *** �o�̓p�����[�^�ڑ� ***
-            MOVE DTCP-YYYYMMDD TO �v�j�|������
+            MOVE DTCP-YYYYMMDD TO �v�j�_������
+      *20150313追加開始
+000000     PERFORM CALEND-RECON-RTN THRU CX00420 .                              
+      *20150313追加終了
       *20141028�C���I��
-000000     MOVE �v�j�|������ TO �j�r�l�s������                                               
-000000     MOVE �v�j�s����x������R�[�h TO �j�r�l�s�x������R�[�h                                     
+000000     MOVE �v�j�_������ TO
+           �j�r�l�s������
+000000     MOVE �v�j�s����x������R�_�h TO
+           �j�r�l�s�x������R�_�h
       *20141028�C���J�n
-000000*       @ZDTDTCMP( TICKETNO = �v�j�s���ʃR�[�h��      ,                             
-000000*                  BASEDATE = �t�m�j�P�o�b�`�Ɩ����t  ,                               
-000000*                  YYYYMMDD = �v�j�|�x���� );                                    
+000000*    @ZDTDTCMP( TICKETNO = �v�j�s���ʃR�[�h��
+           ,
+000000*    BASEDATE = �t�m�j�P�o�b�`�Ɩ����t ,
+000000*                  YYYYMMDD = �v�j�_�x���� );                                    
       *** ������ ***                                                  
            INITIALIZE     DTCP-PARAM.                                           
       *** �p�����[�^�@�`�F�b�N ***                                    
-           IF  �v�j�s���ʃR�[�h��  =  ZERO    THEN
-                   DISPLAY "���ʃR�[�h���w�肵�ĉ�����"                           
+           IF  �v�j�s���ʃR�_�h��  =  ZERO    THEN
+           DISPLAY
+           "���ʃR�[�h���w�肵�ĉ�����"
                    STOP RUN.                                                         
-           IF  �t�m�j�P�o�b�`�Ɩ����t  =  LOW-VALUE    THEN                                           
-                   DISPLAY "������w�肵�ĉ�����"                             
+           IF �t�m�j�P�o�b�_�Ɩ����t = LOW-VALUE
+           THEN
+           DISPLAY "������w�肵�ĉ�����"
                    STOP RUN.                                                         
-           IF  �v�j�|�x����  =  LOW-VALUE    THEN                                           
-                   DISPLAY "����N�����̎�����ڂ��w�肵�ĉ�����"               
+           IF  �v�j�_�x����  =  LOW-VALUE    THEN                                           
+           DISPLAY
+           "����N�����̎�����ڂ��w�肵�ĉ�����"
                    STOP RUN.                                                         
       *** ���̓p�����[�^�ڑ� ***
-            MOVE �v�j�s���ʃR�[�h�� TO  DTCP-TICKETNO
-            MOVE �t�m�j�P�o�b�`�Ɩ����t TO  DTCP-BASEDATE
-      *** ���t�Z�o�A�N�Z�X���W���[���Ăяo�� ***                        
+           MOVE �v�j�s���ʃR�_�h�� TO DTCP-TICKETNO
+           MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           DTCP-BASEDATE
+      *    **
+           ���t�Z�o�A�N�Z�X���W���_���Ăяo��
+           ***
             CALL "HSAAL040" USING DTCP-PARAM
       *** �o�̓p�����[�^�ڑ� ***
-            MOVE DTCP-YYYYMMDD TO �v�j�|�x����
+            MOVE DTCP-YYYYMMDD TO �v�j�_�x����
+      *20150313追加開始
+000000     PERFORM CALEND-RECON-RTN THRU CX00420 .                              
+      *20150313追加終了
       *20141028�C���I��
-000000     MOVE �v�j�|�x���� TO �j�r�l�s�x����                                               
-000000     MOVE �v�j�s���z TO �j�r�l�s�x�����z .                                             
-000000     IF NOT( (�v�j�s�R���r��������� (1) = ZERO) AND (�v�j�s�R���r��������� (2) =              
-000000     ZERO) AND (�v�j�s�R���r��������� (3) = ZERO) AND (�v�j�s�R���r��������� (4) =            
-000000     ZERO) AND (�v�j�s�R���r��������� (5) = ZERO) AND (�v�j�s�R���r��������� (6) =            
-000000     ZERO) AND (�v�j�s�R���r��������� (7) = ZERO) AND (�v�j�s�R���r��������� (8) =            
-000000     ZERO) AND (�v�j�s�R���r��������� (9) = ZERO) AND (�v�j�s�R���r��������� (10) =           
-000000     ZERO) AND (�v�j�s�R���r��������� (11) = ZERO))GO TO CX00288.                   
+000000     MOVE �v�j�_�x���� TO
+           �j�r�l�s�x����
+000000     MOVE �v�j�s���z TO
+           �j�r�l�s�x�����z .
+000000     IF NOT(
+           (�v�j�s�R���r��������� (1) =
+           ZERO) AND
+           (�v�j�s�R���r��������� (2) =
+000000     ZERO) AND
+           (�v�j�s�R���r��������� (3) =
+           ZERO) AND
+           (�v�j�s�R���r��������� (4) =
+000000     ZERO) AND
+           (�v�j�s�R���r��������� (5) =
+           ZERO) AND
+           (�v�j�s�R���r��������� (6) =
+000000     ZERO) AND
+           (�v�j�s�R���r��������� (7) =
+           ZERO) AND
+           (�v�j�s�R���r��������� (8) =
+000000     ZERO) AND
+           (�v�j�s�R���r��������� (9) =
+           ZERO) AND
+           (�v�j�s�R���r��������� (10) =
+000000     ZERO) AND
+           (�v�j�s�R���r��������� (11) =
+           ZERO))GO TO CX00288.
 000000     MOVE �v�j�s���� TO �j�r�l�s����                                                 
 000000     MOVE 1 TO �b�m�s������                                                     
 000000     MOVE 1 TO �h�c�w������ .                                                   
-000000 CX00289. IF NOT(�b�m�s������ <= 5)GO TO CX00290.
+000000     CX00289. IF NOT(�b�m�s������ <= 5)GO TO
+           CX00290.
            DISPLAY "CX00289" UPON CONSOLE
            DISPLAY "CX00289"  UPON CONSOLE                               
-000000     IF NOT(�v�j�s�����p���񍆐� > 1)GO TO CX00291.                                 
-000000     IF NOT(�v�j�s�����񓙋� (�b�m�s������) NOT = ZERO)GO TO CX00292.                   
-000000     COMPUTE �j�r�l�s�� (�h�c�w������) = �v�j�s�J�n�� + �b�m�s������ - 1 .                     
+000000     IF NOT(�v�j�s�����p���񍆐� > 1)GO TO
+           CX00291.
+000000     IF NOT(�v�j�s�����񓙋�
+           (�b�m�s������) NOT = ZERO)GO TO CX00292.
+000000     COMPUTE �j�r�l�s��
+           (�h�c�w������) = �v�j�s�J�n��
+           + �b�m�s������ - 1 .
 000000 CX00292.                                                                 
            DISPLAY "CX00292" UPON CONSOLE
 000000     GO TO CX00293.                                                       
 000000 CX00291. 
            DISPLAY "CX00291" UPON CONSOLE
            DISPLAY "CX00291"  UPON CONSOLE                                                                 
-000000     IF NOT(�v�j�s�����񓙋� (�b�m�s������) NOT = ZERO)GO TO CX00294.                   
-000000     MOVE �v�j�s�J�n�� TO �j�r�l�s�� (�h�c�w������) .                                    
+000000     IF NOT(�v�j�s�����񓙋�
+           (�b�m�s������) NOT = ZERO)GO TO CX00294.
+000000     MOVE �v�j�s�J�n�� TO �j�r�l�s��
+           (�h�c�w������) .
 000000 CX00294.                                                                 
            DISPLAY "CX00294" UPON CONSOLE
 000000 CX00293. 
            DISPLAY "CX00293" UPON CONSOLE
            DISPLAY "CX00293"  UPON CONSOLE                                                                
-000000     IF NOT(�v�j�s�����񓙋� (�b�m�s������) NOT = ZERO)GO TO CX00295.                   
-000000     IF NOT(�v�j�s�Q�[����� = �i���o�[�Y)GO TO CX00296.                               
-000000     MOVE �v�j�s�����񓙋� (�b�m�s������) TO �v�j�|����                                      
-000000     MOVE �k�m�j�`�x���������� (�v�j�|����) TO �j�r�l�s���� (�h�c�w������) .                         
+000000     IF NOT(�v�j�s�����񓙋�
+           (�b�m�s������) NOT = ZERO)GO TO CX00295.
+000000     IF NOT(�v�j�s�Q�_����� =
+           �i���o�_�Y)GO TO CX00296.
+000000     MOVE �v�j�s�����񓙋�
+           (�b�m�s������) TO �v�j�_����
+000000     MOVE �k�m�j�_�x����������
+           (�v�j�_����) TO �j�r�l�s����
+           (�h�c�w������) .
 000000     GO TO CX00297.                                                       
 000000 CX00296.
            DISPLAY "CX00296" UPON CONSOLE
            DISPLAY "CX00296"  UPON CONSOLE                                                                  
-000000     MOVE �v�j�s�����񓙋� (�b�m�s������) TO �j�r�l�s���� (�h�c�w������) .                          
+000000     MOVE �v�j�s�����񓙋�
+           (�b�m�s������) TO
+           �j�r�l�s���� (�h�c�w������)
+           .
 000000 CX00297. 
            DISPLAY "CX00297" UPON CONSOLE
            DISPLAY "CX00297"  UPON CONSOLE                                                                 
-000000     COMPUTE �h�c�w������ = �h�c�w������ + 1 .                                        
+000000     COMPUTE �h�c�w������ =
+           �h�c�w������ + 1 .
 000000 CX00295.
            DISPLAY "CX00295" UPON CONSOLE
            DISPLAY "CX00295"  UPON CONSOLE                                                                   
-000000     COMPUTE �b�m�s������ = �b�m�s������ + 1 .                                        
+000000     COMPUTE �b�m�s������ =
+           �b�m�s������ + 1 .
 000000     GO TO CX00289.                                                       
 000000 CX00290.                                                                 
            DISPLAY "CX00290" UPON CONSOLE
@@ -2697,16 +4096,26 @@
            DISPLAY "CX00288" UPON CONSOLE
            DISPLAY "CX00288"  UPON CONSOLE                                                                
 000000     MOVE 0 TO �j�r�l�s����                                                     
-000000     MOVE �v�j�s�J�n�� TO �j�r�l�s�R���r��                                            
-000000     MOVE �v�j�s�R���r��������� (1) TO �j�r�l�s�����ʌ����P                                   
-000000     MOVE �v�j�s�R���r��������� (2) TO �j�r�l�s�����ʌ����Q                                   
-000000     MOVE �v�j�s�R���r��������� (3) TO �j�r�l�s�����ʌ����R                                   
-000000     MOVE �v�j�s�R���r��������� (4) TO �j�r�l�s�����ʌ����S                                   
-000000     MOVE �v�j�s�R���r��������� (5) TO �j�r�l�s�����ʌ����T                                   
-000000     MOVE �v�j�s�R���r��������� (6) TO �j�r�l�s�����ʌ����U                                   
-000000     MOVE �v�j�s�R���r��������� (7) TO �j�r�l�s�����ʌ����V                                   
-000000     MOVE �v�j�s�R���r��������� (8) TO �j�r�l�s�����ʌ����W                                   
-000000     MOVE �v�j�s�R���r��������� (9) TO �j�r�l�s�����ʌ����X .                                 
+000000     MOVE �v�j�s�J�n�� TO
+           �j�r�l�s�R���r��
+000000     MOVE �v�j�s�R���r���������
+           (1) TO �j�r�l�s�����ʌ����P
+000000     MOVE �v�j�s�R���r���������
+           (2) TO �j�r�l�s�����ʌ����Q
+000000     MOVE �v�j�s�R���r���������
+           (3) TO �j�r�l�s�����ʌ����R
+000000     MOVE �v�j�s�R���r���������
+           (4) TO �j�r�l�s�����ʌ����S
+000000     MOVE �v�j�s�R���r���������
+           (5) TO �j�r�l�s�����ʌ����T
+000000     MOVE �v�j�s�R���r���������
+           (6) TO �j�r�l�s�����ʌ����U
+000000     MOVE �v�j�s�R���r���������
+           (7) TO �j�r�l�s�����ʌ����V
+000000     MOVE �v�j�s�R���r���������
+           (8) TO �j�r�l�s�����ʌ����W
+000000     MOVE �v�j�s�R���r���������
+           (9) TO �j�r�l�s�����ʌ����X .
 000000 CX00298.
            DISPLAY "CX00298" UPON CONSOLE
            DISPLAY "CX00298"  UPON CONSOLE                                                                 
@@ -2715,38 +4124,69 @@
 000000         DISPLAY "HBHUN370-88 SQWKGKSH WRITE ERROR ",                     
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
-000000 CX00299.                                                                 
+000000 CX00299.
            DISPLAY "CX00299" UPON CONSOLE
-000000 CX00018. EXIT.                                                           
+      *20150405追加開始
+000000     ACCEPT EXGKSARC-RUNDATE FROM DATE YYYYMMDD
+000000     ACCEPT EXGKSARC-RUNTIME FROM TIME
+000000     MOVE ���z�x�����v�j�q TO EXGKSARC-DETAIL
+000000     WRITE EXGKSARC-REC .
+000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00518.
+000000         DISPLAY "HBHUN370-172 EXGKSARC WRITE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00518.
+           DISPLAY "CX00518" UPON CONSOLE
+      *20150405追加終了
+000000 CX00018. EXIT.
 000000 SFKEN-RTN . 
            DISPLAY "SFKEN-RTN"  UPON CONSOLE                                                               
-000000     MOVE �v�j�s���ʃR�[�h�� TO �v�j�|�s�q���ʃR�[�h��W��                                      
-000000     MOVE �v�j�s���ʃR�[�h�� TO �v�j�|�s�q���ʃR�[�h���W��                                      
-000000     MOVE �v�j�s���ʃR�[�h�� TO �v�j�|�s�q���ʃR�[�h���W��                                      
+000000     MOVE �v�j�s���ʃR�_�h�� TO
+           �v�j�_�s�q���ʃR�_�h��W��
+000000     MOVE �v�j�s���ʃR�_�h�� TO
+           �v�j�_�s�q���ʃR�_�h���W��
+000000     MOVE �v�j�s���ʃR�_�h�� TO
+           �v�j�_�s�q���ʃR�_�h���W��
 000000     MOVE 1 TO �b�m�s�d���ʔԎ�� .                                                
-000000 CX00300. IF NOT(�b�m�s�d���ʔԎ�� <= �v��Q�|�d���ʔԎ������)GO TO CX00301. 
+000000     CX00300. IF NOT(�b�m�s�d���ʔԎ�� <=
+           �v��Q�_�d���ʔԎ������)GO TO
+           CX00301.
            DISPLAY "CX00300" UPON CONSOLE
            DISPLAY "CX00300"  UPON CONSOLE                 
-000000     IF NOT( (�v��Q�|����R�[�h (�b�m�s�d���ʔԎ��) = �v�j�s����R�[�h) AND (�v��Q�|�d���ʔ� (           
-000000     �b�m�s�d���ʔԎ��) = �v�j�s�d���ʔ�))GO TO CX00302.                                 
-000000     MOVE �d���ʔԎ�� TO �e�k�f��Q������                                             
+000000     IF NOT( (�v��Q�_����R�_�h
+           (�b�m�s�d���ʔԎ��) =
+           �v�j�s����R�_�h) AND
+           (�v��Q�_�d���ʔ� (
+000000     �b�m�s�d���ʔԎ��) =
+           �v�j�s�d���ʔ�))GO TO CX00302.
+000000     MOVE �d���ʔԎ�� TO
+           �e�k�f��Q������
 000000     PERFORM GHT2-RTN THRU CX00020                                        
 000000     GO TO CX00019.                                                       
 000000 CX00302. 
            DISPLAY "CX00302" UPON CONSOLE
            DISPLAY "CX00302"  UPON CONSOLE                                                                
-000000     COMPUTE �b�m�s�d���ʔԎ�� = �b�m�s�d���ʔԎ�� + 1 .                                  
+000000     COMPUTE �b�m�s�d���ʔԎ�� =
+           �b�m�s�d���ʔԎ�� + 1 .
 000000     GO TO CX00300.                                                       
 000000 CX00301.  
            DISPLAY "CX00301" UPON CONSOLE
            DISPLAY "CX00301"  UPON CONSOLE                                                               
-000000     MOVE 1 TO �b�m�s���ʃR�[�h��� .                                               
-000000 CX00303. IF NOT(�b�m�s���ʃR�[�h��� <= �v��Q�|���ʃR�[�h�������)GO TO CX00304.               
+000000     MOVE 1 TO �b�m�s���ʃR�_�h��� .                                               
+000000     CX00303. IF NOT(�b�m�s���ʃR�_�h��� <=
+           �v��Q�_���ʃR�_�h�������)GO
+           TO CX00304.
            DISPLAY "CX00303" UPON CONSOLE
-000000     IF NOT(�v��Q�|���ʃR�[�h (�b�m�s���ʃR�[�h���) (17:8) = ZERO)GO TO CX00305.           
+000000     IF NOT(�v��Q�_���ʃR�_�h
+           (�b�m�s���ʃR�_�h���) (17:8) = ZERO)GO
+           TO CX00305.
            DISPLAY "CX00303"  UPON CONSOLE 
-000000     MOVE �v��Q�|���ʃR�[�h (�b�m�s���ʃR�[�h���) (1:8) TO �v�j�|�P�U���ʃR�[�h��                     
-000000     MOVE �v��Q�|���ʃR�[�h (�b�m�s���ʃR�[�h���) (9:8) TO �v�j�|�P�U���ʃR�[�h��                     
+000000     MOVE �v��Q�_���ʃR�_�h
+           (�b�m�s���ʃR�_�h���) (1:8) TO
+           �v�j�_�P�U���ʃR�_�h��
+000000     MOVE �v��Q�_���ʃR�_�h
+           (�b�m�s���ʃR�_�h���) (9:8) TO
+           �v�j�_�P�U���ʃR�_�h��
       *20141028�C���J�n
 000000*           @ZMSSRLCV(MODE = 2 ,                                           
 000000*                     SBCDBEFORE  = PTR_SBCDBEFORE  ,                      
@@ -2755,30 +4195,51 @@
            INITIALIZE     SRLC-PARAM.                                           
       *** �p�����[�^�@�`�F�b�N ***                                    
            IF  PTR_SBCDBEFORE  =  NULL   THEN                                         
-                   DISPLAY "�ϊ������ʃR�[�h���w�肵�ĉ�����"                   
+           DISPLAY
+           "�ϊ������ʃR�[�h���w�肵�ĉ�����"
                    STOP RUN.
            IF  PTR_SBCDAFTER  =  NULL   THEN                                          
-                   DISPLAY "�ϊ��掯�ʃR�[�h���w�肵�ĉ�����"                   
+           DISPLAY
+           "�ϊ��掯�ʃR�[�h���w�肵�ĉ�����"
                    STOP RUN.
       *** ���̓p�����[�^�ڑ� ***                                      
             MOVE 2 TO SRLC-MODE                                             
             SET  SRLC-SBCDBEF  TO  PTR_SBCDBEFORE                                  
             SET  SRLC-SBCDAFT  TO  PTR_SBCDAFTER                                   
-      *** ���ʃR�[�h�ϊ����W���[���Ăяo�� ***                          
+      *    **
+           ���ʃR�_�h�ϊ����W���_���Ăяo��
+           ***
             CALL "HSAAL060" USING SRLC-PARAM.
       *20141028�C���I��
-000000     IF NOT(�v�j�|�Q�S���ʃR�[�h = �v�j�|�s�q���ʃR�[�h)GO TO CX00306.                        
-000000     MOVE ���ʃR�[�h��� TO �e�k�f��Q������                                            
+000000     IF NOT(�v�j�_�Q�S���ʃR�_�h =
+           �v�j�_�s�q���ʃR�_�h)GO TO CX00306.
+000000     MOVE ���ʃR�_�h��� TO
+           �e�k�f��Q������
 000000     PERFORM GHT2-RTN THRU CX00020                                        
 000000     GO TO CX00019.                                                       
-000000 CX00306.                                                                 
+000000 CX00306.
            DISPLAY "CX00306" UPON CONSOLE
-000000     GO TO CX00307.                                                       
-000000 CX00305. 
+      *20150303追加開始
+000000     MOVE �v�j�_�P�U���ʃR�_�h TO EXHSV-BEFCODE .
+000000     MOVE �v�j�_�Q�S���ʃR�_�h TO EXHSV-CALCCODE .
+000000     MOVE �v�j�_�s�q���ʃR�_�h TO EXHSV-FILECODE .
+000000     WRITE EXHSV-REC .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00415.
+000000         DISPLAY "HBHUN370-96 EXHSVRPT WRITE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00415.
+           DISPLAY "CX00415" UPON CONSOLE
+      *20150303追加終了
+000000     GO TO CX00307.
+000000 CX00305.
            DISPLAY "CX00305" UPON CONSOLE
            DISPLAY "CX00305"  UPON CONSOLE                                                                 
-000000     IF NOT(�v��Q�|���ʃR�[�h (�b�m�s���ʃR�[�h���) = �v�j�|�s�q���ʃR�[�h)GO TO CX00308.            
-000000     MOVE ���ʃR�[�h��� TO �e�k�f��Q������                                            
+000000     IF NOT(�v��Q�_���ʃR�_�h
+           (�b�m�s���ʃR�_�h���) =
+           �v�j�_�s�q���ʃR�_�h)GO TO CX00308.
+000000     MOVE ���ʃR�_�h��� TO
+           �e�k�f��Q������
 000000     PERFORM GHT2-RTN THRU CX00020                                        
 000000     GO TO CX00019.                                                       
 000000 CX00308.                                                                 
@@ -2786,72 +4247,214 @@
 000000 CX00307.
            DISPLAY "CX00307" UPON CONSOLE
            DISPLAY "CX00307"  UPON CONSOLE                                                                 
-000000     COMPUTE �b�m�s���ʃR�[�h��� = �b�m�s���ʃR�[�h��� + 1 .                                
+000000     COMPUTE �b�m�s���ʃR�_�h��� =
+           �b�m�s���ʃR�_�h��� + 1 .
 000000     GO TO CX00303.                                                       
 000000 CX00304.                                                                 
            DISPLAY "CX00304" UPON CONSOLE
+      *20150301追加開始
+000000     MOVE �v�j�s���ʃR�_�h�� TO EXSFK-SRCCODE .
+000000     MOVE �b�m�s�d���ʔԎ�� TO EXSFK-CNT1 .
+000000     MOVE �b�m�s���ʃR�_�h��� TO EXSFK-CNT2 .
+000000     WRITE EXSFK-REC .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00410.
+000000         DISPLAY "HBHUN370-94 EXSFKRPT WRITE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00410.
+           DISPLAY "CX00410" UPON CONSOLE
+      *20150301追加終了
 000000 CX00019. EXIT.                                                           
+      *20150226追加開始
+000000 GMTYPE-SERCH-RTN .                                                          
+           DISPLAY "GMTYPE-SERCH-RTN" UPON CONSOLE                                 
+000000     MOVE GMTYPE-KEY-WK TO GMTYPE-KEY .                                      
+000000     READ VIGMTYPE INVALID CONTINUE .                                        
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00400.                          
+000000         DISPLAY "HBHUN370-92 VIGMTYPE READ  ERROR ",                    
+000000                  STS-FILE1 " " STS-FILE2                                
+000000         STOP RUN .                                                     
+000000 CX00400.                                                                
+           DISPLAY "CX00400" UPON CONSOLE                                          
+000000     MOVE GMTYPE-GRPA TO GMTYPE-GRPA-WK .                                    
+000000     MOVE GMTYPE-GRPB TO GMTYPE-GRPB-WK .                                    
+000000 CX00401. EXIT.
+      *20150226追加終了
+      *20150313追加開始
+000000 CALEND-RECON-RTN .
+           DISPLAY "CALEND-RECON-RTN" UPON CONSOLE
+000000     MOVE ZERO TO CALEND-NOTFOUND-SW .
+000000     MOVE DTCP-YYYYMMDD TO CALEND-KEY .
+000000     READ VICALEND
+000000         INVALID KEY MOVE 1 TO CALEND-NOTFOUND-SW .
+000000     IF NOT(CALEND-NOTFOUND-SW = 1)GO TO CX00420.
+000000         MOVE DTCP-BASEDATE TO EXCAL-BASEDATE
+000000         MOVE DTCP-YYYYMMDD TO EXCAL-YYYYMMDD
+000000         WRITE EXCAL-REC .
+000000         IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00419.
+000000             DISPLAY "HBHUN370-9A EXCALRPT WRITE ERROR ",
+000000                      STS-FILE1 " " STS-FILE2
+000000             STOP RUN .
+000000     CX00419.
+               DISPLAY "CX00419" UPON CONSOLE
+000000 CX00420. EXIT.
+      *20150313追加終了
+      *20150320追加開始
+      *    reprocessing mode: walks the correction-status table and
+      *    pulls out only the records already flagged as corrected
+      *    (status "1"), writing them to the reprocessing export file
+      *    so a later run can resubmit just those instead of the whole
+      *    original error batch
+000000 RPCOR-RTN .
+           DISPLAY "RPCOR-RTN" UPON CONSOLE
+000000     MOVE ZERO TO ERRCOR-EOF-SW .
+000000 CX00456A. READ VIERRCOR NEXT AT END CONTINUE .
+           DISPLAY "CX00456A" UPON CONSOLE
+000000     IF NOT(STS-FILE1 = ZERO OR "02")GO TO CX00456B.
+000000         DISPLAY "HBHUN370-129 VIERRCOR READ ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00456B.
+           DISPLAY "CX00456B" UPON CONSOLE
+000000     IF NOT(STS-FILE1 = "10")GO TO CX00456C.
+000000         GO TO CX00456.
+000000 CX00456C.
+           DISPLAY "CX00456C" UPON CONSOLE
+000000     IF NOT(ERRCOR-STATUS = "1")GO TO CX00456A.
+      *20150412修正開始
+000000         MOVE ERRCOR-KEY TO �v�j�s����R�_�h
+000000         PERFORM P500-RTN THRU CX00010
+      *20150412修正終了
+000000         MOVE ERRCOR-KEY         TO EXRPC-KEY
+000000         MOVE ERRCOR-ERRCODE     TO EXRPC-ERRCODE
+000000         MOVE ERRCOR-CORRECTDATE TO EXRPC-CORRECTDATE
+000000         WRITE EXRPC-REC .
+000000         IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00456A.
+000000             DISPLAY "HBHUN370-130 EXRPCRPT WRITE ERROR ",
+000000                      STS-FILE1 " " STS-FILE2
+000000             STOP RUN .
+      *20150320追加終了
+000000 CX00456. EXIT.
+      *20150227追加開始
+000000 IDXC-RECON-RTN .
+           DISPLAY "IDXC-RECON-RTN" UPON CONSOLE
+000000     COMPUTE RECON-SAMPLE-CNT = RECON-SAMPLE-CNT + 1 .
+000000     IF NOT(RECON-SAMPLE-CNT >= 50)GO TO CX00403.
+000000     MOVE ZERO TO RECON-SAMPLE-CNT .
+000000     MOVE IDXC-CGNUM TO RECON-CGNUM-1ST .
+000000     CALL "HRATS010" USING IDXC-PARAM .
+000000     MOVE IDXC-CGNUM TO RECON-CGNUM-2ND .
+000000     IF NOT(RECON-CGNUM-1ST NOT = RECON-CGNUM-2ND)GO TO CX00403.
+000000     MOVE IDXC-BUNSI TO EXIDX-BUNSI
+000000     MOVE IDXC-BUNBO TO EXIDX-BUNBO
+000000     MOVE IDXC-TYPE TO EXIDX-TYPE
+000000     MOVE IDXC-CGIDX TO EXIDX-CGIDX
+000000     MOVE RECON-CGNUM-1ST TO EXIDX-CGNUM-1ST
+000000     MOVE RECON-CGNUM-2ND TO EXIDX-CGNUM-2ND
+000000     WRITE EXIDX-REC .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00403.
+000000         DISPLAY "HBHUN370-96 EXIDXRPT WRITE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00403. EXIT.
+      *20150227追加終了
 000000 GHT2-RTN .
            DISPLAY "GHT2-RTN"  UPON CONSOLE                                                               
 000000       INITIALIZE  �O�̗p��Q����s�v�j�q .                                         
-000000     IF NOT(�e�k�f��Q������ = �d���ʔԎ��)GO TO CX00309.                             
-000000     IF NOT(�v�j�s�����ʃR�[�h = LOW-VALUE)GO TO CX00310.                          
-000000     MOVE �v�j�|�s�q���ʃR�[�h TO �v�f�s�e���ʃR�[�h .                                       
+000000     IF NOT(�e�k�f��Q������ =
+           �d���ʔԎ��)GO TO CX00309.
+000000     IF NOT(�v�j�s�����ʃR�_�h = LOW-VALUE)GO
+           TO CX00310.
+000000     MOVE �v�j�_�s�q���ʃR�_�h TO
+           �v�f�s�e���ʃR�_�h .
 000000     GO TO CX00311.                                                       
 000000 CX00310.
            DISPLAY "CX00310" UPON CONSOLE
            DISPLAY "CX00310"  UPON CONSOLE                                                                  
-000000     MOVE �v�j�s�����ʃR�[�h�� TO �v�f�s�e���ʃR�[�h��                                        
-000000     MOVE �v�j�s�����ʃR�[�h�� TO �v�f�s�e���ʃR�[�h��                                        
-000000     MOVE ZERO TO �v�f�s�e���ʃR�[�h�� .                                            
+000000     MOVE �v�j�s�����ʃR�_�h�� TO
+           �v�f�s�e���ʃR�_�h��
+000000     MOVE �v�j�s�����ʃR�_�h�� TO
+           �v�f�s�e���ʃR�_�h��
+000000     MOVE ZERO TO �v�f�s�e���ʃR�_�h�� .                                            
 000000 CX00311.                                                                 
            DISPLAY "CX00311" UPON CONSOLE
 000000     GO TO CX00312.                                                       
 000000 CX00309.
            DISPLAY "CX00309" UPON CONSOLE
            DISPLAY "CX00309"  UPON CONSOLE                                                                 
-000000     MOVE �v��Q�|���ʃR�[�h (�b�m�s���ʃR�[�h���) TO �v�f�s�e���ʃR�[�h .                           
+000000     MOVE �v��Q�_���ʃR�_�h
+           (�b�m�s���ʃR�_�h���) TO
+           �v�f�s�e���ʃR�_�h .
 000000 CX00312.
            DISPLAY "CX00312" UPON CONSOLE
            DISPLAY "CX00312"  UPON CONSOLE                                                                 
-000000     MOVE �v�j�s�Q�[���^�C�v TO �v�f�s�e�Q�[���^�C�v                                         
-000000     MOVE �v�j�s�u���b�N�R�[�h TO �v�f�s�e�u���b�N�R�[�h                                       
+000000     MOVE �v�j�s�Q�_���_�C�v TO
+           �v�f�s�e�Q�_���_�C�v
+000000     MOVE �v�j�s�u���b�N�R�_�h TO
+           �v�f�s�e�u���b�N�R�_�h
 000000     MOVE �v�j�s�J�n�� TO �v�f�s�e��                                               
-000000     MOVE �v�j�s����R�[�h TO �v�f�s�e����R�[�h                                           
-000000     MOVE �v�j�s������� TO �v�f�s�e�������                                             
-000000     MOVE �v�j�s�d���ʔ� TO �v�f�s�e�d���ʔ�                                             
-000000     MOVE �v�j�s�p�l���� TO �v�f�s�e�p�l����                                             
+000000     MOVE �v�j�s����R�_�h TO
+           �v�f�s�e����R�_�h
+000000     MOVE �v�j�s������� TO
+           �v�f�s�e�������
+000000     MOVE �v�j�s�d���ʔ� TO
+           �v�f�s�e�d���ʔ�
+000000     MOVE �v�j�s�p�l���� TO
+           �v�f�s�e�p�l����
 000000     MOVE �v�j�s���� TO �v�f�s�e����                                                 
 000000     MOVE �v�j�s���z TO �v�f�s�e���z                                                 
 000000     MOVE 1 TO �h�c�w�p�l�� .                                                   
-000000 CX00313. IF NOT(�h�c�w�p�l�� <= �v�j�s�p�l����)GO TO CX00314.
+000000     CX00313. IF NOT(�h�c�w�p�l�� <=
+           �v�j�s�p�l����)GO TO CX00314.
            DISPLAY "CX00313" UPON CONSOLE
            DISPLAY "CX00313"  UPON CONSOLE                          
-000000     IF NOT(�v�j�s�Q�[����� = �i���o�[�Y)GO TO CX00315.                               
-000000     MOVE SPACE TO �v�j�|�\�������ϊ� .                                            
-000000     IF NOT(�v�j�s���q = ���q�i���o�[�Y�R)GO TO CX00316.                               
-000000     IF NOT(�v�j�s�\���^�C�v (�h�c�w�p�l��) = 1 OR 2 OR 3)GO TO CX00317.                
-000000     MOVE �v�j�s�\������ (�h�c�w�p�l��) TO �v�j�|�\�������ϊ��m�R�R .                              
+000000     IF NOT(�v�j�s�Q�_����� =
+           �i���o�_�Y)GO TO CX00315.
+000000     MOVE SPACE TO �v�j�_�_�������ϊ� .                                            
+000000     IF NOT(�v�j�s���q =
+           ���q�i���o�_�Y�R)GO TO CX00316.
+      *20150226追加開始
+000000     MOVE �v�j�s�_���_�C�v
+           (�h�c�w�p�l��) TO GMTYPE-KEY-WK .                          
+000000     PERFORM GMTYPE-SERCH-RTN THRU CX00401 .                             
+      *20150226追加終了
+000000     IF NOT(GMTYPE-GRPA-WK = 1)GO TO CX00317.                            
+000000     MOVE �v�j�s�_������
+           (�h�c�w�p�l��) TO
+           �v�j�_�_�������ϊ��m�R�R .
 000000     GO TO CX00318.                                                       
 000000 CX00317.
            DISPLAY "CX00317" UPON CONSOLE
            DISPLAY "CX00317"  UPON CONSOLE                                                                 
-000000     MOVE �v�j�s�\������ (�h�c�w�p�l��) TO �v�j�|�\�������ϊ��m�R�Q .                              
+000000     MOVE �v�j�s�_������
+           (�h�c�w�p�l��) TO
+           �v�j�_�_�������ϊ��m�R�Q .
 000000 CX00318.                                                                 
            DISPLAY "CX00318" UPON CONSOLE
 000000     GO TO CX00319.                                                       
 000000 CX00316.    
            DISPLAY "CX00316" UPON CONSOLE
            DISPLAY "CX00316"  UPON CONSOLE                                                              
-000000     IF NOT(�v�j�s���q = ���q�i���o�[�Y�S)GO TO CX00320.                               
-000000     MOVE SPACE TO �v�j�|�\�������ϊ� .                                            
-000000     IF NOT(�v�j�s�\���^�C�v (�h�c�w�p�l��) = 1 OR 2 OR 3 OR 6)GO TO CX00321.           
-000000     MOVE �v�j�s�\������ (�h�c�w�p�l��) TO �v�j�|�\�������ϊ��m�S�S .                              
+000000     IF NOT(�v�j�s���q =
+           ���q�i���o�_�Y�S)GO TO CX00320.
+000000     MOVE SPACE TO �v�j�_�_�������ϊ� .                                            
+      *20150226追加開始
+000000     MOVE �v�j�s�_���_�C�v
+           (�h�c�w�p�l��) TO GMTYPE-KEY-WK .                          
+000000     PERFORM GMTYPE-SERCH-RTN THRU CX00401 .                             
+      *20150226追加終了
+000000     IF NOT(GMTYPE-GRPB-WK = 1)GO TO                                     
+           CX00321.                                                            
+000000     MOVE �v�j�s�_������
+           (�h�c�w�p�l��) TO
+           �v�j�_�_�������ϊ��m�S�S .
 000000     GO TO CX00322.                                                       
 000000 CX00321.
            DISPLAY "CX00321" UPON CONSOLE
            DISPLAY "CX00321"  UPON CONSOLE                                                                  
-000000     MOVE �v�j�s�\������ (�h�c�w�p�l��) TO �v�j�|�\�������ϊ��m�S�Q .                              
+000000     MOVE �v�j�s�_������
+           (�h�c�w�p�l��) TO
+           �v�j�_�_�������ϊ��m�S�Q .
 000000 CX00322.                                                                 
            DISPLAY "CX00322" UPON CONSOLE
 000000 CX00320.                                                                 
@@ -2861,32 +4464,44 @@
 000000     GO TO CX00323.                                                       
 000000 CX00315.                                                                 
            DISPLAY "CX00315" UPON CONSOLE
-000000     IF NOT(�v�j�s�Q�[����� = ���g)GO TO CX00324.  
+000000     IF NOT(�v�j�s�Q�_����� = ���g)GO TO
+           CX00324.
            DISPLAY "CX00315"  UPON CONSOLE                                 
       *20141028�C���J�n
-000000*             @ZTSIDXCG( BUNSI  =  �v�j�s���q                 ,                 
-000000*                      BUNBO    =  �v�j�s����                 ,                 
+000000*    @ZTSIDXCG( BUNSI = �v�j�s���q ,
+000000*    BUNBO = �v�j�s���� ,
 000000*                      IDXCODE  =  0                          ,            
 000000*                      BITCODE  =  2                          ,            
 000000*                      NUMCODE  =  1                          ,            
-000000*                      TYPE     =  �v�j�s�\���^�C�v(�h�c�w�p�l��),                       
-000000*                      CGIDX    =  �v�j�s�\������(�h�c�w�p�l��) ,                       
-000000*                      CGNUM    =  �v�j�|�\�������ϊ�);                             
+000000*    TYPE =
+           �v�j�s�_���_�C�v(�h�c�w�p�l��),
+000000*    CGIDX =
+           �v�j�s�_������(�h�c�w�p�l��)
+           ,
+000000*    CGNUM = �v�j�_�\�������ϊ�);
       *** �p�����[�^�@�`�F�b�N ***                                  
            IF  �v�j�s���q  =  LOW-VALUE    THEN                                              
-                   DISPLAY "���q���w�肵�ĉ�����"                               
+           DISPLAY "���q���w�肵�ĉ�����"
                    STOP RUN.                                                         
            IF  �v�j�s����  =  LOW-VALUE    THEN                                              
-                   DISPLAY "������w�肵�ĉ�����"                               
+           DISPLAY "������w�肵�ĉ�����"
                    STOP RUN.
-           IF  �v�j�s�\���^�C�v(�h�c�w�p�l��)  =  LOW-VALUE    THEN                                               
-                   DISPLAY "�\���^�C�v���w�肵�ĉ�����"                         
+           IF
+           �v�j�s�_���_�C�v(�h�c�w�p�l��)
+           = LOW-VALUE THEN
+           DISPLAY
+           "�\���^�C�v���w�肵�ĉ�����"
                    STOP RUN.                                                         
-           IF  �v�j�s�\������(�h�c�w�p�l��)  =  ZERO    THEN                                      
-                   DISPLAY "�ϊ��C���f�N�X���w�肵�ĉ�����"             
+           IF
+           �v�j�s�_������(�h�c�w�p�l��)
+           = ZERO THEN
+           DISPLAY
+           "�ϊ��C���f�N�X���w�肵�ĉ�����"
                    STOP RUN.                                                                                              
-           IF  �v�j�|�\�������ϊ�  =  LOW-VALUE    THEN                                      
-                   DISPLAY "�ϊ��\���������w�肵�ĉ�����"               
+           IF �v�j�_�_�������ϊ� = LOW-VALUE
+           THEN
+           DISPLAY
+           "�ϊ��\���������w�肵�ĉ�����"
                    STOP RUN.
       *** ���̓p�����[�^�ڑ� ***                                     
            MOVE �v�j�s���q   TO IDXC-BUNSI
@@ -2894,24 +4509,39 @@
            MOVE 0 TO IDXC-IDXCODE
            MOVE 2 TO IDXC-BITCODE
            MOVE 1 TO IDXC-NUMCODE
-           MOVE �v�j�s�\���^�C�v(�h�c�w�p�l��)    TO IDXC-TYPE
+           MOVE
+           �v�j�s�_���_�C�v(�h�c�w�p�l��)
+           TO IDXC-TYPE
            MOVE 2 TO IDXC-SEQ                                           
-           MOVE �v�j�s�\������(�h�c�w�p�l��) TO IDXC-CGIDX
-      *** ���g�h�c�w�ϊ����W���[���Ăяo�� ***                         
+           MOVE
+           �v�j�s�_������(�h�c�w�p�l��)
+           TO IDXC-CGIDX
+      *    **
+           ���g�h�c�w�ϊ����W���_���Ăяo��
+           ***
            CALL "HRATS010" USING  IDXC-PARAM
       *** �o�̓p�����[�^�ڑ� ***                                       
-           MOVE IDXC-CGNUM TO �v�j�|�\�������ϊ�.
+           MOVE IDXC-CGNUM TO
+           �v�j�_�_�������ϊ�.
       *20141028�C���I��
-000000     MOVE 1 TO �b�m�s�\������ .                                                  
-000000 CX00325. IF NOT(�b�m�s�\������ <= 12)GO TO CX00326.
+      *20150227追加開始
+000000     PERFORM IDXC-RECON-RTN THRU CX00403 .
+      *20150227追加終了
+000000     MOVE 1 TO �b�m�s�_������ .                                                
+000000     CX00325. IF NOT(�b�m�s�_������ <= 12)GO
+           TO CX00326.
            DISPLAY "CX00325" UPON CONSOLE
            DISPLAY "CX00325"  UPON CONSOLE                               
-000000     IF NOT(�v�j�|�\�������ϊ��k�s (�b�m�s�\������) = "00")GO TO CX00327.                   
-000000     MOVE SPACE TO �v�j�|�\�������ϊ��k�s (�b�m�s�\������) .                                
+000000     IF NOT(�v�j�_�_�������ϊ��k�s
+           (�b�m�s�_������) = "00")GO TO CX00327.
+000000     MOVE SPACE TO
+           �v�j�_�_�������ϊ��k�s
+           (�b�m�s�_������) .
 000000 CX00327. 
            DISPLAY "CX00327" UPON CONSOLE
            DISPLAY "CX00327"  UPON CONSOLE                                                                
-000000     COMPUTE �b�m�s�\������ = �b�m�s�\������ + 1 .                                      
+000000     COMPUTE �b�m�s�_������ =
+           �b�m�s�_������ + 1 .
 000000     GO TO CX00325.                                                       
 000000 CX00326.                                                                 
            DISPLAY "CX00326" UPON CONSOLE
@@ -2920,27 +4550,40 @@
 000000 CX00323.  
            DISPLAY "CX00323" UPON CONSOLE
            DISPLAY "CX00323"  UPON CONSOLE                                                                  
-000000     MOVE �v�j�|�\�������ϊ� TO �v�f�s�e�\������ (�h�c�w�p�l��)                                  
-000000     MOVE �v�j�s�\���^�C�v (�h�c�w�p�l��) TO �v�f�s�e�\���^�C�v (�h�c�w�p�l��)                         
-000000     MOVE �v�j�s�N�C�b�N�s�b�N�敪 (�h�c�w�p�l��) TO �v�f�s�e�N�C�b�N�s�b�N (�h�c�w�p�l��)                   
-000000     COMPUTE �h�c�w�p�l�� = �h�c�w�p�l�� + 1 .                                        
+000000     MOVE �v�j�_�_�������ϊ� TO
+           �v�f�s�e�_������
+           (�h�c�w�p�l��)
+000000     MOVE �v�j�s�_���_�C�v
+           (�h�c�w�p�l��) TO
+           �v�f�s�e�_���_�C�v
+           (�h�c�w�p�l��)
+000000     MOVE �v�j�s�N�C�b�N�s�b�N�敪
+           (�h�c�w�p�l��) TO
+           �v�f�s�e�N�C�b�N�s�b�N
+           (�h�c�w�p�l��)
+000000     COMPUTE �h�c�w�p�l�� =
+           �h�c�w�p�l�� + 1 .
 000000     GO TO CX00313.                                                       
 000000 CX00314.    
            DISPLAY "CX00314" UPON CONSOLE
            DISPLAY "CX00314"  UPON CONSOLE                                                               
-000000     IF NOT(�e�k�f��Q������ = �d���ʔԎ��)GO TO CX00328.                             
-000000     MOVE "1" TO �v�f�s�e���R�R�[�h .                                              
+000000     IF NOT(�e�k�f��Q������ =
+           �d���ʔԎ��)GO TO CX00328.
+000000     MOVE "1" TO �v�f�s�e���R�R�_�h .                                              
 000000     GO TO CX00329.                                                       
-000000 CX00328. IF NOT(�e�k�f��Q������ = ���ʃR�[�h���)GO TO CX00330.    
+000000     CX00328. IF NOT(�e�k�f��Q������ =
+           ���ʃR�_�h���)GO TO CX00330.
            DISPLAY "CX00328" UPON CONSOLE
            DISPLAY "CX00328"  UPON CONSOLE                      
-000000     IF NOT(�v��Q�|����敪 (�b�m�s���ʃR�[�h���) = "3")GO TO CX00331.                    
-000000     MOVE "2" TO �v�f�s�e���R�R�[�h .                                              
+000000     IF NOT(�v��Q�_����敪
+           (�b�m�s���ʃR�_�h���) = "3")GO TO
+           CX00331.
+000000     MOVE "2" TO �v�f�s�e���R�R�_�h .                                              
 000000     GO TO CX00332.                                                       
 000000 CX00331. 
            DISPLAY "CX00331" UPON CONSOLE
            DISPLAY "CX00331"  UPON CONSOLE                                                                  
-000000     MOVE "1" TO �v�f�s�e���R�R�[�h .                                              
+000000     MOVE "1" TO �v�f�s�e���R�R�_�h .                                              
 000000 CX00332.                                                                 
            DISPLAY "CX00332" UPON CONSOLE
 000000 CX00330.                                                                 
@@ -2958,30 +4601,39 @@
 000000 CX00020. EXIT.                                                           
 000000 IDX-GET-RTN . 
            DISPLAY "IDX-GET-RTN"  UPON CONSOLE                                                             
-000000     MOVE ZERO TO �h�c�w�Q�[��                                                  
-000000     MOVE �n�e�e TO �e�k�f�Q�[�� .                                                 
-000000 CX00334. IF NOT( (�h�c�w�Q�[�� < 30) AND (�e�k�f�Q�[�� = �n�e�e)                        
+000000     MOVE ZERO TO �h�c�w�Q�_��                                                  
+000000     MOVE �n�e�e TO �e�k�f�Q�_�� .                                                 
+000000     CX00334. IF NOT( (�h�c�w�Q�_�� < 30) AND
+           (�e�k�f�Q�_�� = �n�e�e)
 000000     )GO TO CX00335.  
            DISPLAY "CX00334" UPON CONSOLE
            DISPLAY "CX00334"  UPON CONSOLE                                                     
-000000     COMPUTE �h�c�w�Q�[�� = �h�c�w�Q�[�� + 1 .                                        
-000000     IF NOT( (�v��|�Q�[���^�C�v (�h�c�w�Q�[��) = �v�j�s�Q�[���^�C�v) AND (�v��|�u���b�N�R�[�h (           
-000000     �h�c�w�Q�[��) = �v�j�s�u���b�N�R�[�h))GO TO CX00336.                                 
-000000     MOVE �n�m TO �e�k�f�Q�[�� .                                                  
+000000     COMPUTE �h�c�w�Q�_�� =
+           �h�c�w�Q�_�� + 1 .
+000000     IF NOT( (�v��_�Q�_���_�C�v
+           (�h�c�w�Q�_��) =
+           �v�j�s�Q�_���_�C�v) AND
+           (�v��_�u���b�N�R�_�h (
+000000     �h�c�w�Q�_��) =
+           �v�j�s�u���b�N�R�_�h))GO TO CX00336.
+000000     MOVE �n�m TO �e�k�f�Q�_�� .                                                  
 000000 CX00336.                                                                 
            DISPLAY "CX00336" UPON CONSOLE
 000000     GO TO CX00334.                                                       
 000000 CX00335.  
            DISPLAY "CX00335" UPON CONSOLE
            DISPLAY "CX00335"  UPON CONSOLE                                                               
-000000     IF NOT(�e�k�f�Q�[�� = �n�m)GO TO CX00337.                                    
+000000     IF NOT(�e�k�f�Q�_�� = �n�m)GO TO CX00337.                                    
 000000     MOVE ZERO TO �h�c�w��                                                   
 000000     MOVE �n�e�e TO �e�k�f�� .                                                  
-000000 CX00338. IF NOT( (�h�c�w�� < 21) AND (�e�k�f�� = �n�e�e))GO TO CX00339.           
+000000     CX00338. IF NOT( (�h�c�w�� < 21) AND
+           (�e�k�f�� = �n�e�e))GO TO CX00339.
            DISPLAY "CX00338" UPON CONSOLE
            DISPLAY "CX00338"  UPON CONSOLE   
 000000     COMPUTE �h�c�w�� = �h�c�w�� + 1 .                                          
-000000     IF NOT( (�v��|�� (�h�c�w�Q�[�� �h�c�w��) = �v�j�s�J�n��))GO TO CX00340.              
+000000     IF NOT( (�v��_�� (�h�c�w�Q�_��
+           �h�c�w��) = �v�j�s�J�n��))GO TO
+           CX00340.
 000000     MOVE �n�m TO �e�k�f�� .                                                   
 000000 CX00340.                                                                 
            DISPLAY "CX00340" UPON CONSOLE
@@ -2990,7 +4642,8 @@
            DISPLAY "CX00339" UPON CONSOLE
 000000 CX00337.                                                                 
            DISPLAY "CX00337" UPON CONSOLE
-000000     IF NOT( (�e�k�f�Q�[�� = �n�e�e) OR (�e�k�f�� = �n�e�e))GO TO CX00341.               
+000000     IF NOT( (�e�k�f�Q�_�� = �n�e�e) OR
+           (�e�k�f�� = �n�e�e))GO TO CX00341.
 000000         DISPLAY "�Y���Q�[���܂��͉񍆂Ȃ�"                                           
 000000         STOP RUN .                                                     
 000000 CX00341.    
@@ -3000,39 +4653,55 @@
 000000 CX00021. EXIT.                                                           
 000000 URISABAKI-GET-RTN .    
            DISPLAY "URISABAKI-GET-RTN"  UPON CONSOLE                                                   
-000000     MOVE �v��|���J�萔���s�a�k�ԍ� (�h�c�w�Q�[�� �h�c�w��) TO �h�c�w�e�[�u���ԍ�                       
+000000     MOVE �v��_���J�萔���s�a�k�ԍ�
+           (�h�c�w�Q�_�� �h�c�w��) TO
+           �h�c�w�e�_�u���ԍ�
 000000     MOVE 1 TO �b�m�s���Ǝ�                                                    
-000000     MOVE 1 TO �b�m�s�Q�[��                                                     
+000000     MOVE 1 TO �b�m�s�Q�_��                                                     
 000000     MOVE 1 TO �b�m�s��                                                      
 000000     MOVE �n�e�e TO �e�k�f���Ǝ�                                                  
-000000     MOVE �n�e�e TO �e�k�f�Q�[��                                                   
+000000     MOVE �n�e�e TO �e�k�f�Q�_��                                                   
 000000     MOVE �n�e�e TO �e�k�f��                                                    
-000000     MOVE �v�j�s�̔��`���l���R�[�h TO �b�m�s�̔��b .                                        
-000000     IF NOT(�v�j�|�̔��`���l���R�[�h = 01)GO TO CX00342.                              
-000000 CX00343. IF NOT( (�b�m�s�Q�[�� < 30) AND (�e�k�f�Q�[�� = �n�e�e)                        
+000000     MOVE �v�j�s�̔��_���l���R�_�h TO
+           �b�m�s�̔��b .
+000000     IF NOT(�v�j�_�̔��_���l���R�_�h =
+           01)GO TO CX00342.
+000000     CX00343. IF NOT( (�b�m�s�Q�_�� < 30) AND
+           (�e�k�f�Q�_�� = �n�e�e)
 000000     )GO TO CX00344. 
            DISPLAY "CX00343" UPON CONSOLE
            DISPLAY "CX00343"  UPON CONSOLE                                                     
-000000     IF NOT( (�v�|�̂b�ʃQ�[���^�C�v (�b�m�s�̔��b �b�m�s�Q�[��) = �v�j�s�Q�[���^�C�v) AND (              
-000000     �v�|�̂b�ʃu���b�N�R�[�h (�b�m�s�̔��b �b�m�s�Q�[��) = �v�j�s�u���b�N�R�[�h))GO TO CX00345.            
-000000     MOVE �n�m TO �e�k�f�Q�[�� .                                                  
+000000     IF NOT( (�v�_�̂b�ʃQ�_���_�C�v
+           (�b�m�s�̔��b �b�m�s�Q�_��) =
+           �v�j�s�Q�_���_�C�v) AND (
+000000     �v�_�̂b�ʃu���b�N�R�_�h
+           (�b�m�s�̔��b �b�m�s�Q�_��) =
+           �v�j�s�u���b�N�R�_�h))GO TO CX00345.
+000000     MOVE �n�m TO �e�k�f�Q�_�� .                                                  
 000000 CX00345.  
            DISPLAY "CX00345" UPON CONSOLE
            DISPLAY "CX00345"  UPON CONSOLE                                                                
-000000     IF NOT(�e�k�f�Q�[�� = �n�e�e)GO TO CX00346.                                   
-000000     COMPUTE �b�m�s�Q�[�� = �b�m�s�Q�[�� + 1 .                                        
+000000     IF NOT(�e�k�f�Q�_�� = �n�e�e)GO TO
+           CX00346.
+000000     COMPUTE �b�m�s�Q�_�� =
+           �b�m�s�Q�_�� + 1 .
 000000 CX00346.                                                                 
            DISPLAY "CX00346" UPON CONSOLE
 000000     GO TO CX00343.                                                       
 000000 CX00344.                                                                 
            DISPLAY "CX00344" UPON CONSOLE
-000000     IF NOT(�e�k�f�Q�[�� = �n�m)GO TO CX00347.                                    
-000000 CX00348. IF NOT( (�b�m�s�� < 21) AND (�e�k�f�� = �n�e�e))GO TO CX00349.           
+000000     IF NOT(�e�k�f�Q�_�� = �n�m)GO TO CX00347.                                    
+000000     CX00348. IF NOT( (�b�m�s�� < 21) AND
+           (�e�k�f�� = �n�e�e))GO TO CX00349.
            DISPLAY "CX00348" UPON CONSOLE
-000000     IF NOT( (�v�|�̂b�ʉ� (�b�m�s�̔��b �b�m�s�Q�[�� �b�m�s��) = �v�j�s�J�n��)                    
+000000     IF NOT( (�v�_�̂b�ʉ� (�b�m�s�̔��b
+           �b�m�s�Q�_�� �b�m�s��) =
+           �v�j�s�J�n��)
 000000     )GO TO CX00350.    
            DISPLAY "CX00348"  UPON CONSOLE                                                   
-000000     MOVE �v�|�̂b�ʋ��z�єԍ� (�b�m�s�̔��b �b�m�s�Q�[�� �b�m�s��) TO �b�m�s���z��                      
+000000     MOVE �v�_�̂b�ʋ��z�єԍ�
+           (�b�m�s�̔��b �b�m�s�Q�_��
+           �b�m�s��) TO �b�m�s���z��
 000000     MOVE �n�m TO �e�k�f�� .                                                   
 000000 CX00350.        
            DISPLAY "CX00350" UPON CONSOLE
@@ -3046,44 +4715,58 @@
            DISPLAY "CX00349" UPON CONSOLE
 000000 CX00347.                                                                 
            DISPLAY "CX00347" UPON CONSOLE
-000000     IF NOT( (�e�k�f�Q�[�� = �n�e�e) OR (�e�k�f�� = �n�e�e))GO TO CX00352.               
+000000     IF NOT( (�e�k�f�Q�_�� = �n�e�e) OR
+           (�e�k�f�� = �n�e�e))GO TO CX00352.
 000000     MOVE 1 TO �b�m�s���z�� .                                                   
 000000 CX00352.                                                                 
            DISPLAY "CX00352" UPON CONSOLE
 000000 CX00342.     
            DISPLAY "CX00342" UPON CONSOLE
            DISPLAY "CX00342"  UPON CONSOLE                                                                   
-000000     IF NOT(�v�j�|�̔��`���l���R�[�h = 02)GO TO CX00353.                              
-000000 CX00354. IF NOT( (�b�m�s���Ǝ� < 999) AND (�e�k�f���Ǝ� = �n�e�e)                     
+000000     IF NOT(�v�j�_�̔��_���l���R�_�h =
+           02)GO TO CX00353.
+000000     CX00354. IF NOT( (�b�m�s���Ǝ� < 999) AND
+           (�e�k�f���Ǝ� = �n�e�e)
 000000     )GO TO CX00355.                                                      
            DISPLAY "CX00354" UPON CONSOLE
-000000     IF NOT( (�v�|�@�֕ʑ��Ǝ҂b�c�O�Q (�b�m�s���Ǝ�) = �f�x�r�`���Ǝ҃R�[�h)                      
+000000     IF NOT( (�v�_�_�֕ʑ��Ǝ҂b�c�O�Q
+           (�b�m�s���Ǝ�) =
+           �f�x�r�_���Ǝ҃R�_�h)
 000000     )GO TO CX00356.                                                      
 000000     MOVE �n�m TO �e�k�f���Ǝ� .                                                 
 000000 CX00356.     
            DISPLAY "CX00356" UPON CONSOLE
            DISPLAY "CX00356"  UPON CONSOLE                                                               
-000000     IF NOT(�e�k�f���Ǝ� = �n�e�e)GO TO CX00357.                                  
-000000     COMPUTE �b�m�s���Ǝ� = �b�m�s���Ǝ� + 1 .                                      
+000000     IF NOT(�e�k�f���Ǝ� = �n�e�e)GO TO
+           CX00357.
+000000     COMPUTE �b�m�s���Ǝ� =
+           �b�m�s���Ǝ� + 1 .
 000000 CX00357.                                                                 
            DISPLAY "CX00357" UPON CONSOLE
 000000     GO TO CX00354.                                                       
 000000 CX00355.                                                                 
            DISPLAY "CX00355" UPON CONSOLE
 000000     IF NOT(�e�k�f���Ǝ� = �n�m)GO TO CX00358.                                   
-000000 CX00359. IF NOT( (�b�m�s�Q�[�� < 30) AND (�e�k�f�Q�[�� = �n�e�e)                        
+000000     CX00359. IF NOT( (�b�m�s�Q�_�� < 30) AND
+           (�e�k�f�Q�_�� = �n�e�e)
 000000     )GO TO CX00360.    
            DISPLAY "CX00359" UPON CONSOLE
            DISPLAY "CX00359"  UPON CONSOLE                                                    
-000000     IF NOT( (�v�|�@�֕ʃQ�[���^�C�v�O�Q (�b�m�s���Ǝ� �b�m�s�Q�[��) = �v�j�s�Q�[���^�C�v) AND (           
-000000     �v�|�@�֕ʃu���b�N�b�c�O�Q (�b�m�s���Ǝ� �b�m�s�Q�[��) = �v�j�s�u���b�N�R�[�h)                         
+000000     IF NOT( (�v�_�_�֕ʃQ�_���_�C�v�O�Q
+           (�b�m�s���Ǝ� �b�m�s�Q�_��) =
+           �v�j�s�Q�_���_�C�v) AND (
+000000     �v�_�_�֕ʃu���b�N�b�c�O�Q
+           (�b�m�s���Ǝ� �b�m�s�Q�_��) =
+           �v�j�s�u���b�N�R�_�h)
 000000     )GO TO CX00361.                                                      
-000000     MOVE �n�m TO �e�k�f�Q�[�� .                                                  
+000000     MOVE �n�m TO �e�k�f�Q�_�� .                                                  
 000000 CX00361.  
            DISPLAY "CX00361" UPON CONSOLE
            DISPLAY "CX00361"  UPON CONSOLE                                                                 
-000000     IF NOT(�e�k�f�Q�[�� = �n�e�e)GO TO CX00362.                                   
-000000     COMPUTE �b�m�s�Q�[�� = �b�m�s�Q�[�� + 1 .                                        
+000000     IF NOT(�e�k�f�Q�_�� = �n�e�e)GO TO
+           CX00362.
+000000     COMPUTE �b�m�s�Q�_�� =
+           �b�m�s�Q�_�� + 1 .
 000000 CX00362.                                                                 
            DISPLAY "CX00362" UPON CONSOLE
 000000     GO TO CX00359.                                                       
@@ -3092,12 +4775,17 @@
 000000 CX00358. 
            DISPLAY "CX00358" UPON CONSOLE
            DISPLAY "CX00358"  UPON CONSOLE                                                                  
-000000     IF NOT(�e�k�f�Q�[�� = �n�m)GO TO CX00363.                                    
-000000 CX00364. IF NOT( (�b�m�s�� < 21) AND (�e�k�f�� = �n�e�e))GO TO CX00365.           
+000000     IF NOT(�e�k�f�Q�_�� = �n�m)GO TO CX00363.                                    
+000000     CX00364. IF NOT( (�b�m�s�� < 21) AND
+           (�e�k�f�� = �n�e�e))GO TO CX00365.
            DISPLAY "CX00364" UPON CONSOLE
-000000     IF NOT(�v�|�@�֕ʉ񍆂O�Q (�b�m�s���Ǝ� �b�m�s�Q�[�� �b�m�s��) = �v�j�s�J�n��                    
+000000     IF NOT(�v�_�_�֕ʉ񍆂O�Q
+           (�b�m�s���Ǝ� �b�m�s�Q�_��
+           �b�m�s��) = �v�j�s�J�n��
 000000     )GO TO CX00366.                                                      
-000000     MOVE �v�|�@�֕ʋ��z�єԍ��O�Q (�b�m�s���Ǝ� �b�m�s�Q�[�� �b�m�s��) TO �b�m�s���z��                   
+000000     MOVE �v�_�_�֕ʋ��z�єԍ��O�Q
+           (�b�m�s���Ǝ� �b�m�s�Q�_��
+           �b�m�s��) TO �b�m�s���z��
 000000     MOVE �n�m TO �e�k�f�� .                                                   
 000000 CX00366.       
            DISPLAY "CX00366" UPON CONSOLE
@@ -3112,7 +4800,9 @@
 000000 CX00363.      
            DISPLAY "CX00363" UPON CONSOLE
            DISPLAY "CX00363"  UPON CONSOLE                                                              
-000000     IF NOT( (�e�k�f���Ǝ� = �n�e�e) OR (�e�k�f�Q�[�� = �n�e�e) OR (�e�k�f�� = �n�e�e)           
+000000     IF NOT( (�e�k�f���Ǝ� = �n�e�e) OR
+           (�e�k�f�Q�_�� = �n�e�e) OR
+           (�e�k�f�� = �n�e�e)
 000000     )GO TO CX00368.                                                      
 000000     MOVE 1 TO �b�m�s���z�� .                                                   
 000000 CX00368.                                                                 
@@ -3122,45 +4812,70 @@
 000000 CX00022. EXIT.                                                           
 000000 WK-WRITE-RTN .
            DISPLAY "WK-WRITE-RTN"  UPON CONSOLE                                                              
-000000     MOVE �v�j�|���� TO ����������v�j�q                                               
+000000     MOVE �v�j�_���� TO
+           ����������v�j�q
 000000       WRITE ����������v�j�q .                                                   
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00369.                  
 000000         DISPLAY "HBHUN370-90 SQWURISE WRITE ERROR ",                     
 000000                  STS-FILE1 " " STS-FILE2                                 
 000000         STOP RUN .                                                     
-000000 CX00369.              
+000000 CX00369.
            DISPLAY "CX00369" UPON CONSOLE
-           DISPLAY "CX00369"  UPON CONSOLE                                                    
-000000     MOVE 1 TO �h�c�w�Q�[��                                                     
-000000       INITIALIZE  �c�̕ʐ��Z�\�v�j�q .                                            
-000000 CX00370. IF NOT(�h�c�w�Q�[�� < 31 AND �v�c���Q�[���^�C�v (�h�c�w�Q�[��) NOT = ZERO            
+           DISPLAY "CX00369"  UPON CONSOLE
+      *20150302追加開始
+000000     COMPUTE AUDIT-CNT-URISE = AUDIT-CNT-URISE + 1 .
+      *20150302追加終了
+000000     MOVE 1 TO �h�c�w�Q�_��                                                     
+000000       INITIALIZE  �c�̕ʐ��Z�_�v�j�q .                                            
+000000     CX00370. IF NOT(�h�c�w�Q�_�� < 31 AND
+           �v�c���Q�_���_�C�v
+           (�h�c�w�Q�_��) NOT = ZERO
 000000     )GO TO CX00371. 
            DISPLAY "CX00370" UPON CONSOLE
            DISPLAY "CX00370"  UPON CONSOLE                                                      
-000000     MOVE �v�c���Q�[���^�C�v (�h�c�w�Q�[��) TO �v�c�m�r�Q�[���^�C�v                                
-000000     MOVE �v�c���u���b�N�R�[�h (�h�c�w�Q�[��) TO �v�c�m�r�u���b�N�R�[�h                              
+000000     MOVE �v�c���Q�_���_�C�v
+           (�h�c�w�Q�_��) TO
+           �v�c�m�r�Q�_���_�C�v
+000000     MOVE �v�c���u���b�N�R�_�h
+           (�h�c�w�Q�_��) TO
+           �v�c�m�r�u���b�N�R�_�h
 000000     MOVE 1 TO �h�c�w�� .                                                    
-000000 CX00372. IF NOT(�h�c�w�� < 22 AND �v�c���� (�h�c�w�Q�[�� �h�c�w��) NOT = ZERO           
+000000     CX00372. IF NOT(�h�c�w�� < 22 AND
+           �v�c���� (�h�c�w�Q�_��
+           �h�c�w��) NOT = ZERO
 000000     )GO TO CX00373. 
            DISPLAY "CX00372" UPON CONSOLE
            DISPLAY "CX00372"  UPON CONSOLE                                                      
-000000     MOVE �v�c���� (�h�c�w�Q�[�� �h�c�w��) TO �v�c�m�r��                                  
+000000     MOVE �v�c���� (�h�c�w�Q�_��
+           �h�c�w��) TO �v�c�m�r��
 000000     MOVE 1 TO �h�c�w�c�� .                                                    
 000000 CX00374. IF NOT(�h�c�w�c�� < 81)GO TO CX00375.                                
            DISPLAY "CX00374" UPON CONSOLE
-000000     IF NOT(�v�c���c�̕ʔ��� (�h�c�w�Q�[�� �h�c�w�� �h�c�w�c��) NOT = ZERO                      
+000000     IF NOT(�v�c���c�̕ʔ���
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�c��) NOT = ZERO
 000000     )GO TO CX00376. 
            DISPLAY "CX00374"  UPON CONSOLE                                                     
-000000     MOVE �h�c�w�c�� TO �v�c�m�r�c�̃R�[�h                                              
-000000     MOVE �v�c���c�̕ʔ��� (�h�c�w�Q�[�� �h�c�w�� �h�c�w�c��) TO �v�c�m�r������z                       
-000000     MOVE �v�c���̔��`���l���R�[�h (�h�c�w�Q�[�� �h�c�w�� �h�c�w�c��) TO �v�c�m�r�̔��`���l���R�[�h              
-000000               WRITE �c�̕ʐ��Z�\�v�j�q .                                          
+000000     MOVE �h�c�w�c�� TO
+           �v�c�m�r�c�̃R�_�h
+000000     MOVE �v�c���c�̕ʔ���
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�c��) TO
+           �v�c�m�r������z
+000000     MOVE �v�c���̔��_���l���R�_�h
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�c��) TO
+           �v�c�m�r�̔��_���l���R�_�h
+000000               WRITE �c�̕ʐ��Z�_�v�j�q .                                          
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00377.                  
 000000                 DISPLAY "HBHUN370-91 SQWDNSSN WRITE ERROR ",             
 000000                          STS-FILE1 " " STS-FILE2                         
 000000                 STOP RUN .                                             
-000000 CX00377.                                                                 
+000000 CX00377.
            DISPLAY "CX00377" UPON CONSOLE
+      *20150302追加開始
+000000     COMPUTE AUDIT-CNT-DNSSN = AUDIT-CNT-DNSSN + 1 .
+      *20150302追加終了
 000000 CX00376.                                                                  
            DISPLAY "CX00376" UPON CONSOLE
 000000     COMPUTE �h�c�w�c�� = �h�c�w�c�� + 1 .                                          
@@ -3173,48 +4888,79 @@
 000000 CX00373.           
            DISPLAY "CX00373" UPON CONSOLE
            DISPLAY "CX00373"  UPON CONSOLE                                                        
-000000     COMPUTE �h�c�w�Q�[�� = �h�c�w�Q�[�� + 1 .                                        
+000000     COMPUTE �h�c�w�Q�_�� =
+           �h�c�w�Q�_�� + 1 .
 000000     GO TO CX00370.                                                       
 000000 CX00371.     
            DISPLAY "CX00371" UPON CONSOLE
            DISPLAY "CX00371"  UPON CONSOLE                                                               
-000000     MOVE 1 TO �h�c�w�Q�[��                                                     
+000000     MOVE 1 TO �h�c�w�Q�_��                                                     
 000000       INITIALIZE  ���J�萔���v�j�q .
       *20141028�C���J�n                                             
-000000* CX00378. IF NOT( (�h�c�w�Q�[�� < 31) AND (�v�����Q�[���^�C�v (�h�c�w�Q�[��) NOT =             
-       CX00378. IF NOT( (�v�j�|���J�萔���v�j�s�a�k�� < 11) AND (�v�����Q�[���^�C�v (�h�c�w�Q�[��) NOT =             
+000000*    CX00378. IF NOT( (�h�c�w�Q�[�� < 31) AND
+           (�v�����Q�_���_�C�v
+           (�h�c�w�Q�_��) NOT =
+           CX00378. IF NOT(
+           (�v�j�_���J�萔���v�j�s�a�k��
+           < 11) AND (�v�����Q�_���_�C�v
+           (�h�c�w�Q�_��) NOT =
       *20141028�C���I��
 000000     ZERO))GO TO CX00379.  
            DISPLAY "CX00378"  UPON CONSOLE                                                  
-000000     MOVE �v�����Q�[���^�C�v (�h�c�w�Q�[��) TO �v�t�s�d�Q�[���^�C�v                                
-000000     MOVE �v�����u���b�N�R�[�h (�h�c�w�Q�[��) TO �v�t�s�d�u���b�N�R�[�h                              
+000000     MOVE �v�����Q�_���_�C�v
+           (�h�c�w�Q�_��) TO
+           �v�t�s�d�Q�_���_�C�v
+000000     MOVE �v�����u���b�N�R�_�h
+           (�h�c�w�Q�_��) TO
+           �v�t�s�d�u���b�N�R�_�h
 000000     MOVE 1 TO �h�c�w�� .                                                    
-000000 CX00380. IF NOT( (�h�c�w�� < 22) AND (�v������ (�h�c�w�Q�[�� �h�c�w��) NOT =            
+000000     CX00380. IF NOT( (�h�c�w�� < 22) AND
+           (�v������ (�h�c�w�Q�_��
+           �h�c�w��) NOT =
 000000     ZERO))GO TO CX00381.
            DISPLAY "CX00380" UPON CONSOLE
            DISPLAY "CX00380"  UPON CONSOLE                                                 
-000000     MOVE �v������ (�h�c�w�Q�[�� �h�c�w��) TO �v�t�s�d��                                  
+000000     MOVE �v������ (�h�c�w�Q�_��
+           �h�c�w��) TO �v�t�s�d��
 000000     MOVE 1 TO �h�c�w�̔��b .                                                   
-000000 CX00382. IF NOT(�h�c�w�̔��b <= �r�f�i�P�̔��b�������l)GO TO CX00383.                     
+000000     CX00382. IF NOT(�h�c�w�̔��b <=
+           �r�f�i�P�̔��b�������l)GO TO
+           CX00383.
            DISPLAY "CX00382" UPON CONSOLE
-000000     IF NOT(�v�����̔��`���l���R�[�h (�h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b) NOT = ZERO                 
+000000     IF
+           NOT(�v�����̔��_���l���R�_�h
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b) NOT = ZERO
 000000     )GO TO CX00384. 
            DISPLAY "CX00382"  UPON CONSOLE                                                       
-000000     MOVE �v�����̔��`���l���R�[�h (�h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b) TO �v�t�s�d�̔��`���l���R�[�h             
-000000     MOVE �v����������z (�h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b) TO �v�t�s�d������z                       
-000000     MOVE �v�����萔���␳�z (�h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b) TO �v�t�s�d�萔���␳�z                   
+000000     MOVE �v�����̔��_���l���R�_�h
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b) TO
+           �v�t�s�d�̔��_���l���R�_�h
+000000     MOVE �v����������z
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b) TO
+           �v�t�s�d������z
+000000     MOVE �v�����萔���␳�z
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b) TO
+           �v�t�s�d�萔���␳�z
 000000     MOVE 1 TO �h�c�w���z�� .                                                   
 000000 CX00385. IF NOT(�h�c�w���z�� < 6)GO TO CX00386. 
            DISPLAY "CX00385" UPON CONSOLE
            DISPLAY "CX00385"  UPON CONSOLE                               
-000000     MOVE �v�����݌v�萔�� (�h�c�w�Q�[�� �h�c�w�� �h�c�w�̔��b �h�c�w���z��) TO �v�t�s�d���z�ѕʔ��J�萔��          
+000000     MOVE �v�����݌v�萔��
+           (�h�c�w�Q�_�� �h�c�w��
+           �h�c�w�̔��b �h�c�w���z��) TO
+           �v�t�s�d���z�ѕʔ��J�萔��
 000000     (�h�c�w���z��)                                                             
-000000     COMPUTE �h�c�w���z�� = �h�c�w���z�� + 1 .                                        
+000000     COMPUTE �h�c�w���z�� =
+           �h�c�w���z�� + 1 .
 000000     GO TO CX00385.                                                       
 000000 CX00386.    
            DISPLAY "CX00386" UPON CONSOLE
            DISPLAY "CX00386"  UPON CONSOLE                                                             
-000000               WRITE ���J�萔���v�j�q INVALID CONTINUE .                          
+000000     WRITE ���J�萔���v�j�q INVALID CONTINUE .
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00387.                  
 000000                 DISPLAY "HBHUN370-92 VIWURTES WRITE ERROR ",             
 000000                          STS-FILE1 " " STS-FILE2                         
@@ -3224,7 +4970,8 @@
 000000 CX00384.          
            DISPLAY "CX00384" UPON CONSOLE
            DISPLAY "CX00384"  UPON CONSOLE                                                          
-000000     COMPUTE �h�c�w�̔��b = �h�c�w�̔��b + 1 .                                        
+000000     COMPUTE �h�c�w�̔��b = �h�c�w�̔��b +
+           1 .
 000000     GO TO CX00382.                                                       
 000000 CX00383.     
            DISPLAY "CX00383" UPON CONSOLE
@@ -3234,23 +4981,142 @@
 000000 CX00381. 
            DISPLAY "CX00381" UPON CONSOLE
            DISPLAY "CX00381"  UPON CONSOLE                                                                    
-000000     COMPUTE �h�c�w�Q�[�� = �h�c�w�Q�[�� + 1 .                                        
-      *20141028�ǉ��J�n
-           IF �h�c�w�Q�[�� > 4 
-               MOVE 1 TO �h�c�w�Q�[��
-               INITIALIZE �v�j�|���J�萔���v�j�s�a�k
-               COMPUTE �v�j�|���J�萔���v�j�s�a�k�� = �v�j�|���J�萔���v�j�s�a�k�� + 1
+000000     COMPUTE �h�c�w�Q�_�� =
+           �h�c�w�Q�_�� + 1 .
+      *20141028追加開始
+           IF �h�c�w�Q�_�� > 30 
+               MOVE 1 TO �h�c�w�Q�_��
+           INITIALIZE
+           �v�j�_���J�萔���v�j�s�a�k
+           COMPUTE
+           �v�j�_���J�萔���v�j�s�a�k��
+           =
+           �v�j�_���J�萔���v�j�s�a�k��
+           + 1
+      *20150223追加開始
+      *20150412修正開始
+000000     MOVE �n�m TO �e�k�f�G���_
+000000     MOVE "7" TO �v�j�s���_�F�b�N�t���O
+000000     PERFORM ERWK-RTN THRU CX00024
+      *20150412修正終了
+      *20150223追加終了
            ELSE
-      *20141028�ǉ��I��
+      *20141028追加終了
 000000     GO TO CX00378.                                                       
 000000 CX00379. 
            DISPLAY "CX00379" UPON CONSOLE
            DISPLAY "CX00379"  UPON CONSOLE                                                                
 000000 CX00023. EXIT.                                                           
-000000 ERWK-RTN .   
+      *20150224追加開始
+000000 ERRRPT-RTN .
+           DISPLAY "ERRRPT-RTN"  UPON CONSOLE
+000000     MOVE �n�e�e TO �e�k�f�g�s�f�l .
+000000     OPEN INPUT �G���_�v�j�e .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00391.
+000000         DISPLAY "HBHUN370-99 SQTRONRI OPEN ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00391.
+           DISPLAY "CX00391" UPON CONSOLE
+000000 CX00392.
+           DISPLAY "CX00392" UPON CONSOLE
+000000     READ �G���_�v�j�e NEXT AT END MOVE �n�m TO �e�k�f�g�s�f�l .
+000000     IF NOT(STS-FILE1 NOT = ZERO AND "10")GO TO CX00394.
+000000         DISPLAY "HBHUN370-99 SQTRONRI READ ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00394.
+           DISPLAY "CX00394" UPON CONSOLE
+000000     IF NOT(�e�k�f�g�s�f�l = �n�e�e)GO TO CX00396.
+000000     MOVE �G���_�v�j�q TO EX-ERRRPT-DATA .
+000000     WRITE EX-ERRRPT-REC .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00395.
+000000         DISPLAY "HBHUN370-99 EXERRRPT WRITE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00395.
+           DISPLAY "CX00395" UPON CONSOLE
+000000     GO TO CX00392.
+000000 CX00396.
+           DISPLAY "CX00396" UPON CONSOLE
+000000     CLOSE �G���_�v�j�e .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00397.
+000000         DISPLAY "HBHUN370-99 SQTRONRI CLOSE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00397.
+           DISPLAY "CX00397" UPON CONSOLE
+000000     CLOSE EXERRRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00405.
+000000         DISPLAY "HBHUN370-99 EXERRRPT CLOSE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00405.
+           DISPLAY "CX00405" UPON CONSOLE
+      *20150224追加終了
+      *20150227追加開始
+000000     CLOSE EXIDXRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00406.
+000000         DISPLAY "HBHUN370-95 EXIDXRPT CLOSE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00406.
+           DISPLAY "CX00406" UPON CONSOLE
+      *20150227追加終了
+      *20150228追加開始
+000000     CLOSE TKINQRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00408.
+000000         DISPLAY "HBHUN370-98 TKINQRPT CLOSE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00408.
+           DISPLAY "CX00408" UPON CONSOLE
+      *20150228追加終了
+      *20150301追加開始
+000000     CLOSE EXSFKRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00412.
+000000         DISPLAY "HBHUN370-99 EXSFKRPT CLOSE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00412.
+           DISPLAY "CX00412" UPON CONSOLE
+      *20150301追加終了
+      *20150302追加開始
+000000     MOVE AUDIT-CNT-URISE TO EXAUD-CNT-URISE .
+000000     MOVE AUDIT-CNT-URIUR TO EXAUD-CNT-URIUR .
+000000     MOVE AUDIT-CNT-JIKAN TO EXAUD-CNT-JIKAN .
+000000     MOVE AUDIT-CNT-KNYJY TO EXAUD-CNT-KNYJY .
+000000     MOVE AUDIT-CNT-URISS TO EXAUD-CNT-URISS .
+000000     MOVE AUDIT-CNT-KAISS TO EXAUD-CNT-KAISS .
+000000     MOVE AUDIT-CNT-DNSSN TO EXAUD-CNT-DNSSN .
+000000     WRITE EXAUD-REC .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00413.
+000000         DISPLAY "HBHUN370-96 EXAUDRPT WRITE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00413.
+           DISPLAY "CX00413" UPON CONSOLE
+000000     CLOSE EXAUDRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00416.
+000000         DISPLAY "HBHUN370-97 EXAUDRPT CLOSE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00416.
+           DISPLAY "CX00416" UPON CONSOLE
+      *20150303追加開始
+000000     CLOSE EXHSVRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00393.
+000000         DISPLAY "HBHUN370-98 EXHSVRPT CLOSE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+      *20150303追加終了
+000000 CX00393. EXIT.
+      *20150302追加終了
+000000 ERWK-RTN .
            DISPLAY "ERWK-RTN"  UPON CONSOLE                                                             
-000000     MOVE �v�j�s�ʏ�� TO �d�q�v�j�ʏ��                                             
-000000       WRITE �G���[�v�j�q .                                                     
+000000     MOVE �v�j�s�ʏ�� TO
+           �d�q�v�j�ʏ��
+000000       WRITE �G���_�v�j�q .                                                     
 000000     IF NOT(STS-FILE1 NOT = ZERO AND "02")GO TO CX00388.                  
 000000         DISPLAY "HBHUN370-93 SQTRONRI WRITE ERROR ",                     
 000000                  STS-FILE1 " " STS-FILE2                                 
@@ -3259,10 +5125,536 @@
            DISPLAY "CX00388" UPON CONSOLE
 000000 CX00024. EXIT.                                                           
 000000 ERR-REC-RTN .                                                            
-000000     IF NOT(�e�k�f�G���[ = �n�m)GO TO CX00389.                                    
+000000     IF NOT(�e�k�f�G���_ = �n�m)GO TO CX00389.                                    
       *20141027�C���J�n
-000000*         @ZCTMSGOT(MSGID = #BH201                                         
-000000*                   PROGID = HBHUN370); .                                  
+      *20150225修正開始
+000000         @ZCTMSGOT(MSGID = #BH201
+000000                   PROGID = HBHUN370); .
+      *20150225修正終了
       *20141027�C���I��
 000000 CX00389.                                                                 
 000000 CX00025. EXIT.                                                           
+      *20150322追加開始
+      *    if HBHSS020 has not completed its own run, SQHSSEND either
+      *    will not open or will not carry the "1" completion flag -
+      *    either way this job cannot proceed, so it stops here rather
+      *    than processing against a settlement day HBHSS020 has not
+      *    finished
+000000 PRCHK-RTN .
+           DISPLAY "PRCHK-RTN" UPON CONSOLE
+000000     OPEN INPUT SQHSSEND .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00459.
+000000         DISPLAY "HBHUN370-131 SQHSSEND OPEN ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         DISPLAY "HBHUN370-132 HBHSS020 NOT COMPLETE - ABORT"
+000000         STOP RUN .
+000000 CX00459.
+           DISPLAY "CX00459" UPON CONSOLE
+000000     READ SQHSSEND NEXT AT END CONTINUE.
+000000     IF NOT(STS-FILE1 = ZERO OR "02")GO TO CX00460.
+000000         DISPLAY "HBHUN370-133 SQHSSEND READ ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00460.
+           DISPLAY "CX00460" UPON CONSOLE
+000000     IF HSSMK-STATUS-OK GO TO CX00461.
+000000         DISPLAY "HBHUN370-134 HBHSS020 NOT COMPLETE - ABORT"
+000000         STOP RUN .
+000000 CX00461.
+           DISPLAY "CX00461" UPON CONSOLE
+000000     CLOSE SQHSSEND .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00462.
+000000         DISPLAY "HBHUN370-135 SQHSSEND CLOSE ERROR ",
+000000         STOP RUN .
+000000 CX00462.
+           DISPLAY "CX00462" UPON CONSOLE
+      *20150322追加終了
+000000 CX00463. EXIT.
+      *20150325追加開始
+      *    JOBLG-START-RTN  -  appends the "run started" record to the
+      *    suite-wide job-control audit trail (VIJOBLOG) at S000-RTN
+      *    time, before this program has processed anything
+000000 JOBLG-START-RTN .
+           DISPLAY "JOBLG-START-RTN" UPON CONSOLE
+000000     MOVE "HBHUN370" TO JOBLG-PROGID
+000000     ACCEPT JOBLG-RUNDATE FROM DATE YYYYMMDD
+000000     ACCEPT JOBLG-RUNTIME FROM TIME
+000000     MOVE "S" TO JOBLG-EVENT
+000000     MOVE ZERO TO JOBLG-RECCNT
+000000     MOVE "0" TO JOBLG-STATUS
+000000     WRITE JOBLG-REC INVALID CONTINUE .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00465.
+000000           DISPLAY "HBHUN370-138 VIJOBLOG WRITE ERROR ",
+000000                     STS-FILE1 " " STS-FILE2
+000000           STOP RUN .
+000000 CX00465. EXIT.
+      *    JOBLG-END-RTN  -  appends the "run ended" record, with the
+      *    total records processed and the normal/abnormal status, at
+      *    E000-RTN time
+000000 JOBLG-END-RTN .
+           DISPLAY "JOBLG-END-RTN" UPON CONSOLE
+000000     MOVE "HBHUN370" TO JOBLG-PROGID
+000000     ACCEPT JOBLG-RUNDATE FROM DATE YYYYMMDD
+000000     ACCEPT JOBLG-RUNTIME FROM TIME
+000000     MOVE "E" TO JOBLG-EVENT
+000000     MOVE WK-JOBLG-CNT TO JOBLG-RECCNT
+000000     MOVE "0" TO JOBLG-STATUS
+000000     WRITE JOBLG-REC INVALID CONTINUE .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00466.
+000000           DISPLAY "HBHUN370-139 VIJOBLOG WRITE ERROR ",
+000000                     STS-FILE1 " " STS-FILE2
+000000           STOP RUN .
+000000 CX00466. EXIT.
+      *20150325追加終了
+      *20150326追加開始
+      *    RECON-RPT-RTN  -  cross-program reconciliation report:
+      *    this run's own VRUNYKAN throughput (WK-JOBLG-CNT, not yet
+      *    posted to VIJOBLOG at this point in MAIN-RTN) is the
+      *    reference line; HBHSS020's and HBHUN551's most recent
+      *    today-dated VIJOBLOG end-of-run RECCNT are looked up against
+      *    it and posted to EXRECRPT with a variance and a mismatch flag
+000000 RECON-RPT-RTN .
+           DISPLAY "RECON-RPT-RTN" UPON CONSOLE
+000000     OPEN OUTPUT EXRECRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00469.
+000000           DISPLAY "HBHUN370-140 EXRECRPT OPEN ERROR ",
+000000                     STS-FILE1 " " STS-FILE2
+000000           STOP RUN .
+000000 CX00469.
+           DISPLAY "CX00469" UPON CONSOLE
+000000     ACCEPT RECON-RUNDATE FROM DATE YYYYMMDD .
+000000     MOVE WK-JOBLG-CNT TO RECON-BASE-RECCNT .
+000000     MOVE "HBHUN370" TO EXREC-PROGID
+000000     MOVE RECON-RUNDATE TO EXREC-RUNDATE
+000000     MOVE WK-JOBLG-CNT TO EXREC-RECCNT
+000000     MOVE ZERO TO EXREC-VARIANCE
+000000     MOVE "N" TO EXREC-MISMATCH-FLG
+000000     WRITE EXREC-REC .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00470.
+000000           DISPLAY "HBHUN370-141 EXRECRPT WRITE ERROR ",
+000000                     STS-FILE1 " " STS-FILE2
+000000           STOP RUN .
+000000 CX00470.
+           DISPLAY "CX00470" UPON CONSOLE
+000000     MOVE "HBHSS020" TO RECON-CUR-PROGID .
+000000     PERFORM RECON-SCAN-RTN THRU CX00472 .
+000000     MOVE "HBHSS020" TO EXREC-PROGID
+000000     MOVE RECON-RUNDATE TO EXREC-RUNDATE
+000000     MOVE RECON-FOUND-RECCNT TO EXREC-RECCNT
+000000     COMPUTE EXREC-VARIANCE =
+           RECON-FOUND-RECCNT - RECON-BASE-RECCNT
+000000     MOVE "N" TO EXREC-MISMATCH-FLG
+000000     IF NOT(RECON-NOTFOUND-SW = 0 AND
+           RECON-FOUND-RECCNT = RECON-BASE-RECCNT)
+000000     MOVE "Y" TO EXREC-MISMATCH-FLG .
+000000     WRITE EXREC-REC .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00473.
+000000           DISPLAY "HBHUN370-142 EXRECRPT WRITE ERROR ",
+000000                     STS-FILE1 " " STS-FILE2
+000000           STOP RUN .
+000000 CX00473.
+           DISPLAY "CX00473" UPON CONSOLE
+000000     MOVE "HBHUN551" TO RECON-CUR-PROGID .
+000000     PERFORM RECON-SCAN-RTN THRU CX00472 .
+000000     MOVE "HBHUN551" TO EXREC-PROGID
+000000     MOVE RECON-RUNDATE TO EXREC-RUNDATE
+000000     MOVE RECON-FOUND-RECCNT TO EXREC-RECCNT
+000000     COMPUTE EXREC-VARIANCE =
+           RECON-FOUND-RECCNT - RECON-BASE-RECCNT
+000000     MOVE "N" TO EXREC-MISMATCH-FLG
+000000     IF NOT(RECON-NOTFOUND-SW = 0 AND
+           RECON-FOUND-RECCNT = RECON-BASE-RECCNT)
+000000     MOVE "Y" TO EXREC-MISMATCH-FLG .
+000000     WRITE EXREC-REC .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00474.
+000000           DISPLAY "HBHUN370-143 EXRECRPT WRITE ERROR ",
+000000                     STS-FILE1 " " STS-FILE2
+000000           STOP RUN .
+000000 CX00474.
+           DISPLAY "CX00474" UPON CONSOLE
+000000     CLOSE EXRECRPT .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00468.
+000000           DISPLAY "HBHUN370-144 EXRECRPT CLOSE ERROR ",
+000000                     STS-FILE1 " " STS-FILE2
+000000           STOP RUN .
+000000 CX00468. EXIT.
+      *    RECON-SCAN-RTN  -  finds the latest today-dated end-of-run
+      *    VIJOBLOG record for RECON-CUR-PROGID and returns its RECCNT
+      *    in RECON-FOUND-RECCNT (ZERO, with RECON-NOTFOUND-SW set, if
+      *    that program has not posted an end-of-run record today)
+000000 RECON-SCAN-RTN .
+           DISPLAY "RECON-SCAN-RTN" UPON CONSOLE
+000000     MOVE 1 TO RECON-NOTFOUND-SW
+000000     MOVE ZERO TO RECON-FOUND-RECCNT
+000000     MOVE RECON-CUR-PROGID TO JOBLG-PROGID
+000000     MOVE RECON-RUNDATE TO JOBLG-RUNDATE
+000000     MOVE ZERO TO JOBLG-RUNTIME
+000000     MOVE "A" TO JOBLG-EVENT .
+000000     START VIJOBLOG KEY NOT < JOBLG-KEY
+000000     INVALID GO TO CX00472 .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00475.
+000000           DISPLAY "HBHUN370-145 VIJOBLOG START ERROR ",
+000000                     STS-FILE1 " " STS-FILE2
+000000           STOP RUN .
+000000 CX00475.
+           DISPLAY "CX00475" UPON CONSOLE
+000000 CX00476. READ VIJOBLOG NEXT AT END GO TO CX00472.
+           DISPLAY "CX00476" UPON CONSOLE
+000000     IF NOT(STS-FILE1 = ZERO OR "02")GO TO CX00477.
+000000           DISPLAY "HBHUN370-146 VIJOBLOG READ ERROR ",
+000000                     STS-FILE1 " " STS-FILE2
+000000           STOP RUN .
+000000 CX00477.
+           DISPLAY "CX00477" UPON CONSOLE
+000000     IF NOT(JOBLG-PROGID = RECON-CUR-PROGID AND
+           JOBLG-RUNDATE = RECON-RUNDATE)GO TO CX00472.
+000000     IF NOT(JOBLG-EVENT-END)GO TO CX00478.
+000000     MOVE ZERO TO RECON-NOTFOUND-SW
+000000     MOVE JOBLG-RECCNT TO RECON-FOUND-RECCNT .
+000000 CX00478.
+           DISPLAY "CX00478" UPON CONSOLE
+000000     GO TO CX00476.
+000000 CX00472. EXIT.
+      *20150326追加終了
+      *20150403追加開始
+      *    TRNSBAL-RPT-RTN  -  split-file balancing report: counts every
+      *    record currently in VRTRNSA and every record currently in
+      *    VRTRNSB and posts both totals (plus the variance) to
+      *    EXTRNBAL - whichever side is not this run’s active side
+      *    (per the same switch S000-RTN tested to decide which side to
+      *    open for processing) is opened just long enough to count it
+000000 TRNSBAL-RPT-RTN .
+           DISPLAY "TRNSBAL-RPT-RTN" UPON CONSOLE
+000000     MOVE ZERO TO TRNSBAL-CNT-A
+000000     MOVE ZERO TO TRNSBAL-CNT-B
+000000     IF NOT(�v�j�_����敪 = "1")GO TO CX00487.
+000000         MOVE 1 TO TR-A-RKEY
+000000         START �g�����U�N�V�����e�_�_ KEY NOT < TR-A-RKEY
+000000             INVALID CONTINUE .
+      *20150413修正開始
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00522.
+000000         DISPLAY "HBHUN370-174 VRTRNSA START ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00522.
+           DISPLAY "CX00522" UPON CONSOLE
+      *20150413修正終了
+000000         PERFORM TRNSBAL-CNTA-RTN THRU CX00488 .
+000000         OPEN INPUT
+000000         �g�����U�N�V�����e�_�a .
+000000         IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00489.
+000000             DISPLAY "HBHUN370-153 VRTRNSB OPEN ERROR ",
+000000                      STS-FILE1 " " STS-FILE2
+000000             STOP RUN .
+000000 CX00489.
+           DISPLAY "CX00489" UPON CONSOLE
+000000         MOVE 1 TO TR-B-RKEY
+000000         START �g�����U�N�V�����e�_�a KEY NOT < TR-B-RKEY
+000000             INVALID CONTINUE .
+      *20150413修正開始
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00523.
+000000         DISPLAY "HBHUN370-175 VRTRNSB START ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00523.
+           DISPLAY "CX00523" UPON CONSOLE
+      *20150413修正終了
+000000         PERFORM TRNSBAL-CNTB-RTN THRU CX00491 .
+000000         CLOSE �g�����U�N�V�����e�_�a .
+000000         IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00492.
+000000             DISPLAY "HBHUN370-154 VRTRNSB CLOSE ERROR ",
+000000                      STS-FILE1 " " STS-FILE2
+000000             STOP RUN .
+000000 CX00492.
+           DISPLAY "CX00492" UPON CONSOLE
+000000         GO TO CX00493.
+000000 CX00487.
+           DISPLAY "CX00487" UPON CONSOLE
+000000     OPEN INPUT
+000000     �g�����U�N�V�����e�_�_ .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00494.
+000000         DISPLAY "HBHUN370-155 VRTRNSA OPEN ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00494.
+           DISPLAY "CX00494" UPON CONSOLE
+000000     MOVE 1 TO TR-A-RKEY
+000000     START �g�����U�N�V�����e�_�_ KEY NOT < TR-A-RKEY
+000000         INVALID CONTINUE .
+      *20150413修正開始
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00524.
+000000         DISPLAY "HBHUN370-176 VRTRNSA START ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00524.
+           DISPLAY "CX00524" UPON CONSOLE
+      *20150413修正終了
+000000     PERFORM TRNSBAL-CNTA-RTN THRU CX00488 .
+000000     CLOSE �g�����U�N�V�����e�_�_ .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00495.
+000000         DISPLAY "HBHUN370-156 VRTRNSA CLOSE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00495.
+           DISPLAY "CX00495" UPON CONSOLE
+000000     MOVE 1 TO TR-B-RKEY
+000000     START �g�����U�N�V�����e�_�a KEY NOT < TR-B-RKEY
+000000         INVALID CONTINUE .
+      *20150413修正開始
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00525.
+000000         DISPLAY "HBHUN370-177 VRTRNSB START ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00525.
+           DISPLAY "CX00525" UPON CONSOLE
+      *20150413修正終了
+000000     PERFORM TRNSBAL-CNTB-RTN THRU CX00491 .
+000000 CX00493.
+           DISPLAY "CX00493" UPON CONSOLE
+000000     OPEN OUTPUT EXTRNBAL .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00496.
+000000         DISPLAY "HBHUN370-157 EXTRNBAL OPEN ERROR ",
+000000                  STS-FILE1
+000000         STOP RUN .
+000000 CX00496.
+           DISPLAY "CX00496" UPON CONSOLE
+000000     ACCEPT EXTRNBAL-RUNDATE FROM DATE YYYYMMDD
+000000     ACCEPT EXTRNBAL-RUNTIME FROM TIME
+000000     MOVE TRNSBAL-CNT-A TO EXTRNBAL-CNT-A
+000000     MOVE TRNSBAL-CNT-B TO EXTRNBAL-CNT-B
+000000     COMPUTE EXTRNBAL-VARIANCE = TRNSBAL-CNT-A - TRNSBAL-CNT-B
+000000     MOVE "N" TO EXTRNBAL-MISMATCH-FLG
+000000     IF NOT(TRNSBAL-CNT-A = TRNSBAL-CNT-B)
+000000     MOVE "Y" TO EXTRNBAL-MISMATCH-FLG .
+000000     WRITE EXTRNBAL-REC .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00497.
+000000         DISPLAY "HBHUN370-158 EXTRNBAL WRITE ERROR ",
+000000                  STS-FILE1
+000000         STOP RUN .
+000000 CX00497.
+           DISPLAY "CX00497" UPON CONSOLE
+000000     CLOSE EXTRNBAL .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00490.
+000000         DISPLAY "HBHUN370-159 EXTRNBAL CLOSE ERROR ",
+000000                  STS-FILE1
+000000         STOP RUN .
+000000 CX00490. EXIT.
+      *    TRNSBAL-CNTA-RTN / TRNSBAL-CNTB-RTN  -  counts every record
+      *    remaining in VRTRNSA / VRTRNSB from the current position
+      *    (START has already been done by the caller) to end of file
+000000 TRNSBAL-CNTA-RTN .
+           DISPLAY "TRNSBAL-CNTA-RTN" UPON CONSOLE
+000000 CX00498. READ �g�����U�N�V�����e�_�_ NEXT AT END GO TO CX00488.
+           DISPLAY "CX00498" UPON CONSOLE
+000000     IF NOT(STS-FILE1 = ZERO OR "02")GO TO CX00499.
+000000         DISPLAY "HBHUN370-160 VRTRNSA READ ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00499.
+           DISPLAY "CX00499" UPON CONSOLE
+000000     ADD 1 TO TRNSBAL-CNT-A .
+000000     GO TO CX00498.
+000000 CX00488. EXIT.
+000000 TRNSBAL-CNTB-RTN .
+           DISPLAY "TRNSBAL-CNTB-RTN" UPON CONSOLE
+000000 CX00500. READ �g�����U�N�V�����e�_�a NEXT AT END GO TO CX00491.
+           DISPLAY "CX00500" UPON CONSOLE
+000000     IF NOT(STS-FILE1 = ZERO OR "02")GO TO CX00501.
+000000         DISPLAY "HBHUN370-161 VRTRNSB READ ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00501.
+           DISPLAY "CX00501" UPON CONSOLE
+000000     ADD 1 TO TRNSBAL-CNT-B .
+000000     GO TO CX00500.
+000000 CX00491. EXIT.
+      *20150403追加終了
+
+      *20150404追加開始
+      *    TKSBAL-RPT-RTN  -  split-file balancing report for the other
+      *    split pair this program handles - counts every record
+      *    currently in �O���̔��p�������e�_�_ and every record currently in
+      *    �O���̔��p�������e�_�a and posts both totals (plus the variance) to
+      *    EXTKSBAL - whichever side is not this run’s active side
+      *    (per the same switch S000-RTN tested to decide which side to
+      *    open for processing) is opened just long enough to count it
+000000 TKSBAL-RPT-RTN .
+           DISPLAY "TKSBAL-RPT-RTN" UPON CONSOLE
+000000     MOVE ZERO TO TKSBAL-CNT-A
+000000     MOVE ZERO TO TKSBAL-CNT-B
+000000     IF NOT(�v�j�_����敪 = "1")GO TO CX00503.
+000000         MOVE 1 TO �q�j�_�������_
+000000         START �O���̔��p�������e�_�_ KEY NOT < �q�j�_�������_
+000000             INVALID CONTINUE .
+      *20150413修正開始
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00526.
+000000         DISPLAY "HBHUN370-178 VRTKSYGA START ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00526.
+           DISPLAY "CX00526" UPON CONSOLE
+      *20150413修正終了
+000000         PERFORM TKSBAL-CNTA-RTN THRU CX00504 .
+000000         OPEN INPUT
+000000         �O���̔��p�������e�_�a .
+000000         IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00505.
+000000             DISPLAY "HBHUN370-162 VRTKSYGB OPEN ERROR ",
+000000                      STS-FILE1 " " STS-FILE2
+000000             STOP RUN .
+000000 CX00505.
+           DISPLAY "CX00505" UPON CONSOLE
+000000         MOVE 1 TO �q�j�_�������a
+000000         START �O���̔��p�������e�_�a KEY NOT < �q�j�_�������a
+000000             INVALID CONTINUE .
+      *20150413修正開始
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00527.
+000000         DISPLAY "HBHUN370-179 VRTKSYGB START ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00527.
+           DISPLAY "CX00527" UPON CONSOLE
+      *20150413修正終了
+000000         PERFORM TKSBAL-CNTB-RTN THRU CX00506 .
+000000         CLOSE �O���̔��p�������e�_�a .
+000000         IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00507.
+000000             DISPLAY "HBHUN370-163 VRTKSYGB CLOSE ERROR ",
+000000                      STS-FILE1 " " STS-FILE2
+000000             STOP RUN .
+000000 CX00507.
+           DISPLAY "CX00507" UPON CONSOLE
+000000         GO TO CX00508.
+000000 CX00503.
+           DISPLAY "CX00503" UPON CONSOLE
+000000     OPEN INPUT
+000000     �O���̔��p�������e�_�_ .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00509.
+000000         DISPLAY "HBHUN370-164 VRTKSYGA OPEN ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00509.
+           DISPLAY "CX00509" UPON CONSOLE
+000000     MOVE 1 TO �q�j�_�������_
+000000     START �O���̔��p�������e�_�_ KEY NOT < �q�j�_�������_
+000000         INVALID CONTINUE .
+      *20150413修正開始
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00528.
+000000         DISPLAY "HBHUN370-180 VRTKSYGA START ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00528.
+           DISPLAY "CX00528" UPON CONSOLE
+      *20150413修正終了
+000000     PERFORM TKSBAL-CNTA-RTN THRU CX00504 .
+000000     CLOSE �O���̔��p�������e�_�_ .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00510.
+000000         DISPLAY "HBHUN370-165 VRTKSYGA CLOSE ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00510.
+           DISPLAY "CX00510" UPON CONSOLE
+000000     MOVE 1 TO �q�j�_�������a
+000000     START �O���̔��p�������e�_�a KEY NOT < �q�j�_�������a
+000000         INVALID CONTINUE .
+      *20150413修正開始
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00529.
+000000         DISPLAY "HBHUN370-181 VRTKSYGB START ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00529.
+           DISPLAY "CX00529" UPON CONSOLE
+      *20150413修正終了
+000000     PERFORM TKSBAL-CNTB-RTN THRU CX00506 .
+000000 CX00508.
+           DISPLAY "CX00508" UPON CONSOLE
+000000     OPEN OUTPUT EXTKSBAL .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00511.
+000000         DISPLAY "HBHUN370-166 EXTKSBAL OPEN ERROR ",
+000000                  STS-FILE1
+000000         STOP RUN .
+000000 CX00511.
+           DISPLAY "CX00511" UPON CONSOLE
+000000     ACCEPT EXTKSBAL-RUNDATE FROM DATE YYYYMMDD
+000000     ACCEPT EXTKSBAL-RUNTIME FROM TIME
+000000     MOVE TKSBAL-CNT-A TO EXTKSBAL-CNT-A
+000000     MOVE TKSBAL-CNT-B TO EXTKSBAL-CNT-B
+000000     COMPUTE EXTKSBAL-VARIANCE = TKSBAL-CNT-A - TKSBAL-CNT-B
+000000     MOVE "N" TO EXTKSBAL-MISMATCH-FLG
+000000     IF NOT(TKSBAL-CNT-A = TKSBAL-CNT-B)
+000000     MOVE "Y" TO EXTKSBAL-MISMATCH-FLG .
+000000     WRITE EXTKSBAL-REC .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00512.
+000000         DISPLAY "HBHUN370-167 EXTKSBAL WRITE ERROR ",
+000000                  STS-FILE1
+000000         STOP RUN .
+000000 CX00512.
+           DISPLAY "CX00512" UPON CONSOLE
+000000     CLOSE EXTKSBAL .
+000000     IF NOT(STS-FILE1 NOT = ZERO)GO TO CX00502.
+000000         DISPLAY "HBHUN370-168 EXTKSBAL CLOSE ERROR ",
+000000                  STS-FILE1
+000000         STOP RUN .
+000000 CX00502. EXIT.
+      *    TKSBAL-CNTA-RTN / TKSBAL-CNTB-RTN  -  counts every record
+      *    remaining in �O���̔��p�������e�_�_ / �O���̔��p�������e�_�a from the current position
+      *    (START has already been done by the caller) to end of file
+000000 TKSBAL-CNTA-RTN .
+           DISPLAY "TKSBAL-CNTA-RTN" UPON CONSOLE
+000000 CX00513. READ �O���̔��p�������e�_�_ NEXT AT END GO TO CX00504.
+           DISPLAY "CX00513" UPON CONSOLE
+000000     IF NOT(STS-FILE1 = ZERO OR "02")GO TO CX00514.
+000000         DISPLAY "HBHUN370-169 VRTKSYGA READ ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00514.
+           DISPLAY "CX00514" UPON CONSOLE
+000000     ADD 1 TO TKSBAL-CNT-A .
+000000     GO TO CX00513.
+000000 CX00504. EXIT.
+000000 TKSBAL-CNTB-RTN .
+           DISPLAY "TKSBAL-CNTB-RTN" UPON CONSOLE
+000000 CX00515. READ �O���̔��p�������e�_�a NEXT AT END GO TO CX00506.
+           DISPLAY "CX00515" UPON CONSOLE
+000000     IF NOT(STS-FILE1 = ZERO OR "02")GO TO CX00516.
+000000         DISPLAY "HBHUN370-170 VRTKSYGB READ ERROR ",
+000000                  STS-FILE1 " " STS-FILE2
+000000         STOP RUN .
+000000 CX00516.
+           DISPLAY "CX00516" UPON CONSOLE
+000000     ADD 1 TO TKSBAL-CNT-B .
+000000     GO TO CX00515.
+000000 CX00506. EXIT.
+      *20150404追加終了
+
+      *20150406追加開始
+      *    LOCK-RETRY-RTN  -  called by an OPEN's own error check when
+      *    that OPEN comes back with file status "9D" (record/file
+      *    currently locked by another job); counts the attempt and
+      *    signals the caller to loop back and retry the same OPEN, up
+      *    to LOCK-RETRY-MAX times, before giving up and letting the
+      *    caller's existing STOP RUN handle it as a fatal error
+000000 LOCK-RETRY-RTN .
+           DISPLAY "LOCK-RETRY-RTN" UPON CONSOLE
+000000     IF (STS-FILE1 = "9D") AND (LOCK-RETRY-CNT < LOCK-RETRY-MAX)
+000000         ADD 1 TO LOCK-RETRY-CNT
+000000         PERFORM LOCK-RETRY-WAIT-RTN THRU LOCK-RETRY-WAIT-EXIT
+000000         MOVE "Y" TO LOCK-RETRY-SW
+000000     ELSE
+000000         MOVE ZERO TO LOCK-RETRY-CNT
+000000         MOVE "N" TO LOCK-RETRY-SW .
+000000 LOCK-RETRY-EXIT. EXIT.
+      *20150406追加終了
+      *20150409追加開始
+      *    short busy-wait, longer on each successive attempt (attempt
+      *    number times a fixed unit), so back-to-back collisions don't
+      *    just hammer the lock at full speed
+000000 LOCK-RETRY-WAIT-RTN .
+           DISPLAY "LOCK-RETRY-WAIT-RTN" UPON CONSOLE
+000000     COMPUTE LOCK-RETRY-WAIT-MAX = LOCK-RETRY-CNT * 2000000 .
+000000     MOVE ZERO TO LOCK-RETRY-WAIT-CNT .
+000000 LOCK-RETRY-WAIT-LOOP.
+000000     IF NOT(LOCK-RETRY-WAIT-CNT < LOCK-RETRY-WAIT-MAX)
+000000         GO TO LOCK-RETRY-WAIT-EXIT.
+000000     ADD 1 TO LOCK-RETRY-WAIT-CNT .
+000000     GO TO LOCK-RETRY-WAIT-LOOP .
+000000 LOCK-RETRY-WAIT-EXIT. EXIT.
+      *20150409追加終了
