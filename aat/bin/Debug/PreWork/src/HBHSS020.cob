@@ -12,109 +12,237 @@
       *20141117�C���I��
 000000 INPUT-OUTPUT SECTION.                                                     
 000000 FILE-CONTROL.                                                            
-000000     SELECT  �^�p�Ǘ��e                                                        
+000000     SELECT  �_�p�Ǘ��e                                                        
 000000             ASSIGN               VRUNYKAN-MSD                                
 000000             ORGANIZATION         IS  RELATIVE                          
 000000             ACCESS               RANDOM                                  
 000000             RELATIVE             UNK-RKEY                                
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
-000000     SELECT  �o�b�`�N���Ǘ��e                                                     
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT  �o�b�_�N���Ǘ��e                                                     
 000000             ASSIGN               VRBCHKID-MSD                                
 000000             ORGANIZATION         IS  RELATIVE                          
 000000             ACCESS               RANDOM                                  
 000000             RELATIVE             BCH-RKEY                                
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
-000000     SELECT  ����σ`�P�b�g�v�j�e                                                   
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT  ����σ_�P�b�g�v�j�e                                                   
 000000             ASSIGN            SQWKSZTK-MSD                                   
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
-000000     SELECT �L���\                                                           
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT �L���_                                                           
 000000            ASSIGN             RQYUKOU-MSD                                
 000000            ORGANIZATION       INDEXED                                    
 000000            ACCESS  MODE       DYNAMIC                                    
-000000            RECORD   KEY       �x�t�j�n���ʃR�[�h                                  
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
-000000     SELECT ����ϕ\                                                          
+000000     RECORD KEY �x�t�j�n���ʃR�_�h
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT ����ϕ_                                                          
 000000            ASSIGN             RQKAISYU-MSD                               
 000000            ORGANIZATION       INDEXED                                    
 000000            ACCESS  MODE       DYNAMIC                                    
-000000            RECORD   KEY       �j�`�h�r���ʃR�[�h                                  
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
-000000     SELECT  �Q�[���e                                                         
+000000     RECORD KEY �j�_�h�r���ʃR�_�h
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT  �Q�_���e                                                         
 000000             ASSIGN               VIGAME-MSD                                  
 000000             ORGANIZATION         IS  INDEXED                           
 000000             ACCESS               DYNAMIC                                 
-000000             RECORD               �f�`�l�d�Q�[���h�c                               
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
-000000     SELECT  �Q�[���󋵂e                                                       
+000000     RECORD KEY �f�_�l�d�Q�_���h�c
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT  �Q�_���󋵂e                                                       
 000000             ASSIGN            VIGAMJYO-MSD                                   
 000000             ORGANIZATION      IS  INDEXED                              
-000000             ACCESS            RANDOM                                     
-000000             RECORD            �f�l�i�x�Q�[���h�c                                  
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
-000000     SELECT  �Q�[���^�C�v�e                                                      
+      *20150330修正開始
+      *    widened RANDOM to DYNAMIC so GMJYO-CHK-RTN can walk every
+      *    entry with START/READ NEXT instead of one fixed-key probe
+000000             ACCESS            DYNAMIC                                     
+      *20150330修正終了
+000000     RECORD KEY �f�l�i�x�Q�_���h�c
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT  �Q�_���_�C�v�e                                                      
 000000             ASSIGN            VIGMTYPE-MSD                                   
 000000             ORGANIZATION      IS  INDEXED                              
 000000             ACCESS            RANDOM                                     
-000000             RECORD            �f�l�s�x�Q�[���^�C�v�w                                 
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
+000000     RECORD KEY �f�l�s�x�Q�_���_�C�v�w
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
 000000     SELECT  �u���b�N�e                                                        
 000000             ASSIGN            VIBLOCK-MSD                                    
 000000             ORGANIZATION      IS  INDEXED                              
 000000             ACCESS            DYNAMIC                                    
-000000             RECORD            �a�k�j�P���R�[�h�L�[                                 
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
+000000     RECORD KEY �a�k�j�P���R�_�h�L�_
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
 000000     SELECT  �����񌋉ʂe                                                       
 000000             ASSIGN            VITYUKEK-MSD                                   
 000000             ORGANIZATION      IS  INDEXED                              
 000000             ACCESS            RANDOM                                     
-000000             RECORD            �s�x�j�d�Q�[���h�c                                  
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
-000000     SELECT  �������`�P�b�g�e                                                    
+000000     RECORD KEY �s�x�j�d�Q�_���h�c
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT  �������_�P�b�g�e                                                    
 000000             ASSIGN            SQWSZKST-MSD                                   
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
-000000     SELECT  ����m�F�σ`�P�b�g�v�j�e                                                 
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT  ����m�F�σ_�P�b�g�v�j�e                                                 
 000000             ASSIGN            SQWKSKKN-MSD                                   
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
-000000     SELECT  �p���\������������v�j�e                                                 
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT
+           �p���_������������v�j�e
 000000             ASSIGN            SQWKZFKT-MSD                                   
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
 000000     SELECT  �x������ˍ����ʈꗗ�v�j�e                                                
 000000             ASSIGN            SQWSIKSK-MSD                                   
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
-000000     SELECT  �x������ˍ����ʍ��v�v�j�e                                                
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT
+           �x������ˍ����ʍ��v�v�j�e
 000000             ASSIGN            SQWSIKGK-MSD                                   
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
 000000     SELECT  �������ˍ����ʈꗗ�v�j�e                                                
 000000             ASSIGN            SQWTOKSK-MSD                                   
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
-000000     SELECT  ����σf�[�^�v�j�e                                                    
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT  ����σf�_�_�v�j�e                                                    
 000000             ASSIGN            SQWKSZDT-MSD                                   
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1.
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
       *20141117�ǉ��J�n
-000000     SELECT �ϐ��̔��`���l���R�[�h�e                                                        
+000000     SELECT �ϐ��̔��_���l���R�_�h�e                                                        
 000000                  ASSIGN             NEWFILE-MSD                             
 000000             FILE STATUS          FL-STS1.                   
       *20141117�ǉ��I��
-000000 DATA DIVISION.                                                           
+      *20150119追加開始
+000000     SELECT  EXHANTEI
+000000                  ASSIGN             EXHANTEI-MSD
+000000             FILE STATUS          FL-STS1.
+      *20150119追加終了
+      *20150202追加開始
+000000     SELECT  EXVBLKMS
+000000                  ASSIGN             EXVBLKMS-MSD
+000000             FILE STATUS          FL-STS1.
+      *20150202追加終了
+      *20150209追加開始
+000000     SELECT  VITMBAND
+000000             ASSIGN            VITMBAND-MSD
+000000             ORGANIZATION      IS  INDEXED
+000000             ACCESS            DYNAMIC
+000000     RECORD KEY TMBAND-KEY
+000000             FILE STATUS          FL-STS1.
+      *20150209追加終了
+      *20150321追加開始
+      *    block-level performance ranking report: VIBLOCK's backing
+      *    copybooks CFBLK1/CFBLK2 are both degenerate - every 05-level
+      *    item in each is the same corrupted field name repeated - so
+      *    there is no field layout left to recover; this uses its own
+      *    self-contained performance table and ranking report instead
+000000     SELECT  VIBLKRANK
+000000             ASSIGN            VIBLKRANK-MSD
+000000             ORGANIZATION      IS  INDEXED
+000000             ACCESS            DYNAMIC
+000000     RECORD KEY BLKRANK-KEY
+000000             FILE STATUS          FL-STS1.
+000000     SELECT  EXBLKRPT
+000000                  ASSIGN             EXBLKRPT-MSD
+000000             FILE STATUS          FL-STS1.
+      *20150321追加終了
+      *20150322追加開始
+      *    prerequisite-run marker for HBHUN370 - this program writes
+      *    a one-record completion marker at normal end-of-job so
+      *    HBHUN370 can confirm this run finished before it starts
+000000     SELECT  SQHSSEND
+000000             ASSIGN               SQHSSEND-MSD
+000000             FILE STATUS          FL-STS1.
+      *20150322追加終了
+      *20150325追加開始
+      *    suite-wide job-control audit trail file - see CFJOBLG
+000000     SELECT  VIJOBLOG
+000000             ASSIGN               VIJOBLOG-MSD
+000000             ORGANIZATION         INDEXED
+000000             ACCESS  MODE         DYNAMIC
+000000     RECORD KEY           JOBLG-KEY
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150325追加終了
+      *20150328追加開始
+      *    medal/ball payout-vs-collection reconciliation report -
+      *    CFYUKO (the copybook shared by RQYUKOU and RQKAISYU) has
+      *    every field below the leading amount item named identically,
+      *    the same condition already documented above for VIBLOCK, so
+      *    this report is built on its own record layout rather than
+      *    on that copybook
+000000     SELECT  EXYKRPT
+000000             ASSIGN               EXYKRPT-MSD
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150328追加終了
+      *20150329追加開始
+      *    batch-control dashboard report - CFBCHK (the copybook for
+      *    VRBCHKID) has every field below the leading key item named
+      *    identically, the same condition already documented above
+      *    for VIBLOCK, so this report is built on its own record
+      *    layout rather than on that copybook
+000000     SELECT  EXBCHRPT
+000000             ASSIGN               EXBCHRPT-MSD
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150329追加終了
+      *20150330追加開始
+      *    pre-settlement machine-status check report - CFGMJY (the
+      *    copybook for the game-status master this SELECT's RECORD
+      *    KEY points at) has every field named identically, the same
+      *    condition already documented above for VIBLOCK, so this
+      *    check only confirms the master is present/readable before
+      *    settlement closes and reports the outcome on its own record
+      *    layout rather than on that copybook
+000000     SELECT  EXGMJRPT
+000000             ASSIGN               EXGMJRPT-MSD
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150330追加終了
+      *20150402追加開始
+      *    change-detection alert for VITYUKEK - CFTYKE (the copybook
+      *    backing this master) has every field after the leading
+      *    status byte named identically, the same condition already
+      *    documented above for VIBLOCK/VRBCHKID/VIGAMJYO, and this
+      *    SELECT's own RECORD KEY points at a field that isn't even
+      *    one of CFTYKE's declared items, so there's no way to compare
+      *    named fields between reads; VTYUKSNP instead keeps a whole-
+      *    record snapshot per UNK-RKEY from the last time this program
+      *    read VITYUKEK for that machine, and EXTYKALT reports whenever
+      *    a fresh read's record no longer matches the saved snapshot
+000000     SELECT  VTYUKSNP
+000000             ASSIGN               VTYUKSNP-MSD
+000000             ORGANIZATION         IS  INDEXED
+000000             ACCESS               DYNAMIC
+000000     RECORD KEY VTSNP-KEY
+000000             FILE STATUS          FL-STS1  FL-STS2.
+000000     SELECT  EXTYKALT
+000000             ASSIGN               EXTYKALT-MSD
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150402追加終了
+000000 DATA DIVISION.
 000000 FILE SECTION.                                                            
-000000 FD  �^�p�Ǘ��e                                                                
+000000 FD  �_�p�Ǘ��e                                                                
       *20141117�C���J�n
 000000*     RECORD  IS  VARYING  IN  SIZE                                        
 000000     LABEL  RECORD  STANDARD                                             
@@ -124,60 +252,60 @@
       *20141117�C���I��
 000000* 01  �^�p�Ǘ��q�Q.                                                              
 000000*     COPY CFUNK2 .                                                        
-000000 01  �^�p�Ǘ��q�P.                                                              
+000000 01  �_�p�Ǘ��q�P.                                                              
 000000     COPY CFUNK1 .                                                        
 000000* 01  �^�p�Ǘ��q�R.                                                              
 000000*     COPY CFUNK3 .                                                        
-000000 FD  �o�b�`�N���Ǘ��e                                                             
+000000 FD  �o�b�_�N���Ǘ��e                                                             
 000000     LABEL  RECORD  STANDARD                                             
       *20141117�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "VRBCHKID".
       *20141117�ǉ��I��
-000000 01  �o�b�`�N���Ǘ��q.                                                            
+000000 01  �o�b�_�N���Ǘ��q.                                                            
 000000     COPY CFBCHK .                                                        
-000000 FD  ����σ`�P�b�g�v�j�e                                                           
+000000 FD  ����σ_�P�b�g�v�j�e                                                           
 000000     LABEL  RECORD  STANDARD                                             
       *20141117�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "SQWKSZTK".
       *20141117�ǉ��I��
-000000 01  ����σ`�P�b�g�v�j�q.                                                          
+000000 01  ����σ_�P�b�g�v�j�q.                                                          
 000000     COPY CFKZMT REPLACING                                                
-000000             //�j�y�l�s// BY //�`�j�y�l// .                                       
-000000 FD  �L���\                                                                  
+000000             //�j�y�l�s// BY //�_�j�y�l// .                                       
+000000 FD  �L���_                                                                  
 000000     LABEL  RECORD  STANDARD                                             
       *20141117�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "RQYUKOU".
       *20141117�ǉ��I��
-000000 01  �L���\�q.                                                                
+000000 01  �L���_�q.                                                                
 000000     COPY CFYUKO .                                                        
-000000 FD  ����ϕ\                                                                 
+000000 FD  ����ϕ_                                                                 
 000000     LABEL  RECORD  STANDARD                                             
       *20141117�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "RQKAISYU".
       *20141117�ǉ��I��
-000000 01  ����ϕ\�q.                                                               
+000000 01  ����ϕ_�q.                                                               
 000000     COPY CFYUKO REPLACING                                                
-000000             //�x�t�j�n// BY //�j�`�h�r// .                                       
-000000 FD  �Q�[���e                                                                 
+000000             //�x�t�j�n// BY //�j�_�h�r// .                                       
+000000 FD  �Q�_���e                                                                 
 000000     LABEL  RECORD  STANDARD                                             
       *20141117�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "VIGAME".
       *20141117�ǉ��I��
-000000 01  �Q�[���q.                                                                
+000000 01  �Q�_���q.                                                                
 000000     COPY CFGAME .                                                        
-000000 FD  �Q�[���󋵂e                                                               
+000000 FD  �Q�_���󋵂e                                                               
 000000     LABEL  RECORD  STANDARD                                             
       *20141117�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "VIGAMJYO".
       *20141117�ǉ��I��
-000000 01  �Q�[���󋵂q.                                                              
+000000 01  �Q�_���󋵂q.                                                              
 000000     COPY CFGMJY .                                                        
-000000 FD  �Q�[���^�C�v�e                                                              
+000000 FD  �Q�_���_�C�v�e                                                              
 000000     LABEL  RECORD  STANDARD                                             
       *20141117�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "VIGMTYPE".
       *20141117�ǉ��I��
-000000 01  �Q�[���^�C�v�q.                                                             
+000000 01  �Q�_���_�C�v�q.                                                             
 000000     COPY CFGMTY .                                                        
 000000 FD  �u���b�N�e                                                                
 000000     LABEL  RECORD  STANDARD                                             
@@ -189,7 +317,7 @@
 000000*     COPY CFBLK1 .                                                        
 000000* 01  �u���b�N���ׂq.                                                             
 000000*     COPY CFBLK2 .
-       01  �u���b�N�e���R�[�h.
+       01  �u���b�N�e���R�_�h.
 000000  02  �u���b�N�Ǘ��q.                                                             
 000000     COPY CFBLK1 .                                                        
 000000  02  �u���b�N���ׂq.                                                             
@@ -202,35 +330,35 @@
       *20141117�ǉ��I��
 000000 01  �����񌋉ʂq.                                                              
 000000     COPY CFTYKE .                                                        
-000000 FD  �������`�P�b�g�e                                                            
+000000 FD  �������_�P�b�g�e                                                            
 000000     LABEL  RECORD  STANDARD                                             
       *20141117�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "SQWSZKST".
       *20141117�ǉ��I��
-000000 01  �������`�P�b�g�q.                                                           
+000000 01  �������_�P�b�g�q.                                                           
 000000     COPY CFWSKS .                                                        
-000000 FD  ����m�F�σ`�P�b�g�v�j�e                                                         
+000000 FD  ����m�F�σ_�P�b�g�v�j�e                                                         
 000000     LABEL  RECORD  STANDARD                                             
       *20141117�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "SQWKSKKN".
       *20141117�ǉ��I��
-000000 01  ����m�F�σ`�P�b�g�v�j�q.                                                        
+000000 01  ����m�F�σ_�P�b�g�v�j�q.                                                        
 000000     COPY CFKNMT .                                                        
-000000 FD  �p���\������������v�j�e                                                         
+000000 FD  �p���_������������v�j�e                                                         
 000000     LABEL  RECORD  STANDARD                                             
       *20141117�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "SQWKZFKT".
       *20141117�ǉ��I��
-000000 01  �p���\������������v�j�q.                                                        
+000000 01  �p���_������������v�j�q.                                                        
 000000     COPY CFWKZF .                                                        
-000000 FD  ����σf�[�^�v�j�e                                                            
+000000 FD  ����σf�_�_�v�j�e                                                            
 000000     LABEL  RECORD  STANDARD                                             
       *20141117�ǉ��J�n
            VALUE  OF IDENTIFICATION IS "SQWKSZDT".
       *20141117�ǉ��I��
-000000 01  ����σf�[�^�v�j�q.                                                           
+000000 01  ����σf�_�_�v�j�q.                                                           
 000000     COPY CFYUKO REPLACING                                                
-000000             //�x�t�j�n// BY //�j�`�h�v// .                                       
+000000             //�x�t�j�n// BY //�j�_�h�v// .                                       
 000000 FD  �x������ˍ����ʈꗗ�v�j�e                                                        
 000000     LABEL  RECORD  STANDARD                                             
       *20141117�ǉ��J�n
@@ -253,88 +381,245 @@
 000000 01  �������ˍ����ʈꗗ�v�j�q.                                                       
 000000     COPY CFWTOK .                                                        
       *20141117�ǉ��J�n
-000000 FD  �ϐ��̔��`���l���R�[�h�e
+000000 FD  �ϐ��̔��_���l���R�_�h�e
            LABEL  RECORD  STANDARD                                                        
            VALUE  OF IDENTIFICATION IS "NEWFILE".
        01  SPCHANEL                            PIC X(02).
       *20141117�ǉ��I��      
-000000 WORKING-STORAGE SECTION.                                                 
+      *20150119追加開始
+000000 FD  EXHANTEI
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXHANTEI".
+       01  EX-HANTEI-REC.
+           05  EX-HANTEI-UNKRKEY           PIC 9(08).
+           05  EX-HANTEI-BLOCKKEY          PIC X(10).
+           05  EX-HANTEI-KISYUKBN          PIC X(10).
+      *20150119追加終了
+      *20150202追加開始
+000000 FD  EXVBLKMS
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXVBLKMS".
+       01  EX-VBLKMS-REC.
+           05  EX-VBLKMS-UNKRKEY           PIC 9(08).
+           05  EX-VBLKMS-REQKEY            PIC X(20).
+      *20150202追加終了
+      *20150209追加開始
+000000 FD  VITMBAND
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "VITMBAND".
+       01  TMBAND-REC.
+           05  TMBAND-KEY.
+               07  TMBAND-HIMOKU           PIC X(10).
+               07  TMBAND-STARTTIME        PIC 9(04).
+           05  TMBAND-ENDTIME              PIC 9(04).
+           05  TMBAND-RATE                 PIC S9(03)V9(02) COMP-3.
+      *20150209追加終了
+      *20150321追加開始
+000000 FD  VIBLKRANK
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "VIBLKRANK".
+       01  BLKRANK-REC.
+           05  BLKRANK-KEY                 PIC X(10).
+           05  BLKRANK-PERFCOUNT           PIC 9(07).
+           05  BLKRANK-SALESAMT            PIC 9(09).
+000000 FD  EXBLKRPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXBLKRPT".
+       01  EXBLKR-REC.
+           05  EXBLKR-KEY                  PIC X(10).
+           05  EXBLKR-RANK                 PIC 9(05).
+           05  EXBLKR-PERFCOUNT            PIC 9(07).
+           05  EXBLKR-SALESAMT             PIC 9(09).
+      *20150321追加終了
+      *20150322追加開始
+000000 FD  SQHSSEND
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "SQHSSEND".
+       01  SQHSSEND-REC.
+           COPY CFHSSMK .
+      *20150322追加終了
+      *20150325追加開始
+000000 FD  VIJOBLOG
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "VIJOBLOG".
+000000 01  JOBLG-REC.
+000000     COPY CFJOBLG .
+      *20150325追加終了
+      *20150328追加開始
+000000 FD  EXYKRPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXYKRPT".
+       01  EXYKR-REC.
+           05  EXYKR-KEY                   PIC X(10).
+           05  EXYKR-MATCH-STS             PIC 9(01).
+               88  EXYKR-IN-YUKOU-ONLY     VALUE 1.
+               88  EXYKR-IN-KAISYU-ONLY    VALUE 2.
+               88  EXYKR-UNMATCHED         VALUE 0.
+           05  EXYKR-CNT                   PIC 9(07).
+      *20150328追加終了
+      *20150329追加開始
+000000 FD  EXBCHRPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXBCHRPT".
+       01  EXBCHR-REC.
+           05  EXBCHR-RUNDATE              PIC 9(08).
+           05  EXBCHR-RUNTIME              PIC 9(06).
+           05  EXBCHR-FOUND-SW             PIC 9(01).
+               88  EXBCHR-FOUND            VALUE 1.
+               88  EXBCHR-NOTFOUND         VALUE 0.
+      *20150329追加終了
+      *20150330追加開始
+000000 FD  EXGMJRPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXGMJRPT".
+       01  EXGMJ-REC.
+           05  EXGMJ-RUNDATE               PIC 9(08).
+           05  EXGMJ-RUNTIME               PIC 9(06).
+           05  EXGMJ-STATUS-SW             PIC 9(01).
+               88  EXGMJ-READABLE          VALUE 1.
+               88  EXGMJ-NOTREADABLE       VALUE 0.
+      *20150330追加終了
+      *20150410追加開始
+      *    per-entry fields for the full-master walk below - ENTRYNO
+      *    is this entry's position in the scan, ENTRYKEY carries
+      *    CFGMJY's one genuinely distinct field so a real populated-
+      *    vs-blank rule can be applied per entry
+           05  EXGMJ-ENTRYNO               PIC 9(05).
+           05  EXGMJ-ENTRYKEY              PIC X(10).
+      *20150410追加終了
+      *20150402追加開始
+000000 FD  VTYUKSNP
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "VTYUKSNP".
+       01  VTSNP-REC.
+           05  VTSNP-KEY                   PIC 9(08).
+           05  VTSNP-SNAPSHOT              PIC X(410).
+000000 FD  EXTYKALT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXTYKALT".
+       01  EXTYK-REC.
+           05  EXTYK-RUNDATE               PIC 9(08).
+           05  EXTYK-RUNTIME               PIC 9(06).
+           05  EXTYK-UNKRKEY               PIC 9(08).
+           05  EXTYK-ALERT-SW              PIC 9(01).
+               88  EXTYK-CHANGED           VALUE 1.
+               88  EXTYK-FIRSTSEEN         VALUE 2.
+      *20150402追加終了
+000000 WORKING-STORAGE SECTION.
 000000 01  ���p�Ґ���ϐ��G���A.                                                          
-000000   03  �ϐ��̔��`���l��      PIC  9(02).                                          
+000000   03  �ϐ��̔��_���l��      PIC  9(02).                                          
 000000 01  �ꎞ��ƃG���A.                                                             
 000000   03  ���s��                PIC 9(08).                                      
 000000   03  FILLER                REDEFINES ���s��.                               
 000000     05  ���s���i�N�j        PIC 9(04).                                         
 000000     05  ���s���i���j        PIC 9(02).                                         
 000000     05  ���s���i���j        PIC 9(02).                                         
-000000   03  �v�j�|�x����          PIC 9(08).                                         
-000000   03  �v�j�|���܂Ƃߓ�    PIC 9(08).                                            
-000000   03  �v�j�|�Q�[���h�c.                                                          
-000000     05  �v�j�|�Q�[���^�C�v  PIC  9(02).                                           
-000000     05  �v�j�|�u���b�N�R�[�h     USAGE  COMP-1.                                    
-000000     05  �v�j�|��               USAGE  COMP-1.                               
-000000   03  �v�f�i�x�n�ŏI���������� USAGE  COMP-1.                                       
+000000   03  �v�j�_�x����          PIC 9(08).                                         
+000000   03  �v�j�_���܂Ƃߓ�    PIC 9(08).                                            
+000000   03  �v�j�_�Q�_���h�c.                                                          
+000000     05  �v�j�_�Q�_���_�C�v  PIC  9(02).                                           
+000000     05 �v�j�_�u���b�N�R�_�h USAGE COMP-1.
+000000     05  �v�j�_��               USAGE  COMP-1.                               
+000000     03 �v�f�i�x�n�ŏI����������
+           USAGE COMP-1.
 000000   03  ���������t���O        PIC  9(01).                                         
-000000   03  �v�j�|�s���X�e�[�^�X  PIC  9(02).                                            
-000000   03  �v�j�|�����񓖂���r�s�r  PIC  9(02).                                          
-000000   03  �v�j�|���z                      PIC  9(14) COMP-3.                      
-000000   03  �v�j�|������e�[�u��.                                                        
-000000     05  �v�j�|�����񖾍�              OCCURS 5.                                  
-000000       07  �v�j�|�������            USAGE COMP-1.                              
-000000       07  �v�j�|�x����                PIC  9(14) COMP-3.                       
+000000   03  �v�j�_�s���X�e�_�_�X  PIC  9(02).                                            
+000000     03 �v�j�_�����񓖂���r�s�r PIC
+           9(02).
+000000     03 �v�j�_���z PIC 9(14) COMP-3.
+000000   03  �v�j�_������e�_�u��.                                                        
+000000     05  �v�j�_�����񖾍�              OCCURS 5.                                  
+000000     07 �v�j�_������� USAGE COMP-1.
+000000     07 �v�j�_�x���� PIC 9(14) COMP-3.
       *20141117�C���J�n
-000000*       07  �v�j�|�����񓙋�            PIC  1(16) USAGE BIT.                      
-             07  �v�j�|�����񓙋�            PIC X(02).
+000000*    07 �v�j�_�����񓙋� PIC 1(16) USAGE BIT.
+           07 �v�j�_�����񓙋� PIC X(02).
       *20141117�C���I��
-000000       07  �v�j�|���������t���O        PIC  9(01).                                  
+000000     07 �v�j�_���������t���O PIC
+           9(01).
       *20141117�C���J�n
-         03  �v�j�|�����r�b�g��              PIC  X(02).
-000000*   03  �v�j�|�����r�b�g��.                                                         
-000000*     05  �v�j�|�����P�a                 PIC  1(01) USAGE BIT.                    
-000000*     05  �v�j�|�����Q�a                 PIC  1(01) USAGE BIT.                    
-000000*     05  �v�j�|�����R�a                 PIC  1(01) USAGE BIT.                    
-000000*     05  �v�j�|�����S�a                 PIC  1(01) USAGE BIT.                    
-000000*     05  �v�j�|�����T�a                 PIC  1(01) USAGE BIT.                    
-000000*     05  �v�j�|�����U�a                 PIC  1(01) USAGE BIT.                    
-000000*     05  �v�j�|�����V�a                 PIC  1(01) USAGE BIT.                    
-000000*     05  �v�j�|�����W�a                 PIC  1(01) USAGE BIT.                    
-000000*     05  �v�j�|�����X�a                 PIC  1(01) USAGE BIT.                    
-000000*     05  �v�j�|�����P�O�a               PIC  1(01) USAGE BIT.                     
-000000*     05  �v�j�|�����P�P�a               PIC  1(01) USAGE BIT.                     
-000000*     05  �v�j�|�����P�Q�a               PIC  1(01) USAGE BIT.                     
-000000*     05  �v�j�|�����P�R�a               PIC  1(01) USAGE BIT.                     
-000000*     05  �v�j�|�����P�S�a               PIC  1(01) USAGE BIT.                     
-000000*     05  �v�j�|�����P�T�a               PIC  1(01) USAGE BIT.                     
-000000*     05  �v�j�|�����P�U�a               PIC  1(01) USAGE BIT.                     
+           03 �v�j�_�����r�b�g�� PIC X(02).
+000000*   03  �v�j�_�����r�b�g��.                                                         
+000000*    05 �v�j�_�����P�a PIC 1(01) USAGE BIT.
+000000*    05 �v�j�_�����Q�a PIC 1(01) USAGE BIT.
+000000*    05 �v�j�_�����R�a PIC 1(01) USAGE BIT.
+000000*    05 �v�j�_�����S�a PIC 1(01) USAGE BIT.
+000000*    05 �v�j�_�����T�a PIC 1(01) USAGE BIT.
+000000*    05 �v�j�_�����U�a PIC 1(01) USAGE BIT.
+000000*    05 �v�j�_�����V�a PIC 1(01) USAGE BIT.
+000000*    05 �v�j�_�����W�a PIC 1(01) USAGE BIT.
+000000*    05 �v�j�_�����X�a PIC 1(01) USAGE BIT.
+000000*    05 �v�j�_�����P�O�a PIC 1(01) USAGE BIT.
+000000*    05 �v�j�_�����P�P�a PIC 1(01) USAGE BIT.
+000000*    05 �v�j�_�����P�Q�a PIC 1(01) USAGE BIT.
+000000*    05 �v�j�_�����P�R�a PIC 1(01) USAGE BIT.
+000000*    05 �v�j�_�����P�S�a PIC 1(01) USAGE BIT.
+000000*    05 �v�j�_�����P�T�a PIC 1(01) USAGE BIT.
+000000*    05 �v�j�_�����P�U�a PIC 1(01) USAGE BIT.
       *20141117�C���I��
-000000   03  �v�j�|�����r�b�g��q   REDEFINES  �v�j�|�����r�b�g��.                                 
+000000     03 �v�j�_�����r�b�g��q REDEFINES
+           �v�j�_�����r�b�g��.
       *20141117�C���J�n
-000000*     05  �v�j�|�����r�b�g�q             PIC  1(16) USAGE BIT.                      
-           05  �v�j�|�����r�b�g�q             PIC  X(02).
+000000*    05 �v�j�_�����r�b�g�q PIC 1(16) USAGE
+           BIT.
+           05 �v�j�_�����r�b�g�q PIC X(02).
       *20141117�C���I��
-000000   03  �v�j�|��������.                                                           
-000000     05  �v�j�|������        PIC  9(01)  OCCURS 16.                             
-000000   03  �v�j�|�x�����햇��              PIC  9(09).                                 
-000000   03  �v�j�|�x���s������              PIC  9(09).                                 
-000000   03  �v�j�|�p������                  PIC  9(09).                               
-000000   03  �v�j�|���������                PIC  9(14) COMP-3.                         
-000000   03  �v�j�|���p���������            PIC  9(14) COMP-3.                           
-000000   03  �v�j�|������햇��              PIC  9(09).                                 
-000000   03  �v�j�|����s������              PIC  9(09).                                 
-000000   03  �v�j�|�������                  PIC  9(14) COMP-3.                        
+000000   03  �v�j�_��������.                                                           
+000000     05 �v�j�_������ PIC 9(01) OCCURS 16.
+000000     03 �v�j�_�x�����햇�� PIC 9(09).
+000000     03 �v�j�_�x���s������ PIC 9(09).
+000000     03 �v�j�_�p������ PIC 9(09).
+000000     03 �v�j�_��������� PIC 9(14) COMP-3.
+000000     03 �v�j�_���p��������� PIC
+           9(14) COMP-3.
+000000     03 �v�j�_������햇�� PIC 9(09).
+000000     03 �v�j�_����s������ PIC 9(09).
+000000     03 �v�j�_������� PIC 9(14) COMP-3.
       *20141117�C���J�n
 000000*   03  UNK-RKEY              USAGE COMP-2.                                
 000000*   03  BCH-RKEY              USAGE COMP-2.                                
 000000   03  UNK-RKEY              PIC  9(08).                              
 000000   03  BCH-RKEY              PIC  9(08).                               
       *20141117�C���I��
-000000   03  SW-READEND            PIC  9(01).                                  
-000000   03  SW-WHILEEND           PIC  9(01).                                  
-000000   03  �r�v�|����            PIC  9(01).                                       
+000000   03  SW-READEND            PIC  9(01).
+000000   03  SW-WHILEEND           PIC  9(01).
+      *20150126追加開始
+000000   03  SW-NEWFILEEND         PIC  9(01).
+      *20150126追加終了
+      *20150202追加開始
+000000   03  EX-VBLKMS-SAVEKEY     PIC  X(20).
+      *20150202追加終了
+      *20150209追加開始
+000000   03  SW-TMBANDEND          PIC  9(01).
+000000   03  WK-TMBAND-SYSTIME     PIC  9(08).
+000000   03  WK-TMBAND-TIME        PIC  9(04).
+000000   03  WK-TMBAND-HIMOKU      PIC  X(10).
+000000   03  WK-TMBAND-RATE        PIC S9(03)V9(02) COMP-3.
+      *20150209追加終了
+000000   03  �r�v�_����            PIC  9(01).
 000000   03  SW-WKZF-OUT           PIC  9(01).                                  
-000000   03  FL-STS1               PIC  X(02).                                  
-000000   03  FL-STS2               PIC  9(05).                                  
-000000   03  I                     USAGE  COMP-1.                               
+000000   03  FL-STS1               PIC  X(02).
+000000   03  FL-STS2               PIC  9(05).
+      *20150406追加開始
+      *    LOCK-RETRY-RTN (procedure division, below) retries an OPEN
+      *    a bounded number of times when the shared master it targets
+      *    comes back locked by another job (file status "9D"),
+      *    instead of stopping the run on the first collision
+000000   03  LOCK-RETRY-CNT        PIC  9(02) VALUE ZERO.
+000000   03  LOCK-RETRY-MAX        PIC  9(02) VALUE  5.
+000000   03  LOCK-RETRY-SW         PIC  X(01) VALUE "N".
+000000       88  LOCK-RETRY-GO         VALUE "Y".
+000000       88  LOCK-RETRY-STOP       VALUE "N".
+      *20150406追加終了
+      *20150409追加開始
+      *    LOCK-RETRY-WAIT-RTN (below) spins for a short, increasing
+      *    interval between retries instead of looping straight back
+      *    into the OPEN - gives the job holding the lock a chance to
+      *    finish before this one tries again
+000000   03  LOCK-RETRY-WAIT-CNT   PIC  9(08) COMP.
+000000   03  LOCK-RETRY-WAIT-MAX   PIC  9(08) COMP.
+      *20150409追加終了
+000000   03  I                     USAGE  COMP-1.
 000000   03  J                     USAGE  COMP-1.                               
 000000   03  K                     USAGE  COMP-1.                               
 000000   03  L                     USAGE  COMP-1.                               
@@ -343,184 +628,276 @@
 000000   03  IX1                   USAGE  COMP-1.                               
 000000   03  IX2                   USAGE  COMP-1.                               
 000000   03  CNT                   USAGE  COMP-1.                               
-000000   03  GGYOCNT               USAGE  COMP-1.                               
+000000   03  GGYOCNT               USAGE  COMP-1.
+      *20150410追加開始
+000000   03  WK-BLKLOAD-CNT        USAGE  COMP-1.
+000000   03  WK-GMJYO-CNT          USAGE  COMP-1.
+000000   03  WK-BCHRPT-KEY         PIC  9(05).
+      *20150410追加終了
+      *20150321追加開始
+000000   03  SW-BLKRANKEND         PIC  9(01).
+000000   03  WK-BLKRANK-I          USAGE  COMP-1.
+000000   03  WK-BLKRANK-J          USAGE  COMP-1.
+000000   03  WK-BLKRANK-HIGHER     PIC  9(05).
+000000   03  BLKRANK-TABLE.
+000000     05  BLKRANK-TAB-ENTRY   OCCURS 500.
+000000       07  BLKRANK-TAB-KEY         PIC X(10).
+000000       07  BLKRANK-TAB-PERFCOUNT   PIC 9(07).
+000000       07  BLKRANK-TAB-SALESAMT    PIC 9(09).
+000000       07  BLKRANK-TAB-RANK        PIC 9(05).
+      *20150321追加終了
+      *20150412修正開始
+000000   03  SW-HANTLYEND          PIC  9(01).
+      *20150412修正終了
 000000   03  �p���b�m�s              USAGE  COMP-1.                                  
 000000   03  ������b�m�s            USAGE  COMP-1.                                   
 000000   03  ������b�m�s            USAGE  COMP-1.                                   
-000000   03  �v�j�|���ʃR�[�h��.                                                         
-000000     05  �v�j�|���ʂf               PIC  9(02).                                 
-000000     05  �v�j�|���ʂa�j             PIC  9(03).                                  
+000000   03  �v�j�_���ʃR�_�h��.                                                         
+000000     05  �v�j�_���ʂf               PIC  9(02).                                 
+000000     05  �v�j�_���ʂa�j             PIC  9(03).                                  
 000000     05  FILLER                     PIC  9(03).                           
-000000   03  �v�j�|�f�l�a�k�j.                                                          
-000000     05  �v�j�|�f�a�Q�[��           PIC  9(02).                                   
-000000     05  �v�j�|�f�a�u���b�N         PIC  9(03).                                    
-000000   03  �v�j�|�s��������v�s�a�k.                                                      
-000000     05  �v�j�|�s��������v�|�f�a   OCCURS  50.                                       
-000000       07  �v�j�|�s��f�l�a�k.                                                     
-000000         09  �v�j�|�s��Q�[��       PIC  9(02).                                   
-000000         09  �v�j�|�s��u���b�N     PIC  9(03).                                    
-000000       07  �v�j�|�s�񍇌v�|�����N�� OCCURS  18.                                       
-000000         09  �v�j�|�s��������v���� PIC  9(07).                                      
-000000   03  �v�j�|���ʃR�[�h�ϊ�.                                                        
+000000   03  �v�j�_�f�l�a�k�j.                                                          
+000000     05  �v�j�_�f�a�Q�_��           PIC  9(02).                                   
+000000     05 �v�j�_�f�a�u���b�N PIC 9(03).
+000000   03  �v�j�_�s��������v�s�a�k.                                                      
+000000     05 �v�j�_�s��������v�_�f�a
+           OCCURS 50.
+000000       07  �v�j�_�s��f�l�a�k.                                                     
+000000         09  �v�j�_�s��Q�_��       PIC  9(02).                                   
+000000         09  �v�j�_�s��u���b�N     PIC  9(03).                                    
+000000     07 �v�j�_�s�񍇌v�_�����N�� OCCURS
+           18.
+000000     09 �v�j�_�s��������v���� PIC
+           9(07).
+000000   03  �v�j�_���ʃR�_�h�ϊ�.                                                        
 000000     05  PTR_SBCDBEFORE             USAGE POINTER.                        
 000000     05  PTR_SBCDAFTER              USAGE POINTER.                        
-000000     05  �v�j�|�P�U���ʃR�[�h.                                                      
-000000       07  �v�j�|�P�U���ʃR�[�h��   PIC  9(08).                                      
-000000       07  �v�j�|�P�U���ʃR�[�h��   PIC  9(08).                                      
-000000     05  �v�j�|�Q�S���ʃR�[�h.                                                      
-000000       07  �v�j�|�Q�S���ʃR�[�h��   PIC  9(08).                                      
-000000       07  �v�j�|�Q�S���ʃR�[�h��   PIC  9(08).                                      
-000000       07  �v�j�|�Q�S���ʃR�[�h��   PIC  9(08).                                      
-000000   03  �v�j�|�j�y�l�s���ʃR�[�h.                                                      
-000000     05  �v�j�|�j�y�l�s���ʃR�[�h�� PIC  9(08).                                        
-000000     05  �v�j�|�j�y�l�s���ʃR�[�h�� PIC  9(08).                                        
-000000     05  �v�j�|�j�y�l�s���ʃR�[�h�� PIC  9(08).                                        
-000000   03  �v�j�|�Ǎ���Q���͘A��       PIC  9(07).                                      
-000000 01 �v�j�|�O������f�[�^                                                            
+000000     05  �v�j�_�P�U���ʃR�_�h.                                                      
+000000     07 �v�j�_�P�U���ʃR�_�h�� PIC 9(08).
+000000     07 �v�j�_�P�U���ʃR�_�h�� PIC 9(08).
+000000     05  �v�j�_�Q�S���ʃR�_�h.                                                      
+000000     07 �v�j�_�Q�S���ʃR�_�h�� PIC 9(08).
+000000     07 �v�j�_�Q�S���ʃR�_�h�� PIC 9(08).
+000000     07 �v�j�_�Q�S���ʃR�_�h�� PIC 9(08).
+000000   03  �v�j�_�j�y�l�s���ʃR�_�h.                                                      
+000000     05 �v�j�_�j�y�l�s���ʃR�_�h�� PIC
+           9(08).
+000000     05 �v�j�_�j�y�l�s���ʃR�_�h�� PIC
+           9(08).
+000000     05 �v�j�_�j�y�l�s���ʃR�_�h�� PIC
+           9(08).
+000000     03 �v�j�_�Ǎ���Q���͘A�� PIC 9(07).
+000000 01 �v�j�_�O������f�_�_                                                            
 000000     COPY CFKZMT .                                                        
-000000 01 �v�j�|�O�X������f�[�^                                                           
+000000 01 �v�j�_�O�X������f�_�_                                                           
 000000     COPY CFKZMT REPLACING                                                
 000000              //�j�y�l�s// BY //�a�j�y�l// .                                      
       *20141117�C���J�n
-000000* 01  �m�t�k�k PIC 1(16) USAGE IS BIT VALUE B"0000000000000000".               
-       01  �m�t�k�k PIC X(02)  VALUE ""0000"".
+000000*    01 �m�t�k�k PIC 1(16) USAGE IS BIT VALUE
+           B"0000000000000000".
+       01  �m�t�k�k PIC X(02)  VALUE "0000".
       *20141117�C���I��
 000000 01  �����񓖂���r�s�r.                                                           
-000000    03  ��������E������L��  PIC 9(02) VALUE 1.                                    
-000000    03  ��������E�����񖳂�  PIC 9(02) VALUE 2.                                    
-000000    03  ������ρE������L��  PIC 9(02) VALUE 3.                                    
-000000    03  ������ρE�����񖳂�  PIC 9(02) VALUE 4.                                    
+000000     03 ��������E������L�� PIC
+           9(02) VALUE 1.
+000000     03 ��������E�����񖳂� PIC 9(02)
+           VALUE 2.
+000000     03 ������ρE������L�� PIC 9(02)
+           VALUE 3.
+000000     03 ������ρE�����񖳂� PIC 9(02)
+           VALUE 4.
       *20141117�ǉ��J�n
        01  SHIFT                    PIC X(1).
        01  DTCP-PARAM.                                                          
            COPY CLDTCP.
-       01  SRLC-PARAM.                                                          
+       01  SRLC-PARAM.
            COPY CLSRLC.
       *20141117�ǉ��I��
-000000 PROCEDURE DIVISION .                                                     
+      *20150325追加開始
+ 01  WK-JOBLG-CNT                 PIC 9(07) VALUE ZERO.
+      *20150325追加終了
+      *20150328追加開始
+ 01  WK-YUKOU-ONLY-CNT             PIC 9(07) VALUE ZERO.
+ 01  WK-KAISYU-ONLY-CNT            PIC 9(07) VALUE ZERO.
+ 01  WK-YKUNMATCH-CNT              PIC 9(07) VALUE ZERO.
+      *20150328追加終了
+000000 PROCEDURE DIVISION .
 000000 MAIN-RTN .                                                               
 000000     PERFORM S000-RTN THRU CX00002 .                                      
-000000     IF NOT(�a�b�g�j�ғ��t���O = 1) GO TO CX00020.                                  
+      *20150126追加開始
+000000 CX00296.
+           DISPLAY "CX00296" UPON CONSOLE
+000000     IF NOT(SW-NEWFILEEND = 0) GO TO CX00020.
+      *20150126追加終了
+000000     IF NOT(�a�b�g�j�ғ��t���O = 1) GO TO
+           CX00297.
 000000     PERFORM P000-RTN THRU CX00003 .                                      
+      *20150126追加開始
+000000 CX00297.
+           DISPLAY "CX00297" UPON CONSOLE
+000000     PERFORM NEWFILE-RTN THRU CX00294 .
+000000     GO TO CX00296.
+      *20150126追加終了
 000000 CX00020.                                                                 
            DISPLAY "CX00020" UPON CONSOLE
-000000     PERFORM E000-RTN THRU CX00004 .                                      
+      *20150321追加開始
+000000     PERFORM BLKRANK-RPT-RTN THRU CX00310 .
+      *20150321追加終了
+      *20150330追加開始
+000000     PERFORM GMJYO-CHK-RTN THRU CX00511 .
+      *20150330追加終了
+000000     PERFORM E000-RTN THRU CX00004 .
+      *20150322追加開始
+000000     PERFORM HSSEND-MARK-RTN THRU CX00320 .
+      *20150322追加終了
 000000 CX00001. STOP RUN.                                                       
            DISPLAY "CX00001" UPON CONSOLE
 000000 S000-RTN .                                                               
-000000       OPEN  INPUT  �^�p�Ǘ��e .                                               
+000000       OPEN  INPUT  �_�p�Ǘ��e .                                               
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00021.                             
 000000           DISPLAY "HBHSS020-01 VRUNYKAN OPEN ERROR " ,                   
 000000                                FL-STS1 " " FL-STS2                       
 000000           STOP RUN .                                                   
 000000 CX00021.                                                                 
            DISPLAY "CX00021" UPON CONSOLE
-000000       OPEN  INPUT  �o�b�`�N���Ǘ��e .                                            
+000000       OPEN  INPUT  �o�b�_�N���Ǘ��e .                                            
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00022.                             
 000000           DISPLAY "HBHSS020-02 VRBCHKID OPEN ERROR " ,                   
 000000                                FL-STS1 " " FL-STS2                       
 000000           STOP RUN .                                                   
 000000 CX00022.                                                                 
            DISPLAY "CX00022" UPON CONSOLE
-000000       OPEN  INPUT  ����σ`�P�b�g�v�j�e .                                          
+000000       OPEN  INPUT  ����σ_�P�b�g�v�j�e .                                          
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00023.                             
 000000           DISPLAY "HBHSS020-03 SQWKSZTK OPEN ERROR " ,                   
 000000                                FL-STS1 " " FL-STS2                       
 000000           STOP RUN .                                                   
 000000 CX00023.                                                                 
            DISPLAY "CX00023" UPON CONSOLE
-000000       OPEN INPUT   �L���\ .                                                 
-000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00024.                             
-000000          DISPLAY "HBHSS020-04 RQYUKOU  OPEN ERROR " ,                    
-000000                   FL-STS1 "-" FL-STS2                                    
-000000          STOP RUN .                                                    
+000000       OPEN INPUT   �L���_ .
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00024.
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00023.
+      *20150406追加終了
+000000          DISPLAY "HBHSS020-04 RQYUKOU  OPEN ERROR " ,
+000000                   FL-STS1 "-" FL-STS2
+000000          STOP RUN .
 000000 CX00024.                                                                 
            DISPLAY "CX00024" UPON CONSOLE
-000000       OPEN INPUT   ����ϕ\ .                                                
-000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00025.                             
-000000          DISPLAY "HBHSS020-05 RQKAISYU OPEN ERROR " ,                    
-000000                   FL-STS1 "-" FL-STS2                                    
-000000          STOP RUN .                                                    
+000000       OPEN INPUT   ����ϕ_ .
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00025.
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00024.
+      *20150406追加終了
+000000          DISPLAY "HBHSS020-05 RQKAISYU OPEN ERROR " ,
+000000                   FL-STS1 "-" FL-STS2
+000000          STOP RUN .
 000000 CX00025.                                                                 
            DISPLAY "CX00025" UPON CONSOLE
-000000       OPEN  INPUT  �Q�[���e .                                                
-000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00026.                             
-000000          DISPLAY "HBHSS020-06 VIGAME OPEN ERROR " ,                      
-000000                   FL-STS1 "-" FL-STS2                                    
-000000          STOP RUN .                                                    
+000000       OPEN  INPUT  �Q�_���e .
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00026.
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00025.
+      *20150406追加終了
+000000          DISPLAY "HBHSS020-06 VIGAME OPEN ERROR " ,
+000000                   FL-STS1 "-" FL-STS2
+000000          STOP RUN .
 000000 CX00026.                                                                 
            DISPLAY "CX00026" UPON CONSOLE
-000000       OPEN  INPUT  �Q�[���󋵂e .                                              
-000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00027.                             
-000000           DISPLAY "HBHSS020-07 VIGAMJYO OPEN ERROR " ,                   
-000000                                FL-STS1 " " FL-STS2                       
-000000           STOP RUN .                                                   
+000000       OPEN  INPUT  �Q�_���󋵂e .
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00027.
+      *20150406追加開始
+000000           PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000           IF LOCK-RETRY-GO GO TO CX00026.
+      *20150406追加終了
+000000           DISPLAY "HBHSS020-07 VIGAMJYO OPEN ERROR " ,
+000000                                FL-STS1 " " FL-STS2
+000000           STOP RUN .
 000000 CX00027.                                                                 
            DISPLAY "CX00027" UPON CONSOLE
-000000       OPEN  INPUT  �Q�[���^�C�v�e .                                             
-000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00028.                             
-000000          DISPLAY "HBHSS020-08 VIGMTYPE OPEN ERROR " ,                    
-000000                   FL-STS1 "-" FL-STS2                                    
-000000          STOP RUN .                                                    
+000000       OPEN  INPUT  �Q�_���_�C�v�e .
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00028.
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00027.
+      *20150406追加終了
+000000          DISPLAY "HBHSS020-08 VIGMTYPE OPEN ERROR " ,
+000000                   FL-STS1 "-" FL-STS2
+000000          STOP RUN .
 000000 CX00028.                                                                 
            DISPLAY "CX00028" UPON CONSOLE
-000000       OPEN  INPUT  �u���b�N�e .                                               
-000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00029.                             
-000000          DISPLAY "HBHSS020-09 VIBLOCK OPEN ERROR " ,                     
-000000                   FL-STS1 "-" FL-STS2                                    
-000000          STOP RUN .                                                    
+000000       OPEN  INPUT  �u���b�N�e .
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00029.
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00028.
+      *20150406追加終了
+000000          DISPLAY "HBHSS020-09 VIBLOCK OPEN ERROR " ,
+000000                   FL-STS1 "-" FL-STS2
+000000          STOP RUN .
 000000 CX00029.                                                                 
            DISPLAY "CX00029" UPON CONSOLE
-000000       OPEN  INPUT  �����񌋉ʂe .                                              
-000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00030.                             
-000000          DISPLAY "HBHSS020-10 VITYUKEK OPEN ERROR " ,                    
-000000                   FL-STS1 "-" FL-STS2                                    
-000000          STOP RUN .                                                    
+000000       OPEN  INPUT  �����񌋉ʂe .
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00030.
+      *20150406追加開始
+000000          PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000          IF LOCK-RETRY-GO GO TO CX00029.
+      *20150406追加終了
+000000          DISPLAY "HBHSS020-10 VITYUKEK OPEN ERROR " ,
+000000                   FL-STS1 "-" FL-STS2
+000000          STOP RUN .
 000000 CX00030.                                                                 
            DISPLAY "CX00030" UPON CONSOLE
-000000       OPEN  OUTPUT  �������`�P�b�g�e .                                          
+000000       OPEN  OUTPUT  �������_�P�b�g�e .                                          
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00031.                             
 000000          DISPLAY "HBHSS020-11 SQWSZKST OPEN ERROR " ,                    
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00031.                                                                 
            DISPLAY "CX00031" UPON CONSOLE
-000000       OPEN  OUTPUT  ����m�F�σ`�P�b�g�v�j�e .                                       
+000000     OPEN OUTPUT ����m�F�σ_�P�b�g�v�j�e .
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00032.                             
 000000          DISPLAY "HBHSS020-12 SQWKSKKN OPEN ERROR " ,                    
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00032.                                                                 
            DISPLAY "CX00032" UPON CONSOLE
-000000       OPEN  OUTPUT  �p���\������������v�j�e .                                       
+000000     OPEN OUTPUT
+           �p���_������������v�j�e .
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00033.                             
 000000          DISPLAY "HBHSS020-13 SQWKZFKT OPEN ERROR " ,                    
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00033.                                                                 
            DISPLAY "CX00033" UPON CONSOLE
-000000       OPEN  OUTPUT  �x������ˍ����ʈꗗ�v�j�e .                                      
+000000     OPEN OUTPUT
+           �x������ˍ����ʈꗗ�v�j�e .
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00034.                             
 000000          DISPLAY "HBHSS020-14 SQWSIKSK OPEN ERROR " ,                    
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00034.                                                                 
            DISPLAY "CX00034" UPON CONSOLE
-000000       OPEN  OUTPUT  �x������ˍ����ʍ��v�v�j�e .                                      
+000000     OPEN OUTPUT
+           �x������ˍ����ʍ��v�v�j�e .
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00035.                             
 000000          DISPLAY "HBHSS020-56 SQWSIKGK OPEN ERROR " ,                    
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00035.                                                                 
            DISPLAY "CX00035" UPON CONSOLE
-000000       OPEN  OUTPUT  �������ˍ����ʈꗗ�v�j�e .                                      
+000000     OPEN OUTPUT
+           �������ˍ����ʈꗗ�v�j�e .
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00036.                             
 000000          DISPLAY "HBHSS020-15 SQWTOKSK OPEN ERROR " ,                    
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00036.                                                                 
            DISPLAY "CX00036" UPON CONSOLE
-000000       OPEN  OUTPUT  ����σf�[�^�v�j�e .                                          
+000000       OPEN  OUTPUT  ����σf�_�_�v�j�e .                                          
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00037.                             
 000000          DISPLAY "HBHSS020-16 SQWKSZDT OPEN ERROR " ,                    
 000000                   FL-STS1 "-" FL-STS2                                    
@@ -528,18 +905,67 @@
 000000 CX00037.                                                                 
            DISPLAY "CX00037" UPON CONSOLE
 000000       INITIALIZE    �ꎞ��ƃG���A                                              
-000000       SET PTR_SBCDBEFORE TO ADDRESS OF �v�j�|�P�U���ʃR�[�h.                       
-000000       SET PTR_SBCDAFTER  TO ADDRESS OF �v�j�|�Q�S���ʃR�[�h.                       
+000000     SET PTR_SBCDBEFORE TO ADDRESS OF
+           �v�j�_�P�U���ʃR�_�h.
+000000     SET PTR_SBCDAFTER TO ADDRESS OF
+           �v�j�_�Q�S���ʃR�_�h.
 000000     MOVE 1 TO BCH-RKEY                                                   
-000000       READ  �o�b�`�N���Ǘ��e  INVALID CONTINUE.                                  
+000000       READ  �o�b�_�N���Ǘ��e  INVALID CONTINUE.                                  
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00038.                    
 000000            DISPLAY "HBHSS020-17 VRBCHKID READ ERROR " ,                  
 000000                     FL-STS1 "-" FL-STS2                                  
 000000            STOP RUN .                                                  
-000000 CX00038.                                                                 
+000000 CX00038.
            DISPLAY "CX00038" UPON CONSOLE
-000000     MOVE 1 TO UNK-RKEY                                                   
-000000       READ  �^�p�Ǘ��e  INVALID CONTINUE.                                     
+      *20150329追加開始
+000000     ACCEPT EXBCHR-RUNDATE FROM DATE YYYYMMDD
+000000     ACCEPT EXBCHR-RUNTIME FROM TIME
+000000     MOVE 1 TO EXBCHR-FOUND-SW
+000000     WRITE EXBCHR-REC .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00508.
+000000           DISPLAY "HBHSS020-78 EXBCHRPT WRITE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00508.
+           DISPLAY "CX00508" UPON CONSOLE
+      *20150329追加終了
+      *20150410追加開始
+      *    the single key=1 read above is the batch-control record
+      *    this run actually settles against and must stay untouched -
+      *    this walks the rest of VRBCHKID's relative slots (each one
+      *    a separate hall/run's batch-control entry) so EXBCHRPT
+      *    carries a row per hall instead of just this run's own
+000000     MOVE ZERO TO WK-BCHRPT-KEY .
+000000 CX00543.
+000000     COMPUTE WK-BCHRPT-KEY = WK-BCHRPT-KEY + 1 .
+000000     IF NOT(WK-BCHRPT-KEY < 500) GO TO CX00546.
+000000     MOVE WK-BCHRPT-KEY TO BCH-RKEY .
+000000     READ �o�b�_�N���Ǘ��e INVALID CONTINUE.
+           DISPLAY "CX00543" UPON CONSOLE
+000000     IF NOT(FL-STS1 = ZERO OR "23") GO TO CX00544.
+000000           DISPLAY "HBHSS020-87 VRBCHKID READ ERROR ",
+000000                     FL-STS1 "-" FL-STS2
+000000           STOP RUN .
+000000 CX00544.
+           DISPLAY "CX00544" UPON CONSOLE
+000000     IF FL-STS1 = "23" GO TO CX00543.
+000000     ACCEPT EXBCHR-RUNDATE FROM DATE YYYYMMDD
+000000     ACCEPT EXBCHR-RUNTIME FROM TIME
+000000     MOVE 1 TO EXBCHR-FOUND-SW
+000000     WRITE EXBCHR-REC .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00545.
+000000           DISPLAY "HBHSS020-88 EXBCHRPT WRITE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00545.
+           DISPLAY "CX00545" UPON CONSOLE
+000000     GO TO CX00543 .
+000000 CX00546.
+           DISPLAY "CX00546" UPON CONSOLE
+000000     MOVE 1 TO BCH-RKEY .
+      *20150410追加終了
+000000     MOVE 1 TO UNK-RKEY
+000000       READ  �_�p�Ǘ��e  INVALID CONTINUE.                                     
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00039.                    
 000000            DISPLAY "HBHSS020-18 VRUNYKAN READ ERROR " ,                  
 000000                     FL-STS1 "-" FL-STS2                                  
@@ -547,65 +973,215 @@
 000000 CX00039.                                                                 
            DISPLAY "CX00039" UPON CONSOLE
       *20141105�C���J�n                                                                 
-000000*       ACCEPT  �ϐ��̔��`���l��      FROM  SPCHANEL.                              
-000000         OPEN  INPUT  �ϐ��̔��`���l���R�[�h�e .                                          
+      *20150119追加開始
+000000     OPEN OUTPUT EXHANTEI .
+000000     IF FL-STS1 NOT = ZERO
+000000           DISPLAY "HBHSS020-99 EXHANTEI OPEN  ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000           STOP RUN .
+      *20150119追加終了
+      *20150202追加開始
+000000     OPEN OUTPUT EXVBLKMS .
+000000     IF FL-STS1 NOT = ZERO
+000000           DISPLAY "HBHSS020-99 EXVBLKMS OPEN  ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000           STOP RUN .
+      *20150202追加終了
+      *20150209追加開始
+000000     OPEN INPUT VITMBAND .
+000000     IF FL-STS1 NOT = ZERO
+000000           DISPLAY "HBHSS020-99 VITMBAND OPEN  ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000           STOP RUN .
+      *20150209追加終了
+      *20150321追加開始
+000000     OPEN OUTPUT VIBLKRANK .
+000000     IF FL-STS1 NOT = ZERO
+000000           DISPLAY "HBHSS020-60 VIBLKRANK OPEN  ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000           STOP RUN .
+      *20150321追加終了
+      *20150410追加開始
+      *    VIBLKRANK is rebuilt from VIBLOCK's real key set on every
+      *    run - previously nothing ever wrote to it, so the ranking
+      *    report at CX00020 below always came back empty
+000000     PERFORM BLKLOAD-RTN THRU CX00536 .
+000000     CLOSE VIBLKRANK .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00537.
+000000         DISPLAY "HBHSS020-69 VIBLKRANK CLOSE ERROR ",
+000000                  FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00537.
+           DISPLAY "CX00537" UPON CONSOLE
+      *20150412修正開始
+      *    opened I-O rather than INPUT so BLKRANK-RPT-RTN can post
+      *    real per-block settlement counts back to VIBLKRANK before
+      *    the ranking pass reads them out
+000000     OPEN I-O VIBLKRANK .
+      *20150412修正終了
+000000     IF FL-STS1 NOT = ZERO
+000000           DISPLAY "HBHSS020-60 VIBLKRANK OPEN  ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000           STOP RUN .
+      *20150410追加終了
+000000     OPEN OUTPUT EXBLKRPT .
+000000     IF FL-STS1 NOT = ZERO
+000000           DISPLAY "HBHSS020-61 EXBLKRPT OPEN  ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000*    ACCEPT �ϐ��̔��`���l�� FROM SPCHANEL.
+000000     OPEN INPUT
+           �ϐ��̔��_���l���R�_�h�e .
 000000     IF FL-STS1 NOT = ZERO                           
 000000           DISPLAY "HBHSS020-99 NEWFILE OPEN  ERROR ",                   
 000000                   FL-STS1 " " FL-STS2                                
 000000           STOP RUN .
-           READ �ϐ��̔��`���l���R�[�h�e AT END CONTINUE. 
-           MOVE SPCHANEL TO �ϐ��̔��`���l��
-000000         CLOSE �ϐ��̔��`���l���R�[�h�e .                                                 
-000000     IF FL-STS1 NOT = ZERO                           
-000000           DISPLAY "HBHSS020-99 NEWFILE CLOSE ERROR ",                   
-000000           STOP RUN . 
-      *20141105�C���I��
-000000       INITIALIZE    �x������ˍ����ʈꗗ�v�j�q                                        
-000000       INITIALIZE    �x������ˍ����ʍ��v�v�j�q                                        
-000000       INITIALIZE    �������ˍ����ʈꗗ�v�j�q                                        
-000000       INITIALIZE    �p���\������������v�j�q                                         
-000000     MOVE �t�m�j�P�o�b�`�Ɩ����t TO �v�r�s�j�˂����킹������                                     
-000000     MOVE �ϐ��̔��`���l�� TO �v�r�s�j�̔��`���l���R�[�h                                       
-000000     MOVE �t�m�j�P�o�b�`�Ɩ����t TO �v�r�f�j�˂����킹������                                     
-000000     MOVE �t�m�j�P�o�b�`�Ɩ����t TO �v�s�n�j�˂����킹������                                     
-000000     MOVE �ϐ��̔��`���l�� TO �v�s�n�j�̔��`���l���R�[�h                                       
-000000     MOVE �t�m�j�P�o�b�`�Ɩ����t TO �v�j�y�e�˂����킹������ .                                   
-000000 CX00002. EXIT.                                                           
+      *20150126追加開始
+000000     MOVE ZERO TO SW-NEWFILEEND .
+000000     PERFORM NEWFILE-RTN THRU CX00294 .
+      *20150126追加終了
+      *20150325追加開始
+      *20150406追加開始
+000000 CX00530.
+           DISPLAY "CX00530" UPON CONSOLE
+      *20150406追加終了
+000000       OPEN  I-O    VIJOBLOG .
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00321.
+      *20150406追加開始
+000000           PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000           IF LOCK-RETRY-GO GO TO CX00530.
+      *20150406追加終了
+000000           DISPLAY "HBHSS020-69 VIJOBLOG OPEN ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00321.
+           DISPLAY "CX00321" UPON CONSOLE
+000000     PERFORM JOBLG-START-RTN THRU CX00322 .
+      *20150325追加終了
+      *20150328追加開始
+000000     OPEN  OUTPUT  EXYKRPT .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00503.
+000000           DISPLAY "HBHSS020-73 EXYKRPT OPEN ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00503.
+           DISPLAY "CX00503" UPON CONSOLE
+      *20150328追加終了
+      *20150329追加開始
+000000     OPEN  OUTPUT  EXBCHRPT .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00509.
+000000           DISPLAY "HBHSS020-79 EXBCHRPT OPEN ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00509.
+           DISPLAY "CX00509" UPON CONSOLE
+      *20150329追加終了
+      *20150402追加開始
+      *20150406追加開始
+000000 CX00531.
+           DISPLAY "CX00531" UPON CONSOLE
+      *20150406追加終了
+000000     OPEN  I-O    VTYUKSNP .
+000000     IF NOT(FL-STS1 NOT = "00") MOVE ZERO TO LOCK-RETRY-CNT GO TO CX00517.
+      *20150406追加開始
+000000           PERFORM LOCK-RETRY-RTN THRU LOCK-RETRY-EXIT
+000000           IF LOCK-RETRY-GO GO TO CX00531.
+      *20150406追加終了
+000000           DISPLAY "HBHSS020-87 VTYUKSNP OPEN ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00517.
+           DISPLAY "CX00517" UPON CONSOLE
+000000     OPEN  OUTPUT  EXTYKALT .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00518.
+000000           DISPLAY "HBHSS020-88 EXTYKALT OPEN ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00518.
+           DISPLAY "CX00518" UPON CONSOLE
+      *20150402追加終了
+000000 CX00002. EXIT.
+      *20150126追加開始
+000000 NEWFILE-RTN .
+           DISPLAY "NEWFILE-RTN" UPON CONSOLE
+           READ �ϐ��̔��_���l���R�_�h�e AT
+           END GO TO CX00295.
+           MOVE SPCHANEL TO �ϐ��̔��_���l��
+000000     INITIALIZE
+           �x������ˍ����ʈꗗ�v�j�q
+000000     INITIALIZE
+           �x������ˍ����ʍ��v�v�j�q
+000000     INITIALIZE
+           �������ˍ����ʈꗗ�v�j�q
+000000     INITIALIZE
+           �p���_������������v�j�q
+000000     MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           �v�r�s�j�˂����킹������
+000000     MOVE �ϐ��̔��_���l�� TO
+           �v�r�s�j�̔��_���l���R�_�h
+000000     MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           �v�r�f�j�˂����킹������
+000000     MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           �v�s�n�j�˂����킹������
+000000     MOVE �ϐ��̔��_���l�� TO
+           �v�s�n�j�̔��_���l���R�_�h
+000000     MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           �v�j�y�e�˂����킹������ .
+000000     GO TO CX00294.
+000000 CX00295.
+           DISPLAY "CX00295" UPON CONSOLE
+000000     MOVE 1 TO SW-NEWFILEEND .
+000000 CX00294. EXIT.
+      *20150126追加終了
 000000 P000-RTN .                                                               
-000000     MOVE 1 TO �v�j�|�s��Q�[�� (1)                                               
-000000     MOVE ZERO TO �v�j�|�s��u���b�N (1)                                           
-000000     MOVE 2 TO �v�j�|�s��Q�[�� (2)                                               
-000000     MOVE ZERO TO �v�j�|�s��u���b�N (2)                                           
-000000     MOVE 4 TO �v�j�|�s��Q�[�� (3)                                               
-000000     MOVE 1 TO �v�j�|�s��u���b�N (3)                                              
-000000     MOVE 5 TO �v�j�|�s��Q�[�� (4)                                               
-000000     MOVE ZERO TO �v�j�|�s��u���b�N (4)                                           
-000000     MOVE 6 TO �v�j�|�s��Q�[�� (5)                                               
-000000     MOVE ZERO TO �v�j�|�s��u���b�N (5)                                           
-000000     MOVE LOW-VALUE TO �v�j�|�O�X������f�[�^                                        
-000000     MOVE LOW-VALUE TO �v�j�|�O������f�[�^                                         
+000000     MOVE 1 TO �v�j�_�s��Q�_�� (1)                                               
+000000     MOVE ZERO TO �v�j�_�s��u���b�N (1)                                           
+000000     MOVE 2 TO �v�j�_�s��Q�_�� (2)                                               
+000000     MOVE ZERO TO �v�j�_�s��u���b�N (2)                                           
+000000     MOVE 4 TO �v�j�_�s��Q�_�� (3)                                               
+000000     MOVE 1 TO �v�j�_�s��u���b�N (3)                                              
+000000     MOVE 5 TO �v�j�_�s��Q�_�� (4)                                               
+000000     MOVE ZERO TO �v�j�_�s��u���b�N (4)                                           
+000000     MOVE 6 TO �v�j�_�s��Q�_�� (5)                                               
+000000     MOVE ZERO TO �v�j�_�s��u���b�N (5)                                           
+000000     MOVE LOW-VALUE TO
+           �v�j�_�O�X������f�_�_
+000000     MOVE LOW-VALUE TO �v�j�_�O������f�_�_                                         
 000000     MOVE ZERO TO SW-READEND                                              
 000000     MOVE ZERO TO SW-WHILEEND                                             
-000000       READ  ����σ`�P�b�g�v�j�e  NEXT  AT  END  CONTINUE .                        
+000000     READ ����σ_�P�b�g�v�j�e NEXT AT END
+           CONTINUE .
 000000     IF NOT(FL-STS1 = "00" OR "02") GO TO CX00040.                         
-000000     MOVE ����σ`�P�b�g�v�j�q TO �v�j�|�O������f�[�^ .                                      
-000000     IF NOT(�j�y�l�s���ʃR�[�h (17:8) = SPACE) GO TO CX00041.                       
+000000     MOVE ����σ_�P�b�g�v�j�q TO
+           �v�j�_�O������f�_�_ .
+000000     IF NOT(�j�y�l�s���ʃR�_�h (17:8) = SPACE)
+           GO TO CX00041.
 000000     PERFORM ZMSSRLCV-RTN THRU CX00017                                    
-000000     MOVE �j�y�l�s���ʃR�[�h TO �v�j�|�j�y�l�s���ʃR�[�h                                       
-000000     MOVE ZERO TO �v�j�|�j�y�l�s���ʃR�[�h�� .                                         
+000000     MOVE �j�y�l�s���ʃR�_�h TO
+           �v�j�_�j�y�l�s���ʃR�_�h
+000000     MOVE ZERO TO
+           �v�j�_�j�y�l�s���ʃR�_�h�� .
 000000     GO TO CX00042.                                                       
 000000 CX00041.                                                                 
            DISPLAY "CX00041" UPON CONSOLE
-000000     MOVE �j�y�l�s���ʃR�[�h�� TO �v�j�|�Q�S���ʃR�[�h��                                       
-000000     MOVE �j�y�l�s���ʃR�[�h�� TO �v�j�|�Q�S���ʃR�[�h��                                       
-000000     MOVE �j�y�l�s���ʃR�[�h�� TO �v�j�|�Q�S���ʃR�[�h��                                       
-000000     MOVE �j�y�l�s���ʃR�[�h TO �v�j�|�j�y�l�s���ʃR�[�h .                                     
+000000     MOVE �j�y�l�s���ʃR�_�h�� TO
+           �v�j�_�Q�S���ʃR�_�h��
+000000     MOVE �j�y�l�s���ʃR�_�h�� TO
+           �v�j�_�Q�S���ʃR�_�h��
+000000     MOVE �j�y�l�s���ʃR�_�h�� TO
+           �v�j�_�Q�S���ʃR�_�h��
+000000     MOVE �j�y�l�s���ʃR�_�h TO
+           �v�j�_�j�y�l�s���ʃR�_�h .
 000000 CX00042.                                                                 
            DISPLAY "CX00042" UPON CONSOLE
-000000     MOVE �j�y�l�s���܂Ƃߓ� TO �v�r�s�j���܂Ƃߓ�                                        
-000000     MOVE �j�y�l�s���܂Ƃߓ� TO �v�r�f�j���܂Ƃߓ�                                        
-000000     MOVE �j�y�l�s���܂Ƃߓ� TO �v�s�n�j���܂Ƃߓ�                                        
-000000     MOVE �j�y�l�s���܂Ƃߓ� TO �v�j�y�e���܂Ƃߓ� .                                      
+000000     MOVE �j�y�l�s���܂Ƃߓ� TO
+           �v�r�s�j���܂Ƃߓ�
+000000     MOVE �j�y�l�s���܂Ƃߓ� TO
+           �v�r�f�j���܂Ƃߓ�
+000000     MOVE �j�y�l�s���܂Ƃߓ� TO
+           �v�s�n�j���܂Ƃߓ�
+000000     MOVE �j�y�l�s���܂Ƃߓ� TO
+           �v�j�y�e���܂Ƃߓ� .
 000000     GO TO CX00043.                                                       
 000000 CX00040. IF NOT(FL-STS1 = "10") GO TO CX00044.                            
            DISPLAY "CX00040" UPON CONSOLE
@@ -620,12 +1196,13 @@
 000000 CX00043.                                                                 
            DISPLAY "CX00043" UPON CONSOLE
 000000     IF NOT(SW-WHILEEND = 0) GO TO CX00045.                                
-000000         READ  ����σ`�P�b�g�v�j�e  NEXT  AT  END  CONTINUE.                       
+000000     READ ����σ_�P�b�g�v�j�e NEXT AT END
+           CONTINUE.
 000000     IF NOT(FL-STS1 = "00" OR "02") GO TO CX00046.                         
 000000     GO TO CX00047.                                                       
 000000 CX00046. IF NOT(FL-STS1 = "10") GO TO CX00048.                            
            DISPLAY "CX00046" UPON CONSOLE
-000000     MOVE HIGH-VALUE TO ����σ`�P�b�g�v�j�q                                        
+000000     MOVE HIGH-VALUE TO ����σ_�P�b�g�v�j�q                                        
 000000     MOVE 1 TO SW-READEND .                                               
 000000     GO TO CX00047.                                                       
 000000 CX00048.                                                                 
@@ -637,23 +1214,30 @@
            DISPLAY "CX00047" UPON CONSOLE
 000000 CX00045.                                                                 
            DISPLAY "CX00045" UPON CONSOLE
-000000 CX00049. IF NOT(SW-WHILEEND = ZERO) GO TO CX00050.                        
+000000 CX00049. IF NOT(SW-WHILEEND = ZERO) GO TO CX00050.
            DISPLAY "CX00049" UPON CONSOLE
-000000     IF NOT(�j�y�l�s���ʃR�[�h = �a�j�y�l���ʃR�[�h OR 
-              �j�y�l�s���ʃR�[�h = �`�j�y�l���ʃR�[�h ) GO TO CX00051.                                                      
-000000     IF NOT(�j�y�l�s���ʃR�[�h = �a�j�y�l���ʃR�[�h) GO TO CX00052.                          
+      *20150325追加開始
+000000     ADD 1 TO WK-JOBLG-CNT .
+      *20150325追加終了
+000000     IF NOT(�j�y�l�s���ʃR�_�h =
+           �a�j�y�l���ʃR�_�h OR
+           �j�y�l�s���ʃR�_�h =
+           �_�j�y�l���ʃR�_�h ) GO TO CX00051.
+000000     IF NOT(�j�y�l�s���ʃR�_�h =
+           �a�j�y�l���ʃR�_�h) GO TO CX00052.
 000000     PERFORM P500-RTN THRU CX00009 .                                      
-000000     IF NOT(�j�y�l�s���ʃR�[�h NOT = 
-           �`�j�y�l���ʃR�[�h) GO TO CX00053.                      
-000000     MOVE 0 TO �v�j�|�Ǎ���Q���͘A�� .                                              
+000000     IF NOT(�j�y�l�s���ʃR�_�h NOT = 
+           �_�j�y�l���ʃR�_�h) GO TO CX00053.                      
+000000     MOVE 0 TO �v�j�_�Ǎ���Q���͘A�� .                                              
 000000 CX00053.                                                                 
            DISPLAY "CX00053" UPON CONSOLE
 000000     GO TO CX00054.                                                       
 000000 CX00052.                                                                 
            DISPLAY "CX00052" UPON CONSOLE
-000000     IF NOT(�j�y�l�s���ʃR�[�h NOT = 
-             �a�j�y�l���ʃR�[�h) GO TO CX00055.                      
-000000     MOVE �j�y�l�s���͘A�ԍ� TO �v�j�|�Ǎ���Q���͘A�� .                                      
+000000     IF NOT(�j�y�l�s���ʃR�_�h NOT = 
+             �a�j�y�l���ʃR�_�h) GO TO CX00055.                      
+000000     MOVE �j�y�l�s���͘A�ԍ� TO
+           �v�j�_�Ǎ���Q���͘A�� .
 000000 CX00055.                                                                 
            DISPLAY "CX00055" UPON CONSOLE
 000000     PERFORM P500-RTN THRU CX00009 .                                      
@@ -663,22 +1247,28 @@
 000000 CX00051.                                                                 
            DISPLAY "CX00051" UPON CONSOLE
 000000     MOVE ZERO TO ���������t���O                                                 
-000000     MOVE ZERO TO �r�v�|����                                                   
-000000     MOVE �v�j�|�Q�S���ʃR�[�h�� TO �x�t�j�n���ʃR�[�h��                                       
-000000     MOVE �v�j�|�Q�S���ʃR�[�h�� TO �x�t�j�n���ʃR�[�h��                                       
-000000     MOVE �v�j�|�Q�S���ʃR�[�h�� TO �x�t�j�n���ʃR�[�h��                                       
-000000         READ �L���\     INVALID KEY CONTINUE.                               
+000000     MOVE ZERO TO �r�v�_����                                                   
+000000     MOVE �v�j�_�Q�S���ʃR�_�h�� TO
+           �x�t�j�n���ʃR�_�h��
+000000     MOVE �v�j�_�Q�S���ʃR�_�h�� TO
+           �x�t�j�n���ʃR�_�h��
+000000     MOVE �v�j�_�Q�S���ʃR�_�h�� TO
+           �x�t�j�n���ʃR�_�h��
+000000         READ �L���_     INVALID KEY CONTINUE.                               
 000000     IF NOT(FL-STS1 = "00" OR "02") GO TO CX00057.                         
-000000     MOVE 1 TO �r�v�|���� .                                                    
+000000     MOVE 1 TO �r�v�_���� .                                                    
 000000     GO TO CX00058.                                                       
 000000 CX00057. IF NOT(FL-STS1 = "23") GO TO CX00059.                            
            DISPLAY "CX00057" UPON CONSOLE
-000000     MOVE �v�j�|�Q�S���ʃR�[�h�� TO �j�`�h�r���ʃR�[�h��                                       
-000000     MOVE �v�j�|�Q�S���ʃR�[�h�� TO �j�`�h�r���ʃR�[�h��                                       
-000000     MOVE �v�j�|�Q�S���ʃR�[�h�� TO �j�`�h�r���ʃR�[�h��                                       
-000000           READ ����ϕ\   INVALID KEY CONTINUE.                              
+000000     MOVE �v�j�_�Q�S���ʃR�_�h�� TO
+           �j�_�h�r���ʃR�_�h��
+000000     MOVE �v�j�_�Q�S���ʃR�_�h�� TO
+           �j�_�h�r���ʃR�_�h��
+000000     MOVE �v�j�_�Q�S���ʃR�_�h�� TO
+           �j�_�h�r���ʃR�_�h��
+000000           READ ����ϕ_   INVALID KEY CONTINUE.                              
 000000     IF NOT(FL-STS1 = "00" OR "02") GO TO CX00060.                         
-000000     MOVE 2 TO �r�v�|���� .                                                    
+000000     MOVE 2 TO �r�v�_���� .                                                    
 000000     GO TO CX00061.                                                       
 000000 CX00060. IF NOT(FL-STS1 = "23") GO TO CX00062.                            
            DISPLAY "CX00060" UPON CONSOLE
@@ -698,34 +1288,55 @@
 000000              STOP RUN .                                                
 000000 CX00058.                                                                 
            DISPLAY "CX00058" UPON CONSOLE
-000000     IF NOT(�j�y�l�s�`�P�b�g�敪 = 1) GO TO CX00063.                                 
-000000     IF NOT(�r�v�|���� = 1) GO TO CX00064.                                      
-000000     IF NOT(�x�t�j�n�x�����ʃR�[�h�� = ZERO) GO TO CX00065.                            
-000000     IF NOT(�x�t�j�n������ʃR�[�h�� NOT = ZERO) GO TO CX00066.                        
-000000     MOVE 2 TO �v�j�|�s���X�e�[�^�X .                                               
+      *20150328追加開始
+000000     IF NOT(�r�v�_���� = 1) GO TO CX00500.
+000000     ADD 1 TO WK-YUKOU-ONLY-CNT
+000000     GO TO CX00502.
+000000 CX00500. IF NOT(�r�v�_���� = 2) GO TO CX00501.
+000000     ADD 1 TO WK-KAISYU-ONLY-CNT
+000000     GO TO CX00502.
+000000 CX00501.
+000000     ADD 1 TO WK-YKUNMATCH-CNT .
+000000 CX00502.
+      *20150328追加終了
+000000     IF NOT(�j�y�l�s�_�P�b�g�敪 = 1) GO TO
+           CX00063.
+000000     IF NOT(�r�v�_���� = 1) GO TO CX00064.                                      
+000000     IF NOT(�x�t�j�n�x�����ʃR�_�h�� =
+           ZERO) GO TO CX00065.
+000000     IF NOT(�x�t�j�n������ʃR�_�h��
+           NOT = ZERO) GO TO CX00066.
+000000     MOVE 2 TO �v�j�_�s���X�e�_�_�X .                                               
 000000     GO TO CX00067.                                                       
 000000 CX00066.                                                                 
            DISPLAY "CX00066" UPON CONSOLE
 000000     PERFORM P100-RTN THRU CX00005 .                                      
-000000     IF NOT(�x�t�j�n���R�[�h�h�c = 7 OR 9) GO TO CX00068.                            
-000000     IF NOT(�v�j�|�����񓖂���r�s�r = 
-                  ��������E������L��) GO TO CX00069.                      
-000000     MOVE 3 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     IF NOT(�x�t�j�n���R�_�h�h�c = 7 OR 9)
+           GO TO CX00068.
+000000     IF NOT(�v�j�_�����񓖂���r�s�r = 
+           ��������E������L��) GO TO
+           CX00069.
+000000     MOVE 3 TO �v�j�_�s���X�e�_�_�X .                                               
 000000     GO TO CX00070.                                                       
-000000 CX00069. IF NOT(�v�j�|�����񓖂���r�s�r = 
-                  ��������E�����񖳂�) GO TO CX00071.                 
+000000     CX00069. IF
+           NOT(�v�j�_�����񓖂���r�s�r =
+           ��������E�����񖳂�) GO TO
+           CX00071.
            DISPLAY "CX00069" UPON CONSOLE
-000000     MOVE 4 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     MOVE 4 TO �v�j�_�s���X�e�_�_�X .                                               
 000000     GO TO CX00070.                                                       
-000000 CX00071. IF NOT(�v�j�|�����񓖂���r�s�r = 
-                   ������ρE������L��) GO TO CX00072.                 
+000000     CX00071. IF
+           NOT(�v�j�_�����񓖂���r�s�r =
+           ������ρE������L��) GO TO
+           CX00072.
            DISPLAY "CX00071" UPON CONSOLE
-000000     MOVE 5 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     MOVE 5 TO �v�j�_�s���X�e�_�_�X .                                               
 000000     GO TO CX00070.                                                       
-000000 CX00072. IF NOT(�v�j�|�����񓖂���r�s�r = 
-                ������ρE�����񖳂�) GO TO CX00073.                 
+000000     CX00072. IF
+           NOT(�v�j�_�����񓖂���r�s�r =
+           ������ρE�����񖳂�) GO TO CX00073.
            DISPLAY "CX00072" UPON CONSOLE
-000000     MOVE 1 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     MOVE 1 TO �v�j�_�s���X�e�_�_�X .                                               
 000000 CX00073.                                                                 
            DISPLAY "CX00073" UPON CONSOLE
 000000 CX00070.                                                                 
@@ -733,24 +1344,30 @@
 000000     GO TO CX00074.                                                       
 000000 CX00068.                                                                 
            DISPLAY "CX00068" UPON CONSOLE
-000000     IF NOT(�v�j�|�����񓖂���r�s�r = 
-                  ��������E������L��) GO TO CX00075.                      
-000000     MOVE 6 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     IF NOT(�v�j�_�����񓖂���r�s�r = 
+           ��������E������L��) GO TO
+           CX00075.
+000000     MOVE 6 TO �v�j�_�s���X�e�_�_�X .                                               
 000000     GO TO CX00076.                                                       
-000000 CX00075. IF NOT(�v�j�|�����񓖂���r�s�r = 
-                  ��������E�����񖳂�) GO TO CX00077.                 
+000000     CX00075. IF
+           NOT(�v�j�_�����񓖂���r�s�r =
+           ��������E�����񖳂�) GO TO
+           CX00077.
            DISPLAY "CX00075" UPON CONSOLE
-000000     MOVE 7 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     MOVE 7 TO �v�j�_�s���X�e�_�_�X .                                               
 000000     GO TO CX00076.                                                       
-000000 CX00077. IF NOT(�v�j�|�����񓖂���r�s�r = 
-                 ������ρE������L��) GO TO CX00078.                 
+000000     CX00077. IF
+           NOT(�v�j�_�����񓖂���r�s�r =
+           ������ρE������L��) GO TO
+           CX00078.
            DISPLAY "CX00077" UPON CONSOLE
-000000     MOVE 8 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     MOVE 8 TO �v�j�_�s���X�e�_�_�X .                                               
 000000     GO TO CX00076.                                                       
-000000 CX00078. IF NOT(�v�j�|�����񓖂���r�s�r = 
-                 ������ρE�����񖳂�) GO TO CX00079.                 
+000000     CX00078. IF
+           NOT(�v�j�_�����񓖂���r�s�r =
+           ������ρE�����񖳂�) GO TO CX00079.
            DISPLAY "CX00078" UPON CONSOLE
-000000     MOVE 1 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     MOVE 1 TO �v�j�_�s���X�e�_�_�X .                                               
 000000 CX00079.                                                                 
            DISPLAY "CX00079" UPON CONSOLE
 000000 CX00076.                                                                 
@@ -764,22 +1381,26 @@
 000000 CX00065.                                                                 
            DISPLAY "CX00065" UPON CONSOLE
 000000     IF NOT(�x�t�j�n����� = ZERO) GO TO CX00081.                                 
-000000     IF NOT( (�x�t�j�n�����p���񍆐� NOT = 
-              �x�t�j�n�����p���񍆐�) AND (�x�t�j�n��֎��ʃR�[�h�� =          
+000000     IF NOT( (�x�t�j�n�����p���񍆐� NOT
+           =
+           �x�t�j�n�����p���񍆐�) AND
+           (�x�t�j�n��֎��ʃR�_�h�� =
 000000     ZERO)) GO TO CX00082.                                                 
-000000     MOVE 12 TO �v�j�|�s���X�e�[�^�X                                                
+000000     MOVE 12 TO �v�j�_�s���X�e�_�_�X                                                
 000000     PERFORM P200-RTN THRU CX00006 .                                      
 000000     GO TO CX00083.                                                       
 000000 CX00082.                                                                 
            DISPLAY "CX00082" UPON CONSOLE
 000000     PERFORM P300-RTN THRU CX00007 .                                      
-000000     IF NOT(���������t���O = 1) GO TO CX00084.                                    
-000000     MOVE 10 TO �v�j�|�s���X�e�[�^�X                                                
+000000     IF NOT(���������t���O = 1) GO TO
+           CX00084.
+000000     MOVE 10 TO �v�j�_�s���X�e�_�_�X                                                
 000000     PERFORM P200-RTN THRU CX00006 .                                      
 000000     GO TO CX00085.                                                       
-000000 CX00084. IF NOT(���������t���O = 9) GO TO CX00086.                               
+000000     CX00084. IF NOT(���������t���O = 9)
+           GO TO CX00086.
            DISPLAY "CX00084" UPON CONSOLE
-000000     MOVE 1 TO �v�j�|�s���X�e�[�^�X                                                 
+000000     MOVE 1 TO �v�j�_�s���X�e�_�_�X                                                 
 000000     PERFORM P200-RTN THRU CX00006 .                                      
 000000 CX00086.                                                                 
            DISPLAY "CX00086" UPON CONSOLE
@@ -790,56 +1411,66 @@
 000000     GO TO CX00087.                                                       
 000000 CX00081.                                                                 
            DISPLAY "CX00081" UPON CONSOLE
-000000     MOVE 9 TO �v�j�|�s���X�e�[�^�X                                                 
+000000     MOVE 9 TO �v�j�_�s���X�e�_�_�X                                                 
 000000     PERFORM P200-RTN THRU CX00006 .                                      
 000000 CX00087.                                                                 
            DISPLAY "CX00087" UPON CONSOLE
 000000 CX00080.                                                                 
            DISPLAY "CX00080" UPON CONSOLE
 000000     GO TO CX00088.                                                       
-000000 CX00064. IF NOT(�r�v�|���� = 2) GO TO CX00089.                                 
+000000 CX00064. IF NOT(�r�v�_���� = 2) GO TO CX00089.                                 
            DISPLAY "CX00064" UPON CONSOLE
-000000     MOVE 9 TO �v�j�|�s���X�e�[�^�X                                                 
+000000     MOVE 9 TO �v�j�_�s���X�e�_�_�X                                                 
 000000     PERFORM P200-RTN THRU CX00006 .                                      
 000000     GO TO CX00088.                                                       
-000000 CX00089. IF NOT(�r�v�|���� = ZERO) GO TO CX00090.                              
+000000 CX00089. IF NOT(�r�v�_���� = ZERO) GO TO CX00090.                              
            DISPLAY "CX00089" UPON CONSOLE
-000000     MOVE 1 TO �v�j�|�s���X�e�[�^�X                                                 
+000000     MOVE 1 TO �v�j�_�s���X�e�_�_�X                                                 
 000000     PERFORM P200-RTN THRU CX00006 .                                      
 000000 CX00090.                                                                 
            DISPLAY "CX00090" UPON CONSOLE
 000000 CX00088.                                                                 
            DISPLAY "CX00088" UPON CONSOLE
 000000     GO TO CX00091.                                                       
-000000 CX00063. IF NOT(�j�y�l�s�`�P�b�g�敪 = 2) GO TO CX00092.                            
+000000     CX00063. IF NOT(�j�y�l�s�_�P�b�g�敪 = 2)
+           GO TO CX00092.
            DISPLAY "CX00063" UPON CONSOLE
-000000     IF NOT(�r�v�|���� = 1) GO TO CX00093.                                      
-000000     IF NOT(�x�t�j�n������ʃR�[�h�� = ZERO) GO TO CX00094.                            
-000000     IF NOT(�x�t�j�n�x�����ʃR�[�h�� NOT = ZERO) GO TO CX00095.                        
-000000     MOVE 2 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     IF NOT(�r�v�_���� = 1) GO TO CX00093.                                      
+000000     IF NOT(�x�t�j�n������ʃR�_�h�� =
+           ZERO) GO TO CX00094.
+000000     IF NOT(�x�t�j�n�x�����ʃR�_�h��
+           NOT = ZERO) GO TO CX00095.
+000000     MOVE 2 TO �v�j�_�s���X�e�_�_�X .                                               
 000000     GO TO CX00096.                                                       
 000000 CX00095.                                                                 
            DISPLAY "CX00095" UPON CONSOLE
 000000     PERFORM P100-RTN THRU CX00005 .                                      
-000000     IF NOT(�x�t�j�n���R�[�h�h�c = 7 OR 9) GO TO CX00097.                            
-000000     IF NOT(�v�j�|�����񓖂���r�s�r = 
-                    ��������E������L��) GO TO CX00098.                      
-000000     MOVE 3 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     IF NOT(�x�t�j�n���R�_�h�h�c = 7 OR 9)
+           GO TO CX00097.
+000000     IF NOT(�v�j�_�����񓖂���r�s�r = 
+           ��������E������L��) GO TO
+           CX00098.
+000000     MOVE 3 TO �v�j�_�s���X�e�_�_�X .                                               
 000000     GO TO CX00099.                                                       
-000000 CX00098. IF NOT(�v�j�|�����񓖂���r�s�r = 
-                   ��������E�����񖳂�) GO TO CX00100.                 
+000000     CX00098. IF
+           NOT(�v�j�_�����񓖂���r�s�r =
+           ��������E�����񖳂�) GO TO
+           CX00100.
            DISPLAY "CX00098" UPON CONSOLE
-000000     MOVE 4 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     MOVE 4 TO �v�j�_�s���X�e�_�_�X .                                               
 000000     GO TO CX00099.                                                       
-000000 CX00100. IF NOT(�v�j�|�����񓖂���r�s�r = 
-                  ������ρE������L��) GO TO CX00101.                 
+000000     CX00100. IF
+           NOT(�v�j�_�����񓖂���r�s�r =
+           ������ρE������L��) GO TO
+           CX00101.
            DISPLAY "CX00100" UPON CONSOLE
-000000     MOVE 5 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     MOVE 5 TO �v�j�_�s���X�e�_�_�X .                                               
 000000     GO TO CX00099.                                                       
-000000 CX00101. IF NOT(�v�j�|�����񓖂���r�s�r = 
-                   ������ρE�����񖳂�) GO TO CX00102.                 
+000000     CX00101. IF
+           NOT(�v�j�_�����񓖂���r�s�r =
+           ������ρE�����񖳂�) GO TO CX00102.
            DISPLAY "CX00101" UPON CONSOLE
-000000     MOVE 1 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     MOVE 1 TO �v�j�_�s���X�e�_�_�X .                                               
 000000 CX00102.                                                                 
            DISPLAY "CX00102" UPON CONSOLE
 000000 CX00099.                                                                 
@@ -847,24 +1478,30 @@
 000000     GO TO CX00103.                                                       
 000000 CX00097.                                                                 
            DISPLAY "CX00097" UPON CONSOLE
-000000     IF NOT(�v�j�|�����񓖂���r�s�r = 
-                  ��������E������L��) GO TO CX00104.                      
-000000     MOVE 6 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     IF NOT(�v�j�_�����񓖂���r�s�r = 
+           ��������E������L��) GO TO
+           CX00104.
+000000     MOVE 6 TO �v�j�_�s���X�e�_�_�X .                                               
 000000     GO TO CX00105.                                                       
-000000 CX00104. IF NOT(�v�j�|�����񓖂���r�s�r = 
-                   ��������E�����񖳂�) GO TO CX00106.                 
+000000     CX00104. IF
+           NOT(�v�j�_�����񓖂���r�s�r =
+           ��������E�����񖳂�) GO TO
+           CX00106.
            DISPLAY "CX00104" UPON CONSOLE
-000000     MOVE 7 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     MOVE 7 TO �v�j�_�s���X�e�_�_�X .                                               
 000000     GO TO CX00105.                                                       
-000000 CX00106. IF NOT(�v�j�|�����񓖂���r�s�r = 
-               ������ρE������L��) GO TO CX00107.                 
+000000     CX00106. IF
+           NOT(�v�j�_�����񓖂���r�s�r =
+           ������ρE������L��) GO TO
+           CX00107.
            DISPLAY "CX00106" UPON CONSOLE
-000000     MOVE 8 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     MOVE 8 TO �v�j�_�s���X�e�_�_�X .                                               
 000000     GO TO CX00105.                                                       
-000000 CX00107. IF NOT(�v�j�|�����񓖂���r�s�r = 
-                 ������ρE�����񖳂�) GO TO CX00108.                 
+000000     CX00107. IF
+           NOT(�v�j�_�����񓖂���r�s�r =
+           ������ρE�����񖳂�) GO TO CX00108.
            DISPLAY "CX00107" UPON CONSOLE
-000000     MOVE 1 TO �v�j�|�s���X�e�[�^�X .                                               
+000000     MOVE 1 TO �v�j�_�s���X�e�_�_�X .                                               
 000000 CX00108.                                                                 
            DISPLAY "CX00108" UPON CONSOLE
 000000 CX00105.                                                                 
@@ -880,13 +1517,15 @@
 000000     IF NOT(�x�t�j�n����� = ZERO) GO TO CX00110.                                 
 000000     IF NOT(�x�t�j�n����敪 = ZERO) GO TO CX00111.                                
 000000     PERFORM P400-RTN THRU CX00008 .                                      
-000000     IF NOT(���������t���O = 1) GO TO CX00112.                                    
-000000     MOVE 10 TO �v�j�|�s���X�e�[�^�X                                                
+000000     IF NOT(���������t���O = 1) GO TO
+           CX00112.
+000000     MOVE 10 TO �v�j�_�s���X�e�_�_�X                                                
 000000     PERFORM P200-RTN THRU CX00006 .                                      
 000000     GO TO CX00113.                                                       
-000000 CX00112. IF NOT(���������t���O = 9) GO TO CX00114.                               
+000000     CX00112. IF NOT(���������t���O = 9)
+           GO TO CX00114.
            DISPLAY "CX00112" UPON CONSOLE
-000000     MOVE 1 TO �v�j�|�s���X�e�[�^�X                                                 
+000000     MOVE 1 TO �v�j�_�s���X�e�_�_�X                                                 
 000000     PERFORM P200-RTN THRU CX00006 .                                      
 000000 CX00114.                                                                 
            DISPLAY "CX00114" UPON CONSOLE
@@ -895,28 +1534,28 @@
 000000     GO TO CX00115.                                                       
 000000 CX00111.                                                                 
            DISPLAY "CX00111" UPON CONSOLE
-000000     MOVE 1 TO �v�j�|�s���X�e�[�^�X                                                 
+000000     MOVE 1 TO �v�j�_�s���X�e�_�_�X                                                 
 000000     PERFORM P200-RTN THRU CX00006 .                                      
 000000 CX00115.                                                                 
            DISPLAY "CX00115" UPON CONSOLE
 000000     GO TO CX00116.                                                       
 000000 CX00110.                                                                 
            DISPLAY "CX00110" UPON CONSOLE
-000000     MOVE 9 TO �v�j�|�s���X�e�[�^�X                                                 
+000000     MOVE 9 TO �v�j�_�s���X�e�_�_�X                                                 
 000000     PERFORM P200-RTN THRU CX00006 .                                      
 000000 CX00116.                                                                 
            DISPLAY "CX00116" UPON CONSOLE
 000000 CX00109.                                                                 
            DISPLAY "CX00109" UPON CONSOLE
 000000     GO TO CX00117.                                                       
-000000 CX00093. IF NOT(�r�v�|���� = 2) GO TO CX00118.                                 
+000000 CX00093. IF NOT(�r�v�_���� = 2) GO TO CX00118.                                 
            DISPLAY "CX00093" UPON CONSOLE
-000000     MOVE 9 TO �v�j�|�s���X�e�[�^�X                                                 
+000000     MOVE 9 TO �v�j�_�s���X�e�_�_�X                                                 
 000000     PERFORM P200-RTN THRU CX00006 .                                      
 000000     GO TO CX00117.                                                       
-000000 CX00118. IF NOT(�r�v�|���� = ZERO) GO TO CX00119.                              
+000000 CX00118. IF NOT(�r�v�_���� = ZERO) GO TO CX00119.                              
            DISPLAY "CX00118" UPON CONSOLE
-000000     MOVE 1 TO �v�j�|�s���X�e�[�^�X                                                 
+000000     MOVE 1 TO �v�j�_�s���X�e�_�_�X                                                 
 000000     PERFORM P200-RTN THRU CX00006 .                                      
 000000 CX00119.                                                                 
            DISPLAY "CX00119" UPON CONSOLE
@@ -928,29 +1567,39 @@
            DISPLAY "CX00091" UPON CONSOLE
 000000 CX00056.                                                                 
            DISPLAY "CX00056" UPON CONSOLE
-000000     MOVE �v�j�|�O������f�[�^ TO �v�j�|�O�X������f�[�^                                       
-000000     MOVE ����σ`�P�b�g�v�j�q TO �v�j�|�O������f�[�^ .                                      
-000000     IF NOT(�j�y�l�s���ʃR�[�h (17:8) = SPACE) GO TO CX00120.                       
+000000     MOVE �v�j�_�O������f�_�_ TO
+           �v�j�_�O�X������f�_�_
+000000     MOVE ����σ_�P�b�g�v�j�q TO
+           �v�j�_�O������f�_�_ .
+000000     IF NOT(�j�y�l�s���ʃR�_�h (17:8) = SPACE)
+           GO TO CX00120.
 000000     PERFORM ZMSSRLCV-RTN THRU CX00017                                    
-000000     MOVE �j�y�l�s���ʃR�[�h TO �v�j�|�j�y�l�s���ʃR�[�h                                       
-000000     MOVE ZERO TO �v�j�|�j�y�l�s���ʃR�[�h�� .                                         
+000000     MOVE �j�y�l�s���ʃR�_�h TO
+           �v�j�_�j�y�l�s���ʃR�_�h
+000000     MOVE ZERO TO
+           �v�j�_�j�y�l�s���ʃR�_�h�� .
 000000     GO TO CX00121.                                                       
 000000 CX00120.                                                                 
            DISPLAY "CX00120" UPON CONSOLE
-000000     MOVE �j�y�l�s���ʃR�[�h�� TO �v�j�|�Q�S���ʃR�[�h��                                       
-000000     MOVE �j�y�l�s���ʃR�[�h�� TO �v�j�|�Q�S���ʃR�[�h��                                       
-000000     MOVE �j�y�l�s���ʃR�[�h�� TO �v�j�|�Q�S���ʃR�[�h��                                       
-000000     MOVE �j�y�l�s���ʃR�[�h TO �v�j�|�j�y�l�s���ʃR�[�h .                                     
+000000     MOVE �j�y�l�s���ʃR�_�h�� TO
+           �v�j�_�Q�S���ʃR�_�h��
+000000     MOVE �j�y�l�s���ʃR�_�h�� TO
+           �v�j�_�Q�S���ʃR�_�h��
+000000     MOVE �j�y�l�s���ʃR�_�h�� TO
+           �v�j�_�Q�S���ʃR�_�h��
+000000     MOVE �j�y�l�s���ʃR�_�h TO
+           �v�j�_�j�y�l�s���ʃR�_�h .
 000000 CX00121.                                                                 
            DISPLAY "CX00121" UPON CONSOLE
 000000     IF NOT(SW-READEND = 0) GO TO CX00122.                                 
-000000           READ  ����σ`�P�b�g�v�j�e  NEXT  AT  END  CONTINUE .                    
+000000     READ ����σ_�P�b�g�v�j�e NEXT AT END
+           CONTINUE .
 000000     IF NOT(FL-STS1 = "00" OR "02") GO TO CX00123.                         
 000000     GO TO CX00124.                                                       
 000000 CX00123. IF NOT(FL-STS1 = "10") GO TO CX00125.                            
            DISPLAY "CX00123" UPON CONSOLE
 000000     MOVE 1 TO SW-READEND                                                 
-000000     MOVE HIGH-VALUE TO ����σ`�P�b�g�v�j�q .                                      
+000000     MOVE HIGH-VALUE TO ����σ_�P�b�g�v�j�q .                                      
 000000     GO TO CX00124.                                                       
 000000 CX00125.                                                                 
            DISPLAY "CX00125" UPON CONSOLE
@@ -968,28 +1617,38 @@
 000000     GO TO CX00049.                                                       
 000000 CX00050.                                                                 
            DISPLAY "CX00050" UPON CONSOLE
-000000       INITIALIZE    �v�r�s�j�s���������                                           
-000000     MOVE �v�j�|�x�����햇�� TO �v�r�s�j���햇��                                           
-000000     MOVE �v�j�|��������� TO �v�r�s�j���������                                           
-000000     MOVE �v�j�|�p������ TO �v�r�s�j�p������                                             
-000000     MOVE �v�j�|���p��������� TO �v�r�s�j���p���������                                       
-000000     MOVE �v�j�|�x���s������ TO �v�r�s�j�s������                                           
-000000     COMPUTE �v�r�s�j������ = �v�j�|�x�����햇�� + 
-                  �v�j�|�x���s������                              
-000000       WRITE         �x������ˍ����ʈꗗ�v�j�q .                                      
+000000     INITIALIZE �v�r�s�j�s���������
+000000     MOVE �v�j�_�x�����햇�� TO
+           �v�r�s�j���햇��
+000000     MOVE �v�j�_��������� TO
+           �v�r�s�j���������
+000000     MOVE �v�j�_�p������ TO
+           �v�r�s�j�p������
+000000     MOVE �v�j�_���p��������� TO
+           �v�r�s�j���p���������
+000000     MOVE �v�j�_�x���s������ TO
+           �v�r�s�j�s������
+000000     COMPUTE �v�r�s�j������ =
+           �v�j�_�x�����햇�� +
+                  �v�j�_�x���s������                              
+000000     WRITE �x������ˍ����ʈꗗ�v�j�q .
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00127.                             
 000000          DISPLAY "HBHSS020-23 SQWSIKSK WRITE ERROR " ,                   
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00127.                                                                 
            DISPLAY "CX00127" UPON CONSOLE
-000000       INITIALIZE    �v�s�n�j�s���������                                           
-000000     MOVE �v�j�|������햇�� TO �v�s�n�j���햇��                                           
-000000     MOVE �v�j�|������� TO �v�s�n�j�������                                             
-000000     MOVE �v�j�|����s������ TO �v�s�n�j�s������                                           
-000000     COMPUTE �v�s�n�j������ = �v�j�|������햇�� + 
-             �v�j�|����s������                              
-000000       WRITE         �������ˍ����ʈꗗ�v�j�q .                                      
+000000     INITIALIZE �v�s�n�j�s���������
+000000     MOVE �v�j�_������햇�� TO
+           �v�s�n�j���햇��
+000000     MOVE �v�j�_������� TO
+           �v�s�n�j�������
+000000     MOVE �v�j�_����s������ TO
+           �v�s�n�j�s������
+000000     COMPUTE �v�s�n�j������ =
+           �v�j�_������햇�� +
+             �v�j�_����s������                              
+000000     WRITE �������ˍ����ʈꗗ�v�j�q .
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00128.                             
 000000          DISPLAY "HBHSS020-24 SQWTOKSK WRITE ERROR " ,                   
 000000                   FL-STS1 "-" FL-STS2                                    
@@ -997,12 +1656,13 @@
 000000 CX00128.                                                                 
            DISPLAY "CX00128" UPON CONSOLE
 000000     IF NOT(SW-WKZF-OUT = ZERO) GO TO CX00129.                             
-000000     MOVE ZERO TO �v�j�y�e�o�b�`�m�n                                               
+000000     MOVE ZERO TO �v�j�y�e�o�b�_�m�n                                               
 000000     MOVE ZERO TO �v�j�y�e���͘A�ԍ�                                               
-000000     MOVE ZERO TO �v�j�y�e���ʃR�[�h��                                              
-000000     MOVE ZERO TO �v�j�y�e���ʃR�[�h��                                              
-000000     MOVE ZERO TO �v�j�y�e���ʃR�[�h��                                              
-000000          WRITE  �p���\������������v�j�q .                                           
+000000     MOVE ZERO TO �v�j�y�e���ʃR�_�h��                                              
+000000     MOVE ZERO TO �v�j�y�e���ʃR�_�h��                                              
+000000     MOVE ZERO TO �v�j�y�e���ʃR�_�h��                                              
+000000     WRITE
+           �p���_������������v�j�q .
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00130.                    
 000000               DISPLAY "HBHSS020-25 SQWKZFKT WRITE ERROR " ,              
 000000               FL-STS1 "-" FL-STS2                                        
@@ -1012,62 +1672,117 @@
 000000 CX00129.                                                                 
            DISPLAY "CX00129" UPON CONSOLE
 000000 CX00003. EXIT.                                                           
-000000 E000-RTN .                                                               
-000000     IF NOT(�a�b�g�j�ғ��t���O = 1) GO TO CX00131.                                  
+000000 E000-RTN .
+      *20150325追加開始
+000000     PERFORM JOBLG-END-RTN THRU CX00323 .
+000000       CLOSE  VIJOBLOG .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00324.
+000000           DISPLAY "HBHSS020-70 VIJOBLOG CLOSE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00324.
+           DISPLAY "CX00324" UPON CONSOLE
+      *20150325追加終了
+      *20150328追加開始
+000000     PERFORM YKRPT-RPT-RTN THRU CX00504 .
+000000     CLOSE  EXYKRPT .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00505.
+000000           DISPLAY "HBHSS020-74 EXYKRPT CLOSE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00505.
+           DISPLAY "CX00505" UPON CONSOLE
+      *20150328追加終了
+      *20150329追加開始
+000000     CLOSE  EXBCHRPT .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00510.
+000000           DISPLAY "HBHSS020-80 EXBCHRPT CLOSE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00510.
+           DISPLAY "CX00510" UPON CONSOLE
+      *20150329追加終了
+      *20150402追加開始
+000000     CLOSE  VTYUKSNP .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00519.
+000000           DISPLAY "HBHSS020-93 VTYUKSNP CLOSE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00519.
+           DISPLAY "CX00519" UPON CONSOLE
+000000     CLOSE  EXTYKALT .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00520.
+000000           DISPLAY "HBHSS020-94 EXTYKALT CLOSE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00520.
+           DISPLAY "CX00520" UPON CONSOLE
+      *20150402追加終了
+      *20150126追加開始
+000000     CLOSE �ϐ��̔��_���l���R�_�h�e .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00298.
+000000           DISPLAY "HBHSS020-99 NEWFILE CLOSE ERROR " ,
+000000                                FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00298.
+           DISPLAY "CX00298" UPON CONSOLE
+      *20150126追加終了
+000000     IF NOT(�a�b�g�j�ғ��t���O = 1) GO TO
+           CX00131.
 000000     PERFORM E100-RTN THRU CX00010 .                                      
 000000 CX00131.                                                                 
            DISPLAY "CX00131" UPON CONSOLE
 000000       COMMIT.                                                            
-000000       CLOSE        �^�p�Ǘ��e .                                               
+000000       CLOSE        �_�p�Ǘ��e .                                               
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00132.                             
 000000           DISPLAY "HBHSS020-27 VRUNYKAN CLOSE ERROR " ,                  
 000000                                FL-STS1 " " FL-STS2                       
 000000           STOP RUN .                                                   
 000000 CX00132.                                                                 
            DISPLAY "CX00132" UPON CONSOLE
-000000       CLOSE        �o�b�`�N���Ǘ��e .                                            
+000000       CLOSE        �o�b�_�N���Ǘ��e .                                            
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00133.                             
 000000           DISPLAY "HBHSS020-28 VRBCHKID CLOSE ERROR " ,                  
 000000                                FL-STS1 " " FL-STS2                       
 000000           STOP RUN .                                                   
 000000 CX00133.                                                                 
            DISPLAY "CX00133" UPON CONSOLE
-000000       CLOSE        ����σ`�P�b�g�v�j�e .                                          
+000000       CLOSE        ����σ_�P�b�g�v�j�e .                                          
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00134.                             
 000000           DISPLAY "HBHSS020-29 SQWKSZTK CLOSE ERROR " ,                  
 000000                                FL-STS1 " " FL-STS2                       
 000000           STOP RUN .                                                   
 000000 CX00134.                                                                 
            DISPLAY "CX00134" UPON CONSOLE
-000000       CLOSE        �L���\ .                                                 
+000000       CLOSE        �L���_ .                                                 
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00135.                             
 000000          DISPLAY "HBHSS020-30 RQYUKOU  CLOSE ERROR " ,                   
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00135.                                                                 
            DISPLAY "CX00135" UPON CONSOLE
-000000       CLOSE        ����ϕ\ .                                                
+000000       CLOSE        ����ϕ_ .                                                
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00136.                             
 000000          DISPLAY "HBHSS020-31 RQKAISYU CLOSE ERROR " ,                   
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00136.                                                                 
            DISPLAY "CX00136" UPON CONSOLE
-000000       CLOSE        �Q�[���e .                                                
+000000       CLOSE        �Q�_���e .                                                
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00137.                             
 000000          DISPLAY "HBHSS020-32 VIGAME CLOSE ERROR " ,                     
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00137.                                                                 
            DISPLAY "CX00137" UPON CONSOLE
-000000       CLOSE        �Q�[���󋵂e .                                              
+000000       CLOSE        �Q�_���󋵂e .                                              
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00138.                             
 000000           DISPLAY "HBHSS020-33 VIGAMJYO CLOSE ERROR " ,                  
 000000                                FL-STS1 " " FL-STS2                       
 000000           STOP RUN .                                                   
 000000 CX00138.                                                                 
            DISPLAY "CX00138" UPON CONSOLE
-000000       CLOSE        �Q�[���^�C�v�e .                                             
+000000       CLOSE        �Q�_���_�C�v�e .                                             
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00139.                             
 000000          DISPLAY "HBHSS020-34 VIGMTYPE CLOSE ERROR " ,                   
 000000                   FL-STS1 "-" FL-STS2                                    
@@ -1088,68 +1803,117 @@
 000000          STOP RUN .                                                    
 000000 CX00141.                                                                 
            DISPLAY "CX00141" UPON CONSOLE
-000000       CLOSE         �������`�P�b�g�e .                                          
+000000       CLOSE         �������_�P�b�g�e .                                          
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00142.                             
 000000          DISPLAY "HBHSS020-37 SQWSZKST CLOSE ERROR " ,                   
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00142.                                                                 
            DISPLAY "CX00142" UPON CONSOLE
-000000       CLOSE         ����m�F�σ`�P�b�g�v�j�e .                                       
+000000     CLOSE ����m�F�σ_�P�b�g�v�j�e .
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00143.                             
 000000          DISPLAY "HBHSS020-38 SQWKSKKN CLOSE ERROR " ,                   
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00143.                                                                 
            DISPLAY "CX00143" UPON CONSOLE
-000000       CLOSE         �p���\������������v�j�e .                                       
+000000     CLOSE
+           �p���_������������v�j�e .
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00144.                             
 000000          DISPLAY "HBHSS020-39 SQWKZFKT CLOSE ERROR " ,                   
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00144.                                                                 
            DISPLAY "CX00144" UPON CONSOLE
-000000       CLOSE         �x������ˍ����ʈꗗ�v�j�e .                                      
+000000     CLOSE �x������ˍ����ʈꗗ�v�j�e .
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00145.                             
 000000          DISPLAY "HBHSS020-40 SQWSIKSK CLOSE ERROR " ,                   
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00145.                                                                 
            DISPLAY "CX00145" UPON CONSOLE
-000000       CLOSE         �x������ˍ����ʍ��v�v�j�e .                                      
+000000     CLOSE
+           �x������ˍ����ʍ��v�v�j�e .
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00146.                             
 000000          DISPLAY "HBHSS020-59 SQWSIKGK CLOSE ERROR " ,                   
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00146.                                                                 
            DISPLAY "CX00146" UPON CONSOLE
-000000       CLOSE         �������ˍ����ʈꗗ�v�j�e .                                      
+000000     CLOSE �������ˍ����ʈꗗ�v�j�e .
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00147.                             
 000000          DISPLAY "HBHSS020-41 SQWTOKSK CLOSE ERROR " ,                   
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00147.                                                                 
            DISPLAY "CX00147" UPON CONSOLE
-000000       CLOSE         ����σf�[�^�v�j�e .                                          
+000000       CLOSE         ����σf�_�_�v�j�e .                                          
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00148.                             
 000000          DISPLAY "HBHSS020-42 SQWKSZDT CLOSE ERROR " ,                   
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00148.                                                                 
            DISPLAY "CX00148" UPON CONSOLE
+      *20150119追加開始
+000000     CLOSE EXHANTEI .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00290.
+000000          DISPLAY "HBHSS020-43 EXHANTEI CLOSE ERROR " ,
+000000                   FL-STS1 "-" FL-STS2
+000000          STOP RUN .
+000000 CX00290.
+           DISPLAY "CX00290" UPON CONSOLE
+      *20150202追加開始
+000000     CLOSE EXVBLKMS .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00300.
+000000          DISPLAY "HBHSS020-57 EXVBLKMS CLOSE ERROR " ,
+000000                   FL-STS1 "-" FL-STS2
+000000          STOP RUN .
+000000 CX00300.
+           DISPLAY "CX00300" UPON CONSOLE
+      *20150202追加終了
+      *20150209追加開始
+000000     CLOSE VITMBAND .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00302.
+000000          DISPLAY "HBHSS020-59 VITMBAND CLOSE ERROR " ,
+000000                   FL-STS1 "-" FL-STS2
+000000          STOP RUN .
+000000 CX00302.
+           DISPLAY "CX00302" UPON CONSOLE
+      *20150209追加終了
+      *20150321追加開始
+000000     CLOSE VIBLKRANK .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00306.
+000000          DISPLAY "HBHSS020-62 VIBLKRANK CLOSE ERROR " ,
+000000                   FL-STS1 "-" FL-STS2
+000000          STOP RUN .
+000000 CX00306.
+           DISPLAY "CX00306" UPON CONSOLE
+000000     CLOSE EXBLKRPT .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00307.
+000000          DISPLAY "HBHSS020-63 EXBLKRPT CLOSE ERROR " ,
+000000                   FL-STS1 "-" FL-STS2
+000000          STOP RUN .
+000000 CX00307.
+           DISPLAY "CX00307" UPON CONSOLE
+      *20150321追加終了
+      *20150119追加終了
       *20141117�C���J�n
 000000*       @ZCTMSGOT(MSGID=#BH001,                                            
 000000*                 PROGID=HBHSS020); .                                      
       *20141117�C���I��
 000000 CX00004. EXIT.                                                           
 000000 P100-RTN .                                                               
-000000     MOVE ZERO TO �v�j�|�����񓖂���r�s�r .                                          
-000000     IF NOT( (�x�t�j�n�Q�[����� = 1) OR (�x�t�j�n�Q�[����� = 2 
-              AND �x�t�j�n�\���^�C�v (1)  = 2)) GO TO CX00149.                                                  
+000000     MOVE ZERO TO
+           �v�j�_�����񓖂���r�s�r .
+000000     IF NOT( (�x�t�j�n�Q�_����� = 1) OR
+           (�x�t�j�n�Q�_����� = 2
+           AND �x�t�j�n�_���_�C�v (1) = 2)) GO TO
+           CX00149.
 000000     MOVE ZERO TO ������b�m�s                                                  
 000000     MOVE ZERO TO ������b�m�s                                                  
 000000     MOVE 1 TO I .                                                        
-000000     IF NOT(�x�t�j�n�����p���񍆐� > 1) GO TO CX00150.                                
+000000     IF NOT(�x�t�j�n�����p���񍆐� > 1)
+           GO TO CX00150.
 000000     MOVE �x�t�j�n�����p���񍆐� TO J .                                              
 000000     GO TO CX00151.                                                       
 000000 CX00150.                                                                 
@@ -1159,10 +1923,14 @@
            DISPLAY "CX00151" UPON CONSOLE
 000000 CX00152. IF NOT(I <= J) GO TO CX00153.                                    
            DISPLAY "CX00152" UPON CONSOLE
-000000     IF NOT(�x�t�j�n�����񔻒�敪 (I) NOT = ZERO) GO TO CX00154.                     
-000000     COMPUTE ������b�m�s = ������b�m�s + 1 .                                        
-000000     IF NOT(�x�t�j�n�����񔻒�敪 (I) = 1 OR 2) GO TO CX00155.                       
-000000     COMPUTE ������b�m�s = ������b�m�s + 1 .                                        
+000000     IF NOT(�x�t�j�n�����񔻒�敪 (I) NOT =
+           ZERO) GO TO CX00154.
+000000     COMPUTE ������b�m�s =
+           ������b�m�s + 1 .
+000000     IF NOT(�x�t�j�n�����񔻒�敪 (I) = 1 OR
+           2) GO TO CX00155.
+000000     COMPUTE ������b�m�s =
+           ������b�m�s + 1 .
 000000 CX00155.                                                                 
            DISPLAY "CX00155" UPON CONSOLE
 000000 CX00154.                                                                 
@@ -1173,38 +1941,60 @@
            DISPLAY "CX00153" UPON CONSOLE
 000000     IF NOT(������b�m�s = J) GO TO CX00156.                                     
 000000     IF NOT(������b�m�s > ZERO) GO TO CX00157.                                  
-000000     MOVE ������ρE������L�� TO �v�j�|�����񓖂���r�s�r .                                    
+000000     MOVE ������ρE������L�� TO
+           �v�j�_�����񓖂���r�s�r .
 000000     GO TO CX00158.                                                       
 000000 CX00157.                                                                 
            DISPLAY "CX00157" UPON CONSOLE
-000000     MOVE ������ρE�����񖳂� TO �v�j�|�����񓖂���r�s�r .                                    
+000000     MOVE ������ρE�����񖳂� TO
+           �v�j�_�����񓖂���r�s�r .
 000000 CX00158.                                                                 
            DISPLAY "CX00158" UPON CONSOLE
 000000     GO TO CX00159.                                                       
 000000 CX00156.                                                                 
            DISPLAY "CX00156" UPON CONSOLE
 000000     IF NOT(������b�m�s > ZERO) GO TO CX00160.                                  
-000000     MOVE ��������E������L�� TO �v�j�|�����񓖂���r�s�r .                                    
+000000     MOVE ��������E������L�� TO
+           �v�j�_�����񓖂���r�s�r .
 000000     GO TO CX00161.                                                       
 000000 CX00160.                                                                 
            DISPLAY "CX00160" UPON CONSOLE
-000000     MOVE ��������E�����񖳂� TO �v�j�|�����񓖂���r�s�r .                                    
+000000     MOVE ��������E�����񖳂� TO
+           �v�j�_�����񓖂���r�s�r .
 000000 CX00161.                                                                 
            DISPLAY "CX00161" UPON CONSOLE
 000000 CX00159.                                                                 
            DISPLAY "CX00159" UPON CONSOLE
 000000     GO TO CX00162.                                                       
 000000 CX00149.                                                                 
+      *20150119追加開始
+000000     MOVE UNK-RKEY TO EX-HANTEI-UNKRKEY .
+000000     MOVE �a�k�j�P���R�_�h�L�_ TO
+           EX-HANTEI-BLOCKKEY .
+000000     MOVE �x�t�j�n�Q�_����� TO
+           EX-HANTEI-KISYUKBN .
+000000     WRITE EX-HANTEI-REC .
+000000     IF NOT(FL-STS1 NOT = ZERO AND "02") GO TO CX00291.
+000000          DISPLAY "HBHSS020-44 EXHANTEI WRITE ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000          STOP RUN .
+000000 CX00291.
+           DISPLAY "CX00291" UPON CONSOLE
+      *20150119追加終了
            DISPLAY "CX00149" UPON CONSOLE
 000000     MOVE ZERO TO ������b�m�s                                                  
 000000     MOVE ZERO TO ������b�m�s                                                  
 000000     MOVE 1 TO I .                                                        
 000000 CX00163. IF NOT(I <= 11) GO TO CX00164.                                   
            DISPLAY "CX00163" UPON CONSOLE
-000000     IF NOT(�x�t�j�n�R���r������敪 (I) NOT = ZERO) GO TO CX00165.                    
-000000     COMPUTE ������b�m�s = ������b�m�s + 1 .                                        
-000000     IF NOT(�x�t�j�n�R���r������敪 (I) = 1 OR 2) GO TO CX00166.                      
-000000     COMPUTE ������b�m�s = ������b�m�s + 1 .                                        
+000000     IF NOT(�x�t�j�n�R���r������敪
+           (I) NOT = ZERO) GO TO CX00165.
+000000     COMPUTE ������b�m�s =
+           ������b�m�s + 1 .
+000000     IF NOT(�x�t�j�n�R���r������敪
+           (I) = 1 OR 2) GO TO CX00166.
+000000     COMPUTE ������b�m�s =
+           ������b�m�s + 1 .
 000000 CX00166.                                                                 
            DISPLAY "CX00166" UPON CONSOLE
 000000 CX00165.                                                                 
@@ -1215,22 +2005,26 @@
            DISPLAY "CX00164" UPON CONSOLE
 000000     IF NOT(������b�m�s = 11) GO TO CX00167.                                    
 000000     IF NOT(������b�m�s > ZERO) GO TO CX00168.                                  
-000000     MOVE ������ρE������L�� TO �v�j�|�����񓖂���r�s�r .                                    
+000000     MOVE ������ρE������L�� TO
+           �v�j�_�����񓖂���r�s�r .
 000000     GO TO CX00169.                                                       
 000000 CX00168.                                                                 
            DISPLAY "CX00168" UPON CONSOLE
-000000     MOVE ������ρE�����񖳂� TO �v�j�|�����񓖂���r�s�r .                                    
+000000     MOVE ������ρE�����񖳂� TO
+           �v�j�_�����񓖂���r�s�r .
 000000 CX00169.                                                                 
            DISPLAY "CX00169" UPON CONSOLE
 000000     GO TO CX00170.                                                       
 000000 CX00167.                                                                 
            DISPLAY "CX00167" UPON CONSOLE
 000000     IF NOT(������b�m�s > ZERO) GO TO CX00171.                                  
-000000     MOVE ��������E������L�� TO �v�j�|�����񓖂���r�s�r .                                    
+000000     MOVE ��������E������L�� TO
+           �v�j�_�����񓖂���r�s�r .
 000000     GO TO CX00172.                                                       
 000000 CX00171.                                                                 
            DISPLAY "CX00171" UPON CONSOLE
-000000     MOVE ��������E�����񖳂� TO �v�j�|�����񓖂���r�s�r .                                    
+000000     MOVE ��������E�����񖳂� TO
+           �v�j�_�����񓖂���r�s�r .
 000000 CX00172.                                                                 
            DISPLAY "CX00172" UPON CONSOLE
 000000 CX00170.                                                                 
@@ -1239,74 +2033,108 @@
            DISPLAY "CX00162" UPON CONSOLE
 000000 CX00005. EXIT.                                                           
 000000 P200-RTN .                                                               
-000000     IF NOT(�j�y�l�s�`�P�b�g�敪 = 1) GO TO CX00173.                                 
-000000     MOVE �j�y�l�s�o�b�`�m�n TO �v�r�s�j�o�b�`�m�n                                          
-000000     MOVE �j�y�l�s���͘A�ԍ� TO �v�r�s�j���͘A�ԍ�                                          
-000000     MOVE �v�j�|�j�y�l�s���ʃR�[�h�� TO �v�r�s�j���ʃR�[�h��                                     
-000000     MOVE �v�j�|�j�y�l�s���ʃR�[�h�� TO �v�r�s�j���ʃR�[�h��                                     
-000000     MOVE �v�j�|�j�y�l�s���ʃR�[�h�� TO �v�r�s�j���ʃR�[�h��                                     
+000000     IF NOT(�j�y�l�s�_�P�b�g�敪 = 1) GO TO
+           CX00173.
+000000     MOVE �j�y�l�s�o�b�_�m�n TO
+           �v�r�s�j�o�b�_�m�n
+000000     MOVE �j�y�l�s���͘A�ԍ� TO
+           �v�r�s�j���͘A�ԍ�
+000000     MOVE �v�j�_�j�y�l�s���ʃR�_�h��
+           TO �v�r�s�j���ʃR�_�h��
+000000     MOVE �v�j�_�j�y�l�s���ʃR�_�h��
+           TO �v�r�s�j���ʃR�_�h��
+000000     MOVE �v�j�_�j�y�l�s���ʃR�_�h��
+           TO �v�r�s�j���ʃR�_�h��
       *20141117�C���J�n
-000000*         @ZDTDTCMP(TICKETNO = �v�j�|�Q�S���ʃR�[�h�� ,                               
-000000*                   BASEDATE = �t�m�j�P�o�b�`�Ɩ����t ,                               
+000000*    @ZDTDTCMP(TICKETNO =
+           �v�j�_�Q�S���ʃR�_�h�� ,
+000000*    BASEDATE = �t�m�j�P�o�b�`�Ɩ����t ,
 000000*                   YYYYMMDD = ���s��)                                        
       *** ������ ***                                                  
            INITIALIZE     DTCP-PARAM.                                           
       *** �p�����[�^�@�`�F�b�N ***                                    
-           IF  �v�j�|�Q�S���ʃR�[�h��  =  ZERO    THEN
-                   DISPLAY "���ʃR�[�h���w�肵�ĉ�����"                           
+           IF �v�j�_�Q�S���ʃR�_�h�� = ZERO THEN
+           DISPLAY
+           "���ʃR�[�h���w�肵�ĉ�����"
                    STOP RUN.                                                         
-           IF  �t�m�j�P�o�b�`�Ɩ����t  =  LOW-VALUE    THEN                                           
-                   DISPLAY "������w�肵�ĉ�����"                             
+           IF �t�m�j�P�o�b�_�Ɩ����t = LOW-VALUE
+           THEN
+           DISPLAY "������w�肵�ĉ�����"
                    STOP RUN.                                                         
            IF  ���s��  =  LOW-VALUE    THEN                                           
-                   DISPLAY "����N�����̎�����ڂ��w�肵�ĉ�����"               
+           DISPLAY
+           "����N�����̎�����ڂ��w�肵�ĉ�����"
                    STOP RUN.                                                         
       *** ���̓p�����[�^�ڑ� ***
-            MOVE �v�j�|�Q�S���ʃR�[�h�� TO  DTCP-TICKETNO
-            MOVE �t�m�j�P�o�b�`�Ɩ����t TO  DTCP-BASEDATE
-      *** ���t�Z�o�A�N�Z�X���W���[���Ăяo�� ***                        
+           MOVE �v�j�_�Q�S���ʃR�_�h�� TO
+           DTCP-TICKETNO
+           MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           DTCP-BASEDATE
+      *    **
+           ���t�Z�o�A�N�Z�X���W���_���Ăяo��
+           ***
             CALL "HSAAL040" USING DTCP-PARAM
       *** �o�̓p�����[�^�ڑ� ***
             MOVE DTCP-YYYYMMDD TO ���s��
       *20141117�C���I��
-000000     MOVE ���s���i�N�j TO �v�r�s�j�����N                                               
-000000     MOVE ���s���i���j TO �v�r�s�j������ .                                             
-000000     IF NOT(���������t���O = 0 OR 9) GO TO CX00174.                               
-000000     COMPUTE �v�j�|�x���s������ = �v�j�|�x���s������ + 1 .                                  
+000000     MOVE ���s���i�N�j TO
+           �v�r�s�j�����N
+000000     MOVE ���s���i���j TO
+           �v�r�s�j������ .
+000000     IF NOT(���������t���O = 0 OR 9) GO TO
+           CX00174.
+000000     COMPUTE �v�j�_�x���s������ =
+           �v�j�_�x���s������ + 1 .
 000000 CX00174.                                                                 
            DISPLAY "CX00174" UPON CONSOLE
 000000     MOVE ZERO TO �v�r�s�j�Ǎ���Q���͒ʔ�                                            
-000000     MOVE �v�j�|�s���X�e�[�^�X TO �v�r�s�j�s���X�e�[�^�X                                       
-000000     MOVE �t�m�j�P�o�b�`�Ɩ����t TO �v�r�s�j�˂����킹������                                     
-000000     MOVE �j�y�l�s���܂Ƃߓ� TO �v�r�s�j���܂Ƃߓ�                                        
-000000         WRITE       �x������ˍ����ʈꗗ�v�j�q .                                      
+000000     MOVE �v�j�_�s���X�e�_�_�X TO
+           �v�r�s�j�s���X�e�_�_�X
+000000     MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           �v�r�s�j�˂����킹������
+000000     MOVE �j�y�l�s���܂Ƃߓ� TO
+           �v�r�s�j���܂Ƃߓ�
+000000     WRITE �x������ˍ����ʈꗗ�v�j�q .
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00175.                    
 000000           DISPLAY "HBHSS020-43 SQWSIKSK WRITE ERROR " ,                  
 000000           FL-STS1 "-" FL-STS2                                            
 000000           STOP RUN .                                                   
 000000 CX00175.                                                                 
            DISPLAY "CX00175" UPON CONSOLE
-000000     IF NOT(���������t���O NOT = 1) GO TO CX00176.                                
+000000     IF NOT(���������t���O NOT = 1) GO TO
+           CX00176.
 000000     PERFORM P210-RTN THRU CX00011 .                                      
 000000 CX00176.                                                                 
            DISPLAY "CX00176" UPON CONSOLE
 000000     GO TO CX00177.                                                       
-000000 CX00173. IF NOT(�j�y�l�s�`�P�b�g�敪 = 2) GO TO CX00178.                            
+000000     CX00173. IF NOT(�j�y�l�s�_�P�b�g�敪 = 2)
+           GO TO CX00178.
            DISPLAY "CX00173" UPON CONSOLE
-000000     MOVE �j�y�l�s�o�b�`�m�n TO �v�s�n�j�o�b�`�m�n                                          
-000000     MOVE �j�y�l�s���͘A�ԍ� TO �v�s�n�j���͘A�ԍ�                                          
-000000     MOVE �v�j�|�j�y�l�s���ʃR�[�h�� TO �v�s�n�j���ʃR�[�h��                                     
-000000     MOVE �v�j�|�j�y�l�s���ʃR�[�h�� TO �v�s�n�j���ʃR�[�h��                                     
-000000     MOVE �v�j�|�j�y�l�s���ʃR�[�h�� TO �v�s�n�j���ʃR�[�h�� .                                   
-000000     IF NOT(���������t���O = 0 OR 9) GO TO CX00179.                               
-000000     COMPUTE �v�j�|����s������ = �v�j�|����s������ + 1 .                                  
+000000     MOVE �j�y�l�s�o�b�_�m�n TO
+           �v�s�n�j�o�b�_�m�n
+000000     MOVE �j�y�l�s���͘A�ԍ� TO
+           �v�s�n�j���͘A�ԍ�
+000000     MOVE �v�j�_�j�y�l�s���ʃR�_�h��
+           TO �v�s�n�j���ʃR�_�h��
+000000     MOVE �v�j�_�j�y�l�s���ʃR�_�h��
+           TO �v�s�n�j���ʃR�_�h��
+000000     MOVE �v�j�_�j�y�l�s���ʃR�_�h��
+           TO �v�s�n�j���ʃR�_�h�� .
+000000     IF NOT(���������t���O = 0 OR 9) GO TO
+           CX00179.
+000000     COMPUTE �v�j�_����s������ =
+           �v�j�_����s������ + 1 .
 000000 CX00179.                                                                 
            DISPLAY "CX00179" UPON CONSOLE
-000000     MOVE ZERO TO �v�s�n�j�Ǎ���Q���͘A��                                            
-000000     MOVE �v�j�|�s���X�e�[�^�X TO �v�s�n�j�s���X�e�[�^�X                                       
-000000     MOVE �t�m�j�P�o�b�`�Ɩ����t TO �v�s�n�j�˂����킹������                                     
-000000     MOVE �j�y�l�s���܂Ƃߓ� TO �v�s�n�j���܂Ƃߓ�                                        
-000000         WRITE       �������ˍ����ʈꗗ�v�j�q .                                      
+000000     MOVE ZERO TO
+           �v�s�n�j�Ǎ���Q���͘A��
+000000     MOVE �v�j�_�s���X�e�_�_�X TO
+           �v�s�n�j�s���X�e�_�_�X
+000000     MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           �v�s�n�j�˂����킹������
+000000     MOVE �j�y�l�s���܂Ƃߓ� TO
+           �v�s�n�j���܂Ƃߓ�
+000000     WRITE �������ˍ����ʈꗗ�v�j�q .
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00180.                    
 000000           DISPLAY "HBHSS020-44 SQWTOKSK WRITE ERROR " ,                  
 000000           FL-STS1 "-" FL-STS2                                            
@@ -1319,66 +2147,95 @@
            DISPLAY "CX00177" UPON CONSOLE
 000000 CX00006. EXIT.                                                           
 000000 P300-RTN .                                                               
-000000     IF NOT(�x�t�j�n�����F��� = ZERO) GO TO CX00181.                               
+000000     IF NOT(�x�t�j�n�����F��� = ZERO) GO
+           TO CX00181.
       *20141117�C���J�n
-000000*         @ZDTDTCMP(TICKETNO = �x�t�j�n�x�����ʃR�[�h�� ,                              
-000000*                   BASEDATE = �t�m�j�P�o�b�`�Ɩ����t  ,                              
-000000*                   YYYYMMDD = �v�j�|�x����); .                                  
+000000*    @ZDTDTCMP(TICKETNO =
+           �x�t�j�n�x�����ʃR�_�h�� ,
+000000*    BASEDATE = �t�m�j�P�o�b�`�Ɩ����t ,
+000000*                   YYYYMMDD = �v�j�_�x����); .                                  
       *** ������ ***                                                  
            INITIALIZE     DTCP-PARAM.                                           
       *** �p�����[�^�@�`�F�b�N ***                                    
-           IF  �x�t�j�n�x�����ʃR�[�h��  =  ZERO    THEN
-                   DISPLAY "���ʃR�[�h���w�肵�ĉ�����"                           
+           IF �x�t�j�n�x�����ʃR�_�h�� =
+           ZERO THEN
+           DISPLAY
+           "���ʃR�[�h���w�肵�ĉ�����"
                    STOP RUN.                                                         
-           IF  �t�m�j�P�o�b�`�Ɩ����t  =  LOW-VALUE    THEN                                           
-                   DISPLAY "������w�肵�ĉ�����"                             
+           IF �t�m�j�P�o�b�_�Ɩ����t = LOW-VALUE
+           THEN
+           DISPLAY "������w�肵�ĉ�����"
                    STOP RUN.                                                         
-           IF  �v�j�|�x����  =  LOW-VALUE    THEN                                           
-                   DISPLAY "����N�����̎�����ڂ��w�肵�ĉ�����"               
+           IF  �v�j�_�x����  =  LOW-VALUE    THEN                                           
+           DISPLAY
+           "����N�����̎�����ڂ��w�肵�ĉ�����"
                    STOP RUN.                                                         
       *** ���̓p�����[�^�ڑ� ***
-            MOVE �x�t�j�n�x�����ʃR�[�h�� TO  DTCP-TICKETNO
-            MOVE �t�m�j�P�o�b�`�Ɩ����t TO  DTCP-BASEDATE
-      *** ���t�Z�o�A�N�Z�X���W���[���Ăяo�� ***                        
+           MOVE �x�t�j�n�x�����ʃR�_�h�� TO
+           DTCP-TICKETNO
+           MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           DTCP-BASEDATE
+      *    **
+           ���t�Z�o�A�N�Z�X���W���_���Ăяo��
+           ***
             CALL "HSAAL040" USING DTCP-PARAM
       *** �o�̓p�����[�^�ڑ� ***
-            MOVE DTCP-YYYYMMDD TO �v�j�|�x����
+            MOVE DTCP-YYYYMMDD TO �v�j�_�x����
       *20141117�C���I��
 000000     GO TO CX00182.                                                       
 000000 CX00181.                                                                 
            DISPLAY "CX00181" UPON CONSOLE
-000000     MOVE �x�t�j�n�����F��� TO �v�j�|�x���� .                                           
+000000     MOVE �x�t�j�n�����F��� TO
+           �v�j�_�x���� .
 000000 CX00182.                                                                 
            DISPLAY "CX00182" UPON CONSOLE
-000000       INITIALIZE  �v�j�|������e�[�u��.                                            
-000000     IF NOT( (�x�t�j�n�Q�[����� = 1) OR 
-             ( (�x�t�j�n�Q�[����� = 2) AND 
-             (�x�t�j�n�\���^�C�v (1) = 2) )) GO TO CX00183.                                            
+000000       INITIALIZE  �v�j�_������e�_�u��.                                            
+000000     IF NOT( (�x�t�j�n�Q�_����� = 1) OR 
+             ( (�x�t�j�n�Q�_����� = 2) AND 
+           (�x�t�j�n�_���_�C�v (1) = 2) )) GO TO
+           CX00183.
 000000     MOVE 1 TO �p���b�m�s                                                      
 000000     MOVE ZERO TO ������b�m�s                                                  
-000000     MOVE �x�t�j�n�Q�[���^�C�v TO �v�j�|�Q�[���^�C�v                                         
-000000     MOVE �x�t�j�n�u���b�N�R�[�h TO �v�j�|�u���b�N�R�[�h .                                     
+000000     MOVE �x�t�j�n�Q�_���_�C�v TO
+           �v�j�_�Q�_���_�C�v
+000000     MOVE �x�t�j�n�u���b�N�R�_�h TO
+           �v�j�_�u���b�N�R�_�h .
 000000 CX00184. IF NOT(�p���b�m�s <= 
-                  �x�t�j�n�����p���񍆐�) GO TO CX00185.                      
+           �x�t�j�n�����p���񍆐�) GO TO
+           CX00185.
            DISPLAY "CX00184" UPON CONSOLE
-000000     COMPUTE �v�j�|�� = �x�t�j�n�J�n�� + �p���b�m�s - 1                                 
+000000     COMPUTE �v�j�_�� = �x�t�j�n�J�n�� +
+           �p���b�m�s - 1
 000000     PERFORM GAME-SERCH-RTN THRU CX00013 .                                
-000000     IF NOT(�f�`�l�d�����x���I���� >= �v�j�|�x����) GO TO CX00186.                          
-000000     IF NOT(�x�t�j�n�����p���񍆐� > 1) GO TO CX00187.                                
+000000     IF NOT(�f�_�l�d�����x���I����
+           >= �v�j�_�x����) GO TO CX00186.
+000000     IF NOT(�x�t�j�n�����p���񍆐� > 1)
+           GO TO CX00187.
 000000     MOVE �p���b�m�s TO I                                                      
 000000     PERFORM SHKIN-RTN THRU CX00014 .                                     
-000000     IF NOT(�v�j�|�����r�b�g�q NOT = �m�t�k�k) GO TO CX00188.                           
-000000     COMPUTE ������b�m�s = ������b�m�s + 1                                          
-000000     MOVE �v�j�|�� TO �v�j�|������� (������b�m�s)                                      
-000000     MOVE �v�j�|�����r�b�g�q TO �v�j�|�����񓙋� (������b�m�s)                                  
-000000     MOVE �v�j�|���z TO �v�j�|�x���� (������b�m�s) .                                      
-000000     IF NOT(�v�j�|�� <= �f�l�i�x�ŏI����������) GO TO CX00189.                          
-000000     MOVE 1 TO �v�j�|���������t���O (������b�m�s)                                        
+000000     IF NOT(�v�j�_�����r�b�g�q NOT =
+           �m�t�k�k) GO TO CX00188.
+000000     COMPUTE ������b�m�s =
+           ������b�m�s + 1
+000000     MOVE �v�j�_�� TO �v�j�_�������
+           (������b�m�s)
+000000     MOVE �v�j�_�����r�b�g�q TO
+           �v�j�_�����񓙋�
+           (������b�m�s)
+000000     MOVE �v�j�_���z TO �v�j�_�x����
+           (������b�m�s) .
+000000     IF NOT(�v�j�_�� <=
+           �f�l�i�x�ŏI����������) GO TO
+           CX00189.
+000000     MOVE 1 TO �v�j�_���������t���O
+           (������b�m�s)
 000000     MOVE 1 TO ���������t���O .                                                  
 000000     GO TO CX00190.                                                       
 000000 CX00189.                                                                 
            DISPLAY "CX00189" UPON CONSOLE
-000000     MOVE ZERO TO �v�j�|���������t���O (������b�m�s) .                                   
+000000     MOVE ZERO TO
+           �v�j�_���������t���O
+           (������b�m�s) .
 000000 CX00190.                                                                 
            DISPLAY "CX00190" UPON CONSOLE
 000000 CX00188.                                                                 
@@ -1387,21 +2244,33 @@
 000000 CX00187.                                                                 
            DISPLAY "CX00187" UPON CONSOLE
 000000     MOVE 1 TO I .                                                        
-000000 CX00192. IF NOT(I <= �x�t�j�n�p�l����) GO TO CX00193.                             
+000000     CX00192. IF NOT(I <= �x�t�j�n�p�l����) GO
+           TO CX00193.
            DISPLAY "CX00192" UPON CONSOLE
 000000     PERFORM SHKIN-RTN THRU CX00014 .                                     
-000000     IF NOT(�v�j�|�����r�b�g�q NOT = �m�t�k�k) GO TO CX00194.                           
-000000     COMPUTE ������b�m�s = ������b�m�s + 1                                          
-000000     MOVE �v�j�|�� TO �v�j�|������� (������b�m�s)                                      
-000000     MOVE �v�j�|�����r�b�g�q TO �v�j�|�����񓙋� (������b�m�s)                                  
-000000     MOVE �v�j�|���z TO �v�j�|�x���� (������b�m�s) .                                      
-000000     IF NOT(�v�j�|�� <= �f�l�i�x�ŏI����������) GO TO CX00195.                          
-000000     MOVE 1 TO �v�j�|���������t���O (������b�m�s)                                        
+000000     IF NOT(�v�j�_�����r�b�g�q NOT =
+           �m�t�k�k) GO TO CX00194.
+000000     COMPUTE ������b�m�s =
+           ������b�m�s + 1
+000000     MOVE �v�j�_�� TO �v�j�_�������
+           (������b�m�s)
+000000     MOVE �v�j�_�����r�b�g�q TO
+           �v�j�_�����񓙋�
+           (������b�m�s)
+000000     MOVE �v�j�_���z TO �v�j�_�x����
+           (������b�m�s) .
+000000     IF NOT(�v�j�_�� <=
+           �f�l�i�x�ŏI����������) GO TO
+           CX00195.
+000000     MOVE 1 TO �v�j�_���������t���O
+           (������b�m�s)
 000000     MOVE 1 TO ���������t���O .                                                  
 000000     GO TO CX00196.                                                       
 000000 CX00195.                                                                 
            DISPLAY "CX00195" UPON CONSOLE
-000000     MOVE ZERO TO �v�j�|���������t���O (������b�m�s) .                                   
+000000     MOVE ZERO TO
+           �v�j�_���������t���O
+           (������b�m�s) .
 000000 CX00196.                                                                 
            DISPLAY "CX00196" UPON CONSOLE
 000000 CX00194.                                                                 
@@ -1419,66 +2288,100 @@
 000000 CX00185.                                                                 
            DISPLAY "CX00185" UPON CONSOLE
 000000     IF NOT( (������b�m�s > 0) AND 
-               (�v�j�|���������t���O (������b�m�s) = 1) ) GO TO CX00197.                                                      
+           (�v�j�_���������t���O
+           (������b�m�s) = 1) ) GO TO CX00197.
 000000     MOVE 9 TO ���������t���O                                                    
 000000     GO TO CX00007.                                                       
 000000 CX00198. GO TO CX00199.                                                  
            DISPLAY "CX00198" UPON CONSOLE
 000000 CX00197.                                                                 
            DISPLAY "CX00197" UPON CONSOLE
-000000           INITIALIZE �������`�P�b�g�q                                           
-000000     MOVE �x�t�j�n�Q�[���^�C�v TO �v�r�j�r�Q�[���^�C�v                                        
-000000     MOVE �x�t�j�n�u���b�N�R�[�h TO �v�r�j�r�u���b�N�R�[�h                                      
-000000     MOVE �x�t�j�n����x������R�[�h TO �v�r�j�r�x������                                       
-000000     MOVE �x�t�j�n�̔��`���l���R�[�h TO �v�r�j�r�̔��`���l���R�[�h                                  
-000000     MOVE �x�t�j�n���� TO �v�r�j�r�x������                                              
-000000           INITIALIZE ����m�F�σ`�P�b�g�v�j�q                                        
-000000     MOVE 1 TO �j�m�l�s�`�P�b�g�敪                                                 
-000000     MOVE �j�y�l�s���܂Ƃߓ� TO �j�m�l�s���܂Ƃߓ�                                        
-000000     MOVE �j�y�l�s�o�b�`�m�n TO �j�m�l�s�o�b�`�m�n                                          
-000000     MOVE �j�y�l�s���͘A�ԍ� TO �j�m�l�s���͘A�ԍ�                                          
-000000     MOVE �j�y�l�s���ʃR�[�h TO �j�m�l�s���ʃR�[�h                                          
-000000     MOVE �x�t�j�n�u���b�N�R�[�h TO �j�m�l�s�u���b�N�R�[�h                                      
-000000     MOVE �x�t�j�n����x������R�[�h TO �j�m�l�s�x������R�[�h                                    
-000000     MOVE �x�t�j�n���� TO �j�m�l�s���� .                                              
-000000     IF NOT( (�x�t�j�n�����p���񍆐� > 1) AND 
+000000           INITIALIZE �������_�P�b�g�q                                           
+000000     MOVE �x�t�j�n�Q�_���_�C�v TO
+           �v�r�j�r�Q�_���_�C�v
+000000     MOVE �x�t�j�n�u���b�N�R�_�h TO
+           �v�r�j�r�u���b�N�R�_�h
+000000     MOVE �x�t�j�n����x������R�_�h
+           TO �v�r�j�r�x������
+000000     MOVE �x�t�j�n�̔��_���l���R�_�h
+           TO �v�r�j�r�̔��_���l���R�_�h
+000000     MOVE �x�t�j�n���� TO
+           �v�r�j�r�x������
+000000     INITIALIZE ����m�F�σ_�P�b�g�v�j�q
+000000     MOVE 1 TO �j�m�l�s�_�P�b�g�敪                                                 
+000000     MOVE �j�y�l�s���܂Ƃߓ� TO
+           �j�m�l�s���܂Ƃߓ�
+000000     MOVE �j�y�l�s�o�b�_�m�n TO
+           �j�m�l�s�o�b�_�m�n
+000000     MOVE �j�y�l�s���͘A�ԍ� TO
+           �j�m�l�s���͘A�ԍ�
+000000     MOVE �j�y�l�s���ʃR�_�h TO
+           �j�m�l�s���ʃR�_�h
+000000     MOVE �x�t�j�n�u���b�N�R�_�h TO
+           �j�m�l�s�u���b�N�R�_�h
+000000     MOVE �x�t�j�n����x������R�_�h
+           TO �j�m�l�s�x������R�_�h
+000000     MOVE �x�t�j�n���� TO
+           �j�m�l�s���� .
+000000     IF NOT( (�x�t�j�n�����p���񍆐� >
+           1) AND
                 (������b�m�s > 1)) GO TO CX00200.            
-000000             INITIALIZE �p���\������������v�j�q                                      
-000000     COMPUTE �v�j�|�p������ = �v�j�|�p������ + 1                                        
-000000     MOVE �t�m�j�P�o�b�`�Ɩ����t TO �v�j�y�e�˂����킹������                                     
-000000     MOVE �j�y�l�s�o�b�`�m�n TO �v�j�y�e�o�b�`�m�n                                          
-000000     MOVE �j�y�l�s���͘A�ԍ� TO �v�j�y�e���͘A�ԍ�                                          
-000000     MOVE �v�j�|�j�y�l�s���ʃR�[�h�� TO �v�j�y�e���ʃR�[�h��                                     
-000000     MOVE �v�j�|�j�y�l�s���ʃR�[�h�� TO �v�j�y�e���ʃR�[�h��                                     
-000000     MOVE �v�j�|�j�y�l�s���ʃR�[�h�� TO �v�j�y�e���ʃR�[�h��                                     
-000000     MOVE �j�y�l�s���܂Ƃߓ� TO �v�j�y�e���܂Ƃߓ�                                        
-000000     MOVE �x�t�j�n�Q�[���^�C�v TO �f�l�s�x�Q�[���^�C�v                                        
-000000             READ   �Q�[���^�C�v�e  INVALID  CONTINUE.                           
+000000     INITIALIZE
+           �p���_������������v�j�q
+000000     COMPUTE �v�j�_�p������ =
+           �v�j�_�p������ + 1
+000000     MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           �v�j�y�e�˂����킹������
+000000     MOVE �j�y�l�s�o�b�_�m�n TO
+           �v�j�y�e�o�b�_�m�n
+000000     MOVE �j�y�l�s���͘A�ԍ� TO
+           �v�j�y�e���͘A�ԍ�
+000000     MOVE �v�j�_�j�y�l�s���ʃR�_�h��
+           TO �v�j�y�e���ʃR�_�h��
+000000     MOVE �v�j�_�j�y�l�s���ʃR�_�h��
+           TO �v�j�y�e���ʃR�_�h��
+000000     MOVE �v�j�_�j�y�l�s���ʃR�_�h��
+           TO �v�j�y�e���ʃR�_�h��
+000000     MOVE �j�y�l�s���܂Ƃߓ� TO
+           �v�j�y�e���܂Ƃߓ�
+000000     MOVE �x�t�j�n�Q�_���_�C�v TO
+           �f�l�s�x�Q�_���_�C�v
+000000     READ �Q�_���_�C�v�e INVALID CONTINUE.
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00201.                    
 000000                DISPLAY "HBHSS020-45 VIGMTYPE READ ERROR " ,              
 000000                         FL-STS1 "-" FL-STS2                              
 000000                STOP RUN.                                               
 000000 CX00201.                                                                 
            DISPLAY "CX00201" UPON CONSOLE
-000000     MOVE �f�l�s�x�f�^�C�v���̂m TO �v�j�y�e�Q�[���^�C�v��                                      
-000000     MOVE �a�k�j�Q�u���b�N���� TO �v�j�y�e�u���b�N����                                        
+000000     MOVE �f�l�s�x�f�_�C�v���̂m TO
+           �v�j�y�e�Q�_���_�C�v��
+000000     MOVE �a�k�j�Q�u���b�N���� TO
+           �v�j�y�e�u���b�N����
 000000     MOVE 0 TO I                                                          
 000000     MOVE 1 TO J .                                                        
 000000 CX00202. IF NOT(J <= ������b�m�s) GO TO CX00203.                               
            DISPLAY "CX00202" UPON CONSOLE
-000000     MOVE �v�j�|������� (J) TO �v�j�y�e�� (J)                                      
-000000     MOVE �v�j�|�x���� (J) TO �v�j�y�e������� (J) .                                    
-000000     IF NOT(�v�j�|���������t���O (J) = 1) GO TO CX00204.                             
-000000     MOVE 1 TO �v�j�y�e���������t���O (J) .                                          
+000000     MOVE �v�j�_������� (J) TO
+           �v�j�y�e�� (J)
+000000     MOVE �v�j�_�x���� (J) TO
+           �v�j�y�e������� (J) .
+000000     IF NOT(�v�j�_���������t���O (J)
+           = 1) GO TO CX00204.
+000000     MOVE 1 TO
+           �v�j�y�e���������t���O (J) .
 000000     GO TO CX00205.                                                       
 000000 CX00204.                                                                 
            DISPLAY "CX00204" UPON CONSOLE
 000000     COMPUTE I = I + 1                                                    
-000000     MOVE �v�j�|������� (J) TO �v�r�j�r�x���� (I)                                    
-000000     MOVE �v�j�|�����񓙋� (J) TO �v�r�j�r�x������ (I)                                    
-000000     COMPUTE �v�r�j�r�x�����z = �v�r�j�r�x�����z + 
-                 �v�j�|�x���� (J)                             
-000000     MOVE �v�j�|������� (J) TO �j�m�l�s�� (I)                                      
+000000     MOVE �v�j�_������� (J) TO
+           �v�r�j�r�x���� (I)
+000000     MOVE �v�j�_�����񓙋� (J) TO
+           �v�r�j�r�x������ (I)
+000000     COMPUTE �v�r�j�r�x�����z =
+           �v�r�j�r�x�����z +
+                 �v�j�_�x���� (J)                             
+000000     MOVE �v�j�_������� (J) TO
+           �j�m�l�s�� (I)
 000000     PERFORM P310-RTN THRU CX00012 .                                      
 000000 CX00205.                                                                 
            DISPLAY "CX00205" UPON CONSOLE
@@ -1486,7 +2389,8 @@
 000000     GO TO CX00202.                                                       
 000000 CX00203.                                                                 
            DISPLAY "CX00203" UPON CONSOLE
-000000             WRITE         �p���\������������v�j�q .                                 
+000000     WRITE
+           �p���_������������v�j�q .
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00206.                    
 000000                  DISPLAY "HBHSS020-46 SQWKZFKT WRITE ERROR " ,           
 000000                  FL-STS1 "-" FL-STS2                                     
@@ -1494,7 +2398,8 @@
 000000 CX00206.                                                                 
            DISPLAY "CX00206" UPON CONSOLE
 000000     MOVE 1 TO SW-WKZF-OUT                                                
-000000     COMPUTE �v�j�|���p��������� = �v�j�|���p��������� + 
+000000     COMPUTE �v�j�_���p��������� =
+           �v�j�_���p��������� +
                    �v�r�j�r�x�����z .                         
 000000     GO TO CX00207.                                                       
 000000 CX00200.                                                                 
@@ -1503,11 +2408,15 @@
 000000     MOVE 1 TO J .                                                        
 000000 CX00208. IF NOT(I <= ������b�m�s) GO TO CX00209.                               
            DISPLAY "CX00208" UPON CONSOLE
-000000     MOVE �v�j�|������� (J) TO �v�r�j�r�x���� (I)                                    
-000000     MOVE �v�j�|�����񓙋� (J) TO �v�r�j�r�x������ (I)                                    
+000000     MOVE �v�j�_������� (J) TO
+           �v�r�j�r�x���� (I)
+000000     MOVE �v�j�_�����񓙋� (J) TO
+           �v�r�j�r�x������ (I)
 000000     COMPUTE �v�r�j�r�x�����z = 
-                    �v�r�j�r�x�����z + �v�j�|�x���� (J)                             
-000000     MOVE �v�j�|������� (J) TO �j�m�l�s�� (I)                                      
+           �v�r�j�r�x�����z +
+           �v�j�_�x���� (J)
+000000     MOVE �v�j�_������� (J) TO
+           �j�m�l�s�� (I)
 000000     PERFORM P310-RTN THRU CX00012                                        
 000000     COMPUTE I = I + 1                                                    
 000000     COMPUTE J = J + 1 .                                                  
@@ -1518,78 +2427,125 @@
            DISPLAY "CX00207" UPON CONSOLE
 000000 CX00199.                                                                 
            DISPLAY "CX00199" UPON CONSOLE
-000000     COMPUTE �v�j�|��������� = �v�j�|��������� + 
+000000     COMPUTE �v�j�_��������� =
+           �v�j�_��������� +
                    �v�r�j�r�x�����z .                             
 000000     GO TO CX00210.                                                       
 000000 CX00183.                                                                 
            DISPLAY "CX00183" UPON CONSOLE
-000000     MOVE �x�t�j�n�Q�[���^�C�v TO �v�j�|�Q�[���^�C�v                                         
-000000     MOVE �x�t�j�n�u���b�N�R�[�h TO �v�j�|�u���b�N�R�[�h                                       
-000000     MOVE �x�t�j�n�J�n�� TO �v�j�|��                                               
+000000     MOVE �x�t�j�n�Q�_���_�C�v TO
+           �v�j�_�Q�_���_�C�v
+000000     MOVE �x�t�j�n�u���b�N�R�_�h TO
+           �v�j�_�u���b�N�R�_�h
+000000     MOVE �x�t�j�n�J�n�� TO �v�j�_��                                               
 000000     PERFORM GAME-SERCH-RTN THRU CX00013 .                                
 000000     IF NOT(�x�t�j�n�J�n�� <= 
-                 �f�l�i�x�ŏI����������) GO TO CX00211.                       
+           �f�l�i�x�ŏI����������) GO TO
+           CX00211.
 000000     MOVE 9 TO ���������t���O                                                    
 000000     GO TO CX00007.                                                       
 000000 CX00211.                                                                 
            DISPLAY "CX00211" UPON CONSOLE
-000000         INITIALIZE �������`�P�b�g�q                                             
-000000     MOVE �x�t�j�n�Q�[���^�C�v TO �v�r�j�r�Q�[���^�C�v                                        
-000000     MOVE �x�t�j�n�u���b�N�R�[�h TO �v�r�j�r�u���b�N�R�[�h                                      
-000000     MOVE �x�t�j�n����x������R�[�h TO �v�r�j�r�x������                                       
-000000     MOVE 1 TO �v�r�j�r���g�R���r�t���O                                               
-000000     MOVE �x�t�j�n�J�n�� TO �v�r�j�r�R���r�x����                                         
-000000     MOVE �x�t�j�n�J�n�� TO �v�r�j�r�x���� (1)                                        
-000000     MOVE �x�t�j�n�x�����z TO �v�r�j�r�R���r�x�����z                                         
-000000     MOVE �x�t�j�n�R���r��������� (1) TO �v�r�j�r�R���r�����P                                  
-000000     MOVE �x�t�j�n�R���r��������� (2) TO �v�r�j�r�R���r�����Q                                  
-000000     MOVE �x�t�j�n�R���r��������� (3) TO �v�r�j�r�R���r�����R                                  
-000000     MOVE �x�t�j�n�R���r��������� (4) TO �v�r�j�r�R���r�����S                                  
-000000     MOVE �x�t�j�n�R���r��������� (5) TO �v�r�j�r�R���r�����T                                  
-000000     MOVE �x�t�j�n�R���r��������� (6) TO �v�r�j�r�R���r�����U                                  
-000000     MOVE �x�t�j�n�R���r��������� (7) TO �v�r�j�r�R���r�����V                                  
-000000     MOVE �x�t�j�n�R���r��������� (8) TO �v�r�j�r�R���r�����W                                  
-000000     MOVE �x�t�j�n�R���r��������� (9) TO �v�r�j�r�R���r�����X                                  
-000000     MOVE �x�t�j�n�R���r��������� (10) TO �v�r�j�r�R���r�����P�O                                
-000000     MOVE �x�t�j�n�R���r��������� (11) TO �v�r�j�r�R���r�����P�P                                
-000000     MOVE �x�t�j�n�̔��`���l���R�[�h TO �v�r�j�r�̔��`���l���R�[�h                                  
-000000         INITIALIZE ����m�F�σ`�P�b�g�v�j�q                                          
-000000     MOVE 1 TO �j�m�l�s�`�P�b�g�敪                                                 
-000000     MOVE �j�y�l�s���܂Ƃߓ� TO �j�m�l�s���܂Ƃߓ�                                        
-000000     MOVE �j�y�l�s�o�b�`�m�n TO �j�m�l�s�o�b�`�m�n                                          
-000000     MOVE �j�y�l�s���͘A�ԍ� TO �j�m�l�s���͘A�ԍ�                                          
-000000     MOVE �j�y�l�s���ʃR�[�h TO �j�m�l�s���ʃR�[�h                                          
-000000     MOVE �x�t�j�n�u���b�N�R�[�h TO �j�m�l�s�u���b�N�R�[�h                                      
-000000     MOVE �x�t�j�n����x������R�[�h TO �j�m�l�s�x������R�[�h                                    
-000000     MOVE �x�t�j�n���� TO �j�m�l�s����                                                
-000000     MOVE �x�t�j�n�J�n�� TO �j�m�l�s�� (1)                                          
+000000         INITIALIZE �������_�P�b�g�q                                             
+000000     MOVE �x�t�j�n�Q�_���_�C�v TO
+           �v�r�j�r�Q�_���_�C�v
+000000     MOVE �x�t�j�n�u���b�N�R�_�h TO
+           �v�r�j�r�u���b�N�R�_�h
+000000     MOVE �x�t�j�n����x������R�_�h
+           TO �v�r�j�r�x������
+000000     MOVE 1 TO
+           �v�r�j�r���g�R���r�t���O
+000000     MOVE �x�t�j�n�J�n�� TO
+           �v�r�j�r�R���r�x����
+000000     MOVE �x�t�j�n�J�n�� TO
+           �v�r�j�r�x���� (1)
+000000     MOVE �x�t�j�n�x�����z TO
+           �v�r�j�r�R���r�x�����z
+000000     MOVE
+           �x�t�j�n�R���r��������� (1)
+           TO �v�r�j�r�R���r�����P
+000000     MOVE
+           �x�t�j�n�R���r��������� (2)
+           TO �v�r�j�r�R���r�����Q
+000000     MOVE
+           �x�t�j�n�R���r��������� (3)
+           TO �v�r�j�r�R���r�����R
+000000     MOVE
+           �x�t�j�n�R���r��������� (4)
+           TO �v�r�j�r�R���r�����S
+000000     MOVE
+           �x�t�j�n�R���r��������� (5)
+           TO �v�r�j�r�R���r�����T
+000000     MOVE
+           �x�t�j�n�R���r��������� (6)
+           TO �v�r�j�r�R���r�����U
+000000     MOVE
+           �x�t�j�n�R���r��������� (7)
+           TO �v�r�j�r�R���r�����V
+000000     MOVE
+           �x�t�j�n�R���r��������� (8)
+           TO �v�r�j�r�R���r�����W
+000000     MOVE
+           �x�t�j�n�R���r��������� (9)
+           TO �v�r�j�r�R���r�����X
+000000     MOVE
+           �x�t�j�n�R���r���������
+           (10) TO �v�r�j�r�R���r�����P�O
+000000     MOVE
+           �x�t�j�n�R���r���������
+           (11) TO �v�r�j�r�R���r�����P�P
+000000     MOVE �x�t�j�n�̔��_���l���R�_�h
+           TO �v�r�j�r�̔��_���l���R�_�h
+000000     INITIALIZE ����m�F�σ_�P�b�g�v�j�q
+000000     MOVE 1 TO �j�m�l�s�_�P�b�g�敪                                                 
+000000     MOVE �j�y�l�s���܂Ƃߓ� TO
+           �j�m�l�s���܂Ƃߓ�
+000000     MOVE �j�y�l�s�o�b�_�m�n TO
+           �j�m�l�s�o�b�_�m�n
+000000     MOVE �j�y�l�s���͘A�ԍ� TO
+           �j�m�l�s���͘A�ԍ�
+000000     MOVE �j�y�l�s���ʃR�_�h TO
+           �j�m�l�s���ʃR�_�h
+000000     MOVE �x�t�j�n�u���b�N�R�_�h TO
+           �j�m�l�s�u���b�N�R�_�h
+000000     MOVE �x�t�j�n����x������R�_�h
+           TO �j�m�l�s�x������R�_�h
+000000     MOVE �x�t�j�n���� TO
+           �j�m�l�s����
+000000     MOVE �x�t�j�n�J�n�� TO �j�m�l�s��
+           (1)
 000000     MOVE 1 TO I                                                          
 000000     PERFORM SHKIN-RTN THRU CX00014                                       
-000000     MOVE �v�j�|�����r�b�g�q TO �v�j�|�����񓙋� (1)                                       
+000000     MOVE �v�j�_�����r�b�g�q TO
+           �v�j�_�����񓙋� (1)
 000000     MOVE 1 TO J                                                          
 000000     PERFORM P310-RTN THRU CX00012                                        
-000000     COMPUTE �v�j�|��������� = �v�j�|��������� + 
+000000     COMPUTE �v�j�_��������� =
+           �v�j�_��������� +
                    �v�r�j�r�R���r�x�����z .                          
 000000 CX00210.                                                                 
            DISPLAY "CX00210" UPON CONSOLE
-000000     COMPUTE �v�j�|�x�����햇�� = �v�j�|�x�����햇�� + 1                                    
-000000       WRITE         �������`�P�b�g�q .                                          
+000000     COMPUTE �v�j�_�x�����햇�� =
+           �v�j�_�x�����햇�� + 1
+000000       WRITE         �������_�P�b�g�q .                                          
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00212.                    
 000000          DISPLAY "HBHSS020-47 SQWSZKST WRITE ERROR " ,                   
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00212.                                                                 
            DISPLAY "CX00212" UPON CONSOLE
-000000       WRITE         ����m�F�σ`�P�b�g�v�j�q .                                       
+000000     WRITE ����m�F�σ_�P�b�g�v�j�q .
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00213.                    
 000000          DISPLAY "HBHSS020-48 SQWKSKKN WRITE ERROR " ,                   
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN .                                                    
 000000 CX00213.                                                                 
            DISPLAY "CX00213" UPON CONSOLE
-000000     MOVE �t�m�j�P�o�b�`�Ɩ����t TO �x�t�j�n�����                                          
-000000     MOVE �L���\�q TO ����σf�[�^�v�j�q                                               
-000000       WRITE         ����σf�[�^�v�j�q .                                          
+000000     MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           �x�t�j�n�����
+000000     MOVE �L���_�q TO
+           ����σf�_�_�v�j�q
+000000       WRITE         ����σf�_�_�v�j�q .                                          
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00214.                    
 000000          DISPLAY "HBHSS020-49 SQWKSZDT WRITE ERROR " ,                   
 000000                   FL-STS1 "-" FL-STS2                                    
@@ -1598,38 +2554,51 @@
            DISPLAY "CX00214" UPON CONSOLE
 000000 CX00007. EXIT.                                                           
 000000 P400-RTN .                                                               
-000000     MOVE �x�t�j�n�Q�[���^�C�v TO �v�j�|�Q�[���^�C�v                                         
-000000     MOVE �x�t�j�n�u���b�N�R�[�h TO �v�j�|�u���b�N�R�[�h                                       
-000000     COMPUTE �v�j�|�� = �x�t�j�n�J�n�� + 
+000000     MOVE �x�t�j�n�Q�_���_�C�v TO
+           �v�j�_�Q�_���_�C�v
+000000     MOVE �x�t�j�n�u���b�N�R�_�h TO
+           �v�j�_�u���b�N�R�_�h
+000000     COMPUTE �v�j�_�� = �x�t�j�n�J�n�� + 
                    �x�t�j�n�����p���񍆐� - 1                           
 000000     PERFORM GAME-SERCH-RTN THRU CX00013 .                                
-000000 CX00215. IF NOT( (�v�j�|�� >= �x�t�j�n�J�n��) AND 
-                (���������t���O = 0)) GO TO CX00216.                                                      
+000000     CX00215. IF NOT( (�v�j�_�� >=
+           �x�t�j�n�J�n��) AND
+           (���������t���O = 0)) GO TO CX00216.
            DISPLAY "CX00215" UPON CONSOLE
-000000     IF NOT(�v�j�|�� <= �f�l�i�x�ŏI����������) GO TO CX00217.                          
+000000     IF NOT(�v�j�_�� <=
+           �f�l�i�x�ŏI����������) GO TO
+           CX00217.
 000000     MOVE 1 TO ���������t���O .                                                  
 000000     GO TO CX00218.                                                       
 000000 CX00217.                                                                 
            DISPLAY "CX00217" UPON CONSOLE
-000000     COMPUTE �v�j�|�� = �v�j�|�� - 1 .                                          
+000000     COMPUTE �v�j�_�� = �v�j�_�� - 1 .                                          
 000000 CX00218.                                                                 
            DISPLAY "CX00218" UPON CONSOLE
 000000     GO TO CX00215.                                                       
 000000 CX00216.                                                                 
            DISPLAY "CX00216" UPON CONSOLE
-000000     IF NOT( (���������t���O > 0) AND (�v�j�|�� = 
+000000     IF NOT( (���������t���O > 0) AND
+           (�v�j�_�� =
       *20141117�C���J�n
-            �x�t�j�n�J�n�� + �x�t�j�n�����p���񍆐� - 1)) GO TO CX00219.                                                    
+           �x�t�j�n�J�n�� +
+           �x�t�j�n�����p���񍆐� - 1)) GO TO
+           CX00219.
       *20141117�C���I��
 000000     MOVE 9 TO ���������t���O .                                                  
 000000     GO TO CX00220.                                                       
 000000 CX00219.                                                                 
            DISPLAY "CX00219" UPON CONSOLE
-000000     COMPUTE �v�j�|������햇�� = �v�j�|������햇�� + 1                                    
-000000     COMPUTE �v�j�|������� = �v�j�|������� + �x�t�j�n���z                                   
-000000     MOVE �t�m�j�P�o�b�`�Ɩ����t TO �x�t�j�n�����                                          
-000000     MOVE �L���\�q TO ����σf�[�^�v�j�q                                               
-000000         WRITE         ����σf�[�^�v�j�q .                                        
+000000     COMPUTE �v�j�_������햇�� =
+           �v�j�_������햇�� + 1
+000000     COMPUTE �v�j�_������� =
+           �v�j�_������� +
+           �x�t�j�n���z
+000000     MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           �x�t�j�n�����
+000000     MOVE �L���_�q TO
+           ����σf�_�_�v�j�q
+000000         WRITE         ����σf�_�_�v�j�q .                                        
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00221.                    
 000000            DISPLAY "HBHSS020-50 SQWKSZDT WRITE ERROR " ,                 
 000000            FL-STS1 "-" FL-STS2                                           
@@ -1640,44 +2609,64 @@
            DISPLAY "CX00220" UPON CONSOLE
 000000 CX00008. EXIT.                                                           
 000000 P500-RTN .                                                               
-000000     IF NOT(�j�y�l�s�`�P�b�g�敪 = 1) GO TO CX00222.                                 
-000000     MOVE �j�y�l�s�o�b�`�m�n TO �v�r�s�j�o�b�`�m�n                                          
-000000     MOVE �j�y�l�s���͘A�ԍ� TO �v�r�s�j���͘A�ԍ�                                          
-000000     MOVE �v�j�|�j�y�l�s���ʃR�[�h�� TO �v�r�s�j���ʃR�[�h��                                     
-000000     MOVE �v�j�|�j�y�l�s���ʃR�[�h�� TO �v�r�s�j���ʃR�[�h��                                     
-000000     MOVE �v�j�|�j�y�l�s���ʃR�[�h�� TO �v�r�s�j���ʃR�[�h��                                     
+000000     IF NOT(�j�y�l�s�_�P�b�g�敪 = 1) GO TO
+           CX00222.
+000000     MOVE �j�y�l�s�o�b�_�m�n TO
+           �v�r�s�j�o�b�_�m�n
+000000     MOVE �j�y�l�s���͘A�ԍ� TO
+           �v�r�s�j���͘A�ԍ�
+000000     MOVE �v�j�_�j�y�l�s���ʃR�_�h��
+           TO �v�r�s�j���ʃR�_�h��
+000000     MOVE �v�j�_�j�y�l�s���ʃR�_�h��
+           TO �v�r�s�j���ʃR�_�h��
+000000     MOVE �v�j�_�j�y�l�s���ʃR�_�h��
+           TO �v�r�s�j���ʃR�_�h��
       *20141117�C���J�n
-000000*         @ZDTDTCMP(TICKETNO = �v�j�|�Q�S���ʃR�[�h�� ,                               
-000000*                   BASEDATE = �t�m�j�P�o�b�`�Ɩ����t ,                               
+000000*    @ZDTDTCMP(TICKETNO =
+           �v�j�_�Q�S���ʃR�_�h�� ,
+000000*    BASEDATE = �t�m�j�P�o�b�`�Ɩ����t ,
 000000*                   YYYYMMDD = ���s��)                                        
       *** ������ ***                                                  
            INITIALIZE     DTCP-PARAM.                                           
       *** �p�����[�^�@�`�F�b�N ***                                    
-           IF  �v�j�|�Q�S���ʃR�[�h��  =  ZERO    THEN
-                   DISPLAY "���ʃR�[�h���w�肵�ĉ�����"                           
+           IF �v�j�_�Q�S���ʃR�_�h�� = ZERO THEN
+           DISPLAY
+           "���ʃR�[�h���w�肵�ĉ�����"
                    STOP RUN.                                                         
-           IF  �t�m�j�P�o�b�`�Ɩ����t  =  LOW-VALUE    THEN                                           
-                   DISPLAY "������w�肵�ĉ�����"                             
+           IF �t�m�j�P�o�b�_�Ɩ����t = LOW-VALUE
+           THEN
+           DISPLAY "������w�肵�ĉ�����"
                    STOP RUN.                                                         
            IF  ���s��  =  LOW-VALUE    THEN                                           
-                   DISPLAY "����N�����̎�����ڂ��w�肵�ĉ�����"               
+           DISPLAY
+           "����N�����̎�����ڂ��w�肵�ĉ�����"
                    STOP RUN.                                                         
       *** ���̓p�����[�^�ڑ� ***
-            MOVE �v�j�|�Q�S���ʃR�[�h�� TO  DTCP-TICKETNO
-            MOVE �t�m�j�P�o�b�`�Ɩ����t TO  DTCP-BASEDATE
-      *** ���t�Z�o�A�N�Z�X���W���[���Ăяo�� ***                        
+           MOVE �v�j�_�Q�S���ʃR�_�h�� TO
+           DTCP-TICKETNO
+           MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           DTCP-BASEDATE
+      *    **
+           ���t�Z�o�A�N�Z�X���W���_���Ăяo��
+           ***
             CALL "HSAAL040" USING DTCP-PARAM
       *** �o�̓p�����[�^�ڑ� ***
             MOVE DTCP-YYYYMMDD TO ���s��
       *20141117�C���I��
-000000     MOVE ���s���i�N�j TO �v�r�s�j�����N                                               
-000000     MOVE ���s���i���j TO �v�r�s�j������                                               
-000000     MOVE 11 TO �v�r�s�j�s���X�e�[�^�X                                               
-000000     MOVE �v�j�|�Ǎ���Q���͘A�� TO �v�r�s�j�Ǎ���Q���͒ʔ�                                     
-000000     MOVE �t�m�j�P�o�b�`�Ɩ����t TO �v�r�s�j�˂����킹������                                     
-000000     MOVE �j�y�l�s���܂Ƃߓ� TO �v�r�s�j���܂Ƃߓ�                                        
-000000     COMPUTE �v�j�|�x���s������ = �v�j�|�x���s������ + 1                                    
-000000         WRITE       �x������ˍ����ʈꗗ�v�j�q .                                      
+000000     MOVE ���s���i�N�j TO
+           �v�r�s�j�����N
+000000     MOVE ���s���i���j TO
+           �v�r�s�j������
+000000     MOVE 11 TO �v�r�s�j�s���X�e�_�_�X                                               
+000000     MOVE �v�j�_�Ǎ���Q���͘A�� TO
+           �v�r�s�j�Ǎ���Q���͒ʔ�
+000000     MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           �v�r�s�j�˂����킹������
+000000     MOVE �j�y�l�s���܂Ƃߓ� TO
+           �v�r�s�j���܂Ƃߓ�
+000000     COMPUTE �v�j�_�x���s������ =
+           �v�j�_�x���s������ + 1
+000000     WRITE �x������ˍ����ʈꗗ�v�j�q .
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00223.                    
 000000           DISPLAY "HBHSS020-XX SQWSIKSK WRITE ERROR " ,                  
 000000           FL-STS1 "-" FL-STS2                                            
@@ -1686,19 +2675,29 @@
            DISPLAY "CX00223" UPON CONSOLE
 000000     PERFORM P210-RTN THRU CX00011 .                                      
 000000     GO TO CX00224.                                                       
-000000 CX00222. IF NOT(�j�y�l�s�`�P�b�g�敪 = 2) GO TO CX00225.                            
+000000     CX00222. IF NOT(�j�y�l�s�_�P�b�g�敪 = 2)
+           GO TO CX00225.
            DISPLAY "CX00222" UPON CONSOLE
-000000     MOVE �j�y�l�s�o�b�`�m�n TO �v�s�n�j�o�b�`�m�n                                          
-000000     MOVE �j�y�l�s���͘A�ԍ� TO �v�s�n�j���͘A�ԍ�                                          
-000000     MOVE �v�j�|�j�y�l�s���ʃR�[�h�� TO �v�s�n�j���ʃR�[�h��                                     
-000000     MOVE �v�j�|�j�y�l�s���ʃR�[�h�� TO �v�s�n�j���ʃR�[�h��                                     
-000000     MOVE �v�j�|�j�y�l�s���ʃR�[�h�� TO �v�s�n�j���ʃR�[�h��                                     
-000000     MOVE 11 TO �v�s�n�j�s���X�e�[�^�X                                               
-000000     MOVE �v�j�|�Ǎ���Q���͘A�� TO �v�s�n�j�Ǎ���Q���͘A��                                     
-000000     MOVE �t�m�j�P�o�b�`�Ɩ����t TO �v�s�n�j�˂����킹������                                     
-000000     MOVE �j�y�l�s���܂Ƃߓ� TO �v�s�n�j���܂Ƃߓ�                                        
-000000     COMPUTE �v�j�|����s������ = �v�j�|����s������ + 1                                    
-000000         WRITE       �������ˍ����ʈꗗ�v�j�q .                                      
+000000     MOVE �j�y�l�s�o�b�_�m�n TO
+           �v�s�n�j�o�b�_�m�n
+000000     MOVE �j�y�l�s���͘A�ԍ� TO
+           �v�s�n�j���͘A�ԍ�
+000000     MOVE �v�j�_�j�y�l�s���ʃR�_�h��
+           TO �v�s�n�j���ʃR�_�h��
+000000     MOVE �v�j�_�j�y�l�s���ʃR�_�h��
+           TO �v�s�n�j���ʃR�_�h��
+000000     MOVE �v�j�_�j�y�l�s���ʃR�_�h��
+           TO �v�s�n�j���ʃR�_�h��
+000000     MOVE 11 TO �v�s�n�j�s���X�e�_�_�X                                               
+000000     MOVE �v�j�_�Ǎ���Q���͘A�� TO
+           �v�s�n�j�Ǎ���Q���͘A��
+000000     MOVE �t�m�j�P�o�b�_�Ɩ����t TO
+           �v�s�n�j�˂����킹������
+000000     MOVE �j�y�l�s���܂Ƃߓ� TO
+           �v�s�n�j���܂Ƃߓ�
+000000     COMPUTE �v�j�_����s������ =
+           �v�j�_����s������ + 1
+000000     WRITE �������ˍ����ʈꗗ�v�j�q .
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00226.                    
 000000           DISPLAY "HBHSS020-XX SQWTOKSK WRITE ERROR " ,                  
 000000           FL-STS1 "-" FL-STS2                                            
@@ -1712,22 +2711,28 @@
 000000 CX00009. EXIT.                                                           
 000000 E100-RTN .                                                               
 000000     MOVE 1 TO IX1 .                                                      
-000000 CX00227. IF NOT( (IX1 <= 50) AND (�v�j�|�s��f�l�a�k (IX1) NOT =
+000000     CX00227. IF NOT( (IX1 <= 50) AND
+           (�v�j�_�s��f�l�a�k (IX1) NOT =
                   ZERO) ) GO TO CX00228.                                                      
            DISPLAY "CX00227" UPON CONSOLE
-000000     MOVE �v�j�|�s��Q�[�� (IX1) TO �v�r�f�j�Q�[���^�C�v                                    
-000000     MOVE �v�j�|�s��u���b�N (IX1) TO �v�r�f�j�u���b�N�R�[�h .                                
+000000     MOVE �v�j�_�s��Q�_�� (IX1) TO
+           �v�r�f�j�Q�_���_�C�v
+000000     MOVE �v�j�_�s��u���b�N (IX1) TO
+           �v�r�f�j�u���b�N�R�_�h .
 000000     MOVE 1 TO IX2 GO TO CX00229.                                         
 000000 CX00230. ADD 1 TO IX2.                                                   
            DISPLAY "CX00230" UPON CONSOLE
 000000 CX00229. IF (IX2 > 18) GO TO CX00231.                                      
            DISPLAY "CX00229" UPON CONSOLE
-000000     MOVE �v�j�|�s��������v���� (IX1 IX2) TO 
-                �v�r�f�j�s��������v���� (IX2) .                   
+000000     MOVE �v�j�_�s��������v����
+           (IX1 IX2) TO
+           �v�r�f�j�s��������v����
+           (IX2) .
 000000     GO TO CX00230.                                                       
 000000 CX00231.                                                                 
            DISPLAY "CX00231" UPON CONSOLE
-000000          WRITE  �x������ˍ����ʍ��v�v�j�q.                                           
+000000     WRITE
+           �x������ˍ����ʍ��v�v�j�q.
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00232.                    
 000000             DISPLAY "HBHSS020-58 SQWSIKGK WRITE ERROR " ,                
 000000             FL-STS1 "-" FL-STS2                                          
@@ -1740,22 +2745,29 @@
            DISPLAY "CX00228" UPON CONSOLE
 000000 CX00010. EXIT.                                                           
 000000 P210-RTN .                                                               
-000000     MOVE �v�j�|�Q�S���ʃR�[�h�� TO �v�j�|���ʃR�[�h��                                        
-000000     MOVE �v�j�|���ʂf TO �v�j�|�f�a�Q�[�� .                                            
-000000     IF NOT(�r�v�|���� = 1) GO TO CX00233.                                      
-000000     MOVE �x�t�j�n�u���b�N�R�[�h TO �v�j�|�f�a�u���b�N .                                      
+000000     MOVE �v�j�_�Q�S���ʃR�_�h�� TO
+           �v�j�_���ʃR�_�h��
+000000     MOVE �v�j�_���ʂf TO
+           �v�j�_�f�a�Q�_�� .
+000000     IF NOT(�r�v�_���� = 1) GO TO CX00233.                                      
+000000     MOVE �x�t�j�n�u���b�N�R�_�h TO
+           �v�j�_�f�a�u���b�N .
 000000     GO TO CX00234.                                                       
-000000 CX00233. IF NOT(�r�v�|���� = 2) GO TO CX00235.                                 
+000000 CX00233. IF NOT(�r�v�_���� = 2) GO TO CX00235.                                 
            DISPLAY "CX00233" UPON CONSOLE
-000000     MOVE �j�`�h�r�u���b�N�R�[�h TO �v�j�|�f�a�u���b�N .                                      
+000000     MOVE �j�_�h�r�u���b�N�R�_�h TO
+           �v�j�_�f�a�u���b�N .
 000000     GO TO CX00234.                                                       
 000000 CX00235.                                                                 
            DISPLAY "CX00235" UPON CONSOLE
-000000     MOVE �v�j�|���ʂa�j TO �v�j�|�f�a�u���b�N .                                          
+000000     MOVE �v�j�_���ʂa�j TO
+           �v�j�_�f�a�u���b�N .
 000000 CX00234.                                                                 
            DISPLAY "CX00234" UPON CONSOLE
-000000     COMPUTE M = (�v�r�s�j�����N - �v�r�s�j�����N) * 12 + 
-                   (�v�r�s�j������ - �v�r�s�j������) + 1 .                                                                
+000000     COMPUTE M = (�v�r�s�j�����N -
+           �v�r�s�j�����N) * 12 +
+           (�v�r�s�j������ -
+           �v�r�s�j������) + 1 .
 000000     IF NOT(M > 17) GO TO CX00236.                                         
 000000     MOVE 17 TO M .                                                       
 000000 CX00236.                                                                 
@@ -1763,29 +2775,41 @@
 000000     MOVE 1 TO IX1 .                                                      
 000000 CX00237. IF NOT(IX1 <= 50) GO TO CX00238.                                 
            DISPLAY "CX00237" UPON CONSOLE
-000000     IF NOT(�v�j�|�s��f�l�a�k (IX1) = 
-              �v�j�|�f�l�a�k�j) GO TO CX00239.                     
-000000     COMPUTE �v�j�|�s��������v���� (IX1 M) = 
-                   �v�j�|�s��������v���� (IX1 M) + 1                
-000000     COMPUTE �v�j�|�s��������v���� (IX1 18) = 
-                   �v�j�|�s��������v���� (IX1 18) + 1              
+000000     IF NOT(�v�j�_�s��f�l�a�k (IX1) = 
+              �v�j�_�f�l�a�k�j) GO TO CX00239.                     
+000000     COMPUTE �v�j�_�s��������v����
+           (IX1 M) =
+           �v�j�_�s��������v���� (IX1 M)
+           + 1
+000000     COMPUTE �v�j�_�s��������v����
+           (IX1 18) =
+           �v�j�_�s��������v���� (IX1
+           18) + 1
 000000     MOVE 99 TO IX1 .                                                     
 000000     GO TO CX00240.                                                       
-000000 CX00239. IF NOT(�v�j�|�s��f�l�a�k (IX1) = ZERO) GO TO CX00241.                    
+000000     CX00239. IF NOT(�v�j�_�s��f�l�a�k (IX1) =
+           ZERO) GO TO CX00241.
            DISPLAY "CX00239" UPON CONSOLE
-000000     MOVE �v�j�|�f�l�a�k�j TO �v�j�|�s��f�l�a�k (IX1)                                     
-000000     COMPUTE �v�j�|�s��������v���� (IX1 M) = 
-                   �v�j�|�s��������v���� (IX1 M) + 1                
-000000     COMPUTE �v�j�|�s��������v���� (IX1 18) = 
-                   �v�j�|�s��������v���� (IX1 18) + 1              
+000000     MOVE �v�j�_�f�l�a�k�j TO
+           �v�j�_�s��f�l�a�k (IX1)
+000000     COMPUTE �v�j�_�s��������v����
+           (IX1 M) =
+           �v�j�_�s��������v���� (IX1 M)
+           + 1
+000000     COMPUTE �v�j�_�s��������v����
+           (IX1 18) =
+           �v�j�_�s��������v���� (IX1
+           18) + 1
 000000     MOVE 99 TO IX1 .                                                     
 000000     GO TO CX00240.                                                       
 000000 CX00241.                                                                 
            DISPLAY "CX00241" UPON CONSOLE
 000000     COMPUTE IX1 = IX1 + 1 .                                              
 000000     IF NOT(IX1 > 50) GO TO CX00242.                                       
-000000              DISPLAY "HBHSS020-57 �s��������v�e�[�u���I�[�o�["                        
-000000              DISPLAY "�o�^�\�Q�[�����͂T�O�܂łł�"                                   
+000000     DISPLAY "HBHSS020-57
+           �s��������v�e�_�u���I�_�o�_"
+000000     DISPLAY
+           "�o�^�\�Q�[�����͂T�O�܂łł�"
 000000              STOP  RUN .                                               
 000000 CX00242.                                                                 
            DISPLAY "CX00242" UPON CONSOLE
@@ -1796,161 +2820,201 @@
            DISPLAY "CX00238" UPON CONSOLE
 000000 CX00011. EXIT.                                                           
 000000 P310-RTN .                                                               
-000000     MOVE ZERO TO �v�j�|��������                                                 
-000000     MOVE �v�j�|�����񓙋� (J) TO �v�j�|�����r�b�g�q .                                     
+000000     MOVE ZERO TO �v�j�_��������                                                 
+000000     MOVE �v�j�_�����񓙋� (J) TO
+           �v�j�_�����r�b�g�q .
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����P�a = B"1") GO TO CX00243.                                 
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""8000""
+000000*    IF NOT(�v�j�_�����P�a = B"1") GO TO
+           CX00243.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "8000"
            IF NOT(SHIFT > 0) GO TO CX00243. 
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (1) .                                               
+000000     MOVE 1 TO �v�j�_������ (1) .                                               
 000000 CX00243.                                                                 
            DISPLAY "CX00243" UPON CONSOLE
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����Q�a = B"1") GO TO CX00244.                                 
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""4000""
+000000*    IF NOT(�v�j�_�����Q�a = B"1") GO TO
+           CX00244.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "4000"
            IF NOT(SHIFT > 0) GO TO CX00244.
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (2) .                                               
+000000     MOVE 1 TO �v�j�_������ (2) .                                               
 000000 CX00244.                                                                 
            DISPLAY "CX00244" UPON CONSOLE
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����R�a = B"1") GO TO CX00245.                                 
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""2000""
+000000*    IF NOT(�v�j�_�����R�a = B"1") GO TO
+           CX00245.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "2000"
            IF NOT(SHIFT > 0) GO TO CX00245.
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (3) .                                               
+000000     MOVE 1 TO �v�j�_������ (3) .                                               
 000000 CX00245.                                                                 
            DISPLAY "CX00245" UPON CONSOLE
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����S�a = B"1") GO TO CX00246.                                 
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""1000""
+000000*    IF NOT(�v�j�_�����S�a = B"1") GO TO
+           CX00246.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "1000"
            IF NOT(SHIFT > 0) GO TO CX00246.
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (4) .                                               
+000000     MOVE 1 TO �v�j�_������ (4) .                                               
 000000 CX00246.                                                                 
            DISPLAY "CX00246" UPON CONSOLE
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����T�a = B"1") GO TO CX00247.                                 
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""0800""
+000000*    IF NOT(�v�j�_�����T�a = B"1") GO TO
+           CX00247.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "0800"
            IF NOT(SHIFT > 0) GO TO CX00247.
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (5) .                                               
+000000     MOVE 1 TO �v�j�_������ (5) .                                               
 000000 CX00247.                                                                 
            DISPLAY "CX00247" UPON CONSOLE
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����U�a = B"1") GO TO CX00248.                                 
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""0400""
+000000*    IF NOT(�v�j�_�����U�a = B"1") GO TO
+           CX00248.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "0400"
            IF NOT(SHIFT > 0) GO TO CX00248.
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (6) .                                               
+000000     MOVE 1 TO �v�j�_������ (6) .                                               
 000000 CX00248.                                                                 
            DISPLAY "CX00248" UPON CONSOLE
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����V�a = B"1") GO TO CX00249.                                 
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""0200""
+000000*    IF NOT(�v�j�_�����V�a = B"1") GO TO
+           CX00249.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "0200"
            IF NOT(SHIFT > 0) GO TO CX00249.
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (7) .                                               
+000000     MOVE 1 TO �v�j�_������ (7) .                                               
 000000 CX00249.                                                                 
            DISPLAY "CX00249" UPON CONSOLE
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����W�a = B"1") GO TO CX00250.                                 
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""0100""
+000000*    IF NOT(�v�j�_�����W�a = B"1") GO TO
+           CX00250.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "0100"
            IF NOT(SHIFT > 0) GO TO CX00250.
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (8) .                                               
+000000     MOVE 1 TO �v�j�_������ (8) .                                               
 000000 CX00250.                                                                 
            DISPLAY "CX00250" UPON CONSOLE
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����X�a = B"1") GO TO CX00251.                                 
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""0080""
+000000*    IF NOT(�v�j�_�����X�a = B"1") GO TO
+           CX00251.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "0080"
            IF NOT(SHIFT > 0) GO TO CX00251.
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (9) .                                               
+000000     MOVE 1 TO �v�j�_������ (9) .                                               
 000000 CX00251.                                                                 
            DISPLAY "CX00251" UPON CONSOLE
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����P�O�a = B"1") GO TO CX00252.                                
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""0040""
+000000*    IF NOT(�v�j�_�����P�O�a = B"1") GO TO
+           CX00252.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "0040"
            IF NOT(SHIFT > 0) GO TO CX00252.
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (10) .                                              
+000000     MOVE 1 TO �v�j�_������ (10) .                                              
 000000 CX00252.                                                                 
            DISPLAY "CX00252" UPON CONSOLE
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����P�P�a = B"1") GO TO CX00253.                                
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""0020""
+000000*    IF NOT(�v�j�_�����P�P�a = B"1") GO TO
+           CX00253.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "0020"
            IF NOT(SHIFT > 0) GO TO CX00253.
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (11) .                                              
+000000     MOVE 1 TO �v�j�_������ (11) .                                              
 000000 CX00253.                                                                 
            DISPLAY "CX00253" UPON CONSOLE
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����P�Q�a = B"1") GO TO CX00254.                                
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""0010""
+000000*    IF NOT(�v�j�_�����P�Q�a = B"1") GO TO
+           CX00254.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "0010"
            IF NOT(SHIFT > 0) GO TO CX00254.
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (12) .                                              
+000000     MOVE 1 TO �v�j�_������ (12) .                                              
 000000 CX00254.                                                                 
            DISPLAY "CX00254" UPON CONSOLE
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����P�R�a = B"1") GO TO CX00255.                                
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""0008""
+000000*    IF NOT(�v�j�_�����P�R�a = B"1") GO TO
+           CX00255.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "0008"
            IF NOT(SHIFT > 0) GO TO CX00255.
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (13) .                                              
+000000     MOVE 1 TO �v�j�_������ (13) .                                              
 000000 CX00255.                                                                 
            DISPLAY "CX00255" UPON CONSOLE
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����P�S�a = B"1") GO TO CX00256.                                
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""0004""
+000000*    IF NOT(�v�j�_�����P�S�a = B"1") GO TO
+           CX00256.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "0004"
            IF NOT(SHIFT > 0) GO TO CX00256.
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (14) .                                              
+000000     MOVE 1 TO �v�j�_������ (14) .                                              
 000000 CX00256.                                                                 
            DISPLAY "CX00256" UPON CONSOLE
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����P�T�a = B"1") GO TO CX00257.                                
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""0002""
+000000*    IF NOT(�v�j�_�����P�T�a = B"1") GO TO
+           CX00257.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "0002"
            IF NOT(SHIFT > 0) GO TO CX00257.
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (15) .                                              
+000000     MOVE 1 TO �v�j�_������ (15) .                                              
 000000 CX00257.                                                                 
            DISPLAY "CX00257" UPON CONSOLE
       *20141117�C���J�n
-000000*     IF NOT(�v�j�|�����P�U�a = B"1") GO TO CX00258.                                
-           COMBINE SHIFT = �v�j�|�����r�b�g�q  AND ""0001""
+000000*    IF NOT(�v�j�_�����P�U�a = B"1") GO TO
+           CX00258.
+           COMBINE SHIFT = �v�j�_�����r�b�g�q AND
+           "0001"
            IF NOT(SHIFT > 0) GO TO CX00258.
       *20141117�C���I��
-000000     MOVE 1 TO �v�j�|������ (16) .                                              
+000000     MOVE 1 TO �v�j�_������ (16) .                                              
 000000 CX00258.                                                                 
            DISPLAY "CX00258" UPON CONSOLE
-000000     MOVE �v�j�|�������� TO �j�m�l�s���� (I) .                                         
+000000     MOVE �v�j�_�������� TO
+           �j�m�l�s���� (I) .
 000000 CX00012. EXIT.                                                           
 000000 GAME-SERCH-RTN .                                                         
-000000     MOVE �v�j�|�Q�[���^�C�v TO �f�`�l�d�Q�[���^�C�v                                         
-000000     MOVE �v�j�|�u���b�N�R�[�h TO �f�`�l�d�u���b�N�R�[�h                                       
-000000     MOVE �v�j�|�� TO �f�`�l�d��                                                 
-000000       READ   �Q�[���e  INVALID  CONTINUE.                                    
+000000     MOVE �v�j�_�Q�_���_�C�v TO
+           �f�_�l�d�Q�_���_�C�v
+000000     MOVE �v�j�_�u���b�N�R�_�h TO
+           �f�_�l�d�u���b�N�R�_�h
+000000     MOVE �v�j�_�� TO �f�_�l�d��                                                 
+000000       READ   �Q�_���e  INVALID  CONTINUE.                                    
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00259.                    
 000000          DISPLAY "HBHSS020-51 VIGAME READ ERROR " ,                      
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN.                                                     
 000000 CX00259.                                                                 
            DISPLAY "CX00259" UPON CONSOLE
-000000     MOVE �v�j�|�Q�[���^�C�v TO �f�l�i�x�Q�[���^�C�v                                         
-000000     MOVE �v�j�|�u���b�N�R�[�h TO �f�l�i�x�u���b�N�R�[�h                                       
-000000       READ   �Q�[���󋵂e  INVALID  CONTINUE.                                  
+000000     MOVE �v�j�_�Q�_���_�C�v TO
+           �f�l�i�x�Q�_���_�C�v
+000000     MOVE �v�j�_�u���b�N�R�_�h TO
+           �f�l�i�x�u���b�N�R�_�h
+000000       READ   �Q�_���󋵂e  INVALID  CONTINUE.                                  
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00260.                    
 000000          DISPLAY "HBHSS020-52 VIGAMJYO READ ERROR " ,                    
 000000                   FL-STS1 "-" FL-STS2                                    
 000000          STOP RUN.                                                     
 000000 CX00260.                                                                 
            DISPLAY "CX00260" UPON CONSOLE
-000000     MOVE �v�j�|�Q�[���^�C�v TO �s�x�j�d�Q�[���^�C�v                                         
-000000     MOVE �v�j�|�u���b�N�R�[�h TO �s�x�j�d�u���b�N�R�[�h                                       
-000000     MOVE �v�j�|�� TO �s�x�j�d��                                                 
+000000     MOVE �v�j�_�Q�_���_�C�v TO
+           �s�x�j�d�Q�_���_�C�v
+000000     MOVE �v�j�_�u���b�N�R�_�h TO
+           �s�x�j�d�u���b�N�R�_�h
+000000     MOVE �v�j�_�� TO �s�x�j�d��                                                 
 000000       READ   �����񌋉ʂe  INVALID  CONTINUE.                                  
 000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00261.                    
 000000          DISPLAY "HBHSS020-53 VITYUKEK READ ERROR " ,                    
@@ -1958,10 +3022,57 @@
 000000          STOP RUN.                                                     
 000000 CX00261.                                                                 
            DISPLAY "CX00261" UPON CONSOLE
-000000     MOVE �v�j�|�u���b�N�R�[�h TO �a�k�j�P�u���b�N�R�[�h                                       
-000000     MOVE ZERO TO �a�k�j�P�u���b�N�}��                                              
-000000     MOVE ZERO TO �a�k�j�P�̔��`���l���R�[�h                                           
-000000       START �u���b�N�e  KEY >=  �a�k�j�P���R�[�h�L�[ ,                                  
+      *20150402追加開始
+000000     MOVE UNK-RKEY TO VTSNP-KEY .
+000000     READ VTYUKSNP INVALID CONTINUE.
+000000     IF NOT(FL-STS1 NOT = "00" AND "23") GO TO CX00521.
+000000           DISPLAY "HBHSS020-89 VTYUKSNP READ ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00521.
+           DISPLAY "CX00521" UPON CONSOLE
+000000     IF NOT(FL-STS1 = "23") GO TO CX00522.
+000000         MOVE �����񌋉ʂq TO VTSNP-SNAPSHOT
+000000         WRITE VTSNP-REC .
+000000         IF NOT(FL-STS1 NOT = "00") GO TO CX00529.
+000000               DISPLAY "HBHSS020-91 VTYUKSNP WRITE ERROR ",
+000000                         FL-STS1 " " FL-STS2
+000000               STOP RUN .
+000000     GO TO CX00529.
+000000 CX00522.
+           DISPLAY "CX00522" UPON CONSOLE
+000000     IF (VTSNP-SNAPSHOT = �����񌋉ʂq) GO TO CX00529.
+000000         MOVE UNK-RKEY TO EXTYK-UNKRKEY
+000000         MOVE 1 TO EXTYK-ALERT-SW
+000000         ACCEPT EXTYK-RUNDATE FROM DATE YYYYMMDD
+000000         ACCEPT EXTYK-RUNTIME FROM TIME
+000000         WRITE EXTYK-REC .
+000000         IF NOT(FL-STS1 NOT = "00") GO TO CX00523.
+000000               DISPLAY "HBHSS020-90 EXTYKALT WRITE ERROR ",
+000000                         FL-STS1 " " FL-STS2
+000000               STOP RUN .
+000000 CX00523.
+           DISPLAY "CX00523" UPON CONSOLE
+000000         MOVE �����񌋉ʂq TO VTSNP-SNAPSHOT
+000000         REWRITE VTSNP-REC .
+000000         IF NOT(FL-STS1 NOT = "00") GO TO CX00529.
+000000               DISPLAY "HBHSS020-92 VTYUKSNP REWRITE ERROR ",
+000000                         FL-STS1 " " FL-STS2
+000000               STOP RUN .
+000000 CX00529.
+           DISPLAY "CX00529" UPON CONSOLE
+      *20150402追加終了
+000000     MOVE �v�j�_�u���b�N�R�_�h TO
+           �a�k�j�P�u���b�N�R�_�h
+000000     MOVE ZERO TO �a�k�j�P�u���b�N�_��                                              
+000000     MOVE ZERO TO
+           �a�k�j�P�̔��_���l���R�_�h
+      *20150202追加開始
+000000     MOVE �a�k�j�P���R�_�h�L�_ TO
+           EX-VBLKMS-SAVEKEY .
+      *20150202追加終了
+000000     START �u���b�N�e KEY >=
+           �a�k�j�P���R�_�h�L�_ ,
 000000             INVALID CONTINUE.                                            
 000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00262.                             
 000000          DISPLAY "HBHSS020-54 VIBLOCK START ERROR " ,                    
@@ -1976,12 +3087,69 @@
 000000          STOP RUN.                                                     
 000000 CX00263.                                                                 
            DISPLAY "CX00263" UPON CONSOLE
-000000 CX00013. EXIT.                                                           
-000000 SHKIN-RTN .                                                              
-000000     MOVE ZERO TO �v�j�|���z                                                   
-000000     MOVE �m�t�k�k TO �v�j�|�����r�b�g�q .                                             
-000000     IF NOT( (�x�t�j�n�Q�[����� = 1) OR (�x�t�j�n�Q�[����� = 2 
-              AND �x�t�j�n�\���^�C�v (1) = 2)) GO TO CX00264.                                                  
+      *20150202追加開始
+000000     IF �a�k�j�P���R�_�h�L�_ =
+           EX-VBLKMS-SAVEKEY GO TO CX00301.
+000000     MOVE UNK-RKEY TO EX-VBLKMS-UNKRKEY .
+000000     MOVE EX-VBLKMS-SAVEKEY TO
+           EX-VBLKMS-REQKEY .
+000000     WRITE EX-VBLKMS-REC .
+000000     IF NOT(FL-STS1 NOT = ZERO AND "02") GO TO CX00301.
+000000          DISPLAY "HBHSS020-58 EXVBLKMS WRITE ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000          STOP RUN .
+000000 CX00301.
+           DISPLAY "CX00301" UPON CONSOLE
+      *20150202追加終了
+      *20150413修正開始
+      *    posts one real settlement-line tally straight to VIBLKRANK
+      *    for the block this line was just resolved against, so
+      *    BLKRANK-RPT-RTN below can rank on genuine settlement
+      *    activity instead of the EXHANTEI exception log
+000000     MOVE �a�k�j�P���R�_�h�L�_ TO BLKRANK-KEY .
+000000     READ VIBLKRANK INVALID CONTINUE .
+000000     IF NOT(FL-STS1 NOT = ZERO AND "23") GO TO CX00555.
+000000          DISPLAY "HBHSS020-95 VIBLKRANK READ ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000          STOP RUN .
+000000 CX00555.
+           DISPLAY "CX00555" UPON CONSOLE
+000000     IF FL-STS1 = "23" GO TO CX00013.
+000000     COMPUTE BLKRANK-PERFCOUNT = BLKRANK-PERFCOUNT + 1 .
+000000     REWRITE BLKRANK-REC .
+000000     IF NOT(FL-STS1 NOT = ZERO) GO TO CX00013.
+000000          DISPLAY "HBHSS020-96 VIBLKRANK REWRITE ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000          STOP RUN .
+      *20150413修正終了
+000000 CX00013. EXIT.
+      *20150209追加開始
+000000 TMBAND-SERCH-RTN .
+000000     MOVE WK-TMBAND-HIMOKU TO TMBAND-HIMOKU
+000000     MOVE ZERO TO TMBAND-STARTTIME
+000000     MOVE ZERO TO WK-TMBAND-RATE
+000000     MOVE ZERO TO SW-TMBANDEND
+000000     START VITMBAND KEY >= TMBAND-KEY
+000000             INVALID MOVE 1 TO SW-TMBANDEND .
+000000     IF NOT(SW-TMBANDEND = 0) GO TO CX00303.
+000000 CX00304.
+           DISPLAY "CX00304" UPON CONSOLE
+000000     READ VITMBAND NEXT AT END GO TO CX00303.
+000000     IF NOT(TMBAND-HIMOKU = WK-TMBAND-HIMOKU) GO TO CX00303.
+000000     IF NOT(WK-TMBAND-TIME >= TMBAND-STARTTIME
+000000           AND WK-TMBAND-TIME <= TMBAND-ENDTIME) GO TO
+           CX00304.
+000000     MOVE TMBAND-RATE TO WK-TMBAND-RATE .
+000000 CX00303. EXIT.
+      *20150209追加終了
+000000 SHKIN-RTN .
+000000     MOVE ZERO TO �v�j�_���z                                                   
+000000     MOVE �m�t�k�k TO
+           �v�j�_�����r�b�g�q .
+000000     IF NOT( (�x�t�j�n�Q�_����� = 1) OR
+           (�x�t�j�n�Q�_����� = 2
+           AND �x�t�j�n�_���_�C�v (1) = 2)) GO TO
+           CX00264.
 000000     PERFORM NORMAL-TOSENKIN-RTN THRU CX00015 .                           
 000000     GO TO CX00265.                                                       
 000000 CX00264.                                                                 
@@ -1989,13 +3157,27 @@
 000000     PERFORM COMBI-TOSENKIN-RTN THRU CX00016 .                            
 000000 CX00265.                                                                 
            DISPLAY "CX00265" UPON CONSOLE
-000000     COMPUTE �v�j�|���z = �v�j�|���z * �x�t�j�n���� .                                     
+000000     COMPUTE �v�j�_���z = �v�j�_���z *
+           �x�t�j�n���� .
+      *20150209追加開始
+000000     MOVE BCH-RKEY TO WK-TMBAND-HIMOKU .
+000000     ACCEPT WK-TMBAND-SYSTIME FROM TIME .
+000000     MOVE WK-TMBAND-SYSTIME (1:4) TO WK-TMBAND-TIME .
+000000     PERFORM TMBAND-SERCH-RTN THRU CX00303 .
+000000     IF WK-TMBAND-RATE = ZERO GO TO CX00305.
+000000     COMPUTE �v�j�_���z = �v�j�_���z +
+           (�v�j�_���z * WK-TMBAND-RATE / 100) .
+000000 CX00305.
+           DISPLAY "CX00305" UPON CONSOLE
+      *20150209追加終了
 000000 CX00014. EXIT.                                                           
 000000 NORMAL-TOSENKIN-RTN .                                                    
-000000     IF NOT(�x�t�j�n�����񔻒�敪 (I) = 1 OR 2) GO TO CX00266.                       
+000000     IF NOT(�x�t�j�n�����񔻒�敪 (I) = 1 OR
+           2) GO TO CX00266.
 000000     MOVE �x�t�j�n�����񓙋� (I) TO L                                              
 000000     PERFORM TOKYUBIT-SET-RTN THRU CX00018                                
-000000     MOVE �s�x�j�d��������� (L) TO �v�j�|���z .                                        
+000000     MOVE �s�x�j�d��������� (L) TO
+           �v�j�_���z .
 000000 CX00266.                                                                 
            DISPLAY "CX00266" UPON CONSOLE
 000000 CX00015. EXIT.                                                           
@@ -2003,11 +3185,14 @@
 000000     MOVE 1 TO K .                                                        
 000000 CX00267. IF NOT(K <= 11) GO TO CX00268.                                   
            DISPLAY "CX00267" UPON CONSOLE
-000000     IF NOT(�x�t�j�n�R���r������敪 (K) = 1 OR 2) GO TO CX00269.                      
+000000     IF NOT(�x�t�j�n�R���r������敪
+           (K) = 1 OR 2) GO TO CX00269.
 000000     MOVE K TO L                                                          
 000000     PERFORM TOKYUBIT-SET-RTN THRU CX00018                                
-000000     COMPUTE �v�j�|���z = �v�j�|���z + �s�x�j�d��������� (K) * 
-                   �x�t�j�n�R���r��������� (K) .           
+000000     COMPUTE �v�j�_���z = �v�j�_���z +
+           �s�x�j�d��������� (K) *
+           �x�t�j�n�R���r��������� (K)
+           .
 000000 CX00269.                                                                 
            DISPLAY "CX00269" UPON CONSOLE
 000000     COMPUTE K = K + 1 .                                                  
@@ -2016,8 +3201,10 @@
            DISPLAY "CX00268" UPON CONSOLE
 000000 CX00016. EXIT.                                                           
 000000 ZMSSRLCV-RTN .                                                           
-000000     MOVE �j�y�l�s���ʃR�[�h�� TO �v�j�|�P�U���ʃR�[�h��                                       
-000000     MOVE �j�y�l�s���ʃR�[�h�� TO �v�j�|�P�U���ʃR�[�h��                                       
+000000     MOVE �j�y�l�s���ʃR�_�h�� TO
+           �v�j�_�P�U���ʃR�_�h��
+000000     MOVE �j�y�l�s���ʃR�_�h�� TO
+           �v�j�_�P�U���ʃR�_�h��
       *20141117�C���J�n
 000000*       @ZMSSRLCV(MODE = 2 ,                                               
 000000*                 SBCDBEFORE  = PTR_SBCDBEFORE  ,                          
@@ -2026,131 +3213,525 @@
            INITIALIZE     SRLC-PARAM.                                           
       *** �p�����[�^�@�`�F�b�N ***                                    
            IF  PTR_SBCDBEFORE  =  NULL   THEN                                         
-                   DISPLAY "�ϊ������ʃR�[�h���w�肵�ĉ�����"                   
+           DISPLAY
+           "�ϊ������ʃR�[�h���w�肵�ĉ�����"
                    STOP RUN.
            IF  PTR_SBCDAFTER  =  NULL   THEN                                          
-                   DISPLAY "�ϊ��掯�ʃR�[�h���w�肵�ĉ�����"                   
+           DISPLAY
+           "�ϊ��掯�ʃR�[�h���w�肵�ĉ�����"
                    STOP RUN.
       *** ���̓p�����[�^�ڑ� ***                                      
             MOVE 2 TO SRLC-MODE                                             
             SET  SRLC-SBCDBEF  TO  PTR_SBCDBEFORE                                  
             SET  SRLC-SBCDAFT  TO  PTR_SBCDAFTER                                   
-      *** ���ʃR�[�h�ϊ����W���[���Ăяo�� ***                          
+      *    **
+           ���ʃR�_�h�ϊ����W���_���Ăяo��
+           ***
             CALL "HSAAL060" USING SRLC-PARAM.
       *20141117�C���I��
 000000 CX00017. EXIT.                                                           
 000000 TOKYUBIT-SET-RTN .                                                       
 000000     IF NOT(L = 1) GO TO CX00270.                                          
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����P�a .                                               
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""8000""
+000000*     MOVE B"1" TO �v�j�_�����P�a .                                               
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "8000"
       *20141117�C���I��
 000000     GO TO CX00271.                                                       
 000000 CX00270. IF NOT(L = 2) GO TO CX00272.                                     
            DISPLAY "CX00270" UPON CONSOLE
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����Q�a .                                               
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""4000""
+000000*     MOVE B"1" TO �v�j�_�����Q�a .                                               
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "4000"
       *20141117�C���I��
 000000     GO TO CX00271.                                                       
 000000 CX00272. IF NOT(L = 3) GO TO CX00273.                                     
            DISPLAY "CX00272" UPON CONSOLE
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����R�a .                                               
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""2000""
+000000*     MOVE B"1" TO �v�j�_�����R�a .                                               
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "2000"
       *20141117�C���I��
 000000     GO TO CX00271.                                                       
 000000 CX00273. IF NOT(L = 4) GO TO CX00274.                                     
            DISPLAY "CX00273" UPON CONSOLE
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����S�a .                                               
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""1000""
+000000*     MOVE B"1" TO �v�j�_�����S�a .                                               
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "1000"
       *20141117�C���I��
 000000     GO TO CX00271.                                                       
 000000 CX00274. IF NOT(L = 5) GO TO CX00275.                                     
            DISPLAY "CX00274" UPON CONSOLE
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����T�a .                                               
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""0800""
+000000*     MOVE B"1" TO �v�j�_�����T�a .                                               
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "0800"
       *20141117�C���I��
 000000     GO TO CX00271.                                                       
 000000 CX00275. IF NOT(L = 6) GO TO CX00276.                                     
            DISPLAY "CX00275" UPON CONSOLE
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����U�a .                                               
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""0400""
+000000*     MOVE B"1" TO �v�j�_�����U�a .                                               
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "0400"
       *20141117�C���I��
 000000     GO TO CX00271.                                                       
 000000 CX00276. IF NOT(L = 7) GO TO CX00277.                                     
            DISPLAY "CX00276" UPON CONSOLE
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����V�a .                                               
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""0200""
+000000*     MOVE B"1" TO �v�j�_�����V�a .                                               
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "0200"
       *20141117�C���I��
 000000     GO TO CX00271.                                                       
 000000 CX00277. IF NOT(L = 8) GO TO CX00278.                                     
            DISPLAY "CX00277" UPON CONSOLE
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����W�a .                                               
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""0100""
+000000*     MOVE B"1" TO �v�j�_�����W�a .                                               
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "0100"
       *20141117�C���I��
 000000     GO TO CX00271.                                                       
 000000 CX00278. IF NOT(L = 9) GO TO CX00279.                                     
            DISPLAY "CX00278" UPON CONSOLE
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����X�a .                                               
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""0080""
+000000*     MOVE B"1" TO �v�j�_�����X�a .                                               
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "0080"
       *20141117�C���I��
 000000     GO TO CX00271.                                                       
 000000 CX00279. IF NOT(L = 10) GO TO CX00280.                                    
            DISPLAY "CX00279" UPON CONSOLE
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����P�O�a .                                              
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""0040""
+000000*     MOVE B"1" TO �v�j�_�����P�O�a .                                              
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "0040"
       *20141117�C���I��
 000000     GO TO CX00271.                                                       
 000000 CX00280. IF NOT(L = 11) GO TO CX00281.                                    
            DISPLAY "CX00280" UPON CONSOLE
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����P�P�a .                                              
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""0020""
+000000*     MOVE B"1" TO �v�j�_�����P�P�a .                                              
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "0020"
       *20141117�C���I��
 000000     GO TO CX00271.                                                       
 000000 CX00281. IF NOT(L = 12) GO TO CX00282.                                    
            DISPLAY "CX00281" UPON CONSOLE
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����P�Q�a .                                              
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""0010""
+000000*     MOVE B"1" TO �v�j�_�����P�Q�a .                                              
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "0010"
       *20141117�C���I��
 000000     GO TO CX00271.                                                       
 000000 CX00282. IF NOT(L = 13) GO TO CX00283.                                    
            DISPLAY "CX00282" UPON CONSOLE
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����P�R�a .                                              
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""0008""
+000000*     MOVE B"1" TO �v�j�_�����P�R�a .                                              
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "0008"
       *20141117�C���I��
 000000     GO TO CX00271.                                                       
 000000 CX00283. IF NOT(L = 14) GO TO CX00284.                                    
            DISPLAY "CX00283" UPON CONSOLE
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����P�S�a .                                              
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""0004""
+000000*     MOVE B"1" TO �v�j�_�����P�S�a .                                              
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "0004"
       *20141117�C���I��
 000000     GO TO CX00271.                                                       
 000000 CX00284. IF NOT(L = 15) GO TO CX00285.                                    
            DISPLAY "CX00284" UPON CONSOLE
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����P�T�a .                                              
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""0002""
+000000*     MOVE B"1" TO �v�j�_�����P�T�a .                                              
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "0002"
       *20141117�C���I��
 000000     GO TO CX00271.                                                       
 000000 CX00285. IF NOT(L = 16) GO TO CX00286.                                    
            DISPLAY "CX00285" UPON CONSOLE
       *20141117�C���J�n
-000000*     MOVE B"1" TO �v�j�|�����P�U�a .                                              
-           COMBINE �v�j�|�����r�b�g�� = �v�j�|�����r�b�g��  OR ""0001""
+000000*     MOVE B"1" TO �v�j�_�����P�U�a .                                              
+           COMBINE �v�j�_�����r�b�g�� =
+           �v�j�_�����r�b�g�� OR "0001"
       *20141117�C���I��
 000000 CX00286.                                                                 
 000000 CX00271.                                                                 
            DISPLAY "CX00271" UPON CONSOLE
 000000 CX00018. EXIT.                                                           
+      *20150321追加開始
+      *    block-level performance ranking report: loads the whole
+      *    performance table into working storage, then for every
+      *    entry counts how many other entries have a strictly higher
+      *    performance count - that count plus one is the entry's rank
+      *    (ties share the same rank, as is usual for this kind of
+      *    ranking) - and writes one output line per entry
+      *20150410追加開始
+      *    scans VIBLOCK end to end and rebuilds VIBLKRANK with
+      *    every real block key on the file, keyed by a running
+      *    load sequence - BLKRANK-RPT-RTN (below) then ranks on
+      *    that sequence; VIBLOCK carries no recoverable sales
+      *    or win-rate figures of its own, so BLKRANK-SALESAMT
+      *    is carried at ZERO
+000000 BLKLOAD-RTN .
+           DISPLAY "BLKLOAD-RTN" UPON CONSOLE
+000000     MOVE ZERO TO WK-BLKLOAD-CNT .
+000000     MOVE LOW-VALUE TO �a�k�j�P���R�_�h�L�_ .
+000000     START �u���b�N�e KEY >= �a�k�j�P���R�_�h�L�_ ,
+000000             INVALID CONTINUE.
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00532.
+000000          DISPLAY "HBHSS020-70 VIBLOCK START ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000          STOP RUN .
+000000 CX00532.
+           DISPLAY "CX00532" UPON CONSOLE
+000000 CX00533. READ �u���b�N�e NEXT AT END CONTINUE.
+000000     IF NOT(FL-STS1 NOT = "00" AND "02") GO TO CX00534.
+000000          DISPLAY "HBHSS020-71 VIBLOCK READ ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000          STOP RUN .
+000000 CX00534.
+           DISPLAY "CX00534" UPON CONSOLE
+000000     IF FL-STS1 = "02" GO TO CX00536.
+000000     COMPUTE WK-BLKLOAD-CNT = WK-BLKLOAD-CNT + 1 .
+000000     MOVE �a�k�j�P���R�_�h�L�_ TO BLKRANK-KEY .
+000000     MOVE WK-BLKLOAD-CNT TO BLKRANK-PERFCOUNT .
+000000     MOVE ZERO TO BLKRANK-SALESAMT .
+000000     WRITE BLKRANK-REC .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00535.
+000000          DISPLAY "HBHSS020-72 VIBLKRANK WRITE ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000          STOP RUN .
+000000 CX00535.
+           DISPLAY "CX00535" UPON CONSOLE
+000000     GO TO CX00533 .
+000000 CX00536. EXIT.
+      *20150410追加終了
+
+000000 BLKRANK-RPT-RTN .
+           DISPLAY "BLKRANK-RPT-RTN" UPON CONSOLE
+      *20150412修正開始
+      *    BLKRANK-PERFCOUNT used to be nothing more than VIBLOCK's
+      *    scan-order sequence number from BLKLOAD-RTN, so the report
+      *    ranked blocks by arbitrary read order instead of anything
+      *    settlement-related.
+      *20150413修正開始
+      *    the real per-block settlement tally is now posted straight
+      *    to VIBLKRANK as each settlement line is resolved against a
+      *    block (see GAME-SERCH-RTN's CX00301, above), since VIBLKRANK
+      *    stays open I-O across the whole P000-RTN processing loop -
+      *    so this routine only needs to reposition to the front of
+      *    the table before its ranking pass below reads it back out.
+      *    BLKRANK-SALESAMT is still carried at ZERO and there is
+      *    likewise no date field anywhere in this chain to filter a
+      *    reporting period by - neither VIBLOCK nor the settlement
+      *    work record this tally is sourced from carries an amount
+      *    or date field of its own.
+000000     MOVE LOW-VALUE TO BLKRANK-KEY .
+000000     START VIBLKRANK KEY NOT < BLKRANK-KEY
+000000             INVALID CONTINUE.
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00554.
+000000          DISPLAY "HBHSS020-80 VIBLKRANK START ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000          STOP RUN .
+000000 CX00554.
+           DISPLAY "CX00554" UPON CONSOLE
+      *20150413修正終了
+      *20150412修正終了
+000000     MOVE ZERO TO SW-BLKRANKEND
+000000     MOVE ZERO TO WK-BLKRANK-I .
+000000 CX00308. READ VIBLKRANK NEXT AT END CONTINUE.
+           DISPLAY "CX00308" UPON CONSOLE
+000000     IF NOT(FL-STS1 = "00" OR "02") GO TO CX00309.
+000000          DISPLAY "HBHSS020-64 VIBLKRANK READ ERROR " ,
+000000                   FL-STS1 "-" FL-STS2
+000000          STOP RUN.
+000000 CX00309.
+           DISPLAY "CX00309" UPON CONSOLE
+000000     IF NOT(FL-STS1 = "10") GO TO CX00311.
+000000         MOVE 1 TO SW-BLKRANKEND
+000000         GO TO CX00312.
+000000 CX00311.
+           DISPLAY "CX00311" UPON CONSOLE
+000000     IF NOT(WK-BLKRANK-I < 500) GO TO CX00312.
+000000     COMPUTE WK-BLKRANK-I = WK-BLKRANK-I + 1 .
+000000     MOVE BLKRANK-KEY        TO BLKRANK-TAB-KEY (WK-BLKRANK-I)
+000000     MOVE BLKRANK-PERFCOUNT  TO
+           BLKRANK-TAB-PERFCOUNT (WK-BLKRANK-I)
+000000     MOVE BLKRANK-SALESAMT   TO
+           BLKRANK-TAB-SALESAMT (WK-BLKRANK-I)
+000000     GO TO CX00308.
+000000 CX00312.
+           DISPLAY "CX00312" UPON CONSOLE
+000000     IF NOT(SW-BLKRANKEND = 0) GO TO CX00310.
+000000     MOVE ZERO TO WK-BLKRANK-J .
+000000 CX00313. IF NOT(WK-BLKRANK-J < WK-BLKRANK-I) GO TO CX00317.
+           DISPLAY "CX00313" UPON CONSOLE
+000000     COMPUTE WK-BLKRANK-J = WK-BLKRANK-J + 1 .
+000000     MOVE ZERO TO WK-BLKRANK-HIGHER .
+000000     MOVE ZERO TO K .
+000000 CX00314. IF NOT(K < WK-BLKRANK-I) GO TO CX00315.
+           DISPLAY "CX00314" UPON CONSOLE
+000000     COMPUTE K = K + 1 .
+000000     IF NOT(BLKRANK-TAB-PERFCOUNT (K) >
+           BLKRANK-TAB-PERFCOUNT (WK-BLKRANK-J)) GO TO CX00316.
+000000     COMPUTE WK-BLKRANK-HIGHER = WK-BLKRANK-HIGHER + 1 .
+000000 CX00316.
+           DISPLAY "CX00316" UPON CONSOLE
+000000     GO TO CX00314.
+000000 CX00315.
+           DISPLAY "CX00315" UPON CONSOLE
+000000     COMPUTE BLKRANK-TAB-RANK (WK-BLKRANK-J) =
+           WK-BLKRANK-HIGHER + 1 .
+000000     MOVE BLKRANK-TAB-KEY (WK-BLKRANK-J)  TO EXBLKR-KEY
+000000     MOVE BLKRANK-TAB-RANK (WK-BLKRANK-J) TO EXBLKR-RANK
+000000     MOVE BLKRANK-TAB-PERFCOUNT (WK-BLKRANK-J) TO
+           EXBLKR-PERFCOUNT
+000000     MOVE BLKRANK-TAB-SALESAMT (WK-BLKRANK-J)  TO
+           EXBLKR-SALESAMT
+000000     WRITE EXBLKR-REC .
+000000     IF NOT(FL-STS1 NOT = ZERO) GO TO CX00313.
+000000          DISPLAY "HBHSS020-65 EXBLKRPT WRITE ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000          STOP RUN .
+000000 CX00317.
+           DISPLAY "CX00317" UPON CONSOLE
+      *20150321追加終了
+000000 CX00310. EXIT.
+      *20150322追加開始
+      *    writes the SQHSSEND completion marker read by HBHUN370's
+      *    prerequisite-run check
+000000 HSSEND-MARK-RTN .
+           DISPLAY "HSSEND-MARK-RTN" UPON CONSOLE
+000000     OPEN OUTPUT SQHSSEND .
+000000     IF FL-STS1 NOT = ZERO
+000000           DISPLAY "HBHSS020-66 SQHSSEND OPEN  ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000     MOVE "1" TO HSSMK-STATUS
+000000     ACCEPT HSSMK-DATE FROM DATE YYYYMMDD
+000000     ACCEPT HSSMK-TIME FROM TIME
+000000     WRITE SQHSSEND-REC .
+000000     IF NOT(FL-STS1 NOT = ZERO) GO TO CX00318.
+000000          DISPLAY "HBHSS020-67 SQHSSEND WRITE ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000          STOP RUN .
+000000 CX00318.
+           DISPLAY "CX00318" UPON CONSOLE
+000000     CLOSE SQHSSEND .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00319.
+000000          DISPLAY "HBHSS020-68 SQHSSEND CLOSE ERROR " ,
+000000                   FL-STS1 "-" FL-STS2
+000000          STOP RUN .
+000000 CX00319.
+           DISPLAY "CX00319" UPON CONSOLE
+      *20150322追加終了
+000000 CX00320. EXIT.
+      *20150325追加開始
+      *    JOBLG-START-RTN  -  appends the "run started" record to the
+      *    suite-wide job-control audit trail (VIJOBLOG) at S000-RTN
+      *    time, before this program has processed anything
+000000 JOBLG-START-RTN .
+           DISPLAY "JOBLG-START-RTN" UPON CONSOLE
+000000     MOVE "HBHSS020" TO JOBLG-PROGID
+000000     ACCEPT JOBLG-RUNDATE FROM DATE YYYYMMDD
+000000     ACCEPT JOBLG-RUNTIME FROM TIME
+000000     MOVE "S" TO JOBLG-EVENT
+000000     MOVE ZERO TO JOBLG-RECCNT
+000000     MOVE "0" TO JOBLG-STATUS
+000000     WRITE JOBLG-REC INVALID CONTINUE .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00322.
+000000           DISPLAY "HBHSS020-71 VIJOBLOG WRITE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00322. EXIT.
+      *    JOBLG-END-RTN  -  appends the "run ended" record, with the
+      *    total records processed across every channel handled by
+      *    this run and the normal/abnormal status, at E000-RTN time
+000000 JOBLG-END-RTN .
+           DISPLAY "JOBLG-END-RTN" UPON CONSOLE
+000000     MOVE "HBHSS020" TO JOBLG-PROGID
+000000     ACCEPT JOBLG-RUNDATE FROM DATE YYYYMMDD
+000000     ACCEPT JOBLG-RUNTIME FROM TIME
+000000     MOVE "E" TO JOBLG-EVENT
+000000     MOVE WK-JOBLG-CNT TO JOBLG-RECCNT
+000000     MOVE "0" TO JOBLG-STATUS
+000000     WRITE JOBLG-REC INVALID CONTINUE .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00323.
+000000           DISPLAY "HBHSS020-72 VIJOBLOG WRITE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00323. EXIT.
+      *20150325追加終了
+      *20150328追加開始
+      *    YKRPT-RPT-RTN  -  posts the medal/ball payout-vs-collection
+      *    reconciliation totals accumulated during the per-channel
+      *    detail loop (WK-YUKOU-ONLY-CNT/WK-KAISYU-ONLY-CNT/
+      *    WK-YKUNMATCH-CNT) as three summary lines to EXYKRPT
+000000 YKRPT-RPT-RTN .
+           DISPLAY "YKRPT-RPT-RTN" UPON CONSOLE
+000000     MOVE "YUKOU-ONLY" TO EXYKR-KEY
+000000     MOVE 1            TO EXYKR-MATCH-STS
+000000     MOVE WK-YUKOU-ONLY-CNT TO EXYKR-CNT
+000000     WRITE EXYKR-REC .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00506.
+000000           DISPLAY "HBHSS020-75 EXYKRPT WRITE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00506.
+           DISPLAY "CX00506" UPON CONSOLE
+000000     MOVE "KAISYUONLY" TO EXYKR-KEY
+000000     MOVE 2             TO EXYKR-MATCH-STS
+000000     MOVE WK-KAISYU-ONLY-CNT TO EXYKR-CNT
+000000     WRITE EXYKR-REC .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00507.
+000000           DISPLAY "HBHSS020-76 EXYKRPT WRITE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00507.
+           DISPLAY "CX00507" UPON CONSOLE
+000000     MOVE "UNMATCHED"  TO EXYKR-KEY
+000000     MOVE ZERO         TO EXYKR-MATCH-STS
+000000     MOVE WK-YKUNMATCH-CNT TO EXYKR-CNT
+000000     WRITE EXYKR-REC .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00504.
+000000           DISPLAY "HBHSS020-77 EXYKRPT WRITE ERROR ",
+000000                     FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00504. EXIT.
+      *20150328追加終了
+
+      *20150330追加開始
+      *    GMJYO-CHK-RTN  -  pre-settlement machine-status check:
+      *    walks every entry on the game-status master and posts one
+      *    row per entry showing whether it is populated. The record
+      *    key field this file was declared against is not one of
+      *    CFGMJY's own field names (a pre-existing condition in this
+      *    SELECT), so the walk positions by LOW-VALUES/START rather
+      *    than by any real key value; a fully empty master (START
+      *    returns not-found) still posts a single not-readable row
+000000 GMJYO-CHK-RTN .
+           DISPLAY "GMJYO-CHK-RTN" UPON CONSOLE
+000000     OPEN INPUT �Q�_���󋵂e .
+000000     IF FL-STS1 NOT = ZERO
+000000           DISPLAY "HBHSS020-81 GMJYO OPEN ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000     OPEN OUTPUT EXGMJRPT .
+000000     IF FL-STS1 NOT = ZERO
+000000           DISPLAY "HBHSS020-82 EXGMJRPT OPEN ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000     MOVE ZERO TO WK-GMJYO-CNT .
+000000     MOVE LOW-VALUES TO �f�l�i�x�Q�_���h�c .
+000000     START �Q�_���󋵂e KEY >= �f�l�i�x�Q�_���h�c ,
+000000             INVALID CONTINUE.
+000000     IF NOT(FL-STS1 = ZERO OR "23") GO TO CX00512.
+000000           DISPLAY "HBHSS020-83 GMJYO START ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00512.
+           DISPLAY "CX00512" UPON CONSOLE
+000000     IF NOT(FL-STS1 = "23") GO TO CX00538.
+000000         MOVE ZERO TO EXGMJ-STATUS-SW
+000000         MOVE ZERO TO EXGMJ-ENTRYNO
+000000         MOVE LOW-VALUES TO EXGMJ-ENTRYKEY
+000000         PERFORM GMJYO-WRITE-RTN THRU GMJYO-WRITE-EXIT
+000000         GO TO CX00515 .
+000000 CX00538.
+           DISPLAY "CX00538" UPON CONSOLE
+000000 CX00539. READ �Q�_���󋵂e NEXT AT END CONTINUE.
+           DISPLAY "CX00539" UPON CONSOLE
+000000     IF NOT(FL-STS1 = ZERO OR "10") GO TO CX00540.
+000000           DISPLAY "HBHSS020-83 GMJYO READ ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00540.
+           DISPLAY "CX00540" UPON CONSOLE
+000000     IF FL-STS1 = "10" GO TO CX00515.
+000000     COMPUTE WK-GMJYO-CNT = WK-GMJYO-CNT + 1 .
+      *20150410追加開始
+      *    real per-entry rule: CFGMJY's one genuinely distinct
+      *    field tells a populated entry from a blank slot -
+      *    everything else in the record repeats one corrupted
+      *    name and cannot be interpreted
+000000     MOVE WK-GMJYO-CNT TO EXGMJ-ENTRYNO
+000000     MOVE �f�l�i�x�Q� TO EXGMJ-ENTRYKEY
+000000     IF NOT(�f�l�i�x�Q� = LOW-VALUES OR SPACES) GO TO CX00541.
+000000         MOVE ZERO TO EXGMJ-STATUS-SW
+000000         GO TO CX00542.
+000000 CX00541.
+           DISPLAY "CX00541" UPON CONSOLE
+000000     MOVE 1 TO EXGMJ-STATUS-SW .
+000000 CX00542.
+           DISPLAY "CX00542" UPON CONSOLE
+000000     PERFORM GMJYO-WRITE-RTN THRU GMJYO-WRITE-EXIT .
+000000     GO TO CX00539 .
+      *20150410追加終了
+000000 CX00515.
+           DISPLAY "CX00515" UPON CONSOLE
+000000     CLOSE �Q�_���󋵂e .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00516.
+000000           DISPLAY "HBHSS020-85 GMJYO CLOSE ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00516.
+           DISPLAY "CX00516" UPON CONSOLE
+000000     CLOSE EXGMJRPT .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO CX00511.
+000000           DISPLAY "HBHSS020-86 EXGMJRPT CLOSE ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 CX00511. EXIT.
+      *20150410追加開始
+      *    GMJYO-WRITE-RTN  -  shared write of one EXGMJRPT row,
+      *    used both for the master-empty case above and for
+      *    every entry the walk finds
+000000 GMJYO-WRITE-RTN .
+           DISPLAY "GMJYO-WRITE-RTN" UPON CONSOLE
+000000     ACCEPT EXGMJ-RUNDATE FROM DATE YYYYMMDD
+000000     ACCEPT EXGMJ-RUNTIME FROM TIME
+000000     WRITE EXGMJ-REC .
+000000     IF NOT(FL-STS1 NOT = "00") GO TO GMJYO-WRITE-EXIT.
+000000           DISPLAY "HBHSS020-84 EXGMJRPT WRITE ERROR ",
+000000                   FL-STS1 " " FL-STS2
+000000           STOP RUN .
+000000 GMJYO-WRITE-EXIT. EXIT.
+      *20150410追加終了
+
+      *20150406追加開始
+      *    LOCK-RETRY-RTN  -  called by an OPEN's own error check when
+      *    that OPEN comes back with file status "9D" (record/file
+      *    currently locked by another job); counts the attempt and
+      *    signals the caller to loop back and retry the same OPEN, up
+      *    to LOCK-RETRY-MAX times, before giving up and letting the
+      *    caller's existing STOP RUN handle it as a fatal error
+000000 LOCK-RETRY-RTN .
+           DISPLAY "LOCK-RETRY-RTN" UPON CONSOLE
+000000     IF (FL-STS1 = "9D") AND (LOCK-RETRY-CNT < LOCK-RETRY-MAX)
+000000         ADD 1 TO LOCK-RETRY-CNT
+000000         PERFORM LOCK-RETRY-WAIT-RTN THRU LOCK-RETRY-WAIT-EXIT
+000000         MOVE "Y" TO LOCK-RETRY-SW
+000000     ELSE
+000000         MOVE ZERO TO LOCK-RETRY-CNT
+000000         MOVE "N" TO LOCK-RETRY-SW .
+000000 LOCK-RETRY-EXIT. EXIT.
+      *20150406追加終了
+      *20150409追加開始
+      *    short busy-wait, longer on each successive attempt (attempt
+      *    number times a fixed unit), so back-to-back collisions don't
+      *    just hammer the lock at full speed
+000000 LOCK-RETRY-WAIT-RTN .
+           DISPLAY "LOCK-RETRY-WAIT-RTN" UPON CONSOLE
+000000     COMPUTE LOCK-RETRY-WAIT-MAX = LOCK-RETRY-CNT * 2000000 .
+000000     MOVE ZERO TO LOCK-RETRY-WAIT-CNT .
+000000 LOCK-RETRY-WAIT-LOOP.
+000000     IF NOT(LOCK-RETRY-WAIT-CNT < LOCK-RETRY-WAIT-MAX)
+000000         GO TO LOCK-RETRY-WAIT-EXIT.
+000000     ADD 1 TO LOCK-RETRY-WAIT-CNT .
+000000     GO TO LOCK-RETRY-WAIT-LOOP .
+000000 LOCK-RETRY-WAIT-EXIT. EXIT.
+      *20150409追加終了
+      *20150330追加終了
