@@ -6,47 +6,98 @@
 000000 CONFIGURATION SECTION.                                                   
 000000 SOURCE-COMPUTER.        ACOS.                                            
 000000 OBJECT-COMPUTER.        ACOS.                                            
-000000* SPECIAL-NAMES.                                                           
-000000*     ITG005  IS  SPCOMMIT.                                                
+000000 SPECIAL-NAMES.
+000000     ITG005  IS  SPCOMMIT.
 000000 INPUT-OUTPUT SECTION.                                                     
 000000 FILE-CONTROL.                                                            
-000000     SELECT  ì˙ï îÑè„ï\ÇvÇjÇe                                                     
+000000     SELECT  ì˙ïîÑè„ïXÇvÇjÇe                                                     
 000000*             ASSIGN              VIWKHIBT                                 
                    ASSIGN              VIWKHIBT-MSD
 000000*             ORGANIZATION        VSAS  INDEXED                            
                    ORGANIZATION        INDEXED
 000000             ACCESS   MODE       DYNAMIC                                  
-000000             RECORD   KEY        ÇgÇaÇvÇjÉLÅ[çÄñ⁄                                 
-000000*             FILE STATUS          FL-STS1  FL-STS2.                       
-                   FILE STATUS          FL-STS1. 
-000000     SELECT  ì˙ï îÑè„ï\                                                        
+000000             RECORD   KEY        ÇgÇaÇvÇjÉLÅ_çÄñ⁄                                 
+      *20150323修正開始
+000000             FILE STATUS          FL-STS1  FL-STS2.
+      *20150323修正終了
+000000     SELECT  ì˙ïîÑè„ïX                                                        
 000000*             ASSIGN            RQHIBETU-RDB APHIBETU-RKEY                 
                    ASSIGN            RQHIBETU-MSD
 000000             ORGANIZATION      INDEXED                                    
 000000             ACCESS            DYNAMIC                                    
-000000             RECORD            ì˙ï îÑè„ï\Ç`Ço                                    
-000000*             FILE STATUS       FL-STS1  FL-STS2.                          
-                   FILE STATUS          FL-STS1.
-000000 DATA DIVISION.                                                           
+000000             RECORD   KEY      ì˙ïîÑè„ïXÇ_Ço                                    
+      *20150323修正開始
+000000             FILE STATUS       FL-STS1  FL-STS2.
+      *20150323修正終了
+      *20150304追加開始
+000000     SELECT  EXHBTRPT
+000000                  ASSIGN             EXHBTRPT-MSD
+000000             FILE STATUS          FL-STS1.
+      *20150304追加終了
+      *20150324追加開始
+      *    suite-wide restart/checkpoint file - see CFCHKPT
+000000     SELECT  VICHKPT
+                   ASSIGN               VICHKPT-MSD
+                   ORGANIZATION         INDEXED
+                   ACCESS  MODE         DYNAMIC
+                   RECORD  KEY          CHKPT-PROGID
+                   FILE STATUS          FL-STS1  FL-STS2.
+      *20150324追加終了
+      *20150325追加開始
+      *    suite-wide job-control audit trail file - see CFJOBLG
+000000     SELECT  VIJOBLOG
+                   ASSIGN               VIJOBLOG-MSD
+                   ORGANIZATION         INDEXED
+                   ACCESS  MODE         DYNAMIC
+                   RECORD  KEY          JOBLG-KEY
+                   FILE STATUS          FL-STS1  FL-STS2.
+      *20150325追加終了
+000000 DATA DIVISION.
 000000 FILE SECTION.                                                            
-000000 FD  ì˙ï îÑè„ï\ÇvÇjÇe                                                             
+000000 FD  ì˙ïîÑè„ïXÇvÇjÇe                                                             
 000000     LABEL  RECORD  STANDARD                                            
       *í«â¡ïîï™
            VALUE  OF IDENTIFICATION IS "VIWKHIBT".
       *í«â¡ïîï™
-000000 01  ì˙ï îÑè„ï\ÇvÇjÇq.                                                            
+000000 01  ì˙ïîÑè„ïXÇvÇjÇq.                                                            
 000000     COPY CFHBTU REPLACING                                                
 000000             //ÇgÇaÇsÇt// BY //ÇgÇaÇvÇj// .                                       
-000000 FD  ì˙ï îÑè„ï\                                                                
+000000 FD  ì˙ïîÑè„ïX                                                                
 000000     LABEL  RECORD  STANDARD                                             
       *í«â¡ïîï™
            VALUE  OF IDENTIFICATION IS "RQHIBETU".
       *í«â¡ïîï™
-000000 01  ì˙ï îÑè„ï\Çq.                                                              
+000000 01  ì˙ïîÑè„ïXÇq.                                                              
 000000     COPY CFHBTU .                                                        
-000000 01  ì˙ï îÑè„ï\Ç`Ço.                                                             
-000000     COPY CFHBPT .                                                        
-000000 WORKING-STORAGE SECTION.                                                 
+000000 01  ì˙ïîÑè„ïXÇ_Ço.
+000000     COPY CFHBPT .
+      *20150304追加開始
+000000 FD  EXHBTRPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "EXHBTRPT".
+000000 01  EXHBTR-REC.
+000000     05  EXHBTR-BEF.
+000000         COPY CFHBTU REPLACING
+000000                 //ÇgÇaÇsÇt// BY //EXHBTR-BEF// .
+000000     05  EXHBTR-AFT.
+000000         COPY CFHBTU REPLACING
+000000                 //ÇgÇaÇsÇt// BY //EXHBTR-AFT// .
+      *20150304追加終了
+      *20150324追加開始
+000000 FD  VICHKPT
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "VICHKPT".
+000000 01  CHKPT-REC.
+000000     COPY CFCHKPT .
+      *20150324追加終了
+      *20150325追加開始
+000000 FD  VIJOBLOG
+           LABEL  RECORD  STANDARD
+           VALUE  OF IDENTIFICATION IS "VIJOBLOG".
+000000 01  JOBLG-REC.
+000000     COPY CFJOBLG .
+      *20150325追加終了
+000000 WORKING-STORAGE SECTION.
 000000 01  WORK-AREA.                                                           
 000000   03  FILE-STATUS.                                                       
 000000       05  FL-STS1                 PIC X(02).                             
@@ -54,8 +105,20 @@
 000000   03  FL-END                      PIC 9(01).                             
 000000   03  CNT-COMMIT                  PIC 9(05).                             
 000000   03  óòópé“êßå‰ïœêîÉGÉäÉA.                                                        
-000000       05  ïœêîÇbÇnÇlÇlÇhÇsåèêî    PIC 9(05).                                       
-000000 PROCEDURE DIVISION .                                                     
+000000       05  ïœêîÇbÇnÇlÇlÇhÇsåèêî    PIC 9(05).
+      *20150324追加開始
+000000   03  CHKPT-RESUME-SW             PIC 9(01).
+000000   03  WK-RESTART-KEY              PIC X(30).
+      *20150324追加終了
+      *20150325追加開始
+000000   03  WK-JOBLG-CNT                PIC 9(07) VALUE ZERO.
+      *20150325追加終了
+      *20150304追加開始
+000000 01  HIBETU-BEFORE-WK.
+000000     COPY CFHBTU REPLACING
+000000             //ÇgÇaÇsÇt// BY //HIBETU-BEF// .
+      *20150304追加終了
+000000 PROCEDURE DIVISION .
 000000 MAIN-RTN .                                                               
 000000     PERFORM S000-RTN THRU CX00002                                        
 000000     PERFORM P000-RTN THRU CX00003                                        
@@ -63,53 +126,97 @@
 000000 CX00001. STOP RUN.                                                       
            DISPLAY "CX00001" UPON CONSOLE
 000000 S000-RTN .                                                               
-000000       OPEN  INPUT  ì˙ï îÑè„ï\ÇvÇjÇe .                                            
+000000       OPEN  INPUT  ì˙ïîÑè„ïXÇvÇjÇe .                                            
 000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00006.                             
 000000         DISPLAY "HBHUN400-01 VIWKHIBT OPEN ERROR ",                      
 000000                              FL-STS1 " " FL-STS2                         
 000000         STOP RUN .                                                     
 000000 CX00006.                                                                 
            DISPLAY "CX00006" UPON CONSOLE
-000000       OPEN  I-O    ì˙ï îÑè„ï\ .                                               
+000000       OPEN  I-O    ì˙ïîÑè„ïX .                                               
 000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00007.                             
 000000         DISPLAY "HBHUN400-02 RQHIBETU OPEN ERROR ",                      
 000000                              FL-STS1 " " FL-STS2                         
 000000         STOP RUN .                                                     
 000000 CX00007.                                                                 
            DISPLAY "CX00007" UPON CONSOLE
-000000*       ACCEPT  ïœêîÇbÇnÇlÇlÇhÇsåèêî  FROM  SPCOMMIT.                                
-      *í«â¡
-             MOVE 0 TO ïœêîÇbÇnÇlÇlÇhÇsåèêî
-      *í«â¡
-000000 CX00002. EXIT.                                                           
+      *20150324追加開始
+000000       OPEN  I-O    VICHKPT .
+000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00026.
+000000         DISPLAY "HBHUN400-13 VICHKPT OPEN ERROR ",
+000000                              FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00026.
+           DISPLAY "CX00026" UPON CONSOLE
+000000     PERFORM CHKPT-RESTORE-RTN THRU CX00027 .
+      *20150324追加終了
+      *20150325追加開始
+000000       OPEN  I-O    VIJOBLOG .
+000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00033.
+000000         DISPLAY "HBHUN400-19 VIJOBLOG OPEN ERROR ",
+000000                              FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00033.
+           DISPLAY "CX00033" UPON CONSOLE
+000000     PERFORM JOBLG-START-RTN THRU CX00034 .
+      *20150325追加終了
+      *20150303修正開始
+000000     ACCEPT ïœêîÇbÇnÇlÇlÇhÇsåèêî FROM SPCOMMIT.
+      *20150303修正終了
+      *20150304追加開始
+000000       OPEN  OUTPUT EXHBTRPT .
+000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00023.
+000000         DISPLAY "HBHUN400-10 EXHBTRPT OPEN ERROR ",
+000000                              FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00023.
+           DISPLAY "CX00023" UPON CONSOLE
+      *20150304追加終了
+000000 CX00002. EXIT.
 000000 P000-RTN .                                                               
 000000     MOVE ZERO TO CNT-COMMIT                                              
 000000     MOVE ZERO TO FL-STS1                                                 
 000000     MOVE ZERO TO FL-END .                                                
 000000 CX00008. IF NOT(FL-END = ZERO)GO TO CX00009.                             
            DISPLAY "CX00008" UPON CONSOLE
-000000       READ   ì˙ï îÑè„ï\ÇvÇjÇe       NEXT  AT  END  CONTINUE .                    
+000000     READ ì˙ïîÑè„ïXÇvÇjÇe NEXT AT END CONTINUE .
 000000     IF NOT(FL-STS1 = "00")GO TO CX00010.                                 
 000000     MOVE ÇgÇaÇvÇjì˙ït TO ÇgÇaÇoÇsì˙ït                                                
-000000     MOVE ÇgÇaÇvÇjîÑèÍÉRÅ[Éh TO ÇgÇaÇoÇsîÑèÍÉRÅ[Éh                                          
-000000     MOVE ÇgÇaÇvÇjîÃîÑàıÇhÇc TO ÇgÇaÇoÇsîÃîÑàıÇhÇc                                          
-000000           START  ì˙ï îÑè„ï\     KEY  =  ì˙ï îÑè„ï\Ç`Ço,                              
+000000     MOVE ÇgÇaÇvÇjîÑèÍÉRÅ_Éh TO
+           ÇgÇaÇoÇsîÑèÍÉRÅ_Éh
+000000     MOVE ÇgÇaÇvÇjîÃîÑàıÇhÇc TO
+           ÇgÇaÇoÇsîÃîÑàıÇhÇc
+000000     START ì˙ïîÑè„ïX KEY = ì˙ïîÑè„ïXÇ_Ço,
 000000                                         INVALID   CONTINUE .             
 000000     IF NOT(FL-STS1 = "00")GO TO CX00011.                                 
-000000               READ   ì˙ï îÑè„ï\    NEXT  AT  END  CONTINUE .                  
-000000     IF NOT(FL-STS1 = "00" OR "02")GO TO CX00012.                         
-000000     MOVE ì˙ï îÑè„ï\ÇvÇjÇq TO ì˙ï îÑè„ï\Çq                                              
-000000*                   REWRITE  CURRENT  ì˙ï îÑè„ï\Çq,                              
-                          REWRITE    ì˙ï îÑè„ï\Çq,
-000000                                      INVALID CONTINUE .               
-000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00013.                             
-000000                     DISPLAY,                                             
-000000                       "HBHUN400-03 RQHIBETU REWRITE ERROR ",             
-000000                                  FL-STS1 " " FL-STS2                     
-000000                     STOP RUN .                                         
-000000 CX00013.                                                                 
+000000     READ ì˙ïîÑè„ïX NEXT AT END CONTINUE .
+000000     IF NOT(FL-STS1 = "00" OR "02")GO TO CX00012.
+      *20150304追加開始
+000000     MOVE ì˙ïîÑè„ïXÇq TO HIBETU-BEFORE-WK .
+      *20150304追加終了
+000000     MOVE ì˙ïîÑè„ïXÇvÇjÇq TO ì˙ïîÑè„ïXÇq
+000000*                   REWRITE  CURRENT  ì˙ïîÑè„ïXÇq,
+                          REWRITE    ì˙ïîÑè„ïXÇq,
+000000                                      INVALID CONTINUE .
+000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00013.
+000000                     DISPLAY,
+000000                       "HBHUN400-03 RQHIBETU REWRITE ERROR ",
+000000                                  FL-STS1 " " FL-STS2
+000000                     STOP RUN .
+000000 CX00013.
            DISPLAY "CX00013" UPON CONSOLE
-000000     GO TO CX00014.                                                       
+      *20150304追加開始
+000000     MOVE HIBETU-BEFORE-WK TO EXHBTR-BEF .
+000000     MOVE ì˙ïîÑè„ïXÇq TO EXHBTR-AFT .
+000000     WRITE EXHBTR-REC .
+000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00024.
+000000         DISPLAY "HBHUN400-11 EXHBTRPT WRITE ERROR ",
+000000                              FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00024.
+           DISPLAY "CX00024" UPON CONSOLE
+      *20150304追加終了
+000000     GO TO CX00014.
 000000 CX00012.                                                                 
            DISPLAY "CX00012" UPON CONSOLE
 000000                     DISPLAY "HBHUN400-04 RQHIBETU READ ERROR ",          
@@ -120,8 +227,8 @@
 000000     GO TO CX00015.                                                       
 000000 CX00011. IF NOT(FL-STS1 = "23")GO TO CX00016.                            
            DISPLAY "CX00011" UPON CONSOLE
-000000     MOVE ì˙ï îÑè„ï\ÇvÇjÇq TO ì˙ï îÑè„ï\Çq                                              
-000000               WRITE  ì˙ï îÑè„ï\Çq      INVALID CONTINUE .                      
+000000     MOVE ì˙ïîÑè„ïXÇvÇjÇq TO ì˙ïîÑè„ïXÇq                                              
+000000     WRITE ì˙ïîÑè„ïXÇq INVALID CONTINUE .
 000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00017.                             
 000000                DISPLAY "HBHUN400-05 RQHIBETU WRITE ERROR ",              
 000000                                    FL-STS1 " " FL-STS2                   
@@ -134,11 +241,18 @@
 000000                 DISPLAY "HBHUN400-06 RQHIBETU START ERROR ",             
 000000                              FL-STS1 " " FL-STS2                         
 000000                 STOP RUN .                                             
-000000 CX00015.                                                                 
+000000 CX00015.
            DISPLAY "CX00015" UPON CONSOLE
-000000     COMPUTE CNT-COMMIT = CNT-COMMIT + 1 .                                
-000000     IF NOT(ïœêîÇbÇnÇlÇlÇhÇsåèêî < CNT-COMMIT)GO TO CX00018.                        
+      *20150325追加開始
+000000     ADD 1 TO WK-JOBLG-CNT .
+      *20150325追加終了
+000000     COMPUTE CNT-COMMIT = CNT-COMMIT + 1 .
+000000     IF NOT(ïœêîÇbÇnÇlÇlÇhÇsåèêî < CNT-COMMIT)GO TO
+           CX00018.
 000000             COMMIT                                                       
+      *20150324追加開始
+000000     PERFORM CHKPT-WRITE-RTN THRU CX00028 .
+      *20150324追加終了
 000000     MOVE ZERO TO CNT-COMMIT .                                            
 000000 CX00018.                                                                 
            DISPLAY "CX00018" UPON CONSOLE
@@ -160,20 +274,165 @@
 000000 CX00003. EXIT.                                                           
 000000 E000-RTN .                                                               
 000000       COMMIT                                                             
-000000       CLOSE  ì˙ï îÑè„ï\ÇvÇjÇe .                                                  
+      *20150324追加開始
+000000     PERFORM CHKPT-COMPLETE-RTN THRU CX00029 .
+      *20150324追加終了
+      *20150325追加開始
+000000     PERFORM JOBLG-END-RTN THRU CX00035 .
+000000       CLOSE  VIJOBLOG .
+000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00036.
+000000         DISPLAY "HBHUN400-20 VIJOBLOG CLOSE ERROR ",
+000000                              FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00036.
+           DISPLAY "CX00036" UPON CONSOLE
+      *20150325追加終了
+000000       CLOSE  ì˙ïîÑè„ïXÇvÇjÇe .                                                  
 000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00021.                             
 000000         DISPLAY "HBHUN400-08 VIWKHIBT CLOSE ERROR ",                     
 000000                              FL-STS1 " " FL-STS2                         
 000000         STOP RUN .                                                     
 000000 CX00021.                                                                 
            DISPLAY "CX00021" UPON CONSOLE
-000000       CLOSE  ì˙ï îÑè„ï\ .                                                     
+000000       CLOSE  ì˙ïîÑè„ïX .                                                     
 000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00022.                             
 000000         DISPLAY "HBHUN400-09 RQHIBETU CLOSE ERROR ",                     
 000000                              FL-STS1 " " FL-STS2                         
 000000         STOP RUN .                                                     
-000000 CX00022.                                                                 
+000000 CX00022.
            DISPLAY "CX00022" UPON CONSOLE
-000000*       @ZCTMSGOT(MSGID=#BH001,                                            
-000000*                 PROGID=HBHUN400); .                                      
+      *20150304追加開始
+000000       CLOSE  EXHBTRPT .
+000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00025.
+000000         DISPLAY "HBHUN400-12 EXHBTRPT CLOSE ERROR ",
+000000                              FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00025.
+           DISPLAY "CX00025" UPON CONSOLE
+      *20150304追加終了
+      *20150225修正開始
+000000       @ZCTMSGOT(MSGID=#BH001,
+000000                 PROGID=HBHUN400); .
+      *20150225修正終了
 000000 CX00004. EXIT.                                                           
+      *20150324追加開始
+      *    CHKPT-RESTORE-RTN  -  reads this program's own checkpoint
+      *    record (if any) at start-up; a record found with STATUS
+      *    still "in progress" means the previous run ended abnormally
+      *    mid-commit-cycle, so the driving file is repositioned past
+      *    the last committed key instead of starting over
+000000 CHKPT-RESTORE-RTN .
+           DISPLAY "CHKPT-RESTORE-RTN" UPON CONSOLE
+000000     MOVE "HBHUN400" TO CHKPT-PROGID
+000000     MOVE ZERO TO CHKPT-RESUME-SW .
+000000     READ VICHKPT INVALID KEY GO TO CX00030 .
+000000     IF NOT(CHKPT-STATUS-INPROGRESS) GO TO CX00031.
+000000         MOVE 1 TO CHKPT-RESUME-SW
+000000         MOVE CHKPT-KEY TO WK-RESTART-KEY
+000000         DISPLAY "HBHUN400-14 RESUMING FROM CHECKPOINT ",
+000000                              CHKPT-KEY " " CHKPT-COMMITCNT
+000000         MOVE CHKPT-KEY TO ÇgÇaÇvÇjÉLÅ_çÄñ⁄
+      *20150411修正開始
+      *    KEY NOT < (>=) repositioned AT the last committed key
+      *    itself, so the record already committed before the abend
+      *    was reread and double-counted on restart - KEY > positions
+      *    strictly past it instead
+000000         START ì˙ïîÑè„ïXÇvÇjÇe KEY >
+                ÇgÇaÇvÇjÉLÅ_çÄñ⁄,
+000000                                         INVALID CONTINUE .
+000000         IF NOT(FL-STS1 NOT = "00")GO TO CX00037.
+000000             DISPLAY "HBHUN400-23 RQHIBETU START ERROR ",
+000000                                  FL-STS1 " " FL-STS2
+000000             STOP RUN .
+000000 CX00037.
+           DISPLAY "CX00037" UPON CONSOLE
+      *20150411修正終了
+000000         GO TO CX00027.
+000000 CX00031.
+           DISPLAY "CX00031" UPON CONSOLE
+000000     GO TO CX00027.
+000000 CX00030.
+           DISPLAY "CX00030" UPON CONSOLE
+000000     MOVE "0" TO CHKPT-STATUS
+000000     MOVE SPACE TO CHKPT-KEY
+000000     MOVE ZERO TO CHKPT-COMMITCNT
+000000     ACCEPT CHKPT-DATE FROM DATE YYYYMMDD
+000000     ACCEPT CHKPT-TIME FROM TIME
+000000     WRITE CHKPT-REC INVALID CONTINUE .
+000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00027.
+000000         DISPLAY "HBHUN400-15 VICHKPT WRITE ERROR ",
+000000                              FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00027. EXIT.
+      *
+      *    CHKPT-WRITE-RTN  -  updates the checkpoint record with the
+      *    key of the record just committed; called from the same
+      *    place the driving loop already issues its periodic COMMIT
+000000 CHKPT-WRITE-RTN .
+           DISPLAY "CHKPT-WRITE-RTN" UPON CONSOLE
+000000     MOVE "0" TO CHKPT-STATUS
+000000     MOVE ÇgÇaÇvÇjÉLÅ_çÄñ⁄ TO CHKPT-KEY
+000000     MOVE CNT-COMMIT TO CHKPT-COMMITCNT
+000000     ACCEPT CHKPT-DATE FROM DATE YYYYMMDD
+000000     ACCEPT CHKPT-TIME FROM TIME
+000000     REWRITE CHKPT-REC INVALID CONTINUE .
+000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00028.
+000000         DISPLAY "HBHUN400-16 VICHKPT REWRITE ERROR ",
+000000                              FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00028. EXIT.
+      *
+      *    CHKPT-COMPLETE-RTN  -  marks the checkpoint complete at
+      *    normal end-of-job, so the next run starts fresh rather than
+      *    resuming
+000000 CHKPT-COMPLETE-RTN .
+           DISPLAY "CHKPT-COMPLETE-RTN" UPON CONSOLE
+000000     MOVE "1" TO CHKPT-STATUS
+000000     REWRITE CHKPT-REC INVALID CONTINUE .
+000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00032.
+000000         DISPLAY "HBHUN400-17 VICHKPT REWRITE ERROR ",
+000000                              FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00032.
+           DISPLAY "CX00032" UPON CONSOLE
+000000       CLOSE  VICHKPT .
+000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00029.
+000000         DISPLAY "HBHUN400-18 VICHKPT CLOSE ERROR ",
+000000                              FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00029. EXIT.
+      *20150324追加終了
+      *20150325追加開始
+      *    JOBLG-START-RTN  -  appends the "run started" record to the
+      *    suite-wide job-control audit trail (VIJOBLOG)
+000000 JOBLG-START-RTN .
+           DISPLAY "JOBLG-START-RTN" UPON CONSOLE
+000000     MOVE "HBHUN400" TO JOBLG-PROGID
+000000     ACCEPT JOBLG-RUNDATE FROM DATE YYYYMMDD
+000000     ACCEPT JOBLG-RUNTIME FROM TIME
+000000     MOVE "S" TO JOBLG-EVENT
+000000     MOVE ZERO TO JOBLG-RECCNT
+000000     MOVE "0" TO JOBLG-STATUS
+000000     WRITE JOBLG-REC INVALID CONTINUE .
+000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00034.
+000000         DISPLAY "HBHUN400-21 VIJOBLOG WRITE ERROR ",
+000000                              FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00034. EXIT.
+      *    JOBLG-END-RTN  -  appends the "run ended" record, with the
+      *    total records processed
+000000 JOBLG-END-RTN .
+           DISPLAY "JOBLG-END-RTN" UPON CONSOLE
+000000     MOVE "HBHUN400" TO JOBLG-PROGID
+000000     ACCEPT JOBLG-RUNDATE FROM DATE YYYYMMDD
+000000     ACCEPT JOBLG-RUNTIME FROM TIME
+000000     MOVE "E" TO JOBLG-EVENT
+000000     MOVE WK-JOBLG-CNT TO JOBLG-RECCNT
+000000     MOVE "0" TO JOBLG-STATUS
+000000     WRITE JOBLG-REC INVALID CONTINUE .
+000000     IF NOT(FL-STS1 NOT = "00")GO TO CX00035.
+000000         DISPLAY "HBHUN400-22 VIJOBLOG WRITE ERROR ",
+000000                              FL-STS1 " " FL-STS2
+000000         STOP RUN .
+000000 CX00035. EXIT.
+      *20150325追加終了
